@@ -1,9 +1,29 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. fcdatasclient.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT DBCONFIG ASSIGN TO "DBCONFIG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD DBCONFIG.
+       01 DBCONFIG-RECORD.
+           05 DBCFG-DBALIAS      PIC X(9).
+           05 DBCFG-USERID       PIC X(20).
+           05 DBCFG-PSWD         PIC X(20).
+
        WORKING-STORAGE SECTION.
 
+      *> Valeurs par defaut utilisees si DBCONFIG.DAT est absent,
+      *> pour que le comportement reste inchange sans ce fichier.
+       01  WS-DBALIAS pic X(9) value "facture3".
+       01  WS-USERID  pic X(20) value "DB2ADMIN".
+       01  WS-PSWD    pic X(20) value "hiroshima".
+
        01  SQLDA-ID pic 9(4) comp-5.
        01  SQLDSIZE pic 9(4) comp-5.
        01  SQL-STMT-ID pic 9(4) comp-5.
@@ -66,6 +86,7 @@
            05 HV-COMPTE-DTOUV         PIC X(14).
            05 HV-COMPTE-SOLDE         PIC S9(4)V99 PACKED-DECIMAL.
            05 HV-CLIENT-ID2           PIC S9(3) COMP-3.
+           05 HV-COMPTE-AGENCE        PIC X(10).
            
       *EXEC SQL END DECLARE SECTION END-EXEC
                                                  
@@ -74,7 +95,7 @@
       *EXEC SQL DECLARE CLICOMPTECUR CURSOR WITH HOLD FOR
       *         SELECT DISTINCT(CLIENTS.IDCLIENT), NOM, PRENOM,
       *         RAISON_SOCIALE,TYPECLIENT,EXTERNE,COMPTEID,
-      *         IBAN,DATEOUVER,SOLDE,COMPTES.IDCLIENT
+      *         IBAN,DATEOUVER,SOLDE,COMPTES.IDCLIENT,AGENCE
       *         FROM CLIENTS
       *         JOIN COMPTES ON CLIENTS.IDCLIENT = 
       *         COMPTES.IDCLIENT 
@@ -97,10 +118,11 @@
            05 COMPTE-SOLDE            PIC 9(5)V99.
            05 FILLER                  PIC X(3).
            05 COMPTE-CLIENTID         PIC S9(3).
-          
-       LINKAGE SECTION. 
+           05 COMPTE-AGENCE           PIC X(10).
+
+       LINKAGE SECTION.
+
 
-         
           77 L-CLIENT-ID               PIC S9(3).
           77 L-CLIENT-NOM              PIC X(20).
           77 L-CLIENT-PRENOM           PIC X(20).
@@ -112,28 +134,43 @@
           77 L-COMPTE-DTOUV            PIC X(14).
           77 L-COMPTE-SOLDE            PIC 9(5)V99.
           77 L-COMPTE-CLIENTID         PIC S9(3).
-      
-         
-       PROCEDURE DIVISION USING 
-            L-CLIENT-ID         
-            L-CLIENT-NOM       
-            L-CLIENT-PRENOM    
-            L-CLIENT-RSOCIALE  
+          77 L-COMPTE-AGENCE           PIC X(10).
+
+
+       PROCEDURE DIVISION USING
+            L-CLIENT-ID
+            L-CLIENT-NOM
+            L-CLIENT-PRENOM
+            L-CLIENT-RSOCIALE
             L-CLIENT-TYPECLIENT
-            L-CLIENT-EXTERNE   
-            L-COMPTE-ID        
-            L-COMPTE-IBAN      
-            L-COMPTE-DTOUV     
-            L-COMPTE-SOLDE          
-            L-COMPTE-CLIENTID  .
+            L-CLIENT-EXTERNE
+            L-COMPTE-ID
+            L-COMPTE-IBAN
+            L-COMPTE-DTOUV
+            L-COMPTE-SOLDE
+            L-COMPTE-CLIENTID
+            L-COMPTE-AGENCE    .
            
            MOVE L-CLIENT-ID TO HV-CLIENT-ID.
            PERFORM 0200-CONNECT-BDD .
            PERFORM 0210-OBTAIN-DATA .
            EXIT PROGRAM.
 
+       0190-READ-DBCONFIG.
+           OPEN INPUT DBCONFIG.
+           READ DBCONFIG
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE DBCFG-DBALIAS TO WS-DBALIAS
+                 MOVE DBCFG-USERID  TO WS-USERID
+                 MOVE DBCFG-PSWD    TO WS-PSWD
+           END-READ.
+           CLOSE DBCONFIG.
+
        0200-CONNECT-BDD.
-           
+           PERFORM 0190-READ-DBCONFIG.
+
       *EXEC SQL CONNECT TO facture3 USER DB2ADMIN using hiroshima
       *     END-EXEC
            CALL "sqlgstrt" USING
@@ -141,24 +178,25 @@
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 1 TO SQL-STMT-ID 
-           MOVE 3 TO SQLDSIZE 
-           MOVE 2 TO SQLDA-ID 
+           MOVE 1 TO SQL-STMT-ID
+           MOVE 3 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
 
-           MOVE "facture3"
+           MOVE FUNCTION TRIM(WS-DBALIAS)
             TO SQL-LITERAL1
-           MOVE 8 TO SQL-HOST-VAR-LENGTH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DBALIAS))
+            TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
            MOVE 0 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -167,14 +205,15 @@
             BY VALUE 0
                      0
 
-           MOVE "DB2ADMIN"
+           MOVE FUNCTION TRIM(WS-USERID)
             TO SQL-LITERAL2
-           MOVE 8 TO SQL-HOST-VAR-LENGTH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-USERID))
+            TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
            MOVE 1 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -183,9 +222,10 @@
             BY VALUE 0
                      0
 
-           MOVE "hiroshima"
+           MOVE FUNCTION TRIM(WS-PSWD)
             TO SQL-LITERAL3
-           MOVE 9 TO SQL-HOST-VAR-LENGTH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PSWD))
+            TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
            MOVE 2 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
@@ -270,16 +310,17 @@
       *           INTO :HV-CLIENT-ID,:HV-CLIENT-NOM, :HV-CLIENT-PRENOM,
       *           :HV-CLIENT-RSOCIALE,:HV-CLIENT-TYPECLIENT,
       *           :Hv-CLIENt-EXTERNE,:HV-COMPTE-ID,:HV-COMPTE-IBAN,
-      *           :HV-COMPTE-DTOUV,:HV-COMPTE-SOLDE,:HV-CLIENT-ID2
+      *           :HV-COMPTE-DTOUV,:HV-COMPTE-SOLDE,:HV-CLIENT-ID2,
+      *           :HV-COMPTE-AGENCE
       *        END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 3 TO SQL-STMT-ID 
-           MOVE 11 TO SQLDSIZE 
-           MOVE 3 TO SQLDA-ID 
+           MOVE 3 TO SQL-STMT-ID
+           MOVE 12 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
                BY VALUE SQLDA-ID 
@@ -463,7 +504,23 @@
             BY VALUE 0
                      0
 
-           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 11 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-COMPTE-AGENCE
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
            MOVE 0 TO SQL-INPUT-SQLDA-ID 
            MOVE 1 TO SQL-SECTIONUMBER 
            MOVE 25 TO SQL-CALL-TYPE 
@@ -515,7 +572,8 @@
             MOVE HV-COMPTE-IBAN TO L-COMPTE-IBAN.
             MOVE HV-COMPTE-DTOUV TO L-COMPTE-DTOUV.
             MOVE HV-COMPTE-SOLDE TO L-COMPTE-SOLDE .
-            MOVE HV-CLIENT-ID2 TO L-COMPTE-CLIENTID.         
+            MOVE HV-CLIENT-ID2 TO L-COMPTE-CLIENTID.
+            MOVE HV-COMPTE-AGENCE TO L-COMPTE-AGENCE.
                 
                 
                 
