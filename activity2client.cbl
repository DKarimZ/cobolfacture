@@ -17,14 +17,49 @@
              SELECT GENERUPDATE ASSIGN TO "GENERUPDATE.SQL"
              ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> shared restart/checkpoint sequence counter, see
+      *> NEXT-SQL-SEQ SECTION -- every program that appends to
+      *> GENERESQL.SQL/GENERUPDATE.SQL reads, bumps and rewrites this
+      *> same one-record file so every generated line gets its own
+      *> number regardless of which program wrote it
+             SELECT GENERESQLSEQ ASSIGN TO "GENERESQLSEQ.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> virements au-dessus du seuil teller, mis en attente ici au
+      *> lieu d'appeler opprelev tout de suite -- voir
+      *> QUEUE-VIREMENT-APPROBATION et activity2banq.cbl's
+      *> 0290-VALIDER-VIREMENTS-ATTENTE
+             SELECT VIREMAPPR ASSIGN TO "VIREMAPPR.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> seuil de mise en attente, meme idiom optionnel-avec-defaut
+      *> que FRAISMINPARM.DAT/HISTOPARM.DAT
+             SELECT VIREMAPPRPARM ASSIGN TO "VIREMAPPRPARM.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
           FD PRINT-RELEVE.
               01 RELEVE-OP      PIC X(38).
           FD GENERESQL.
-              01 PRINT-LINE     PIC X(200).
+              01 PRINT-LINE     PIC X(215).
           FD GENERUPDATE.
-              01 PRINT-UP-LINE  PIC X(200).
+              01 PRINT-UP-LINE  PIC X(215).
+          FD GENERESQLSEQ.
+              01 GENERESQLSEQ-RECORD.
+                  05 GENERESQLSEQ-LASTNR   PIC 9(10).
+          FD VIREMAPPR.
+              01 VIREMAPPR-RECORD.
+                  05 VA-ID                PIC 9(10).
+                  05 VA-CLIENT-ID          PIC 9(3).
+                  05 VA-COMPTE-ID          PIC 9(3).
+                  05 VA-MONTANT            PIC 9(5)V99.
+                  05 VA-LIBELLE            PIC X(10).
+                  05 VA-DATE               PIC X(10).
+                  05 VA-STATUT             PIC X(14).
+          FD VIREMAPPRPARM.
+              01 VIREMAPPRPARM-RECORD.
+                  05 VAP-SEUIL             PIC 9(5)V99.
           FD PRINT-FILE.
               01 DETAILS-LINE.
                88 ENDOffiLE                 VALUE HIGH-VALUES.
@@ -40,6 +75,7 @@
                05 D-COMPTE-SOLDE            PIC 9(5).99.
                05 FILLER                    PIC X(3).
                05 D-COMPTE-CLIENTID         PIC S9(3).
+               05 D-COMPTE-AGENCE           PIC X(10).
 
        WORKING-STORAGE SECTION.
        01 WS-FNC-KEY                   PIC 9(4).
@@ -68,6 +104,11 @@
          02 WS-USERID                  PIC X(20).
          02 WS-PSWD                    PIC X(20).
 
+      *> saisie pour FNC-CHANGE-PASSWORD-SCREEN -- WS-CONFIRM-PSWD
+      *> n'est compare qu'en local, LN-MOD ne recoit que WS-NEW-PSWD
+       01 WS-NEW-PSWD                  PIC X(20).
+       01 WS-CONFIRM-PSWD              PIC X(20).
+
        01 WS-INP-CLIENT.  
          05 WS-INP-CLIENTID           PIC 9(3). 
          05 WS-INP-NOM                PIC X(50).
@@ -179,9 +220,15 @@
              05 C-COMM          PIC 9V9(2). 
              05 C-FRAGFINANC    PIC X(3).
              05 C-PLAFOND       PIC 9.
-             05 SOMMEOPP        PIC 9(3)B9(3)B9(4). 
+             05 SOMMEOPP        PIC 9(3)B9(3)B9(4).
+             05 C-NUMCARTE       PIC X(16).
+             05 C-STATUT         PIC X(10).
+             05 C-DELETE-CLIENTID PIC 9(3).
              05 ENTREEAR        PIC 9(5).
              05 WS-DATE2        PIC X(10).
+      *> verification de titulaire via COMPTETITULAIRES.DAT
+             05 WS-TIT-ROLE      PIC X(20).
+             05 WS-TIT-SUCCESS   PIC X(3).
              77 ptr             PIC 99.
              
            01 mouse-flags   PIC 9(4).
@@ -197,7 +244,8 @@
                05 L-COMPTE-DTOUV            PIC X(14).
                05 L-COMPTE-SOLDE            PIC 9(5).99.
                05 L-COMPTE-CLIENTID         PIC S9(3).
-              
+               05 L-COMPTE-AGENCE           PIC X(10).
+
          01 FIELDS-TEST.
              05 LIBELLE-1      PIC X(25).
              05 SOMME-1      PIC X(25).
@@ -221,8 +269,15 @@
                  10  WS-MINUTE  PIC  9(2).
                  10  WS-SECOND  PIC  9(2).
                  10  WS-MS      PIC  9(2).
-             05  WS-DIFF-FROM-GMT       PIC S9(4).   
+             05  WS-DIFF-FROM-GMT       PIC S9(4).
+
+      *> restart/checkpoint sequence number, see NEXT-SQL-SEQ SECTION
+         01 WS-SQL-SEQ-NR          PIC 9(10) VALUE ZEROES.
 
+      *> seuil au-dela duquel un virement est mis en attente de
+      *> validation teller au lieu d'etre execute tout de suite, voir
+      *> READ-VIREMAPPR-SEUIL SECTION
+         01 WS-VA-SEUIL            PIC 9(5)V99 VALUE 1000.00.
 
          01 SQL-DETAIL-LINE.
            05 DET-START           PIC X(89) VALUE 
@@ -240,7 +295,7 @@
           05 DET-CLIENTID        PIC 9(3). 
           05 FILLER              PIC X(2) VALUE ",'".
           05 DET-DATEOP          PIC X(10).
-          05 FILLER              PIC X(14) VALUE "','VALIDEE ');". 
+          05 FILLER              PIC X(16) VALUE "','EN ATTENTE');".
 
          01  SQL-UPDATE-LINE.
               05 FILLER      PIC X(33) VALUE
@@ -268,6 +323,20 @@
             BACKGROUND-COLOR COB-COLOR-WHITE
             FOREGROUND-COLOR COB-COLOR-BLACK.
 
+       01 LOGIN-SCREEN.
+            05 FILLER LINE 10 COLUMN 1
+            VALUE "IDENTIFIANT CLIENT:"
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+            05 FILLER PIC 9(3) TO L-CLIENT-ID
+            LINE 10 COLUMN 22
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+            05 FILLER LINE 12 COLUMN 1
+            VALUE "F1 : Valider"
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+            05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+            LINE 12 COLUMN 79
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
        01  LEAVE-SCREEN.
            05 FILLER LINE 10 COLUMN 23
            VALUE "MERCI A VOUS ET A BIENTOT"
@@ -295,13 +364,25 @@
           05 FILLER LINE 11 COLUMN 1    
           VALUE "F4 - Retirer de l'argent -- EN PANNE"
           FOREGROUND-COLOR COB-COLOR-GREEN.
-          05 FILLER LINE 13 COLUMN 1    
+          05 FILLER LINE 13 COLUMN 1
           VALUE "F5 - Crediter mon compte"
           FOREGROUND-COLOR COB-COLOR-GREEN.
-          05 FILLER LINE 17 COLUMN 1    
+          05 FILLER LINE 14 COLUMN 1
+          VALUE "F6 - Entree d'argent (salaire)"
+          FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 15 COLUMN 1
+          VALUE "F7 - Supprimer un client"
+          FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 17 COLUMN 1
           VALUE "F9 - Quitter le simulateur bancaire"
           FOREGROUND-COLOR COB-COLOR-GREEN.
-          
+          05 FILLER LINE 19 COLUMN 1
+          VALUE "F8 - Voir historique des operations"
+          FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 21 COLUMN 1
+          VALUE "F10 - Clore mon compte"
+          FOREGROUND-COLOR COB-COLOR-GREEN.
+
           05 FILLER PIC 9(6) TO WS-ACCEPT-FNC-KEY SECURE.
               
       
@@ -346,7 +427,30 @@
           FOREGROUND-COLOR COB-COLOR-GREEN.
           05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
           LINE 18 COLUMN 79
-          FOREGROUND-COLOR COB-COLOR-GREEN. 
+          FOREGROUND-COLOR COB-COLOR-GREEN.
+
+       01 ENTREE-ARGENT-SCREEN.
+          05 FILLER LINE 5 COLUMN 1
+          VALUE "QUEL EST LE MONTANT DE L'ENTREE D'ARGENT ?:"
+          FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC 9(5) TO ENTREEAR
+          LINE 5 COLUMN 48
+          FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 6 COLUMN 1
+          VALUE "LIBELLE (OPTIONNEL, ex: SALAIRE TLR)"
+          FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(20) TO LE-LIBELLE
+          LINE 6 COLUMN 48
+          FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(50) FROM WSMSG
+          LINE 15 COLUMN 1
+          FOREGROUND-COLOR COB-COLOR-RED.
+          05 FILLER LINE 18 COLUMN 1
+          VALUE "F1 : Valider - F10 : Revenir au sommaire"
+          FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+          LINE 18 COLUMN 79
+          FOREGROUND-COLOR COB-COLOR-GREEN.
 
 
 
@@ -461,19 +565,145 @@
           05 FILLER LINE 6 COLUMN 50
              VALUE "eg.: laszlopw"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-          05 FILLER LINE 18 COLUMN 1    
+          05 FILLER LINE 18 COLUMN 1
              VALUE "F1 - Connect to DB2"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-          05 FILLER LINE 18 COLUMN 25    
+          05 FILLER LINE 18 COLUMN 25
+             VALUE "F2 - Changer le mot de passe"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 18 COLUMN 60
              VALUE "F10 - Back to main"
              FOREGROUND-COLOR COB-COLOR-GREEN.
           05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
              LINE 18 COLUMN 79
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
+        01 CHANGE-PASSWORD-SCREEN.
+          05 FILLER LINE 4 COLUMN 1
+             VALUE "USERID:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(20) TO WS-USERID
+             LINE 4 COLUMN 10
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 5 COLUMN 1
+             VALUE "ANCIEN MOT DE PASSE:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(20) TO WS-PSWD SECURE
+             LINE 5 COLUMN 25
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 6 COLUMN 1
+             VALUE "NOUVEAU MOT DE PASSE:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(20) TO WS-NEW-PSWD SECURE
+             LINE 6 COLUMN 25
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 6 COLUMN 50
+             VALUE "min. 8 caracteres"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 7 COLUMN 1
+             VALUE "CONFIRMER LE MOT DE PASSE:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(20) TO WS-CONFIRM-PSWD SECURE
+             LINE 7 COLUMN 30
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 18 COLUMN 1
+             VALUE "F1 - Valider"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 18 COLUMN 25
+             VALUE "F10 - Back to main"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+             LINE 18 COLUMN 79
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
+        01 DELETE-CLIENT-SCREEN.
+          05 FILLER LINE 5 COLUMN 1
+             VALUE "ID DU CLIENT A SUPPRIMER:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC 9(3) TO C-DELETE-CLIENTID
+             LINE 5 COLUMN 30
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(50) FROM WSMSG
+             LINE 15 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-RED.
+          05 FILLER LINE 18 COLUMN 1
+             VALUE "F1 : Supprimer - F10 : Revenir au sommaire"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+             LINE 18 COLUMN 79
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+
+        01 CLOTURE-COMPTE-SCREEN.
+          05 FILLER LINE 5 COLUMN 1
+             VALUE "COMPTE A CLOTURER:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC 9(3) FROM L-COMPTE-ID
+             LINE 5 COLUMN 25
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 7 COLUMN 1
+             VALUE "SOLDE ACTUEL:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC 9(5).99 FROM L-COMPTE-SOLDE
+             LINE 7 COLUMN 25
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 9 COLUMN 1
+             VALUE "LE SOLDE DOIT ETRE A ZERO POUR CLOTURER CE COMPTE."
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(50) FROM WSMSG
+             LINE 15 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-RED.
+          05 FILLER LINE 18 COLUMN 1
+             VALUE "F1 : Confirmer - F10 : Revenir au sommaire"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+             LINE 18 COLUMN 79
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+
+        01 HISTORIQUE-OP-SCREEN.
+          05 FILLER LINE 4 COLUMN 1
+             VALUE "ID Operation:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC 9(3) FROM WS-OUT-IDOPERATION
+             LINE 4 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 5 COLUMN 1
+             VALUE "Type d'operation:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(50) FROM WS-OUT-TYPE
+             LINE 5 COLUMN 24
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 6 COLUMN 1
+             VALUE "Libelle operation:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(50) FROM WS-OUT-LIBELLE
+             LINE 6 COLUMN 24
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 7 COLUMN 1
+             VALUE "Montant operation:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC 9(8)V99 FROM WS-OUT-MONTANT
+             LINE 7 COLUMN 24
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 8 COLUMN 1
+             VALUE "Date operation:"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(10) FROM WS-OUT-DATEOP
+             LINE 8 COLUMN 24
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(50) FROM WSMSG
+             LINE 15 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-RED.
+          05 FILLER LINE 18 COLUMN 1
+             VALUE "F1 - First, F2 - Next, F3 - Previous, F4 - Last,"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 19 COLUMN 1
+             VALUE "F10 - Back to main"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+             LINE 18 COLUMN 79
+             FOREGROUND-COLOR COB-COLOR-GREEN.
 
 
-             
        PROCEDURE DIVISION.
       
       *>------------------------------------------------------------------------
@@ -495,7 +725,16 @@
 
            DISPlAY WELCOME-SCREEN.
            CALL "C$SLEEP" USING 2 END-CALL.
-              MOVE 001 TO L-CLIENT-ID.
+
+           PERFORM FOREVER
+              DISPLAY HEADER-SCREEN END-DISPLAY
+              DISPLAY LOGIN-SCREEN END-DISPLAY
+              ACCEPT LOGIN-SCREEN END-ACCEPT
+              IF V-FNC-F1
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
            CALL 'fcdatasclient' USING
               L-CLIENT-ID         
               L-CLIENT-NOM       
@@ -505,9 +744,10 @@
               L-CLIENT-EXTERNE   
               L-COMPTE-ID        
               L-COMPTE-IBAN      
-              L-COMPTE-DTOUV     
-              L-COMPTE-SOLDE      
-              L-COMPTE-CLIENTID.
+              L-COMPTE-DTOUV
+              L-COMPTE-SOLDE
+              L-COMPTE-CLIENTID
+              L-COMPTE-AGENCE.
 
 
             PERFORM FOREVER
@@ -538,7 +778,16 @@
 
 *
                 WHEN V-FNC-F6
-                  PERFORM FNC-ENTREE-ARGENT-SCREEN  
+                  PERFORM FNC-ENTREE-ARGENT-SCREEN
+*
+                WHEN V-FNC-F7
+                   PERFORM FNC-DELETE-CLIENT-SCREEN
+*
+                WHEN V-FNC-F8
+                   PERFORM FNC-HISTORIQUE-OP-SCREEN
+*
+                WHEN V-FNC-F10
+                   PERFORM FNC-CLOTURE-COMPTE-SCREEN
 *
       *          WHEN V-FNC-F5
                 WHEN V-FNC-F9
@@ -577,36 +826,238 @@
              EVALUATE TRUE
                 WHEN V-FNC-F1
                    PERFORM FNC-CONNECT
-            
+
+                WHEN V-FNC-F2
+                   PERFORM FNC-CHANGE-PASSWORD-SCREEN
+
                 WHEN V-FNC-F10
                    EXIT PERFORM
-                   
+
                 WHEN OTHER
-                   MOVE "Please select a valid function key" 
+                   MOVE "Please select a valid function key"
                      TO WS-MSG-1 OF WS-MSG
              END-EVALUATE
           END-PERFORM
-          
+
           .
        FNC-CONNECT-SCREEN-EX.
           EXIT.
       *>------------------------------------------------------------------------
        FNC-CONNECT SECTION.
       *>------------------------------------------------------------------------
-            
+
           INITIALIZE LN-MOD
           INITIALIZE WS-MSG
           SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
           MOVE WS-CONNECT TO LN-CONNECT OF LN-MOD
-            
+
           CALL 'modactivity2' USING LN-MOD END-CALL
-            
+
           PERFORM COPY-LN-MSG-IN-WS-MSG
-          
+
           .
        FNC-CONNECT-EX.
           EXIT.
 
+      *>------------------------------------------------------------------------
+       FNC-CHANGE-PASSWORD-SCREEN SECTION.
+      *>------------------------------------------------------------------------
+
+          PERFORM FOREVER
+             DISPLAY HEADER-SCREEN END-DISPLAY
+             DISPLAY CHANGE-PASSWORD-SCREEN END-DISPLAY
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+             ACCEPT CHANGE-PASSWORD-SCREEN END-ACCEPT
+
+      *>     init message
+             INITIALIZE WS-MSG
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+
+             EVALUATE TRUE
+                WHEN V-FNC-F1
+                   PERFORM FNC-VALIDATE-CHANGE-PASSWORD
+
+                WHEN V-FNC-F10
+                   EXIT PERFORM
+
+                WHEN OTHER
+                   MOVE "Please select a valid function key"
+                     TO WS-MSG-1 OF WS-MSG
+             END-EVALUATE
+          END-PERFORM
+
+          .
+       FNC-CHANGE-PASSWORD-SCREEN-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-VALIDATE-CHANGE-PASSWORD SECTION.
+      *>------------------------------------------------------------------------
+
+      *>     validation minimale de longueur/correspondance avant
+      *>     d'appeler modactivity2 -- pas de controle de complexite
+      *>     au-dela de la longueur, DB2 reste seul juge du mot de
+      *>     passe a l'appel CONNECT ... NEW
+          EVALUATE TRUE
+             WHEN FUNCTION STORED-CHAR-LENGTH(
+                     FUNCTION TRIM(WS-NEW-PSWD)) < 8
+                MOVE "Mot de passe trop court (8 caracteres mini)"
+                  TO WS-MSG-1 OF WS-MSG
+             WHEN WS-NEW-PSWD NOT = WS-CONFIRM-PSWD
+                MOVE "La confirmation ne correspond pas"
+                  TO WS-MSG-1 OF WS-MSG
+             WHEN WS-NEW-PSWD = WS-PSWD
+                MOVE "Le nouveau mot de passe doit differer de l'ancien"
+                  TO WS-MSG-1 OF WS-MSG
+             WHEN OTHER
+                PERFORM FNC-CHANGE-PASSWORD
+          END-EVALUATE
+
+          .
+       FNC-VALIDATE-CHANGE-PASSWORD-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-CHANGE-PASSWORD SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE LN-MOD
+          INITIALIZE WS-MSG
+          SET V-LN-FNC-CHANGE-PSWD OF LN-MOD TO TRUE
+          MOVE WS-DBALIAS TO LN-DBALIAS OF LN-MOD
+          MOVE WS-USERID  TO LN-USERID  OF LN-MOD
+          MOVE WS-PSWD    TO LN-PSWD    OF LN-MOD
+          MOVE WS-NEW-PSWD TO LN-NEW-PSWD OF LN-MOD
+
+          CALL 'modactivity2' USING LN-MOD END-CALL
+
+          PERFORM COPY-LN-MSG-IN-WS-MSG
+
+          .
+       FNC-CHANGE-PASSWORD-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-DELETE-CLIENT-SCREEN SECTION.
+      *>------------------------------------------------------------------------
+
+          PERFORM FOREVER
+             DISPLAY HEADER-SCREEN END-DISPLAY
+             DISPLAY DELETE-CLIENT-SCREEN END-DISPLAY
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+             ACCEPT DELETE-CLIENT-SCREEN END-ACCEPT
+
+      *>     init message
+             INITIALIZE WS-MSG
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+
+             EVALUATE TRUE
+                WHEN V-FNC-F1
+                   PERFORM FNC-DELETE-CLIENT
+
+                WHEN V-FNC-F10
+                   EXIT PERFORM
+
+                WHEN OTHER
+                   MOVE "Please select a valid function key"
+                     TO WS-MSG-1 OF WS-MSG
+             END-EVALUATE
+          END-PERFORM
+
+          .
+       FNC-DELETE-CLIENT-SCREEN-EX.
+          EXIT.
+      *>------------------------------------------------------------------------
+       FNC-DELETE-CLIENT SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE LN-MOD
+          INITIALIZE WS-MSG
+          SET V-LN-FNC-DELETE OF LN-MOD TO TRUE
+          MOVE C-DELETE-CLIENTID TO LN-INP-CLIENTID OF LN-MOD
+
+          CALL 'modactivity2' USING LN-MOD END-CALL
+
+          PERFORM COPY-LN-MSG-IN-WS-MSG
+
+          .
+       FNC-DELETE-CLIENT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-HISTORIQUE-OP-SCREEN SECTION.
+      *>------------------------------------------------------------------------
+
+          PERFORM FOREVER
+             DISPLAY HEADER-SCREEN END-DISPLAY
+             DISPLAY HISTORIQUE-OP-SCREEN END-DISPLAY
+             ACCEPT HISTORIQUE-OP-SCREEN END-ACCEPT
+
+      *>     init message
+             MOVE SPACES TO WSMSG
+
+             EVALUATE TRUE
+                WHEN V-FNC-F1
+                WHEN V-FNC-F2
+                WHEN V-FNC-F3
+                WHEN V-FNC-F4
+                   PERFORM FNC-HISTORIQUE-OP
+
+                WHEN V-FNC-F10
+                   EXIT PERFORM
+
+                WHEN OTHER
+                   MOVE "Please select a valid function key"
+                     TO WSMSG
+             END-EVALUATE
+          END-PERFORM
+
+          .
+       FNC-HISTORIQUE-OP-SCREEN-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-HISTORIQUE-OP SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE LN-MOD
+          INITIALIZE WS-MSG
+          MOVE L-CLIENT-ID TO LN-INP-IDCLIENT OF LN-MOD
+          EVALUATE TRUE
+             WHEN V-FNC-F1
+                SET V-LN-FNC-PAGING-FIRST    OF LN-MOD TO TRUE
+
+             WHEN V-FNC-F2
+                SET V-LN-FNC-PAGING-NEXT     OF LN-MOD TO TRUE
+      *>        current value as restart point
+                MOVE WS-OUT-IDOPERATION
+                  TO LN-INP-IDOPERATION      OF LN-INP-OPERATION
+
+             WHEN V-FNC-F3
+                SET V-LN-FNC-PAGING-PREVIOUS OF LN-MOD TO TRUE
+      *>        current value as restart point
+                MOVE WS-OUT-IDOPERATION
+                  TO LN-INP-IDOPERATION      OF LN-INP-OPERATION
+
+             WHEN V-FNC-F4
+                SET V-LN-FNC-PAGING-LAST     OF LN-MOD TO TRUE
+          END-EVALUATE
+
+          CALL 'modactivity2' USING LN-MOD END-CALL
+
+          PERFORM COPY-LN-MSG-IN-WS-MSG
+
+          MOVE LN-OUT-OPERATION      OF LN-OUTPUT
+            TO WS-OUT-OPERATIONS
+
+          IF LN-MSG-1 OF LN-MOD NOT = SPACES
+             MOVE LN-MSG-1 OF LN-MOD TO WSMSG
+          END-IF
+
+          .
+       FNC-HISTORIQUE-OP-EX.
+          EXIT.
+
 
       *>------------------------------------------------------------------------
        FNC-CREDITER-CC-SCREEN SECTION.
@@ -643,11 +1094,37 @@
       *>------------------------------------------------------------------------
        FNC-CREDITER-CC SECTION.
       *>------------------------------------------------------------------------
-      
+      *> virements au-dessus du seuil teller : mis en attente de
+      *> validation (voir QUEUE-VIREMENT-APPROBATION) au lieu
+      *> d'appeler opprelev directement ; le corps historique de
+      *> cette section est inchange, juste deplace dans
+      *> FNC-CREDITER-CC-EXEC pour que ce garde-fou puisse le
+      *> sauter entierement quand le virement est mis en attente
+
+          INITIALIZE WS-MSG
+          IF SOMMEEPARGNEE = ZEROES
+             MOVE "Veuillez entrer un montant superieur a zero"
+                TO WSMSG
+          ELSE
+             PERFORM READ-VIREMAPPR-SEUIL
+             IF SOMMEEPARGNEE > WS-VA-SEUIL
+                PERFORM QUEUE-VIREMENT-APPROBATION
+             ELSE
+                PERFORM FNC-CREDITER-CC-EXEC
+             END-IF
+          END-IF
+          .
+       FNC-CREDITER-CC-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-CREDITER-CC-EXEC SECTION.
+      *>------------------------------------------------------------------------
+
           INITIALIZE LN-MOD
           INITIALIZE WS-MSG
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
-           MOVE 001 TO DET-UP-COMPTEID.
+           MOVE L-COMPTE-ID TO DET-UP-COMPTEID.
            MOVE 'VIREMENT OCCASIONNEL' TO C-TYPEOP.
            MOVE 5.99 tO C-COMM.
            MOVE WS-DATE TO  C-DATE.
@@ -656,7 +1133,8 @@
                       
            CALL 'opprelev' USING L-COMPTE-SOLDE, SOMMEEPARGNEE,
            NEWSOLDE,
-             C-TYPEOP, C-SUCCESS, C-COMM , C-DATE, C-LIBELLE.
+             C-TYPEOP, C-SUCCESS, C-COMM , C-DATE, C-LIBELLE,
+             L-COMPTE-ID, 'EUR', 'EUR'.
            MOVE C-TYPEOP TO DET-TYPE.
            IF(LIBELLEVIREM IS ALPHABETIC)
                STRING FUNCTION TRIM(C-TYPEOP) ' ' 
@@ -683,15 +1161,21 @@
           DELIMITED BY SIZE INTO DET-DATEOP.
       *    MOVE C-DATE TO DET-DATEOP.
            MOVE SQL-DETAIL-LINE TO PRINT-LINE.
+           PERFORM NEXT-SQL-SEQ.
+           MOVE " SEQ=" TO PRINT-LINE(201:5).
+           MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10).
            WRITE PRINT-LINE.
            MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE .
+           PERFORM NEXT-SQL-SEQ.
+           MOVE " SEQ=" TO PRINT-UP-LINE(201:5).
+           MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10).
            WRITE PRINT-UP-LINE.
-      
+
           PERFORM COPY-LN-MSG-IN-WS-MSG
 
-          
+
           .
-       FNC-CREDITER-CC-EX.
+       FNC-CREDITER-CC-EXEC-EX.
           EXIT.
 
 
@@ -730,46 +1214,80 @@
       *>----------------------------------------------------------------
        FNC-CREDITER-COMPTE SECTION.
       *>----------------------------------------------------------------
-            
+
           INITIALIZE LN-MOD
           INITIALIZE WS-MSG
+
+          IF SOMMEDEPOSEE = ZEROES
+             MOVE "Veuillez entrer un montant superieur a zero"
+                TO WSMSG
+          ELSE
+             CALL 'comptetitulaires' USING L-COMPTE-ID, L-CLIENT-ID,
+                WS-TIT-ROLE, WS-TIT-SUCCESS
+
+             IF WS-TIT-SUCCESS = 'OUI'
+                PERFORM FNC-CREDITER-COMPTE-EXEC
+             ELSE
+                MOVE "Client non titulaire de ce compte" TO WSMSG
+             END-IF
+          END-IF
+
+          PERFORM COPY-LN-MSG-IN-WS-MSG
+
+          .
+       FNC-CREDITER-COMPTE-EX.
+          EXIT.
+
+      *>----------------------------------------------------------------
+       FNC-CREDITER-COMPTE-EXEC SECTION.
+      *>----------------------------------------------------------------
+
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
-           MOVE 001 TO DET-UP-COMPTEID.
+           MOVE L-COMPTE-ID TO DET-UP-COMPTEID.
            MOVE 'DEPOT D ESPECE' TO C-TYPEOP.
            MOVE WS-DATE TO  C-DATE.
            MOVE '+' TO DET-OPERATOR.
-                      
-                      
+
+
            CALL 'opcredit' USING L-COMPTE-SOLDE, SOMMEDEPOSEE,
-           NEWSOLDE.
-             
+           NEWSOLDE, L-COMPTE-ID, C-DATE, C-SUCCESS, 'EUR', 'EUR'.
+
+           IF C-SUCCESS = 'NON'
+              MOVE "Plafond de depot depasse" TO WSMSG
+           END-IF.
+
            MOVE C-TYPEOP TO DET-TYPE.
-           
+
                MOVE FUNCTION TRIM(C-TYPEOP) TO DET-LIBELLE.
-           
+
            IF(SOMMEEPARGNEE IS NUMERIC)
                STRING '+' FUNCTION TRIM(SOMMEDEPOSEE)
-               DELIMITED BY SIZE 
+               DELIMITED BY SIZE
                INTO DET-MONTANT
-               MOVE SOMMEDEPOSEE TO DET-UP-SOMME 
-           ELSE 
+               MOVE SOMMEDEPOSEE TO DET-UP-SOMME
+           ELSE
                MOVE "Veuillez entrer un nombre" TO WSMSG
            END-IF.
           IF(LIBELLEVIREM IS ALPHABETIC) AND (SOMMEEPARGNEE IS NUMERIC)
-               MOVE "Le virement a bien ete effectue" TO WSMSG 
+               AND (C-SUCCESS = 'OUI')
+               MOVE "Le virement a bien ete effectue" TO WSMSG
            MOVE L-CLIENT-ID TO DET-CLIENTID.
            MOVE L-COMPTE-ID TO DET-COMPTEID.
-           STRING WS-YEAR '-' WS-MONTH '-' WS-DAY 
+           STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
            DELIMITED BY SIZE INTO DET-DATEOP.
            MOVE SQL-DETAIL-LINE TO PRINT-LINE.
+           PERFORM NEXT-SQL-SEQ.
+           MOVE " SEQ=" TO PRINT-LINE(201:5).
+           MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10).
            WRITE PRINT-LINE.
            MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE .
+           PERFORM NEXT-SQL-SEQ.
+           MOVE " SEQ=" TO PRINT-UP-LINE(201:5).
+           MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10).
            WRITE PRINT-UP-LINE.
-            
-          PERFORM COPY-LN-MSG-IN-WS-MSG
-          
+
           .
-       FNC-CREDITER-COMPTE-EX.
+       FNC-CREDITER-COMPTE-EXEC-EX.
           EXIT.
       
 
@@ -809,12 +1327,32 @@
       *>------------------------------------------------------------------------
        FNC-OPPOSITION SECTION.
       *>------------------------------------------------------------------------
-      
+
           INITIALIZE LN-MOD
           INITIALIZE WS-MSG
+
+          CALL 'comptetitulaires' USING L-COMPTE-ID, L-CLIENT-ID,
+             WS-TIT-ROLE, WS-TIT-SUCCESS
+
+          IF WS-TIT-SUCCESS = 'OUI'
+             PERFORM FNC-OPPOSITION-EXEC
+          ELSE
+             MOVE "Client non titulaire de ce compte" TO WSMSG
+          END-IF
+
+          PERFORM COPY-LN-MSG-IN-WS-MSG
+
+          .
+       FNC-OPPOSITION-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-OPPOSITION-EXEC SECTION.
+      *>------------------------------------------------------------------------
+
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
 
-    
+
                If(SOMMEOPP IS ALPHABETIC)
                MOVE SOMMEOPP TO C-SOMME
             ELSE
@@ -838,26 +1376,44 @@
                  MOVE "Opposition sur carte prise en compte" TO WSMSG
                       
                 END-EVALUATE.
-                
+
+               IF V-FNC-F2
+                  MOVE 'OPPOSEE' TO C-STATUT
+                  CALL 'cartesop' USING L-COMPTE-ID, C-NUMCARTE,
+                     C-STATUT, C-SUCCESS
+                  IF C-SUCCESS = 'NON'
+                     MOVE "Aucune carte trouvee pour ce compte"
+                        TO WSMSG
+                  ELSE
+                     MOVE "Carte bloquee et opposition prise en compte"
+                        TO WSMSG
+                  END-IF
+               END-IF.
+
+               MOVE 8 TO C-PLAFOND.
                CALL 'commisionfrais' USING C-MONTANT, C-SOMME,
              , C-TYPEOP, C-FRAGFINANC, C-PLAFOND, C-DATE,C-LIBELLE.
              MOVE C-LIBELLE TO DET-LIBELLE.
              MOVE C-TYPEOP TO DET-TYPE.
              STRING '-' C-MONTANT DELIMITED BY SIZE INTO DET-MONTANT.
              MOVE SQL-DETAIL-LINE TO PRINT-LINE.
+             PERFORM NEXT-SQL-SEQ.
+             MOVE " SEQ=" TO PRINT-LINE(201:5).
+             MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10).
                WRITE PRINT-LINE.
              MOVE '-' TO DET-OPERATOR.
              MOVE C-MONTANT TO DET-UP-SOMME.
-             MOVE 001 TO DET-UP-COMPTEID.
+             MOVE L-COMPTE-ID TO DET-UP-COMPTEID.
              MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE.
+             PERFORM NEXT-SQL-SEQ.
+             MOVE " SEQ=" TO PRINT-UP-LINE(201:5).
+             MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10).
                WRITE PRINT-UP-LINE.
-      
-          PERFORM COPY-LN-MSG-IN-WS-MSG
-          
+
           .
-       FNC-INSERT-CLIENT-EX.
+       FNC-OPPOSITION-EXEC-EX.
           EXIT.
-       
+
 
       *>------------------------------------------------------------------------
        FNC-ACHAT-PART-SCREEN SECTION.
@@ -911,27 +1467,29 @@
 
             IF(PRIXPRODUIT IS NUMERIC)
                MOVE PRIXPRODUIT TO C-SOMME
-            ELSE 
+            ELSE
                MOVE 'Veuillez entrer uniquement des chiffres au prix'
-               TO WSMSG. 
-            CALL 'opdebit' USING MONSOLDE, C-SOMME, NEWSOLDE.
+               TO WSMSG.
+      *>       ACHAT CB pose une autorisation (hold) et non un debit
+      *>       immediat : le solde n'est pas touche ici, seulement
+      *>       reserve via l'OPERATIONS STATUSOP = 'EN ATTENTE'
+      *>       ci-dessous. achatcbbatch.cbl debite reellement le
+      *>       compte (ou libere l'autorisation) au moment du
+      *>       reglement nocturne.
             MOVE 'ACHAT CB' TO DET-TYPE.
             IF(PRODUITACHETEE IS ALPHABETIC )
-               STRING FUNCTION TRIM(DET-TYPE) ' ' FUNCTION 
+               STRING FUNCTION TRIM(DET-TYPE) ' ' FUNCTION
                TRIM(PRODUITACHETEE) DELIMITED BY SIZE INTO DET-LIBELLE
-            ELSE   
+            ELSE
                MOVE 'Veuillez entrer uniquement des lettres au produit'
-               TO WSMSG. 
+               TO WSMSG.
             STRING '-' C-SOMME DELIMITED BY SIZE INTO DET-MONTANT.
             MOVE SQL-DETAIL-LINE TO PRINT-LINE.
+            PERFORM NEXT-SQL-SEQ.
+            MOVE " SEQ=" TO PRINT-LINE(201:5).
+            MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10).
             WRITE PRINT-LINE.
-            
-            MOVE '-' TO DET-OPERATOR.
-            MOVE C-SOMME TO DET-UP-SOMME.
-            MOVE 001 TO DET-UP-COMPTEID.
-            MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE.
-              WRITE PRINT-UP-LINE.
-                       
+
           
       
           PERFORM COPY-LN-MSG-IN-WS-MSG
@@ -943,60 +1501,178 @@
       *>------------------------------------------------------------------------
        FNC-ENTREE-ARGENT-SCREEN SECTION.
       *>------------------------------------------------------------------------
-      
-         
-      
+
           PERFORM FOREVER
-             DISPLAY HEADER-SCREEN END-DISPLAY  
+
+             DISPLAY HEADER-SCREEN END-DISPLAY
+             DISPLAY ENTREE-ARGENT-SCREEN END-DISPLAY
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+             ACCEPT ENTREE-ARGENT-SCREEN END-ACCEPT
+
+      *>     init message
+             INITIALIZE WS-MSG
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+
+             EVALUATE TRUE
+                WHEN V-FNC-F1
+                   PERFORM FNC-ENTREE-ARGENT
+
+                WHEN V-FNC-F10
+                   EXIT PERFORM
+
+                WHEN OTHER
+                   MOVE "Please select a valid function key"
+                     TO WSMSG
+             END-EVALUATE
           END-PERFORM
-          
+
           .
        FNC-LIST-SCREEN-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
        FNC-ENTREE-ARGENT SECTION.
       *>------------------------------------------------------------------------
-      
+
           INITIALIZE LN-MOD
           INITIALIZE WS-MSG
-          
+
+          IF ENTREEAR = ZEROES
+             MOVE "Veuillez entrer un montant superieur a zero"
+               TO WSMSG
+          ELSE
+
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
-           MOVE 1500 TO ENTREEAR.
-           
-           
 
-           MOVE 'SALAIRE TLR' to C-LIBELLE.
+           IF LE-LIBELLE = SPACES
+              MOVE 'SALAIRE TLR' TO C-LIBELLE
+           ELSE
+              MOVE LE-LIBELLE TO C-LIBELLE
+           END-IF.
            MOVE 'ENTREE ARGENT' TO C-TYPEOP.
+           STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+           DELIMITED BY SIZE INTO LA-DATE.
            CALL 'entreeargent' USING MONSOLDE, ENTREEAR, NEWSOLDE,
-           LA-DATE, LE-LIBELLE.
-              
-           STRING WS-YEAR '-' WS-MONTH '-' WS-DAY 
-           DELIMITED BY SIZE INTO DET-DATEOP.
-          
-           MOVE C-TYPEOP TO DET-TYPE.
-           STRING LE-LIBELLE ' ' C-LIBELLE DELIMITED BY SIZE 
-           INTO DET-LIBELLE.
-           STRING '+' ENTREEAR DELIMITED BY SIZE INTO DET-MONTANT.
-                      
-           MOVE 001 TO  DET-COMPTEID
-           MOVE WS-DATE TO DET-DATEOP.
-           MOVE SQL-DETAIL-LINE TO PRINT-LINE.
-            WRITE PRINT-LINE.
-           MOVE '+' TO DET-OPERATOR.
-           MOVE ENTREEAR TO DET-UP-SOMME.
-           MOVE 001 TO DET-UP-COMPTEID.
-           MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE.
-             WRITE PRINT-UP-LINE. 
-             
-      
+           LA-DATE, LE-LIBELLE, C-SUCCESS, L-COMPTE-ID, 'EUR', 'EUR'.
+
+           IF C-SUCCESS = 'NON'
+              MOVE "Date de valeur hors delai, virement non credite"
+                TO WSMSG
+           ELSE
+           STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+           DELIMITED BY SIZE INTO DET-DATEOP
+
+           MOVE C-TYPEOP TO DET-TYPE
+           STRING LE-LIBELLE ' ' C-LIBELLE DELIMITED BY SIZE
+           INTO DET-LIBELLE
+           STRING '+' ENTREEAR DELIMITED BY SIZE INTO DET-MONTANT
+
+           MOVE L-COMPTE-ID TO  DET-COMPTEID
+           MOVE WS-DATE TO DET-DATEOP
+           MOVE SQL-DETAIL-LINE TO PRINT-LINE
+           PERFORM NEXT-SQL-SEQ
+           MOVE " SEQ=" TO PRINT-LINE(201:5)
+           MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10)
+            WRITE PRINT-LINE
+           MOVE '+' TO DET-OPERATOR
+           MOVE ENTREEAR TO DET-UP-SOMME
+           MOVE L-COMPTE-ID TO DET-UP-COMPTEID
+           MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE
+           PERFORM NEXT-SQL-SEQ
+           MOVE " SEQ=" TO PRINT-UP-LINE(201:5)
+           MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10)
+             WRITE PRINT-UP-LINE
+           END-IF.
+
+
           PERFORM COPY-LN-MSG-IN-WS-MSG
 
           
           .
        FNC-LIST-CLIENT-EX.
           EXIT.
-          
+
+      *>------------------------------------------------------------------------
+       FNC-CLOTURE-COMPTE-SCREEN SECTION.
+      *>------------------------------------------------------------------------
+
+          PERFORM FOREVER
+             DISPLAY HEADER-SCREEN END-DISPLAY
+             DISPLAY CLOTURE-COMPTE-SCREEN END-DISPLAY
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+             ACCEPT CLOTURE-COMPTE-SCREEN END-ACCEPT
+
+      *>     init message
+             INITIALIZE WSMSG
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+
+             EVALUATE TRUE
+                WHEN V-FNC-F1
+                   PERFORM FNC-CLOTURE-COMPTE
+
+                WHEN V-FNC-F10
+                   EXIT PERFORM
+
+                WHEN OTHER
+                   MOVE "Please select a valid function key"
+                     TO WSMSG
+             END-EVALUATE
+          END-PERFORM
+
+          .
+       FNC-CLOTURE-COMPTE-SCREEN-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-CLOTURE-COMPTE SECTION.
+      *>------------------------------------------------------------------------
+
+          IF L-COMPTE-SOLDE NOT = ZEROES
+             MOVE "Le solde doit etre a zero pour clore le compte"
+               TO WSMSG
+          ELSE
+             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+             MOVE "CLOTURE COMPTE" TO DET-TYPE
+             MOVE "CLOTURE COMPTE" TO DET-LIBELLE
+             STRING '+0.00' DELIMITED BY SIZE INTO DET-MONTANT
+             MOVE L-CLIENT-ID TO DET-CLIENTID
+             MOVE L-COMPTE-ID TO DET-COMPTEID
+             STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+               DELIMITED BY SIZE INTO DET-DATEOP
+             MOVE SQL-DETAIL-LINE TO PRINT-LINE
+             PERFORM NEXT-SQL-SEQ
+             MOVE " SEQ=" TO PRINT-LINE(201:5)
+             MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10)
+             WRITE PRINT-LINE
+
+             MOVE '+' TO DET-OPERATOR
+             MOVE ZEROES TO DET-UP-SOMME
+             MOVE L-COMPTE-ID TO DET-UP-COMPTEID
+             MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE
+             PERFORM NEXT-SQL-SEQ
+             MOVE " SEQ=" TO PRINT-UP-LINE(201:5)
+             MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10)
+             WRITE PRINT-UP-LINE
+
+             INITIALIZE LN-MOD
+             SET V-LN-FNC-CLOTURE-COMPTE OF LN-MOD TO TRUE
+             MOVE L-COMPTE-ID TO LN-INP-COMPTE-ID OF LN-MOD
+
+             CALL 'modactivity2' USING LN-MOD END-CALL
+
+             PERFORM COPY-LN-MSG-IN-WS-MSG
+
+             IF LN-MSG-1 OF LN-MOD NOT = SPACES
+                MOVE LN-MSG-1 OF LN-MOD TO WSMSG
+             ELSE
+                MOVE "Compte cloture avec succes" TO WSMSG
+             END-IF
+          END-IF
+
+          .
+       FNC-CLOTURE-COMPTE-EX.
+          EXIT.
+
       *>------------------------------------------------------------------------
        COPY-LN-MSG-IN-WS-MSG SECTION.
       *>------------------------------------------------------------------------
@@ -1007,5 +1683,74 @@
           .
        COPY-LN-MSG-IN-WS-MSG-EX.
           EXIT.
-          
-       END PROGRAM ACTIVITY2CLIENT. 
+
+       NEXT-SQL-SEQ SECTION.
+      *>------------------------------------------------------------------------
+      *> shared restart/checkpoint counter for GENERESQL.SQL/
+      *> GENERUPDATE.SQL -- bumps the one-record GENERESQLSEQ.DAT
+      *> file so every generated line gets its own sequence number
+          MOVE ZEROES TO WS-SQL-SEQ-NR
+          OPEN INPUT GENERESQLSEQ
+          READ GENERESQLSEQ
+             AT END
+                CONTINUE
+             NOT AT END
+                MOVE GENERESQLSEQ-LASTNR TO WS-SQL-SEQ-NR
+          END-READ
+          CLOSE GENERESQLSEQ.
+          ADD 1 TO WS-SQL-SEQ-NR.
+          MOVE WS-SQL-SEQ-NR TO GENERESQLSEQ-LASTNR.
+          OPEN OUTPUT GENERESQLSEQ.
+          WRITE GENERESQLSEQ-RECORD.
+          CLOSE GENERESQLSEQ.
+          .
+       NEXT-SQL-SEQ-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       READ-VIREMAPPR-SEUIL SECTION.
+      *>------------------------------------------------------------------------
+      *> seuil de mise en attente optionnel, meme idiom que
+      *> 0150-READ-FRAISMINPARM dans fraisminbatch.cbl -- defaut
+      *> 1000.00 si VIREMAPPRPARM.DAT est absent ou vide
+          MOVE 1000.00 TO WS-VA-SEUIL
+          OPEN INPUT VIREMAPPRPARM
+          READ VIREMAPPRPARM
+             AT END
+                CONTINUE
+             NOT AT END
+                IF VAP-SEUIL NOT = ZEROES
+                   MOVE VAP-SEUIL TO WS-VA-SEUIL
+                END-IF
+          END-READ
+          CLOSE VIREMAPPRPARM
+          .
+       READ-VIREMAPPR-SEUIL-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       QUEUE-VIREMENT-APPROBATION SECTION.
+      *>------------------------------------------------------------------------
+      *> met le virement en attente au lieu d'appeler opprelev --
+      *> voir activity2banq.cbl's 0290-VALIDER-VIREMENTS-ATTENTE pour
+      *> l'approbation/rejet teller
+          MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+          PERFORM NEXT-SQL-SEQ
+          MOVE WS-SQL-SEQ-NR TO VA-ID
+          MOVE L-CLIENT-ID TO VA-CLIENT-ID
+          MOVE L-COMPTE-ID TO VA-COMPTE-ID
+          MOVE SOMMEEPARGNEE TO VA-MONTANT
+          MOVE LIBELLEVIREM TO VA-LIBELLE
+          STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+          DELIMITED BY SIZE INTO VA-DATE
+          MOVE "EN ATTENTE" TO VA-STATUT
+          OPEN EXTEND VIREMAPPR
+          WRITE VIREMAPPR-RECORD
+          CLOSE VIREMAPPR
+          MOVE "Virement superieur au seuil : soumis a validation"
+            TO WSMSG
+          .
+       QUEUE-VIREMENT-APPROBATION-EX.
+          EXIT.
+
+       END PROGRAM ACTIVITY2CLIENT.
