@@ -29,17 +29,57 @@
              SELECT GENERUPDATE ASSIGN TO "GENERUPDATE.SQL"
              ORGANIZATION IS LINE SEQUENTIAL.
 
-       DATA DIVISION. 
+             SELECT MESSAGES ASSIGN TO "MESSAGES.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> virements mis en attente par ACTIVITY2CLIENT's
+      *> QUEUE-VIREMENT-APPROBATION, approuves ou rejetes ici
+             SELECT VIREMAPPR ASSIGN TO "VIREMAPPR.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> shared restart/checkpoint sequence counter, see
+      *> NEXT-SQL-SEQ SECTION -- every program that appends to
+      *> GENERESQL.SQL/GENERUPDATE.SQL reads, bumps and rewrites this
+      *> same one-record file so every generated line gets its own
+      *> number regardless of which program wrote it
+             SELECT GENERESQLSEQ ASSIGN TO "GENERESQLSEQ.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
 
        FILE SECTION.
        FD PRINT-RELEVE.
            01 RELEVE-OP      PIC X(38).
 
        FD GENERESQL.
-           01 PRINT-LINE     PIC X(200).
+           01 PRINT-LINE     PIC X(215).
 
        FD GENERUPDATE.
-           01 PRINT-UP-LINE  PIC X(200).
+           01 PRINT-UP-LINE  PIC X(215).
+
+       FD GENERESQLSEQ.
+           01 GENERESQLSEQ-RECORD.
+               05 GENERESQLSEQ-LASTNR   PIC 9(10).
+
+       FD MESSAGES.
+           01 MESSAGES-RECORD.
+               05 MSG-ID                  PIC 9(5).
+               05 MSG-SENDER-CLIENTID     PIC 9(3).
+               05 MSG-SUBJECT             PIC X(40).
+               05 MSG-BODY                PIC X(70).
+               05 MSG-DATE                PIC X(10).
+               05 MSG-READ                PIC X(3).
+               05 MSG-REPLY               PIC X(70).
+
+       FD VIREMAPPR.
+           01 VIREMAPPR-RECORD.
+               05 VA-ID                   PIC 9(10).
+               05 VA-CLIENT-ID             PIC 9(3).
+               05 VA-COMPTE-ID             PIC 9(3).
+               05 VA-MONTANT               PIC 9(5)V99.
+               05 VA-LIBELLE               PIC X(10).
+               05 VA-DATE                  PIC X(10).
+               05 VA-STATUT                PIC X(14).
 
        FD PRINT-FILE.
            01 DETAILS-LINE.
@@ -56,8 +96,9 @@
             05 D-COMPTE-SOLDE            PIC 9(5).99.
             05 FILLER                    PIC X(3).
             05 D-COMPTE-CLIENTID         PIC S9(3).
+            05 D-COMPTE-AGENCE           PIC X(10).
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
 
              
        
@@ -138,6 +179,8 @@
            05 NUMCOMPTE        PIC 9(3).
            05 LOGIN        PIC X(10).
            05 MOTDEPASSE        PIC X(10).
+           05 WS-VCC-CLIENTID  PIC 9(3).
+           05 WS-VCC-CURRENT   PIC 9(2) VALUE 1.
            77 ptr             PIC 99.
            
          01 mouse-flags   PIC 9(4).
@@ -148,13 +191,69 @@
              05 L-CLIENT-PRENOM           PIC X(20).
              05 L-CLIENT-RSOCIALE         PIC X(20).
              05 L-CLIENT-TYPECLIENT       PIC X(20).
+             05 L-CLIENT-SIRET            PIC X(14).
+             05 L-CLIENT-PAYS-RESIDENCE   PIC X(20).
+             05 L-CLIENT-NUM-FISCAL       PIC X(20).
              05 L-CLIENT-EXTERNE          PIC 9 .
              05 L-COMPTE-ID               PIC S9(3).
              05 L-COMPTE-IBAN             PIC X(25).
              05 L-COMPTE-DTOUV            PIC X(14).
              05 L-COMPTE-SOLDE            PIC 9(5).99.
              05 L-COMPTE-CLIENTID         PIC S9(3).
-            
+             05 L-COMPTE-AGENCE           PIC X(10).
+
+      *> linkage for the operations-en-attente lookup against modactivity2
+           COPY "LNACTIVITY2.cpy".
+
+      *> MESSAGES.DAT loaded whole into this table (same idiom as
+      *> cartesop.cbl/virementpermbatch.cbl), then rewritten whole
+      *> once the teller marks a message read or sends a reply
+       01 WS-MESSAGES-TABLE.
+           05 WS-MSG-ENTRY OCCURS 50 TIMES.
+              10 WS-MSG-ID               PIC 9(5).
+              10 WS-MSG-SENDER-CLIENTID  PIC 9(3).
+              10 WS-MSG-SUBJECT          PIC X(40).
+              10 WS-MSG-BODY             PIC X(70).
+              10 WS-MSG-DATE             PIC X(10).
+              10 WS-MSG-READ             PIC X(3).
+              10 WS-MSG-REPLY            PIC X(70).
+       01 WS-MSG-COUNT        PIC 9(3) VALUE 0.
+       01 WS-MSG-IDX          PIC 9(3) VALUE 0.
+       01 WS-MSG-CURRENT      PIC 9(3) VALUE 0.
+       01 WS-MSG-EOF          PIC X(3) VALUE "NON".
+       01 WS-MSG-REPLY-INPUT  PIC X(70).
+
+      *> VIREMAPPR.DAT loaded whole into this table (same idiom as
+      *> WS-MESSAGES-TABLE above), rewritten whole once the teller
+      *> approves or rejects the displayed virement
+       01 WS-VA-TABLE.
+           05 WS-VA-ENTRY OCCURS 50 TIMES.
+              10 WS-VA-ID               PIC 9(10).
+              10 WS-VA-CLIENT-ID        PIC 9(3).
+              10 WS-VA-COMPTE-ID        PIC 9(3).
+              10 WS-VA-MONTANT          PIC 9(5)V99.
+              10 WS-VA-LIBELLE          PIC X(10).
+              10 WS-VA-DATE             PIC X(10).
+              10 WS-VA-STATUT           PIC X(14).
+       01 WS-VA-COUNT         PIC 9(3) VALUE 0.
+       01 WS-VA-IDX           PIC 9(3) VALUE 0.
+       01 WS-VA-CURRENT       PIC 9(3) VALUE 0.
+       01 WS-VA-EOF           PIC X(3) VALUE "NON".
+      *> entrees/sorties opprelev pour l'approbation d'un virement
+      *> en attente
+       01 WS-VA-SOLDE         PIC 9(5)V99.
+       01 WS-VA-NEWSOLDE      PIC 9(5)V99.
+       01 WS-VA-SUCCESS       PIC X(3).
+       01 WS-VA-TYPEOP        PIC X(20).
+       01 WS-VA-LIBELLE-OUT   PIC X(25).
+       01 WS-VA-COMM          PIC 9V99.
+       01 WS-VA-DATE-OP       PIC X(10).
+      *> date du jour formatee YYYY-MM-DD, lue directement de
+      *> FUNCTION CURRENT-DATE plutot que de WS-CURRENT-DATE-FIELDS
+      *> (dont WS-DAY est declare sur 4 chiffres au lieu de 2 dans ce
+      *> programme -- pre-existant, hors perimetre de cette section)
+       01 WS-VA-TODAY-YYYYMMDD PIC 9(8).
+
        01 FIELDS-TEST.
            05 LIBELLE-1      PIC X(25).
            05 SOMME-1      PIC X(25).
@@ -169,6 +268,10 @@
            05 FILLER            PIC X(1) VALUe ' '.
            05 DET-TIME          PIC 9(2).
 
+      *> restart/checkpoint sequence number tagged onto every
+      *> GENERESQL/GENERUPDATE line, see 0270-NEXT-SQL-SEQ
+       01 WS-SQL-SEQ-NR               PIC 9(10) VALUE ZEROES.
+
        01  WS-CURRENT-DATE-FIELDS.
            05  WS-DATE.
                10  WS-YEAR    PIC  9(4).
@@ -212,6 +315,41 @@
             05 DET-UP-COMPTEID     PIC 9(3).
             05 FILLER              PIC X VALUE ";".
 
+      *> second generated UPDATE statement per operation: keeps
+      *> OPERATIONS.STATUSOP consistent once a pending op is
+      *> validated or rejected, instead of only COMPTES ever
+      *> getting an UPDATE row
+       01  SQL-UPDATE-STATUSOP-LINE.
+            05 FILLER      PIC X(34) VALUE
+            "UPDATE OPERATIONS SET STATUSOP = '".
+            05 DET-UP-STATUSOP     PIC X(10).
+            05 FILLER              PIC X(22) VALUE
+            "' WHERE IDOPERATION = ".
+            05 DET-UP-IDOPERATION  PIC 9(3).
+            05 FILLER              PIC X VALUE ";".
+
+      *> INSERT pour un virement en attente approuve par
+      *> 0295-APPROUVER-VIREMENT -- meme gabarit que ACTIVITY2CLIENT's
+      *> SQL-DETAIL-LINE, avec STATUSOP deja fixe a VALIDEE puisque la
+      *> decision teller vient d'etre prise
+       01  SQL-VA-DETAIL-LINE.
+            05 FILLER              PIC X(90) VALUE
+       'INSERT INTO OPERATIONS (TYPE,LIBELLE,MONTANT,COMPTEID,IDCLIENT,
+      -'DATEOP,STATUSOP) VALUES('.
+            05 FILLER              PIC X   VALUE "'".
+            05 VA-DET-TYPE         PIC X(25).
+            05 FILLER              PIC X(3) VALUE "','".
+            05 VA-DET-LIBELLE      PIC X(30).
+            05 FILLER              PIC X(3) VALUE "',".
+            05 VA-DET-MONTANT      PIC X(8).
+            05 FILLER              PIC X VALUE ','.
+            05 VA-DET-COMPTEID     PIC 9(3).
+            05 FILLER              PIC X VALUE ','.
+            05 VA-DET-CLIENTID     PIC 9(3).
+            05 FILLER              PIC X(2) VALUE ",'".
+            05 VA-DET-DATEOP       PIC X(10).
+            05 FILLER              PIC X(13) VALUE "','VALIDEE');".
+
 
            copy SCREENIO.
 
@@ -264,10 +402,18 @@
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
 
-           05 FILLER LINE 15 COLUMN 90    
+           05 FILLER LINE 15 COLUMN 90
            VALUE "F9 - Quitter le simulateur bancaire"
            FOREGROUND-COLOR COB-COLOR-GREEN.
-           
+
+           05 FILLER LINE 20 COLUMN 1
+           VALUE "F6 - VALIDER LES VIREMENTS EN ATTENTE"
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
+           05 FILLER LINE 20 COLUMN 90
+           VALUE "F7 - VOIR TOUS LES COMPTES D'UN CLIENT"
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
            05 FILLER PIC 9(6) TO wRetCode SECURE
            LINE 40 COLUMN 79
            FOREGROUND-COLOR COB-COLOR-GREEN. 
@@ -280,18 +426,83 @@
             FOREGROUND-COLOR COB-COLOR-YELLOW.
 
             05 FILLER LINE 7 COLUMN 1
-            VALUE "SUITE BIENTOT"
-            FOREGROUND-COLOR COB-COLOR-YELLOW.
-                 
-            05 FILLER LINE 18 COLUMN 1    
-            VALUE "F9 - Revenir au sommaire "
+            VALUE "NOM:"
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER PIC X(20) TO L-CLIENT-NOM
+            LINE 7 COLUMN 25
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER LINE 8 COLUMN 1
+            VALUE "PRENOM:"
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER PIC X(20) TO L-CLIENT-PRENOM
+            LINE 8 COLUMN 25
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER LINE 9 COLUMN 1
+            VALUE "RAISON SOCIALE (SI CLIENT ENTREPRISE):"
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER PIC X(20) TO L-CLIENT-RSOCIALE
+            LINE 9 COLUMN 42
+
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER LINE 10 COLUMN 1
+            VALUE "TYPE DE CLIENT (PHYSIQUE OU MORALE):"
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER PIC X(20) TO L-CLIENT-TYPECLIENT
+            LINE 10 COLUMN 40
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER LINE 11 COLUMN 1
+            VALUE "SIRET (SI CLIENT ENTREPRISE):"
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER PIC X(14) TO L-CLIENT-SIRET
+            LINE 11 COLUMN 33
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER LINE 12 COLUMN 1
+            VALUE "CLIENT EXTERNE (0=NON 1=OUI):"
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER PIC 9 TO L-CLIENT-EXTERNE
+            LINE 12 COLUMN 32
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER LINE 13 COLUMN 1
+            VALUE "PAYS DE RESIDENCE (SI CLIENT EXTERNE):"
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER PIC X(20) TO L-CLIENT-PAYS-RESIDENCE
+            LINE 13 COLUMN 42
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER LINE 14 COLUMN 1
+            VALUE "NUMERO FISCAL (SI CLIENT EXTERNE):"
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER PIC X(20) TO L-CLIENT-NUM-FISCAL
+            LINE 14 COLUMN 38
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
+            05 FILLER PIC X(25) FROM WSMSG
+            LINE 15 COLUMN 1
+            FOREGROUND-COLOR COB-COLOR-RED.
+
+            05 FILLER LINE 18 COLUMN 1
+            VALUE "F1 : Valider - F9 - Revenir au sommaire "
             FOREGROUND-COLOR COB-COLOR-GREEN.
 
             05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
             LINE 18 COLUMN 79
-            FOREGROUND-COLOR COB-COLOR-GREEN. 
+            FOREGROUND-COLOR COB-COLOR-GREEN.
+
 
-           
        01 FICHIER-CLIENTS-SCREEN.
 
            05 FILLER LINE 5 COLUMN 1
@@ -351,54 +562,273 @@
 
            05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
            LINE 18 COLUMN 79
-           FOREGROUND-COLOR COB-COLOR-GREEN. 
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
+        01 VOIR-COMPTES-CLIENT-SCREEN.
+
+           05 FILLER LINE 2 COLUMN 1
+           VALUE "VOIR TOUS LES COMPTES D'UN CLIENT"
+           BLANK SCREEN
+           FOREGROUND-COLOR COB-COLOR-YELLOW.
+
+           05 FILLER LINE 4 COLUMN 1
+           VALUE "VEUILLEZ ENTRER LE NUMERO DU CLIENT : "
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
+           05 FILLER PIC 9(3) TO WS-VCC-CLIENTID
+           LINE 4 COLUMN 40
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
+           05 FILLER LINE 6 COLUMN 1
+           VALUE "LIGNE"
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+           05 FILLER PIC 9(2) FROM WS-VCC-CURRENT
+           LINE 6 COLUMN 7
+           FOREGROUND-COLOR COB-COLOR-WHITE.
+           05 FILLER VALUE "SUR"
+           LINE 6 COLUMN 10
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+           05 FILLER PIC 9(2) FROM LN-OUT-COMPTE-TAB-LINE-NR OF LN-MOD
+           LINE 6 COLUMN 14
+           FOREGROUND-COLOR COB-COLOR-WHITE.
+
+           05 FILLER LINE 8 COLUMN 1
+           VALUE "ID COMPTE :"
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+           05 FILLER PIC 9(3)
+           FROM LN-OUT-COMPTE-TAB-ID(WS-VCC-CURRENT)
+           LINE 8 COLUMN 20
+           FOREGROUND-COLOR COB-COLOR-WHITE.
+
+           05 FILLER LINE 9 COLUMN 1
+           VALUE "IBAN :"
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+           05 FILLER PIC X(50)
+           FROM LN-OUT-COMPTE-TAB-IBAN(WS-VCC-CURRENT)
+           LINE 9 COLUMN 20
+           FOREGROUND-COLOR COB-COLOR-WHITE.
+
+           05 FILLER LINE 10 COLUMN 1
+           VALUE "SOLDE :"
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+           05 FILLER PIC Z(8)9.99
+           FROM LN-OUT-COMPTE-TAB-SOLDE(WS-VCC-CURRENT)
+           LINE 10 COLUMN 20
+           FOREGROUND-COLOR COB-COLOR-WHITE.
+
+           05 FILLER LINE 12 COLUMN 1
+           VALUE "SOLDE TOTAL COMBINE :"
+           FOREGROUND-COLOR COB-COLOR-YELLOW.
+           05 FILLER PIC Z(8)9.99
+           FROM LN-OUT-COMPTE-TOTAL-SOLDE OF LN-MOD
+           LINE 12 COLUMN 24
+           FOREGROUND-COLOR COB-COLOR-YELLOW.
+
+           05 FILLER PIC X(50) FROM WSMSG
+           LINE 15 COLUMN 1
+           FOREGROUND-COLOR COB-COLOR-RED.
+
+           05 FILLER LINE 18 COLUMN 1
+           VALUE "F1-Rechercher F2-Suivant F9-Revenir"
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
+           05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+           LINE 18 COLUMN 79
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
 
-              
          01 TOUTES-OP-ATTENTE-SCREEN.
-        
+
              05 FILLER LINE 5 COLUMN 1
              VALUE "OPERATIONS EN ATTENTE"
              FOREGROUND-COLOR COB-COLOR-YELLOW.
-        
+
              05 FILLER LINE 7 COLUMN 1
-             VALUE "SUITE BIENTOT"
-             FOREGROUND-COLOR COB-COLOR-YELLOW.
-         
-        
-             05 FILLER LINE 18 COLUMN 1    
-             VALUE "F9 - Revenir au sommaire "
+             VALUE "ID OPERATION :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC 9(3) FROM LN-OUT-IDOPERATION OF LN-MOD
+             LINE 7 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 8 COLUMN 1
+             VALUE "LIBELLE :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC X(50) FROM LN-OUT-LIBELLE-OP OF LN-MOD
+             LINE 8 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 9 COLUMN 1
+             VALUE "MONTANT :"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-        
+             05 FILLER PIC 9(8)V99 FROM LN-OUT-MONTANT-OP OF LN-MOD
+             LINE 9 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 10 COLUMN 1
+             VALUE "COMPTE ID :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC 9(3) FROM LN-OUT-COMPTEID2 OF LN-MOD
+             LINE 10 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 11 COLUMN 1
+             VALUE "DATE OP :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC X(10) FROM LN-OUT-DATE-OP OF LN-MOD
+             LINE 11 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER PIC X(25) FROM WSMSG
+             LINE 15 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-RED.
+
+             05 FILLER LINE 18 COLUMN 1
+             VALUE "F1-Suivante F2-Valider F3-Rejeter F9-Revenir "
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+
              05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
              LINE 18 COLUMN 79
-             FOREGROUND-COLOR COB-COLOR-GREEN. 
-        
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+
         01 MESSAGERIE-SCREEN.
-       
+
+             05 FILLER LINE 4 COLUMN 1
+             VALUE "MESSAGERIE CLIENT"
+             FOREGROUND-COLOR COB-COLOR-YELLOW.
+
+             05 FILLER LINE 6 COLUMN 1
+             VALUE "CLIENT ID :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC 9(3)
+             FROM WS-MSG-SENDER-CLIENTID(WS-MSG-CURRENT)
+             LINE 6 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 7 COLUMN 1
+             VALUE "SUJET :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC X(40) FROM WS-MSG-SUBJECT(WS-MSG-CURRENT)
+             LINE 7 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 8 COLUMN 1
+             VALUE "MESSAGE :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC X(70) FROM WS-MSG-BODY(WS-MSG-CURRENT)
+             LINE 9 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 10 COLUMN 1
+             VALUE "DATE :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC X(10) FROM WS-MSG-DATE(WS-MSG-CURRENT)
+             LINE 10 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 11 COLUMN 1
+             VALUE "LU :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC X(3) FROM WS-MSG-READ(WS-MSG-CURRENT)
+             LINE 11 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 12 COLUMN 1
+             VALUE "REPONSE :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC X(70) FROM WS-MSG-REPLY(WS-MSG-CURRENT)
+             LINE 13 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER PIC X(25) FROM WSMSG
+             LINE 15 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-RED.
+
+             05 FILLER LINE 18 COLUMN 1
+             VALUE "F1-Suivant F2-Marquer lu F3-Repondre F9-Revenir"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+
+             05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+             LINE 18 COLUMN 79
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+
+        01 MESSAGERIE-REPLY-SCREEN.
+
              05 FILLER LINE 5 COLUMN 1
-             VALUE "VEUILLEZ ENTRER VOTRE LOGIN"
+             VALUE "REPONSE AU CLIENT :"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-       
-             05 FILLER PIC X(10) TO LOGIN
-             LINE 5 COLUMN 58    
+
+             05 FILLER PIC X(70) TO WS-MSG-REPLY-INPUT
+             LINE 7 COLUMN 1
              FOREGROUND-COLOR COB-COLOR-GREEN.
-       
-             05 FILLER LINE 6 COLUMN 1    
-             VALUE "VEUILLEZ ENTRER VOTRE MOT DE PASSE"
+
+             05 FILLER LINE 18 COLUMN 1
+             VALUE "F1 : Envoyer - F9 : Annuler"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-       
-             05 FILLER PIC X(10) TO MOTDEPASSE SECURE
-             LINE 6 COLUMN 531    
+
+             05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+             LINE 18 COLUMN 79
              FOREGROUND-COLOR COB-COLOR-GREEN.
-       
-             05 FILLER LINE 18 COLUMN 1    
-             VALUE "F1 : Valider - F9 : Revenir au sommaire"
+
+       01 VIREMENTS-ATTENTE-SCREEN.
+
+             05 FILLER LINE 4 COLUMN 1
+             VALUE "VIREMENTS EN ATTENTE DE VALIDATION"
+             FOREGROUND-COLOR COB-COLOR-YELLOW.
+
+             05 FILLER LINE 6 COLUMN 1
+             VALUE "CLIENT ID :"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-       
+             05 FILLER PIC 9(3) FROM WS-VA-CLIENT-ID(WS-VA-CURRENT)
+             LINE 6 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 7 COLUMN 1
+             VALUE "COMPTE ID :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC 9(3) FROM WS-VA-COMPTE-ID(WS-VA-CURRENT)
+             LINE 7 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 8 COLUMN 1
+             VALUE "MONTANT :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC 9(5)V99 FROM WS-VA-MONTANT(WS-VA-CURRENT)
+             LINE 8 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 9 COLUMN 1
+             VALUE "LIBELLE :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC X(10) FROM WS-VA-LIBELLE(WS-VA-CURRENT)
+             LINE 9 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 10 COLUMN 1
+             VALUE "DATE DEMANDE :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC X(10) FROM WS-VA-DATE(WS-VA-CURRENT)
+             LINE 10 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER LINE 11 COLUMN 1
+             VALUE "STATUT :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+             05 FILLER PIC X(14) FROM WS-VA-STATUT(WS-VA-CURRENT)
+             LINE 11 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-WHITE.
+
+             05 FILLER PIC X(50) FROM WSMSG
+             LINE 15 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-RED.
+
+             05 FILLER LINE 18 COLUMN 1
+             VALUE "F1-Suivant F2-Approuver F3-Rejeter F9-Revenir"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+
              05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
              LINE 18 COLUMN 79
-             FOREGROUND-COLOR COB-COLOR-GREEN. 
-       
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+
 
        PROCEDURE DIVISION.
 
@@ -433,10 +863,11 @@
               L-CLIENT-EXTERNE   
               L-COMPTE-ID        
               L-COMPTE-IBAN      
-              L-COMPTE-DTOUV     
-              L-COMPTE-SOLDE      
-              L-COMPTE-CLIENTID.
-             
+              L-COMPTE-DTOUV
+              L-COMPTE-SOLDE
+              L-COMPTE-CLIENTID
+              L-COMPTE-AGENCE.
+
 
 
            DISPLAY HEADER-SCREEN
@@ -465,12 +896,20 @@
            PERFORM 0280-ACCEDER-MESSAGERIE.
 
 
-           if(wRowR >=13 and wRowR <= 17) and (wColR >= 80 
+           if(wRowR >=13 and wRowR <= 17) and (wColR >= 80
            and wColR <= 130)
               DISPLAY LEAVE-SCREEN.
               CALL "C$SLEEP" USING 2 END-CALL.
               STOP RUN.
-           
+
+           if(wRowR >=18 and wRowR <= 22) and (wColR >= 0
+           and wColR <= 70)
+           PERFORM 0290-VALIDER-VIREMENTS-ATTENTE.
+
+           if(wRowR >=18 and wRowR <= 22) and (wColR >= 80
+           and wColR <= 130)
+           PERFORM 0300-VOIR-COMPTES-CLIENT.
+
 
        0200-VOIR-FICHIER-CLIENTELE.
            ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE.
@@ -480,11 +919,55 @@
 
        0220-AJOUTER-NOUVEAU-CLIENT.
 
-           ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE.
-
-           DISPLAY HEADER-SCREEN.
-           DISPLAY AJOUT-CLIENT-SCREEN.
-           ACCEPT AJOUT-CLIENT-SCREEN.
+           INITIALIZE WSMSG.
+
+           PERFORM FOREVER
+              ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE
+
+              DISPLAY HEADER-SCREEN
+              DISPLAY AJOUT-CLIENT-SCREEN
+              ACCEPT AJOUT-CLIENT-SCREEN
+
+              EVALUATE TRUE
+              WHEN V-FNC-F1
+                 INITIALIZE LN-MOD
+                 SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
+                 MOVE "facture3"  TO LN-DBALIAS OF LN-MOD
+                 MOVE "DB2ADMIN"  TO LN-USERID  OF LN-MOD
+                 MOVE "hiroshima" TO LN-PSWD    OF LN-MOD
+                 CALL 'modactivity2' USING LN-MOD END-CALL
+
+                 INITIALIZE LN-MOD
+                 SET V-LN-FNC-ADD-NEW-CLIENT OF LN-MOD TO TRUE
+                 MOVE L-CLIENT-NOM
+                   TO LN-INP-NOM             OF LN-MOD
+                 MOVE L-CLIENT-PRENOM
+                   TO LN-INP-PRENOM          OF LN-MOD
+                 MOVE L-CLIENT-RSOCIALE
+                   TO LN-INP-RAISON-SOCIALE  OF LN-MOD
+                 MOVE L-CLIENT-TYPECLIENT
+                   TO LN-INP-TYPECLIENT      OF LN-MOD
+                 MOVE L-CLIENT-SIRET
+                   TO LN-INP-SIRET           OF LN-MOD
+                 MOVE L-CLIENT-PAYS-RESIDENCE
+                   TO LN-INP-PAYS-RESIDENCE  OF LN-MOD
+                 MOVE L-CLIENT-NUM-FISCAL
+                   TO LN-INP-NUM-FISCAL      OF LN-MOD
+                 MOVE L-CLIENT-EXTERNE
+                   TO Ln-INP-EXTERNE         OF LN-MOD
+                 CALL 'modactivity2' USING LN-MOD END-CALL
+
+                 IF LN-MSG-1 OF LN-MOD = SPACES
+                    MOVE "Client ajoute avec succes" TO WSMSG
+                 ELSE
+                    MOVE LN-MSG-1 OF LN-MOD TO WSMSG
+                 END-IF
+              WHEN V-FNC-F9
+                 EXIT PERFORM
+              WHEN OTHER
+                 CONTINUE
+              END-EVALUATE
+           END-PERFORM.
 
 
        0240-ACCEDER-UN-COMPTE.
@@ -499,23 +982,429 @@
 
        0260-VOIR-TOUTES-OP-ATTENTE.
 
-           ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE.
-
-           DISPLAY HEADER-SCREEN.
-           DISPLAY TOUTES-OP-ATTENTE-SCREEN.
-           ACCEPT TOUTES-OP-ATTENTE-SCREEN.
+           INITIALIZE LN-MOD.
+           SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE.
+           MOVE "facture3"  TO LN-DBALIAS OF LN-MOD.
+           MOVE "DB2ADMIN"  TO LN-USERID  OF LN-MOD.
+           MOVE "hiroshima" TO LN-PSWD    OF LN-MOD.
+           CALL 'modactivity2' USING LN-MOD END-CALL.
+
+           INITIALIZE LN-MOD.
+           SET V-LN-FNC-PAGING-FIRST OF LN-MOD TO TRUE.
+           MOVE L-CLIENT-ID TO LN-INP-IDCLIENT OF LN-MOD.
+           MOVE "EN ATTENTE" TO LN-INP-STATUS-OP OF LN-MOD.
+
+           PERFORM FOREVER
+
+              CALL 'modactivity2' USING LN-MOD END-CALL
+
+              MOVE LN-MSG-1 OF LN-MOD TO WSMSG
+
+              ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE
+              DISPLAY HEADER-SCREEN
+              DISPLAY TOUTES-OP-ATTENTE-SCREEN
+              ACCEPT TOUTES-OP-ATTENTE-SCREEN
+
+              MOVE wRetCode TO WS-FNC-KEY
+
+              EVALUATE TRUE
+                 WHEN V-FNC-F1
+                    SET V-LN-FNC-PAGING-NEXT OF LN-MOD TO TRUE
+      *>             current value as restart point
+                    MOVE LN-OUT-IDOPERATION OF LN-MOD
+                      TO LN-INP-IDOPERATION OF LN-MOD
+                    MOVE "EN ATTENTE" TO LN-INP-STATUS-OP OF LN-MOD
+
+                 WHEN V-FNC-F2
+      *>             validate the displayed operation: write the
+      *>             matching OPERATIONS.STATUSOP UPDATE so COMPTES
+      *>             and OPERATIONS stay consistent, then move on
+                    MOVE "VALIDEE" TO DET-UP-STATUSOP
+                    MOVE LN-OUT-IDOPERATION OF LN-MOD
+                      TO DET-UP-IDOPERATION
+                    MOVE SQL-UPDATE-STATUSOP-LINE TO PRINT-UP-LINE
+                    PERFORM 0270-NEXT-SQL-SEQ
+                    MOVE " SEQ=" TO PRINT-UP-LINE(201:5)
+                    MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10)
+                    WRITE PRINT-UP-LINE
+                    MOVE "Operation validee" TO WSMSG
+                    SET V-LN-FNC-PAGING-NEXT OF LN-MOD TO TRUE
+                    MOVE LN-OUT-IDOPERATION OF LN-MOD
+                      TO LN-INP-IDOPERATION OF LN-MOD
+                    MOVE "EN ATTENTE" TO LN-INP-STATUS-OP OF LN-MOD
+
+                 WHEN V-FNC-F3
+      *>             reject the displayed operation: same UPDATE
+      *>             mechanism as F2, with STATUSOP = REJETEE
+                    MOVE "REJETEE" TO DET-UP-STATUSOP
+                    MOVE LN-OUT-IDOPERATION OF LN-MOD
+                      TO DET-UP-IDOPERATION
+                    MOVE SQL-UPDATE-STATUSOP-LINE TO PRINT-UP-LINE
+                    PERFORM 0270-NEXT-SQL-SEQ
+                    MOVE " SEQ=" TO PRINT-UP-LINE(201:5)
+                    MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10)
+                    WRITE PRINT-UP-LINE
+                    MOVE "Operation rejetee" TO WSMSG
+                    SET V-LN-FNC-PAGING-NEXT OF LN-MOD TO TRUE
+                    MOVE LN-OUT-IDOPERATION OF LN-MOD
+                      TO LN-INP-IDOPERATION OF LN-MOD
+                    MOVE "EN ATTENTE" TO LN-INP-STATUS-OP OF LN-MOD
+
+                 WHEN V-FNC-F9
+                    EXIT PERFORM
+
+                 WHEN OTHER
+                    MOVE "F1-Suiv F2-Valider F3-Rejeter F9-Revenir"
+                      TO WSMSG
+              END-EVALUATE
+           END-PERFORM.
+
+       0270-NEXT-SQL-SEQ.
+      *>  bump the shared GENERESQLSEQ.DAT counter so this line gets
+      *>  its own never-reused sequence number; defaults to 0 (i.e.
+      *>  the first line written ever becomes SEQ=0000000001) if the
+      *>  counter file does not exist yet
+           MOVE ZEROES TO WS-SQL-SEQ-NR.
+           OPEN INPUT GENERESQLSEQ
+           READ GENERESQLSEQ
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE GENERESQLSEQ-LASTNR TO WS-SQL-SEQ-NR
+           END-READ
+           CLOSE GENERESQLSEQ.
+           ADD 1 TO WS-SQL-SEQ-NR.
+           MOVE WS-SQL-SEQ-NR TO GENERESQLSEQ-LASTNR.
+           OPEN OUTPUT GENERESQLSEQ.
+           WRITE GENERESQLSEQ-RECORD.
+           CLOSE GENERESQLSEQ.
 
 
        0280-ACCEDER-MESSAGERIE.
-            ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE.
-
-            DISPLAY HEADER-SCREEN.
-            DISPLAY MESSAGERIE-SCREEN.
-            ACCEPT MESSAGERIE-SCREEN.
-                   
+            PERFORM 0282-LOAD-MESSAGES.
+            INITIALIZE WSMSG.
+
+            IF WS-MSG-COUNT = 0
+               MOVE "Aucun message" TO WSMSG
+               MOVE 1 TO WS-MSG-CURRENT
+               DISPLAY HEADER-SCREEN
+               DISPLAY MESSAGERIE-SCREEN
+               ACCEPT MESSAGERIE-SCREEN
+            ELSE
+               MOVE 1 TO WS-MSG-CURRENT
+
+               PERFORM FOREVER
+                  ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE
+
+                  DISPLAY HEADER-SCREEN
+                  DISPLAY MESSAGERIE-SCREEN
+                  ACCEPT MESSAGERIE-SCREEN
+
+                  EVALUATE TRUE
+                     WHEN V-FNC-F1
+                        IF WS-MSG-CURRENT < WS-MSG-COUNT
+                           ADD 1 TO WS-MSG-CURRENT
+                        ELSE
+                           MOVE 1 TO WS-MSG-CURRENT
+                        END-IF
+                        INITIALIZE WSMSG
+
+                     WHEN V-FNC-F2
+                        MOVE "OUI" TO WS-MSG-READ(WS-MSG-CURRENT)
+                        PERFORM 0289-REWRITE-MESSAGES
+                        MOVE "Message marque comme lu" TO WSMSG
+
+                     WHEN V-FNC-F3
+                        INITIALIZE WS-MSG-REPLY-INPUT
+                        DISPLAY HEADER-SCREEN
+                        DISPLAY MESSAGERIE-REPLY-SCREEN
+                        ACCEPT MESSAGERIE-REPLY-SCREEN
+                        IF V-FNC-F1
+                           MOVE WS-MSG-REPLY-INPUT
+                             TO WS-MSG-REPLY(WS-MSG-CURRENT)
+                           MOVE "OUI" TO WS-MSG-READ(WS-MSG-CURRENT)
+                           PERFORM 0289-REWRITE-MESSAGES
+                           MOVE "Reponse envoyee" TO WSMSG
+                        END-IF
+
+                     WHEN V-FNC-F9
+                        EXIT PERFORM
+
+                     WHEN OTHER
+                        MOVE "F1-Suiv F2-Lu F3-Repondre F9-Revenir"
+                          TO WSMSG
+                  END-EVALUATE
+               END-PERFORM
+            END-IF.
+
+       0282-LOAD-MESSAGES.
+           OPEN INPUT MESSAGES.
+           MOVE 0 TO WS-MSG-COUNT.
+           MOVE "NON" TO WS-MSG-EOF.
+           READ MESSAGES
+              AT END MOVE "OUI" TO WS-MSG-EOF
+           END-READ.
+           PERFORM UNTIL WS-MSG-EOF = "OUI"
+              ADD 1 TO WS-MSG-COUNT
+              MOVE MSG-ID              TO WS-MSG-ID(WS-MSG-COUNT)
+              MOVE MSG-SENDER-CLIENTID
+                TO WS-MSG-SENDER-CLIENTID(WS-MSG-COUNT)
+              MOVE MSG-SUBJECT         TO WS-MSG-SUBJECT(WS-MSG-COUNT)
+              MOVE MSG-BODY            TO WS-MSG-BODY(WS-MSG-COUNT)
+              MOVE MSG-DATE            TO WS-MSG-DATE(WS-MSG-COUNT)
+              MOVE MSG-READ            TO WS-MSG-READ(WS-MSG-COUNT)
+              MOVE MSG-REPLY           TO WS-MSG-REPLY(WS-MSG-COUNT)
+              READ MESSAGES
+                 AT END MOVE "OUI" TO WS-MSG-EOF
+              END-READ
+           END-PERFORM.
+           CLOSE MESSAGES.
+
+       0289-REWRITE-MESSAGES.
+           OPEN OUTPUT MESSAGES.
+           PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
+              UNTIL WS-MSG-IDX > WS-MSG-COUNT
+              MOVE WS-MSG-ID(WS-MSG-IDX)     TO MSG-ID
+              MOVE WS-MSG-SENDER-CLIENTID(WS-MSG-IDX)
+                TO MSG-SENDER-CLIENTID
+              MOVE WS-MSG-SUBJECT(WS-MSG-IDX) TO MSG-SUBJECT
+              MOVE WS-MSG-BODY(WS-MSG-IDX)    TO MSG-BODY
+              MOVE WS-MSG-DATE(WS-MSG-IDX)    TO MSG-DATE
+              MOVE WS-MSG-READ(WS-MSG-IDX)    TO MSG-READ
+              MOVE WS-MSG-REPLY(WS-MSG-IDX)   TO MSG-REPLY
+              WRITE MESSAGES-RECORD
+           END-PERFORM.
+           CLOSE MESSAGES.
+
+
+      *>------------------------------------------------------------------------
+      *> virements occasionnels au-dessus du seuil teller, mis en
+      *> attente par ACTIVITY2CLIENT's QUEUE-VIREMENT-APPROBATION au
+      *> lieu d'appeler opprelev directement -- cette section les
+      *> liste et les approuve/rejette avant qu'opprelev ne tourne,
+      *> meme gabarit load-table/rewrite-table que 0280-ACCEDER-
+      *> MESSAGERIE ci-dessus
+       0290-VALIDER-VIREMENTS-ATTENTE.
+            PERFORM 0292-LOAD-VIREMAPPR.
+            INITIALIZE WSMSG.
+
+            IF WS-VA-COUNT = 0
+               MOVE "Aucun virement en attente" TO WSMSG
+               MOVE 1 TO WS-VA-CURRENT
+               DISPLAY HEADER-SCREEN
+               DISPLAY VIREMENTS-ATTENTE-SCREEN
+               ACCEPT VIREMENTS-ATTENTE-SCREEN
+            ELSE
+               MOVE 1 TO WS-VA-CURRENT
+
+               PERFORM FOREVER
+                  ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE
+
+                  DISPLAY HEADER-SCREEN
+                  DISPLAY VIREMENTS-ATTENTE-SCREEN
+                  ACCEPT VIREMENTS-ATTENTE-SCREEN
+
+                  EVALUATE TRUE
+                     WHEN V-FNC-F1
+                        IF WS-VA-CURRENT < WS-VA-COUNT
+                           ADD 1 TO WS-VA-CURRENT
+                        ELSE
+                           MOVE 1 TO WS-VA-CURRENT
+                        END-IF
+                        INITIALIZE WSMSG
+
+                     WHEN V-FNC-F2
+                        PERFORM 0295-APPROUVER-VIREMENT
+
+                     WHEN V-FNC-F3
+                        IF WS-VA-STATUT(WS-VA-CURRENT) NOT =
+                           "EN ATTENTE"
+                           MOVE "Virement deja traite" TO WSMSG
+                        ELSE
+                           MOVE "REJETE" TO WS-VA-STATUT(WS-VA-CURRENT)
+                           PERFORM 0299-REWRITE-VIREMAPPR
+                           MOVE "Virement rejete" TO WSMSG
+                        END-IF
+
+                     WHEN V-FNC-F9
+                        EXIT PERFORM
+
+                     WHEN OTHER
+                        MOVE "F1-Suiv F2-Approuver F3-Rejeter F9-Rev"
+                          TO WSMSG
+                  END-EVALUATE
+               END-PERFORM
+            END-IF.
+
+       0292-LOAD-VIREMAPPR.
+           OPEN INPUT VIREMAPPR.
+           MOVE 0 TO WS-VA-COUNT.
+           MOVE "NON" TO WS-VA-EOF.
+           READ VIREMAPPR
+              AT END MOVE "OUI" TO WS-VA-EOF
+           END-READ.
+           PERFORM UNTIL WS-VA-EOF = "OUI"
+              ADD 1 TO WS-VA-COUNT
+              MOVE VA-ID            TO WS-VA-ID(WS-VA-COUNT)
+              MOVE VA-CLIENT-ID     TO WS-VA-CLIENT-ID(WS-VA-COUNT)
+              MOVE VA-COMPTE-ID     TO WS-VA-COMPTE-ID(WS-VA-COUNT)
+              MOVE VA-MONTANT       TO WS-VA-MONTANT(WS-VA-COUNT)
+              MOVE VA-LIBELLE       TO WS-VA-LIBELLE(WS-VA-COUNT)
+              MOVE VA-DATE          TO WS-VA-DATE(WS-VA-COUNT)
+              MOVE VA-STATUT        TO WS-VA-STATUT(WS-VA-COUNT)
+              READ VIREMAPPR
+                 AT END MOVE "OUI" TO WS-VA-EOF
+              END-READ
+           END-PERFORM.
+           CLOSE VIREMAPPR.
+
+      *> approuve le virement affiche : relit le solde courant du
+      *> client via fcdatasclient (le meme appel qu'au demarrage de
+      *> ce programme, mais pour le client titulaire du virement en
+      *> attente plutot que le client 001 par defaut), appelle
+      *> opprelev comme le faisait deja FNC-CREDITER-CC-EXEC dans
+      *> ACTIVITY2CLIENT, puis genere l'INSERT/UPDATE GENERESQL/
+      *> GENERUPDATE correspondants
+       0295-APPROUVER-VIREMENT.
+           IF WS-VA-STATUT(WS-VA-CURRENT) NOT = "EN ATTENTE"
+              MOVE "Virement deja traite" TO WSMSG
+           ELSE
+              MOVE WS-VA-CLIENT-ID(WS-VA-CURRENT) TO L-CLIENT-ID
+              CALL 'fcdatasclient' USING
+                 L-CLIENT-ID
+                 L-CLIENT-NOM
+                 L-CLIENT-PRENOM
+                 L-CLIENT-RSOCIALE
+                 L-CLIENT-TYPECLIENT
+                 L-CLIENT-EXTERNE
+                 L-COMPTE-ID
+                 L-COMPTE-IBAN
+                 L-COMPTE-DTOUV
+                 L-COMPTE-SOLDE
+                 L-COMPTE-CLIENTID
+                 L-COMPTE-AGENCE
+
+              MOVE L-COMPTE-SOLDE TO WS-VA-SOLDE
+              MOVE "VIREMENT OCCASIONNEL" TO WS-VA-TYPEOP
+              MOVE 5.99 TO WS-VA-COMM
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-VA-TODAY-YYYYMMDD
+              STRING WS-VA-TODAY-YYYYMMDD(1:4) '-'
+                WS-VA-TODAY-YYYYMMDD(5:2) '-'
+                WS-VA-TODAY-YYYYMMDD(7:2)
+                DELIMITED BY SIZE INTO WS-VA-DATE-OP
+
+              CALL 'opprelev' USING WS-VA-SOLDE,
+                 WS-VA-MONTANT(WS-VA-CURRENT), WS-VA-NEWSOLDE,
+                 WS-VA-TYPEOP, WS-VA-SUCCESS, WS-VA-COMM,
+                 WS-VA-DATE-OP, WS-VA-LIBELLE-OUT,
+                 WS-VA-COMPTE-ID(WS-VA-CURRENT), 'EUR', 'EUR'
+
+              MOVE WS-VA-TYPEOP TO VA-DET-TYPE
+              MOVE WS-VA-LIBELLE-OUT TO VA-DET-LIBELLE
+              STRING '-' FUNCTION TRIM(WS-VA-MONTANT(WS-VA-CURRENT))
+                DELIMITED BY SIZE INTO VA-DET-MONTANT
+              MOVE WS-VA-COMPTE-ID(WS-VA-CURRENT) TO VA-DET-COMPTEID
+              MOVE WS-VA-CLIENT-ID(WS-VA-CURRENT) TO VA-DET-CLIENTID
+              MOVE WS-VA-DATE-OP TO VA-DET-DATEOP
+              MOVE SQL-VA-DETAIL-LINE TO PRINT-LINE
+              PERFORM 0270-NEXT-SQL-SEQ
+              MOVE " SEQ=" TO PRINT-LINE(201:5)
+              MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10)
+              WRITE PRINT-LINE
+
+              MOVE '-' TO DET-OPERATOR
+              MOVE WS-VA-MONTANT(WS-VA-CURRENT) TO DET-uP-SOMME
+              MOVE WS-VA-COMPTE-ID(WS-VA-CURRENT) TO DET-UP-COMPTEID
+              MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE
+              PERFORM 0270-NEXT-SQL-SEQ
+              MOVE " SEQ=" TO PRINT-UP-LINE(201:5)
+              MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10)
+              WRITE PRINT-UP-LINE
+
+              IF WS-VA-SUCCESS = "OUI"
+                 MOVE "VALIDEE" TO WS-VA-STATUT(WS-VA-CURRENT)
+                 MOVE "Virement approuve et execute" TO WSMSG
+              ELSE
+                 MOVE "REJETEE" TO WS-VA-STATUT(WS-VA-CURRENT)
+                 MOVE "Virement rejete : solde insuffisant" TO WSMSG
+              END-IF
+              PERFORM 0299-REWRITE-VIREMAPPR
+           END-IF.
+
+       0299-REWRITE-VIREMAPPR.
+           OPEN OUTPUT VIREMAPPR.
+           PERFORM VARYING WS-VA-IDX FROM 1 BY 1
+              UNTIL WS-VA-IDX > WS-VA-COUNT
+              MOVE WS-VA-ID(WS-VA-IDX)        TO VA-ID
+              MOVE WS-VA-CLIENT-ID(WS-VA-IDX) TO VA-CLIENT-ID
+              MOVE WS-VA-COMPTE-ID(WS-VA-IDX) TO VA-COMPTE-ID
+              MOVE WS-VA-MONTANT(WS-VA-IDX)   TO VA-MONTANT
+              MOVE WS-VA-LIBELLE(WS-VA-IDX)   TO VA-LIBELLE
+              MOVE WS-VA-DATE(WS-VA-IDX)      TO VA-DATE
+              MOVE WS-VA-STATUT(WS-VA-IDX)    TO VA-STATUT
+              WRITE VIREMAPPR-RECORD
+           END-PERFORM.
+           CLOSE VIREMAPPR.
+
+
+      *> "Voir tous mes comptes" : l'agent saisit un CLIENTID et
+      *> parcourt un a un tous les COMPTES de ce client, avec le
+      *> solde total combine affiche sur chaque ecran
+       0300-VOIR-COMPTES-CLIENT.
+
+           INITIALIZE LN-MOD.
+           SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE.
+           MOVE "facture3"  TO LN-DBALIAS OF LN-MOD.
+           MOVE "DB2ADMIN"  TO LN-USERID  OF LN-MOD.
+           MOVE "hiroshima" TO LN-PSWD    OF LN-MOD.
+           CALL 'modactivity2' USING LN-MOD END-CALL.
+
+           INITIALIZE WSMSG.
+           MOVE 1 TO WS-VCC-CURRENT.
+
+           PERFORM FOREVER
+              ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE
+
+              DISPLAY HEADER-SCREEN
+              DISPLAY VOIR-COMPTES-CLIENT-SCREEN
+              ACCEPT VOIR-COMPTES-CLIENT-SCREEN
+
+              INITIALIZE WSMSG
+
+              EVALUATE TRUE
+                 WHEN V-FNC-F1
+                    INITIALIZE LN-MOD
+                    SET V-LN-FNC-SEE-COMPTES-CLIENT OF LN-MOD TO TRUE
+                    MOVE WS-VCC-CLIENTID TO LN-INP-CLIENTID OF LN-MOD
+                    CALL 'modactivity2' USING LN-MOD END-CALL
+
+                    MOVE 1 TO WS-VCC-CURRENT
+                    IF LN-OUT-COMPTE-TAB-LINE-NR OF LN-MOD = 0
+                       MOVE "Aucun compte pour ce client" TO WSMSG
+                    END-IF
+
+                 WHEN V-FNC-F2
+                    IF LN-OUT-COMPTE-TAB-LINE-NR OF LN-MOD = 0
+                       MOVE "Veuillez d'abord rechercher un client"
+                         TO WSMSG
+                    ELSE
+                       IF WS-VCC-CURRENT <
+                          LN-OUT-COMPTE-TAB-LINE-NR OF LN-MOD
+                          ADD 1 TO WS-VCC-CURRENT
+                       ELSE
+                          MOVE 1 TO WS-VCC-CURRENT
+                       END-IF
+                    END-IF
+
+                 WHEN V-FNC-F9
+                    EXIT PERFORM
+
+                 WHEN OTHER
+                    MOVE "F1-Rechercher F2-Suivant F9-Revenir"
+                      TO WSMSG
+              END-EVALUATE
+           END-PERFORM.
 
-           
-           
        0900-STOP-RUN.
            STOP RUN.
            CLOSE GENERESQL.
