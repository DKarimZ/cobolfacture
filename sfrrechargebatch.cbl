@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sfrrechargebatch.
+       AUTHOR. D.KISAMA.
+
+      *> Batch mensuel qui execute les abonnements de recharge carte
+      *> SFR arrives a echeance : 0250-RECHARGE-SFR (activitebancaire
+      *> .cbl) ecrit un abonnement dans SFRABON.DAT quand le client
+      *> repond OUI au prelevement mensuel, mais rien n'appelait
+      *> opdebit a sa place par la suite. Meme structure que
+      *> virementpermbatch.cbl : table chargee en memoire, une
+      *> execution par jour d'echeance, reecriture de SFRABON.DAT avec
+      *> la date de derniere execution a jour.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SFRABON ASSIGN TO "SFRABON.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENERESQL ASSIGN TO "GENERESQL.SQL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENERUPDATE ASSIGN TO "GENERUPDATE.SQL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> shared restart/checkpoint sequence counter, see
+      *> 0320-NEXT-SQL-SEQ -- every program that appends to
+      *> GENERESQL.SQL/GENERUPDATE.SQL reads, bumps and rewrites this
+      *> same one-record file so every generated line gets its own
+      *> number regardless of which program wrote it
+           SELECT GENERESQLSEQ ASSIGN TO "GENERESQLSEQ.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SFRABON.
+       01 SFRABON-RECORD.
+           05 SA-COMPTE-ID              PIC 9(3).
+           05 SA-MONTANT                PIC 9(5)V99.
+           05 SA-JOUR-EXEC              PIC 99.
+           05 SA-DATE-DERNIERE-EXEC     PIC X(10).
+
+       FD GENERESQL.
+       01 PRINT-LINE           PIC X(215).
+
+       FD GENERUPDATE.
+       01 PRINT-UP-LINE        PIC X(215).
+
+       FD GENERESQLSEQ.
+       01 GENERESQLSEQ-RECORD.
+           05 GENERESQLSEQ-LASTNR   PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-SFRABON         PIC X(3) VALUE 'NON'.
+
+      *> abonnements recharges en table pour pouvoir reecrire
+      *> SFRABON.DAT avec la date de derniere execution a jour, meme
+      *> principe que WS-SO-TABLE de virementpermbatch.cbl
+       01 WS-SA-TABLE.
+           05 WS-SA-ENTRY OCCURS 50 TIMES.
+              10 WS-SA-COMPTE-ID          PIC 9(3).
+              10 WS-SA-MONTANT            PIC 9(5)V99.
+              10 WS-SA-JOUR-EXEC          PIC 99.
+              10 WS-SA-DATE-DERNIERE-EXEC PIC X(10).
+       01 WS-SA-COUNT                  PIC 9(3) VALUE 0.
+       01 WS-IDX                       PIC 9(3).
+
+       01  TODAYS-DATE             PIC 9(8).
+       01  WS-TODAY-JOUR           PIC 99.
+       01  WS-TODAY-ISO            PIC X(10).
+
+       01  L-COMPTEID                PIC 9(3).
+       01  L-SOLDE        PIC 9(5)V99.
+       01  L-CREDIT       PIC 9(5)V99.
+       01  L-NEWSOLDE     PIC 9(5)V99.
+       01  L-DATE         PIC X(10).
+       01  L-SUCCESS      PIC X(3).
+
+      *> meme disposition que SQL-DETAIL-LINE / SQL-UPDATE-LINE de
+      *> activity2banq (pas de STATUSOP : operation de batch)
+       01 SQL-DETAIL-LINE.
+           05 DET-START           PIC X(79) VALUE
+       'INSERT INTO OPERATIONS (TYPE,LIBELLE,MONTANT,COMPTEID,IDCLIENT,
+      -'DATEOP) VALUES('.
+           05 FILLER              PIC X   VALUE "'".
+           05 DET-TYPE            PIC X(25).
+           05 FILLER              PIC X(3) VALUE "','".
+           05 DET-LIBELLE         PIC X(30).
+           05 FILLER              PIC X(3) VALUE "','".
+           05 DET-MONTANT         PIC X(8).
+           05 FILLER              PIC X VALUE ','.
+           05 DET-COMPTEID        PIC 9(3).
+           05 FILLER              PIC X VALUE ','.
+           05 DET-CLIENTID        PIC 9(3).
+           05 FILLER              PIC X(2) VALUE ",".
+           05 DET-DATEOP          PIC X(10).
+           05 FILLER              PIC X(3) VALUE "');".
+
+       01  SQL-UPDATE-LINE.
+            05 FILLER      PIC X(33) VALUE
+            'UPDATE COMPTES SET SOLDE = SOLDE '.
+            05 DET-OPERATOR        PIC X.
+            05 DET-UP-SOMME        PIC 9(5).99.
+            05 FILLER              VALUE
+            ' WHERE COMPTEID = '.
+            05 DET-UP-COMPTEID     PIC 9(3).
+            05 FILLER              PIC X VALUE ";".
+
+      *> le solde courant n'est pas disponible localement (pas de
+      *> lookup fcdatasclient par compte seul dans ce repo) ; comme
+      *> opdebit applique deja le plafond de decouvert et le plafond
+      *> journalier par COMPTEID, on le laisse statuer sur 0 comme
+      *> solde de depart -- l'UPDATE genere dans GENERUPDATE.SQL
+      *> reste le meme ajustement relatif que tout le reste du systeme.
+       01 WS-SOLDE-DEPART         PIC 9(5)V99 VALUE ZEROES.
+
+       01 WS-SQL-SEQ-NR          PIC 9(10) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN-MPROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAYS-DATE.
+           MOVE TODAYS-DATE(7:2) TO WS-TODAY-JOUR.
+           STRING TODAYS-DATE(1:4) '-' TODAYS-DATE(5:2) '-'
+              TODAYS-DATE(7:2) DELIMITED BY SIZE INTO WS-TODAY-ISO.
+           MOVE WS-TODAY-ISO TO L-DATE.
+
+           PERFORM 0200-LOAD-SFRABON.
+
+           OPEN EXTEND GENERESQL.
+           OPEN EXTEND GENERUPDATE.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-SA-COUNT
+              IF WS-SA-JOUR-EXEC(WS-IDX) = WS-TODAY-JOUR
+                 AND WS-SA-DATE-DERNIERE-EXEC(WS-IDX) NOT = WS-TODAY-ISO
+                 PERFORM 0300-EXECUTE-RECHARGE
+              END-IF
+           END-PERFORM.
+
+           CLOSE GENERESQL.
+           CLOSE GENERUPDATE.
+
+           PERFORM 0900-REWRITE-SFRABON.
+
+           STOP RUN.
+
+       0200-LOAD-SFRABON.
+           OPEN INPUT SFRABON.
+           MOVE 'NON' TO WS-EOF-SFRABON.
+           READ SFRABON
+              AT END MOVE 'OUI' TO WS-EOF-SFRABON
+           END-READ.
+           PERFORM UNTIL WS-EOF-SFRABON = 'OUI'
+              ADD 1 TO WS-SA-COUNT
+              MOVE SA-COMPTE-ID TO WS-SA-COMPTE-ID(WS-SA-COUNT)
+              MOVE SA-MONTANT TO WS-SA-MONTANT(WS-SA-COUNT)
+              MOVE SA-JOUR-EXEC TO WS-SA-JOUR-EXEC(WS-SA-COUNT)
+              MOVE SA-DATE-DERNIERE-EXEC TO
+                 WS-SA-DATE-DERNIERE-EXEC(WS-SA-COUNT)
+              READ SFRABON
+                 AT END MOVE 'OUI' TO WS-EOF-SFRABON
+              END-READ
+           END-PERFORM.
+           CLOSE SFRABON.
+
+       0300-EXECUTE-RECHARGE.
+           MOVE WS-SA-COMPTE-ID(WS-IDX) TO L-COMPTEID.
+           MOVE WS-SOLDE-DEPART TO L-SOLDE.
+           MOVE WS-SA-MONTANT(WS-IDX) TO L-CREDIT.
+
+           CALL 'opdebit' USING L-SOLDE, L-CREDIT, L-NEWSOLDE,
+              L-COMPTEID, L-DATE, 'EUR', 'EUR', L-SUCCESS.
+
+           IF L-SUCCESS = 'OUI'
+              MOVE 'RECHARGE CARTE SFR' TO DET-TYPE
+              MOVE 'ABONNEMENT CARTE SFR' TO DET-LIBELLE
+              STRING '-' FUNCTION TRIM(WS-SA-MONTANT(WS-IDX))
+                 DELIMITED BY SIZE INTO DET-MONTANT
+              MOVE WS-SA-COMPTE-ID(WS-IDX) TO DET-COMPTEID
+              MOVE ZEROES TO DET-CLIENTID
+              MOVE L-DATE TO DET-DATEOP
+              MOVE SQL-DETAIL-LINE TO PRINT-LINE
+              PERFORM 0320-NEXT-SQL-SEQ
+              MOVE " SEQ=" TO PRINT-LINE(201:5)
+              MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10)
+              WRITE PRINT-LINE
+
+              MOVE '-' TO DET-OPERATOR
+              MOVE WS-SA-MONTANT(WS-IDX) TO DET-UP-SOMME
+              MOVE WS-SA-COMPTE-ID(WS-IDX) TO DET-UP-COMPTEID
+              MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE
+              PERFORM 0320-NEXT-SQL-SEQ
+              MOVE " SEQ=" TO PRINT-UP-LINE(201:5)
+              MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10)
+              WRITE PRINT-UP-LINE
+           END-IF.
+
+           MOVE WS-TODAY-ISO TO WS-SA-DATE-DERNIERE-EXEC(WS-IDX).
+
+       0320-NEXT-SQL-SEQ.
+           MOVE ZEROES TO WS-SQL-SEQ-NR.
+           OPEN INPUT GENERESQLSEQ
+           READ GENERESQLSEQ
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE GENERESQLSEQ-LASTNR TO WS-SQL-SEQ-NR
+           END-READ
+           CLOSE GENERESQLSEQ.
+           ADD 1 TO WS-SQL-SEQ-NR.
+           OPEN OUTPUT GENERESQLSEQ
+           MOVE WS-SQL-SEQ-NR TO GENERESQLSEQ-LASTNR
+           WRITE GENERESQLSEQ-RECORD
+           CLOSE GENERESQLSEQ.
+
+       0900-REWRITE-SFRABON.
+           OPEN OUTPUT SFRABON.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-SA-COUNT
+              MOVE WS-SA-COMPTE-ID(WS-IDX) TO SA-COMPTE-ID
+              MOVE WS-SA-MONTANT(WS-IDX) TO SA-MONTANT
+              MOVE WS-SA-JOUR-EXEC(WS-IDX) TO SA-JOUR-EXEC
+              MOVE WS-SA-DATE-DERNIERE-EXEC(WS-IDX) TO
+                 SA-DATE-DERNIERE-EXEC
+              WRITE SFRABON-RECORD
+           END-PERFORM.
+           CLOSE SFRABON.
