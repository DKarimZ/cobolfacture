@@ -0,0 +1,7 @@
+      *> linkage record carrying the DB2SQLMSG-formatted SQLCODE/
+      *> SQLSTATE text back to the caller of DB2SQLMSG
+       01  LN-SQLMSG.
+           03  LN-MSG-1        PIC X(80).
+           03  LN-MSG-2        PIC X(80).
+           03  LN-MSG-3        PIC X(80).
+           03  LN-MSG-4        PIC X(80).
