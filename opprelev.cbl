@@ -6,10 +6,36 @@
       *> le but de cérditer un compte
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> fichier indexe partage (voir COMPTESFILE.cpy) : le READ WITH
+      *> LOCK fournit le solde de reference (WS-AUTH-SOLDE) au calcul
+      *> du prelevement avant la REWRITE, pour que deux appels
+      *> concurrents a opdebit/opcredit/opprelev/entreeargent sur le
+      *> meme COMPTEID soient serialises et ne s'ecrasent pas l'un
+      *> l'autre -- ce verrou ne porte que sur ce fichier indexe, pas
+      *> sur la table DB2 COMPTES dont les ecrans lisent le solde
+           SELECT COMPTESFILE ASSIGN TO "COMPTES.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CF-COMPTEID
+              FILE STATUS IS WS-COMPTESFILE-STATUS.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       LINKAGE SECTION. 
+       FILE SECTION.
+       FD COMPTESFILE.
+           COPY "COMPTESFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-COMPTESFILE-STATUS        PIC X(2).
+       01 WS-DEVISE-OK                 PIC X(3) VALUE 'OUI'.
+      *> solde verrouille, lu dans COMPTESFILE une fois le READ WITH
+      *> LOCK pose (ou repris de L-SOLDE si le compte n'a pas encore
+      *> de ligne) ; c'est cette valeur, pas L-SOLDE, qui sert de
+      *> reference au calcul du prelevement -- voir 0120/0130
+       01 WS-AUTH-SOLDE                PIC 9(5)V99.
+       01 WS-CF-FOUND                  PIC X(3) VALUE 'NON'.
+       LINKAGE SECTION.
         77 L-SOLDE        PIC 9(5)V99.
         77 L-SOMME        PIC 9(5)V99.
         77 L-NEWSOLDE     PIC 9(5)V99.
@@ -18,24 +44,90 @@
         77 L-COMM         PIC 9V99.
         77 L-DATE         PIC X(10).
         77 L-LIBELLE      PIC X(25).
-        
+      *> COMPTEID du compte debite, ajoute pour verrouiller/reecrire
+      *> sa ligne dans le fichier indexe partage COMPTES.DAT
+        77 L-COMPTEID     PIC 9(3).
+      *> devise de l'operation et devise du compte cible, voir
+      *> 0115-CHECK-DEVISE
+        77 L-DEVISE-OP      PIC X(3).
+        77 L-DEVISE-COMPTE  PIC X(3).
+
 
-        PROCEDURE DIVISION USING L-SOLDE, L-SOMME,L-NEWSOLDE, L-TYPEOP, 
-        L-SUCCESS, L-COMM, L-DATE, L-LIBELLE.
+        PROCEDURE DIVISION USING L-SOLDE, L-SOMME,L-NEWSOLDE, L-TYPEOP,
+            L-SUCCESS, L-COMM, L-DATE, L-LIBELLE, L-COMPTEID,
+            L-DEVISE-OP, L-DEVISE-COMPTE.
 
         0100-MAIN-MPROCEDURE.
-           IF(L-SOLDE >= L-SOMME)
-              COMPUTE L-NEWSOLDE = L-SOLDE - L-SOMME
+           PERFORM 0115-CHECK-DEVISE.
+
+           IF WS-DEVISE-OK = 'NON'
+      *>       refused: operation currency doesn't match the
+      *>       compte's currency, leave the balance untouched
+              MOVE L-SOLDE TO L-NEWSOLDE
+              MOVE 'NON' TO L-SUCCESS
+              MOVE 'DEVISE INCOMPATIBLE' TO L-LIBELLE
+           ELSE
+              PERFORM 0120-LOCK-AND-REWRITE-COMPTE
+           END-IF.
+
+           GOBACK.
+
+       0115-CHECK-DEVISE.
+           MOVE 'OUI' TO WS-DEVISE-OK.
+           IF L-DEVISE-OP NOT = SPACES
+              AND L-DEVISE-COMPTE NOT = SPACES
+              AND L-DEVISE-OP NOT = L-DEVISE-COMPTE
+              MOVE 'NON' TO WS-DEVISE-OK
+           END-IF.
+
+       0120-LOCK-AND-REWRITE-COMPTE.
+           OPEN I-O COMPTESFILE
+           IF WS-COMPTESFILE-STATUS = "35"
+              OPEN OUTPUT COMPTESFILE
+              CLOSE COMPTESFILE
+              OPEN I-O COMPTESFILE
+           END-IF.
+
+           MOVE L-COMPTEID TO CF-COMPTEID.
+           READ COMPTESFILE WITH LOCK
+              INVALID KEY
+                 MOVE L-SOLDE TO WS-AUTH-SOLDE
+                 MOVE 'NON' TO WS-CF-FOUND
+              NOT INVALID KEY
+                 MOVE CF-SOLDE TO WS-AUTH-SOLDE
+                 MOVE 'OUI' TO WS-CF-FOUND
+           END-READ.
+
+      *>    le prelevement est decide ici, une fois le verrou pose et
+      *>    WS-AUTH-SOLDE relu, pas avant : deux appels concurrents
+      *>    sur le meme COMPTEID sont ainsi serialises par le READ
+      *>    WITH LOCK et ne peuvent plus partir du meme solde perime
+           PERFORM 0130-DECIDE-PRELEVEMENT.
+
+           IF WS-CF-FOUND = 'NON'
+              MOVE L-NEWSOLDE TO CF-SOLDE
+              MOVE L-DEVISE-COMPTE TO CF-DEVISE
+              WRITE COMPTESFILE-RECORD
+           ELSE
+              MOVE L-NEWSOLDE TO CF-SOLDE
+              REWRITE COMPTESFILE-RECORD
+           END-IF.
+
+           CLOSE COMPTESFILE.
+
+       0130-DECIDE-PRELEVEMENT.
+           IF(WS-AUTH-SOLDE >= L-SOMME)
+              COMPUTE L-NEWSOLDE = WS-AUTH-SOLDE - L-SOMME
               MOVE 'OUI' TO L-SUCCESS
               If(L-TYPEOP = 'VIREMENT OCCASIONNEL')
-                 MOVE 'OP VIREMENT OCCASIONNEL' TO L-LIBELLE 
+                 MOVE 'OP VIREMENT OCCASIONNEL' TO L-LIBELLE
               ELSE IF(L-TYPEOP = 'VIREMENT PERMANENT')
                  MOVE 'OP VIREMENT PERMANENT' TO L-LIBELLE
               ELSE
                   MOVE 'OP VIREMENT ' TO L-LIBELLE
-             END-IF 
+             END-IF
            ELSE
-              COMPUTE L-NEWSOLDE = L-SOLDE - L-COMM
+              COMPUTE L-NEWSOLDE = WS-AUTH-SOLDE - L-COMM
               MOVE 'NON' TO L-SUCCESS
               MOVE 'FRAIS REJET PRELEVEMENT'  TO L-LIBELLE
            END-IF.
