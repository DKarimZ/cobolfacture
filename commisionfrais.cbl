@@ -6,10 +6,68 @@
       *> le but de cérditer un compte
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *> journal des frais : chaque appel y ajoute une ligne, pour
+      *> pouvoir ensuite cumuler le revenu par type de frais
+           SELECT FEESLEDG ASSIGN TO "FEESLEDG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       LINKAGE SECTION. 
+       FILE SECTION.
+       FD FEESLEDG.
+       01 FEE-LEDGER-RECORD.
+           05 FL-TYPEOP      PIC X(25).
+           05 FL-MONTANT     PIC 9(3)V99.
+           05 FL-DATE        PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+      *> fee schedule: one row per operation type, so a new fee type
+      *> only needs a new row here, not a new IF/ELSE branch
+       01 WS-FEE-SCHEDULE.
+           05 WS-FEE-ENTRY OCCURS 5 TIMES.
+              10 WS-FEE-TYPEOP       PIC X(25).
+              10 WS-FEE-AMOUNT       PIC 9(3)V99.
+              10 WS-FEE-CAPPED       PIC X(3).
+              10 WS-FEE-APPEND-SOMME PIC X(3).
+              10 WS-FEE-LIBELLE      PIC X(30).
+
+       01 WS-FEE-SCHEDULE-INIT REDEFINES WS-FEE-SCHEDULE.
+           05 FILLER PIC X(25) VALUE 'REJET PRELEVEMENT'.
+           05 FILLER PIC 9(3)V99 VALUE 4.99.
+           05 FILLER PIC X(3) VALUE 'OUI'.
+           05 FILLER PIC X(3) VALUE 'NON'.
+           05 FILLER PIC X(30) VALUE 'OP REJET PRELEVEMENT'.
+           05 FILLER PIC X(25) VALUE 'REJET CHEQUE BANQUE'.
+           05 FILLER PIC 9(3)V99 VALUE 5.99.
+           05 FILLER PIC X(3) VALUE 'OUI'.
+           05 FILLER PIC X(3) VALUE 'OUI'.
+           05 FILLER PIC X(30) VALUE 'OP REJET CHEQUE BANQUE'.
+           05 FILLER PIC X(25) VALUE 'OPPOSITION CARTE BANCAIRE'.
+           05 FILLER PIC 9(3)V99 VALUE 6.99.
+           05 FILLER PIC X(3) VALUE 'OUI'.
+           05 FILLER PIC X(3) VALUE 'NON'.
+           05 FILLER PIC X(30) VALUE 'OP OPPOSITION CARTE BANCAIRE'.
+           05 FILLER PIC X(25) VALUE 'OPPOSITION CHEQUE BANQUE'.
+           05 FILLER PIC 9(3)V99 VALUE 5.99.
+           05 FILLER PIC X(3) VALUE 'OUI'.
+           05 FILLER PIC X(3) VALUE 'OUI'.
+           05 FILLER PIC X(30) VALUE 'OP OPPOSITION CHEQUE BANQUE'.
+           05 FILLER PIC X(25) VALUE 'FRAIS TENUE COMPTE SEUIL'.
+           05 FILLER PIC 9(3)V99 VALUE 9.99.
+           05 FILLER PIC X(3) VALUE 'NON'.
+           05 FILLER PIC X(3) VALUE 'NON'.
+           05 FILLER PIC X(30) VALUE 'OP FRAIS TENUE COMPTE'.
+
+       01 WS-DEFAULT-AMOUNT         PIC 9(3)V99 VALUE 1.99.
+       01 WS-DEFAULT-LIBELLE        PIC X(30) VALUE
+           'OP OPERATION SANS SOLDE'.
+       01 WS-IDX                    PIC 9.
+       01 WS-FEE-FOUND              PIC X(3) VALUE 'NON'.
+
+       LINKAGE SECTION.
         77 L-SOLDE        PIC 9(5).99.
         77 L-MONTANT      PIC 9(5).99.
         77 L-SOMME        PIC X(10).
@@ -18,50 +76,52 @@
         77 L-PLAFOND      PIC 9 VALUE 8.
         77 L-DATE         PIC X(10).
         77 L-LIBELLE      PIC X(30).
-        
 
-        PROCEDURE DIVISION USING L-MONTANT, L-SOMME
-         , L-TYPEOP, L-FRAGFINANC, L-PLAFOND, L-DATE,L-LIBELLE.
 
-        0100-MAIN-MPROCEDURE.
-           
-            IF(L-TYPEOP = 'REJET PRELEVEMENT') THEN
-
-              MOVE 4.99  TO L-MONTANT
-              MOVE 'OP REJET PRELEVEMENT' TO L-LIBELLE 
-
-            ELSE IF(L-TYPEOP = 'REJET CHEQUE BANQUE') THEN
-                      
-               MOVE 5.99 TO L-MONTANT
-               STRING 'OP REJET CHEQUE BANQUE ' L-SOMME 
-               DELIMITED BY SIZE INTO L-LIBELLE
-               
-               
+        PROCEDURE DIVISION USING L-MONTANT, L-SOMME,
+               L-TYPEOP, L-FRAGFINANC, L-PLAFOND, L-DATE, L-LIBELLE.
 
-            ELSE IF(L-TYPEOP = 'OPPOSITION CARTE BANCAIRE') 
+        0100-MAIN-MPROCEDURE.
 
-                MOVE 6.99 TO L-MONTANT
-                
-                MOVE 'OP OPPOSITION CARTE BANCAIRE' TO L-LIBELLE
+           MOVE 'NON' TO WS-FEE-FOUND.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+              IF WS-FEE-TYPEOP(WS-IDX) = L-TYPEOP
+                 MOVE 'OUI' TO WS-FEE-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
 
-            ELSE IF(L-TYPEOP = 'OPPOSITION CHEQUE BANQUE ')
+           IF WS-FEE-FOUND = 'OUI'
+      *>       the L-PLAFOND cap is enforced before the amount is
+      *>       moved into L-MONTANT, not after
+              IF WS-FEE-CAPPED(WS-IDX) = 'OUI'
+                 AND WS-FEE-AMOUNT(WS-IDX) > L-PLAFOND
+                 MOVE L-PLAFOND TO L-MONTANT
+              ELSE
+                 MOVE WS-FEE-AMOUNT(WS-IDX) TO L-MONTANT
+              END-IF
 
+              IF WS-FEE-APPEND-SOMME(WS-IDX) = 'OUI'
+                 STRING FUNCTION TRIM(WS-FEE-LIBELLE(WS-IDX)) ' '
+                    L-SOMME DELIMITED BY SIZE INTO L-LIBELLE
+              ELSE
+                 MOVE WS-FEE-LIBELLE(WS-IDX) TO L-LIBELLE
+              END-IF
+           ELSE
+              MOVE WS-DEFAULT-AMOUNT TO L-MONTANT
+              MOVE WS-DEFAULT-LIBELLE TO L-LIBELLE
+           END-IF.
 
-                MOVE 7.99 TO L-MONTANT 
-              If L-MONTANT > 8.00 MOVE 8.00 TO L-MONTANT
+           PERFORM 0200-LOG-FEE-LEDGER.
 
-              MOVE 5.99 TO L-MONTANT
-                 STRING 'OP OPPOSITION CHEQUE BANQUE ' L-SOMME
-                 DELIMITED BY SIZE INTO L-LIBELLE
+           GOBACK.
 
-            ELSE
-              
-              COMPUTE L-MONTANT = 1.99
-              MOVE 'OP OPERATION SANS SOLDE' TO L-LIBELLE
-         
-           
-           END-IF.
-           
-           
+       0200-LOG-FEE-LEDGER.
+           MOVE L-TYPEOP TO FL-TYPEOP.
+           MOVE L-MONTANT TO FL-MONTANT.
+           MOVE L-DATE TO FL-DATE.
+           OPEN EXTEND FEESLEDG.
+           WRITE FEE-LEDGER-RECORD.
+           CLOSE FEESLEDG.
 
        END PROGRAM commisionfrais.
