@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. virementpermbatch.
+       AUTHOR. D.KISAMA.
+
+      *> Batch qui execute les virements permanents arrives a echeance
+      *> : opprelev.cbl distingue deja 'VIREMENT OCCASIONNEL' de
+      *> 'VIREMENT PERMANENT' dans son libelle, mais rien n'appelait
+      *> opprelev pour un virement permanent avant ce batch. Les
+      *> definitions de virement permanent (compte source, compte
+      *> destination, montant, jour d'execution dans le mois) sont
+      *> lues depuis STANDORD.DAT ; pour chaque virement du jour,
+      *> le solde de la source est obtenu via fcdatasclient (comme
+      *> tout le reste du systeme), opprelev debite la source, et le
+      *> credit de la destination est ecrit directement dans
+      *> GENERESQL.SQL/GENERUPDATE.SQL au meme format que activity2banq.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STANDORD ASSIGN TO "STANDORD.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENERESQL ASSIGN TO "GENERESQL.SQL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENERUPDATE ASSIGN TO "GENERUPDATE.SQL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> shared restart/checkpoint sequence counter, see
+      *> 0320-NEXT-SQL-SEQ -- every program that appends to
+      *> GENERESQL.SQL/GENERUPDATE.SQL reads, bumps and rewrites this
+      *> same one-record file so every generated line gets its own
+      *> number regardless of which program wrote it
+           SELECT GENERESQLSEQ ASSIGN TO "GENERESQLSEQ.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STANDORD.
+       01 STANDORD-RECORD.
+           05 SO-ORDREID               PIC 9(3).
+           05 SO-CLIENT-ID              PIC 9(3).
+           05 SO-COMPTE-DEST            PIC 9(3).
+           05 SO-CLIENT-DEST-ID         PIC 9(3).
+           05 SO-MONTANT                PIC 9(5)V99.
+           05 SO-JOUR-EXEC              PIC 99.
+           05 SO-DATE-DERNIERE-EXEC     PIC X(10).
+
+       FD GENERESQL.
+       01 PRINT-LINE           PIC X(215).
+
+       FD GENERUPDATE.
+       01 PRINT-UP-LINE        PIC X(215).
+
+       FD GENERESQLSEQ.
+       01 GENERESQLSEQ-RECORD.
+           05 GENERESQLSEQ-LASTNR   PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-STANDORD       PIC X(3) VALUE 'NON'.
+
+      *> virements permanents rechargés en table pour pouvoir
+      *> reecrire STANDORD.DAT avec la date de derniere execution a
+      *> jour, meme principe que les tables OCCURS de opdebit/opcredit
+       01 WS-SO-TABLE.
+           05 WS-SO-ENTRY OCCURS 50 TIMES.
+              10 WS-SO-ORDREID           PIC 9(3).
+              10 WS-SO-CLIENT-ID          PIC 9(3).
+              10 WS-SO-COMPTE-DEST        PIC 9(3).
+              10 WS-SO-CLIENT-DEST-ID     PIC 9(3).
+              10 WS-SO-MONTANT            PIC 9(5)V99.
+              10 WS-SO-JOUR-EXEC          PIC 99.
+              10 WS-SO-DATE-DERNIERE-EXEC PIC X(10).
+       01 WS-SO-COUNT                  PIC 9(3) VALUE 0.
+       01 WS-IDX                       PIC 9(3).
+
+       01  TODAYS-DATE             PIC 9(8).
+       01  WS-TODAY-JOUR           PIC 99.
+       01  WS-TODAY-ISO            PIC X(10).
+
+       01  L-CLIENT-ID               PIC S9(3).
+       01  L-CLIENT-NOM              PIC X(20).
+       01  L-CLIENT-PRENOM           PIC X(20).
+       01  L-CLIENT-RSOCIALE         PIC X(20).
+       01  L-CLIENT-TYPECLIENT       PIC X(20).
+       01  L-CLIENT-EXTERNE          PIC 9.
+       01  L-COMPTE-ID               PIC S9(3).
+       01  L-COMPTE-IBAN             PIC X(25).
+       01  L-COMPTE-DTOUV            PIC X(14).
+       01  L-COMPTE-SOLDE            PIC 9(5)V99.
+       01  L-COMPTE-CLIENTID         PIC S9(3).
+       01  L-COMPTE-AGENCE           PIC X(10).
+
+       01  L-SOLDE        PIC 9(5)V99.
+       01  L-SOMME        PIC 9(5)V99.
+       01  L-NEWSOLDE     PIC 9(5)V99.
+       01  L-TYPEOP       PIC X(20) VALUE 'VIREMENT PERMANENT'.
+       01  L-SUCCESS      PIC X(3).
+       01  L-COMM         PIC 9V99 VALUE 0.
+       01  L-DATE         PIC X(10).
+       01  L-LIBELLE      PIC X(25).
+
+      *> restart/checkpoint sequence number, see 0320-NEXT-SQL-SEQ
+       01 WS-SQL-SEQ-NR          PIC 9(10) VALUE ZEROES.
+
+      *> meme disposition que SQL-DETAIL-LINE / SQL-UPDATE-LINE de
+      *> activity2banq (pas de STATUSOP : operation de batch)
+       01 SQL-DETAIL-LINE.
+           05 DET-START           PIC X(79) VALUE
+       'INSERT INTO OPERATIONS (TYPE,LIBELLE,MONTANT,COMPTEID,IDCLIENT,
+      -'DATEOP) VALUES('.
+           05 FILLER              PIC X   VALUE "'".
+           05 DET-TYPE            PIC X(25).
+           05 FILLER              PIC X(3) VALUE "','".
+           05 DET-LIBELLE         PIC X(30).
+           05 FILLER              PIC X(3) VALUE "','".
+           05 DET-MONTANT         PIC X(8).
+           05 FILLER              PIC X VALUE ','.
+           05 DET-COMPTEID        PIC 9(3).
+           05 FILLER              PIC X VALUE ','.
+           05 DET-CLIENTID        PIC 9(3).
+           05 FILLER              PIC X(2) VALUE ",".
+           05 DET-DATEOP          PIC X(10).
+           05 FILLER              PIC X(3) VALUE "');".
+
+       01  SQL-UPDATE-LINE.
+            05 FILLER      PIC X(33) VALUE
+            'UPDATE COMPTES SET SOLDE = SOLDE '.
+            05 DET-OPERATOR        PIC X.
+            05 DET-UP-SOMME        PIC 9(5).99.
+            05 FILLER              VALUE
+            ' WHERE COMPTEID = '.
+            05 DET-UP-COMPTEID     PIC 9(3).
+            05 FILLER              PIC X VALUE ";".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN-MPROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAYS-DATE.
+           MOVE TODAYS-DATE(7:2) TO WS-TODAY-JOUR.
+           STRING TODAYS-DATE(1:4) '-' TODAYS-DATE(5:2) '-'
+              TODAYS-DATE(7:2) DELIMITED BY SIZE INTO WS-TODAY-ISO.
+           MOVE WS-TODAY-ISO TO L-DATE.
+
+           PERFORM 0200-LOAD-STANDORD.
+
+           OPEN EXTEND GENERESQL.
+           OPEN EXTEND GENERUPDATE.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-SO-COUNT
+              IF WS-SO-JOUR-EXEC(WS-IDX) = WS-TODAY-JOUR
+                 AND WS-SO-DATE-DERNIERE-EXEC(WS-IDX) NOT = WS-TODAY-ISO
+                 PERFORM 0300-EXECUTE-VIREMENT
+              END-IF
+           END-PERFORM.
+
+           CLOSE GENERESQL.
+           CLOSE GENERUPDATE.
+
+           PERFORM 0900-REWRITE-STANDORD.
+
+           STOP RUN.
+
+       0200-LOAD-STANDORD.
+           OPEN INPUT STANDORD.
+           MOVE 'NON' TO WS-EOF-STANDORD.
+           READ STANDORD
+              AT END MOVE 'OUI' TO WS-EOF-STANDORD
+           END-READ.
+           PERFORM UNTIL WS-EOF-STANDORD = 'OUI'
+              ADD 1 TO WS-SO-COUNT
+              MOVE SO-ORDREID TO WS-SO-ORDREID(WS-SO-COUNT)
+              MOVE SO-CLIENT-ID TO WS-SO-CLIENT-ID(WS-SO-COUNT)
+              MOVE SO-COMPTE-DEST TO WS-SO-COMPTE-DEST(WS-SO-COUNT)
+              MOVE SO-CLIENT-DEST-ID TO
+                 WS-SO-CLIENT-DEST-ID(WS-SO-COUNT)
+              MOVE SO-MONTANT TO WS-SO-MONTANT(WS-SO-COUNT)
+              MOVE SO-JOUR-EXEC TO WS-SO-JOUR-EXEC(WS-SO-COUNT)
+              MOVE SO-DATE-DERNIERE-EXEC TO
+                 WS-SO-DATE-DERNIERE-EXEC(WS-SO-COUNT)
+              READ STANDORD
+                 AT END MOVE 'OUI' TO WS-EOF-STANDORD
+              END-READ
+           END-PERFORM.
+           CLOSE STANDORD.
+
+       0300-EXECUTE-VIREMENT.
+           MOVE WS-SO-CLIENT-ID(WS-IDX) TO L-CLIENT-ID.
+           CALL 'fcdatasclient' USING
+              L-CLIENT-ID, L-CLIENT-NOM, L-CLIENT-PRENOM,
+              L-CLIENT-RSOCIALE, L-CLIENT-TYPECLIENT, L-CLIENT-EXTERNE,
+              L-COMPTE-ID, L-COMPTE-IBAN, L-COMPTE-DTOUV, L-COMPTE-SOLDE,
+              L-COMPTE-CLIENTID, L-COMPTE-AGENCE.
+
+           MOVE L-COMPTE-SOLDE TO L-SOLDE.
+           MOVE WS-SO-MONTANT(WS-IDX) TO L-SOMME.
+
+           CALL 'opprelev' USING L-SOLDE, L-SOMME, L-NEWSOLDE,
+              L-TYPEOP, L-SUCCESS, L-COMM, L-DATE, L-LIBELLE,
+              L-COMPTE-ID, 'EUR', 'EUR'.
+
+           IF L-SUCCESS = 'OUI'
+              MOVE 'VIREMENT' TO DET-TYPE
+              MOVE L-LIBELLE TO DET-LIBELLE
+              STRING '-' FUNCTION TRIM(L-SOMME)
+                 DELIMITED BY SIZE INTO DET-MONTANT
+              MOVE L-COMPTE-ID TO DET-COMPTEID
+              MOVE L-COMPTE-CLIENTID TO DET-CLIENTID
+              MOVE L-DATE TO DET-DATEOP
+              MOVE SQL-DETAIL-LINE TO PRINT-LINE
+              PERFORM 0320-NEXT-SQL-SEQ
+              MOVE " SEQ=" TO PRINT-LINE(201:5)
+              MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10)
+              WRITE PRINT-LINE
+
+              MOVE '-' TO DET-OPERATOR
+              MOVE L-SOMME TO DET-UP-SOMME
+              MOVE L-COMPTE-ID TO DET-UP-COMPTEID
+              MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE
+              PERFORM 0320-NEXT-SQL-SEQ
+              MOVE " SEQ=" TO PRINT-UP-LINE(201:5)
+              MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10)
+              WRITE PRINT-UP-LINE
+
+              MOVE 'VIREMENT' TO DET-TYPE
+              MOVE 'OP VIREMENT PERMANENT' TO DET-LIBELLE
+              STRING '+' FUNCTION TRIM(L-SOMME)
+                 DELIMITED BY SIZE INTO DET-MONTANT
+              MOVE WS-SO-COMPTE-DEST(WS-IDX) TO DET-COMPTEID
+              MOVE WS-SO-CLIENT-DEST-ID(WS-IDX) TO DET-CLIENTID
+              MOVE L-DATE TO DET-DATEOP
+              MOVE SQL-DETAIL-LINE TO PRINT-LINE
+              PERFORM 0320-NEXT-SQL-SEQ
+              MOVE " SEQ=" TO PRINT-LINE(201:5)
+              MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10)
+              WRITE PRINT-LINE
+
+              MOVE '+' TO DET-OPERATOR
+              MOVE L-SOMME TO DET-UP-SOMME
+              MOVE WS-SO-COMPTE-DEST(WS-IDX) TO DET-UP-COMPTEID
+              MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE
+              PERFORM 0320-NEXT-SQL-SEQ
+              MOVE " SEQ=" TO PRINT-UP-LINE(201:5)
+              MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10)
+              WRITE PRINT-UP-LINE
+
+              MOVE WS-TODAY-ISO TO WS-SO-DATE-DERNIERE-EXEC(WS-IDX)
+           END-IF.
+
+       0320-NEXT-SQL-SEQ.
+           MOVE ZEROES TO WS-SQL-SEQ-NR.
+           OPEN INPUT GENERESQLSEQ
+           READ GENERESQLSEQ
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE GENERESQLSEQ-LASTNR TO WS-SQL-SEQ-NR
+           END-READ
+           CLOSE GENERESQLSEQ.
+           ADD 1 TO WS-SQL-SEQ-NR.
+           MOVE WS-SQL-SEQ-NR TO GENERESQLSEQ-LASTNR.
+           OPEN OUTPUT GENERESQLSEQ.
+           WRITE GENERESQLSEQ-RECORD.
+           CLOSE GENERESQLSEQ.
+
+       0900-REWRITE-STANDORD.
+           OPEN OUTPUT STANDORD.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-SO-COUNT
+              MOVE WS-SO-ORDREID(WS-IDX) TO SO-ORDREID
+              MOVE WS-SO-CLIENT-ID(WS-IDX) TO SO-CLIENT-ID
+              MOVE WS-SO-COMPTE-DEST(WS-IDX) TO SO-COMPTE-DEST
+              MOVE WS-SO-CLIENT-DEST-ID(WS-IDX) TO SO-CLIENT-DEST-ID
+              MOVE WS-SO-MONTANT(WS-IDX) TO SO-MONTANT
+              MOVE WS-SO-JOUR-EXEC(WS-IDX) TO SO-JOUR-EXEC
+              MOVE WS-SO-DATE-DERNIERE-EXEC(WS-IDX) TO
+                 SO-DATE-DERNIERE-EXEC
+              WRITE STANDORD-RECORD
+           END-PERFORM.
+           CLOSE STANDORD.
+
+       END PROGRAM virementpermbatch.
