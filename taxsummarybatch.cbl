@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. taxsummarybatch.
+       AUTHOR. D.KISAMA.
+
+      *> Batch de fin d'annee : relit GENERESQL.SQL (le flux d'INSERT
+      *> INTO OPERATIONS partage par activity2client et activity2banq,
+      *> voir deja reconciliation.cbl) et cumule, pour chaque IDCLIENT
+      *> et chaque TYPE d'operation, le total des montants de l'annee
+      *> fiscale lue dans TAXYEARPARM.DAT (annee civile precedente par
+      *> defaut si ce fichier est absent ou vide), puis ecrit un
+      *> recapitulatif par client dans TAXSUMMARY.RPT. Reconnait les
+      *> deux formats d'INSERT reconciliables avec un DET-DATEOP sur
+      *> 10 caracteres (SQL-DETAIL-LINE d'activity2client avec
+      *> STATUSOP='EN ATTENTE', et SQL-VA-DETAIL-LINE d'activity2banq
+      *> avec STATUSOP='VALIDEE') ; comme dans reconciliation.cbl, les
+      *> inserts d'activity.cbl/activitebancaire.cbl (format
+      *> IDOPERATION, pas sur ce flux partage) sont ignores.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT GENERESQL ASSIGN TO "GENERESQL.SQL"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TAXYEARPARM ASSIGN TO "TAXYEARPARM.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TAXSUMMARY-RPT ASSIGN TO "TAXSUMMARY.RPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GENERESQL.
+       01 GENERESQL-LINE          PIC X(200).
+
+       FD TAXYEARPARM.
+       01 TAXYEARPARM-RECORD.
+           05 TYP-ANNEE            PIC 9(4).
+
+       FD TAXSUMMARY-RPT.
+       01 TAXSUMMARY-RPT-LINE     PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      *> annee fiscale a retenir : annee civile precedente par defaut,
+      *> voir 0150-READ-PARAMETERS
+       01  WS-FILTER-ANNEE         PIC 9(4).
+
+       01  WS-EOF-GENERESQL        PIC X(3) VALUE "NON".
+
+       01  WS-TODAY-YYYYMMDD        PIC 9(8).
+       01  WS-TODAY-YYYYMMDD-X REDEFINES WS-TODAY-YYYYMMDD.
+           05  WS-TODAY-YEAR          PIC 9(4).
+           05  FILLER                 PIC 9(4).
+
+      *> les deux layouts reconciliables, memes offsets que
+      *> reconciliation.cbl pour le premier ; le second est le nouveau
+      *> SQL-VA-DETAIL-LINE d'activity2banq (teller-approved virements)
+       01 GENERESQL-REDEF-C2C REDEFINES GENERESQL-LINE.
+           05 FILLER               PIC X(90).
+           05 C2C-TYPE             PIC X(25).
+           05 FILLER               PIC X(3).
+           05 FILLER               PIC X(30).
+           05 FILLER               PIC X(3).
+           05 C2C-MONTANT          PIC X(8).
+           05 FILLER               PIC X.
+           05 C2C-COMPTEID         PIC 9(3).
+           05 FILLER               PIC X.
+           05 C2C-CLIENTID         PIC 9(3).
+           05 FILLER               PIC X(2).
+           05 C2C-DATEOP           PIC X(10).
+
+       01 GENERESQL-REDEF-VA REDEFINES GENERESQL-LINE.
+           05 FILLER               PIC X(91).
+           05 VA-TYPE              PIC X(25).
+           05 FILLER               PIC X(3).
+           05 FILLER               PIC X(30).
+           05 FILLER               PIC X(3).
+           05 VA-MONTANT           PIC X(8).
+           05 FILLER               PIC X.
+           05 VA-COMPTEID          PIC 9(3).
+           05 FILLER               PIC X.
+           05 VA-CLIENTID          PIC 9(3).
+           05 FILLER               PIC X(2).
+           05 VA-DATEOP            PIC X(10).
+
+       01  WS-CUR-TYPE              PIC X(25).
+       01  WS-CUR-CLIENTID          PIC 9(3).
+       01  WS-CUR-DATEOP            PIC X(10).
+       01  WS-CUR-MONTANT-TXT       PIC X(8).
+       01  WS-CUR-AMOUNT            PIC S9(7)V99.
+
+       01  WS-SKIPPED-LINES         PIC 9(5) VALUE 0.
+
+      *> un couple (IDCLIENT,TYPE) par ligne de cumul
+       01  WS-SUMMARY-TABLE.
+           05 WS-SUM-ENTRY OCCURS 500 TIMES.
+              10 WS-SUM-CLIENTID    PIC 9(3).
+              10 WS-SUM-TYPE        PIC X(25).
+              10 WS-SUM-TOTAL       PIC S9(9)V99 VALUE 0.
+       01  WS-SUM-COUNT             PIC 9(5) VALUE 0.
+       01  WS-IDX                  PIC 9(5).
+       01  WS-FOUND                PIC X(3).
+
+       01  WS-CUR-REPORT-CLIENTID   PIC 9(3).
+       01  WS-CLIENT-TOTAL          PIC S9(9)V99.
+
+       01  WS-REPORT-HEADER.
+           05 FILLER                PIC X(20) VALUE
+              "RECAPITULATIF FISCAL".
+           05 FILLER                PIC X(10) VALUE " ANNEE : ".
+           05 RH-ANNEE               PIC 9(4).
+
+       01  WS-REPORT-CLIENT.
+           05 FILLER                 PIC X(14) VALUE
+              "CLIENT ID : ".
+           05 RC-CLIENTID              PIC ZZ9.
+
+       01  WS-REPORT-DETAIL.
+           05 FILLER                 PIC X(6) VALUE SPACES.
+           05 RD-TYPE                  PIC X(25).
+           05 FILLER                  PIC X(4) VALUE SPACES.
+           05 RD-TOTAL                 PIC -(7)9.99.
+
+       01  WS-REPORT-TOTAL.
+           05 FILLER                  PIC X(17) VALUE
+              "  TOTAL CLIENT : ".
+           05 RT-TOTAL                  PIC -(7)9.99.
+
+      *> linkage
+       COPY "LNACTIVITY2.cpy".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN-PROCEDURE.
+           PERFORM 0150-READ-PARAMETERS.
+
+           OPEN INPUT GENERESQL.
+           OPEN OUTPUT TAXSUMMARY-RPT.
+
+           PERFORM 0200-READ-GENERESQL.
+           PERFORM 0400-PRINT-REPORT.
+
+           CLOSE GENERESQL, TAXSUMMARY-RPT.
+
+           DISPLAY "Annee fiscale retenue : " WS-FILTER-ANNEE.
+           DISPLAY "Clients recapitules   : " WS-SUM-COUNT.
+           DISPLAY "Lignes ignorees       : " WS-SKIPPED-LINES.
+
+           GOBACK.
+
+       0150-READ-PARAMETERS.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           COMPUTE WS-FILTER-ANNEE = WS-TODAY-YEAR - 1.
+
+           OPEN INPUT TAXYEARPARM
+           READ TAXYEARPARM
+              AT END
+                 CONTINUE
+              NOT AT END
+                 IF TYP-ANNEE NOT = ZEROES
+                    MOVE TYP-ANNEE TO WS-FILTER-ANNEE
+                 END-IF
+           END-READ
+           CLOSE TAXYEARPARM.
+
+       0200-READ-GENERESQL.
+           READ GENERESQL
+              AT END MOVE "OUI" TO WS-EOF-GENERESQL
+           END-READ
+
+           PERFORM UNTIL WS-EOF-GENERESQL = "OUI"
+
+              IF GENERESQL-LINE(1:23) = "INSERT INTO OPERATIONS"
+                 EVALUATE TRUE
+                    WHEN GENERESQL-LINE(91:1) NOT = SPACE
+                       AND GENERESQL-LINE(180:16) = "','EN ATTENTE');"
+                       MOVE C2C-TYPE       TO WS-CUR-TYPE
+                       MOVE C2C-CLIENTID   TO WS-CUR-CLIENTID
+                       MOVE C2C-DATEOP     TO WS-CUR-DATEOP
+                       MOVE C2C-MONTANT    TO WS-CUR-MONTANT-TXT
+                       PERFORM 0210-ADD-LINE-IF-IN-YEAR
+
+                    WHEN GENERESQL-LINE(92:1) NOT = SPACE
+                       AND GENERESQL-LINE(181:13) = "','VALIDEE');"
+                       MOVE VA-TYPE        TO WS-CUR-TYPE
+                       MOVE VA-CLIENTID    TO WS-CUR-CLIENTID
+                       MOVE VA-DATEOP      TO WS-CUR-DATEOP
+                       MOVE VA-MONTANT     TO WS-CUR-MONTANT-TXT
+                       PERFORM 0210-ADD-LINE-IF-IN-YEAR
+
+                    WHEN OTHER
+                       ADD 1 TO WS-SKIPPED-LINES
+                 END-EVALUATE
+              END-IF
+
+              READ GENERESQL
+                 AT END MOVE "OUI" TO WS-EOF-GENERESQL
+              END-READ
+           END-PERFORM.
+
+       0210-ADD-LINE-IF-IN-YEAR.
+           IF WS-CUR-DATEOP(1:4) = WS-FILTER-ANNEE
+              COMPUTE WS-CUR-AMOUNT =
+                 FUNCTION NUMVAL(WS-CUR-MONTANT-TXT)
+              PERFORM 0220-FIND-OR-ADD-SUMMARY
+              ADD WS-CUR-AMOUNT TO WS-SUM-TOTAL(WS-IDX)
+           END-IF.
+
+       0220-FIND-OR-ADD-SUMMARY.
+           MOVE "NON" TO WS-FOUND
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-SUM-COUNT
+              IF WS-SUM-CLIENTID(WS-IDX) = WS-CUR-CLIENTID
+                 AND WS-SUM-TYPE(WS-IDX) = WS-CUR-TYPE
+                 MOVE "OUI" TO WS-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "NON"
+              ADD 1 TO WS-SUM-COUNT
+              MOVE WS-SUM-COUNT TO WS-IDX
+              MOVE WS-CUR-CLIENTID TO WS-SUM-CLIENTID(WS-IDX)
+              MOVE WS-CUR-TYPE TO WS-SUM-TYPE(WS-IDX)
+           END-IF.
+
+       0400-PRINT-REPORT.
+           MOVE WS-FILTER-ANNEE TO RH-ANNEE
+           MOVE WS-REPORT-HEADER TO TAXSUMMARY-RPT-LINE
+           WRITE TAXSUMMARY-RPT-LINE
+
+           MOVE ZEROES TO WS-CUR-REPORT-CLIENTID
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-SUM-COUNT
+
+              IF WS-SUM-CLIENTID(WS-IDX) NOT = WS-CUR-REPORT-CLIENTID
+                 IF WS-CUR-REPORT-CLIENTID NOT = ZEROES
+                    PERFORM 0410-PRINT-CLIENT-TOTAL
+                 END-IF
+                 MOVE WS-SUM-CLIENTID(WS-IDX) TO WS-CUR-REPORT-CLIENTID
+                 MOVE ZEROES TO WS-CLIENT-TOTAL
+                 MOVE WS-SUM-CLIENTID(WS-IDX) TO RC-CLIENTID
+                 MOVE WS-REPORT-CLIENT TO TAXSUMMARY-RPT-LINE
+                 WRITE TAXSUMMARY-RPT-LINE
+              END-IF
+
+              MOVE WS-SUM-TYPE(WS-IDX) TO RD-TYPE
+              MOVE WS-SUM-TOTAL(WS-IDX) TO RD-TOTAL
+              MOVE WS-REPORT-DETAIL TO TAXSUMMARY-RPT-LINE
+              WRITE TAXSUMMARY-RPT-LINE
+              ADD WS-SUM-TOTAL(WS-IDX) TO WS-CLIENT-TOTAL
+           END-PERFORM
+
+           IF WS-CUR-REPORT-CLIENTID NOT = ZEROES
+              PERFORM 0410-PRINT-CLIENT-TOTAL
+           END-IF.
+
+       0410-PRINT-CLIENT-TOTAL.
+           MOVE WS-CLIENT-TOTAL TO RT-TOTAL
+           MOVE WS-REPORT-TOTAL TO TAXSUMMARY-RPT-LINE
+           WRITE TAXSUMMARY-RPT-LINE.
