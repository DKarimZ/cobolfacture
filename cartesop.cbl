@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cartesop.
+       AUTHOR. D.KISAMA.
+
+      *> Met a jour le statut de la carte d'un compte dans CARTES.DAT
+      *> (par exemple OPPOSEE lors d'une declaration de perte/vol) :
+      *> charge tout le fichier en table comme virementpermbatch le
+      *> fait pour STANDORD.DAT, modifie l'entree trouvee, puis
+      *> reecrit le fichier (LINE SEQUENTIAL ne permet pas REWRITE).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CARTES ASSIGN TO "CARTES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CARTES.
+       01 CARTES-RECORD.
+           05 CR-NUMCARTE        PIC X(16).
+           05 CR-COMPTEID        PIC 9(3).
+           05 CR-STATUT          PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-CARTES         PIC X(3) VALUE "NON".
+
+       01 WS-CARTES-TABLE.
+           05 WS-CR-ENTRY OCCURS 50 TIMES.
+              10 WS-CR-NUMCARTE     PIC X(16).
+              10 WS-CR-COMPTEID     PIC 9(3).
+              10 WS-CR-STATUT       PIC X(10).
+
+       01 WS-CARTES-COUNT       PIC 9(3) VALUE 0.
+       01 WS-IDX                PIC 9(3).
+       01 WS-FOUND-IDX          PIC 9(3) VALUE 0.
+
+       LINKAGE SECTION.
+        77 L-COMPTEID       PIC 9(3).
+        77 L-NUMCARTE        PIC X(16).
+        77 L-STATUT          PIC X(10).
+        77 L-SUCCESS         PIC X(3).
+
+       PROCEDURE DIVISION USING L-COMPTEID, L-NUMCARTE, L-STATUT,
+           L-SUCCESS.
+
+       0100-MAIN-MPROCEDURE.
+           MOVE 'NON' TO L-SUCCESS.
+           PERFORM 0200-LOAD-CARTES.
+
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-CARTES-COUNT
+              IF WS-CR-COMPTEID(WS-IDX) = L-COMPTEID
+                 MOVE WS-IDX TO WS-FOUND-IDX
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX > 0
+              MOVE L-STATUT TO WS-CR-STATUT(WS-FOUND-IDX)
+              MOVE WS-CR-NUMCARTE(WS-FOUND-IDX) TO L-NUMCARTE
+              MOVE 'OUI' TO L-SUCCESS
+              PERFORM 0900-REWRITE-CARTES
+           END-IF.
+
+           GOBACK.
+
+       0200-LOAD-CARTES.
+           OPEN INPUT CARTES.
+           MOVE 0 TO WS-CARTES-COUNT.
+           MOVE 'NON' TO WS-EOF-CARTES.
+           READ CARTES
+              AT END MOVE 'OUI' TO WS-EOF-CARTES
+           END-READ.
+           PERFORM UNTIL WS-EOF-CARTES = 'OUI'
+              ADD 1 TO WS-CARTES-COUNT
+              MOVE CR-NUMCARTE TO WS-CR-NUMCARTE(WS-CARTES-COUNT)
+              MOVE CR-COMPTEID TO WS-CR-COMPTEID(WS-CARTES-COUNT)
+              MOVE CR-STATUT TO WS-CR-STATUT(WS-CARTES-COUNT)
+              READ CARTES
+                 AT END MOVE 'OUI' TO WS-EOF-CARTES
+              END-READ
+           END-PERFORM.
+           CLOSE CARTES.
+
+       0900-REWRITE-CARTES.
+           OPEN OUTPUT CARTES.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-CARTES-COUNT
+              MOVE WS-CR-NUMCARTE(WS-IDX) TO CR-NUMCARTE
+              MOVE WS-CR-COMPTEID(WS-IDX) TO CR-COMPTEID
+              MOVE WS-CR-STATUT(WS-IDX) TO CR-STATUT
+              WRITE CARTES-RECORD
+           END-PERFORM.
+           CLOSE CARTES.
+
+       END PROGRAM cartesop.
