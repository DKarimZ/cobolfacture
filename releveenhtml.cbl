@@ -9,7 +9,7 @@
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
 
-           SELECT FLYER ASSIGN TO "FLYRFILE.HTML".
+           SELECT FLYER ASSIGN TO WS-FLYER-FILENAME.
 
            SELECT DATAS ASSIGN TO "PRINTFILE.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
@@ -32,8 +32,8 @@
       *          10 D-CLIENT-EXTERNE          PIC 9.
       *          10 D-COMPTE-ID               PIC 9(3).
       *          10 FILLER                  PIC X(3) VALUE SPACES.
-      *          10 D-COMPTE-IBAN             PIC X(50).
-      *          10 D-COMPTE-DTOUV            PIC X(14).
+                10 D-COMPTE-IBAN             PIC X(50).
+                10 D-COMPTE-DTOUV            PIC X(14).
                 10 D-COMPTE-SOLDE            PIC 9(5).
                 10 FILLER                  PIC X(3) VALUE SPACES.
                 10 D-LIBELLE-OP              PIC X(30).
@@ -46,11 +46,17 @@
                 
 
        WORKING-STORAGE SECTION.
+
+      *> nom du fichier HTML de sortie ; la valeur par defaut
+      *> preserve le comportement d'avant (un seul compte, nom fixe)
+      *> quand le programme est appele sans L-OUTPUT-FILENAME
+       01  WS-FLYER-FILENAME         PIC X(40) VALUE "FLYRFILE.HTML".
+
        01  DATAS-LINE                PIC X(146)  VALUES SPACES.
        
        01  INV-REC-CNT               PIC 9(1) VALUE 1.
   
-       01  TODAYS-DATE               PIC 9(8) VALUE 20220525.
+       01  TODAYS-DATE               PIC 9(8).
        01  TODAYS-DATE-INT           PIC 9(10).
        01  SALE-END-DATE-INT         PIC 9(10).
        01  prod-img-broken           PIC x(99) VALUE "https://ibmzxplore
@@ -66,8 +72,8 @@
       **     05 CLIENT-EXTERNE          PIC 9.
       **     05 COMPTE-ID               PIC S9(3).
       **     05 FILLER                  PIC X(3) VALUE SPACES.
-      *     05 COMPTE-IBAN             PIC X(25).
-      *     05 COMPTE-DTOUV            PIC X(14).
+           05 COMPTE-IBAN             PIC X(50).
+           05 COMPTE-DTOUV            PIC X(14).
            05 COMPTE-SOLDE            PIC 9(5).
            05 FILLER                  PIC X(3) VALUE SPACES.
            05 LIBELLE-OP              PIC X(30).
@@ -109,27 +115,47 @@
       -    "</div>".
        1 HTMLFLYERFOOTER   pic x(20) value "<div id=""footer""><p>".
        1 HTMLFOOTER        pic x(24) value "</p></div></body></html>".
+       1 HTMLIBANLINE       pic x(20) value "<p>IBAN : ".
+       1 HTMLDTOUVLINE      pic x(28) value "</p><p>Compte ouvert le :
+      -    " ".
+       1 HTMLIBANEND        pic x(4) value "</p>".
 
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  L-OUTPUT-FILENAME         PIC X(40).
 
-           
-           OPEN INPUT DATAS. 
+       PROCEDURE DIVISION USING L-OUTPUT-FILENAME.
+
+           IF L-OUTPUT-FILENAME NOT = SPACES
+              MOVE L-OUTPUT-FILENAME TO WS-FLYER-FILENAME
+           END-IF.
+
+           OPEN INPUT DATAS.
            READ DATAS
               AT END SET END-OF-FILE TO TRUE
        
            END-READ
-           MOVE INV-DATA  TO  DATAS-LINE  
+           MOVE INV-DATA  TO  DATAS-LINE
+           MOVE D-COMPTE-IBAN TO COMPTE-IBAN
+           MOVE D-COMPTE-DTOUV TO COMPTE-DTOUV
 
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAYS-DATE
            COMPUTE  TODAYS-DATE-INT  =
               FUNCTION INTEGER-OF-DATE(TODAYS-DATE )
 
            OPEN OUTPUT FLYER
-           INITIALIZE  FLYER-FILE 
+           INITIALIZE  FLYER-FILE
               STRING HTMLHEADER1  HTMLHEADER2  HTMLHEADER3
- 
-                 DELIMITED BY SIZE INTO FLYER-FILE 
+
+                 DELIMITED BY SIZE INTO FLYER-FILE
            WRITE FLYER-FILE.
+
+           INITIALIZE FLYER-FILE
+           STRING HTMLIBANLINE COMPTE-IBAN
+              HTMLDTOUVLINE COMPTE-DTOUV HTMLIBANEND
+              DELIMITED BY SIZE INTO FLYER-FILE
+           WRITE FLYER-FILE.
+
            READ DATAS
               AT END SET END-OF-FILE TO TRUE
            END-READ
