@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconciliation.
+       AUTHOR. D.KISAMA.
+
+      *> Batch de fin de journee : recalcule, pour chaque COMPTEID, le
+      *> total des montants d'operations inseres dans GENERESQL.SQL et
+      *> le total des deltas de solde ecrits dans GENERUPDATE.SQL, et
+      *> signale tout ecart entre les deux (le genre de derive qu'une
+      *> paire credit/debit ecrite a la main peut introduire).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT GENERESQL ASSIGN TO "GENERESQL.SQL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENERUPDATE ASSIGN TO "GENERUPDATE.SQL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECONCIL-RPT ASSIGN TO "RECONCIL.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GENERESQL.
+       01 GENERESQL-LINE      PIC X(215).
+
+       FD GENERUPDATE.
+       01 GENERUPDATE-LINE    PIC X(215).
+
+       FD RECONCIL-RPT.
+       01 RECONCIL-RPT-LINE   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-GENERESQL        PIC X(3) VALUE "NON".
+       01 WS-EOF-GENERUPDATE      PIC X(3) VALUE "NON".
+
+      *> the three INSERT layouts actually reconcilable against a
+      *> GENERUPDATE row: ACTIVITY2CLIENT's (has STATUSOP, COMPTEID at
+      *> columns 161-163), activity2banq's SQL-DETAIL-LINE (no
+      *> STATUSOP, COMPTEID at columns 151-153), and activity2banq's
+      *> SQL-VA-DETAIL-LINE written by 0295-APPROUVER-VIREMENT
+      *> (STATUSOP fixed to VALIDEE, COMPTEID at columns 162-164).
+      *> activity.cbl/activitebancaire.cbl write OPERATIONS inserts in
+      *> their own incompatible layouts and never write GENERUPDATE at
+      *> all, so their rows have nothing to reconcile against and are
+      *> counted as skipped, not parsed.
+       01 GENERESQL-REDEF-C2C REDEFINES GENERESQL-LINE.
+           05 FILLER              PIC X(160).
+           05 C2C-COMPTEID        PIC 9(3).
+
+       01 GENERESQL-REDEF-BANQ REDEFINES GENERESQL-LINE.
+           05 FILLER              PIC X(150).
+           05 BANQ-COMPTEID       PIC 9(3).
+
+       01 GENERESQL-REDEF-VA REDEFINES GENERESQL-LINE.
+           05 FILLER              PIC X(161).
+           05 VA-COMPTEID          PIC 9(3).
+
+       01 WS-INS-MONTANT-TXT       PIC X(8).
+       01 WS-INS-COMPTEID          PIC 9(3).
+       01 WS-INS-AMOUNT             PIC S9(7)V99.
+
+      *> GENERUPDATE's layout is identical for every writer (both
+      *> ACTIVITY2CLIENT and activity2banq share SQL-UPDATE-LINE)
+       01 GENERUPDATE-REDEF REDEFINES GENERUPDATE-LINE.
+           05 FILLER               PIC X(33).
+           05 UPD-OPERATOR         PIC X.
+           05 UPD-SOMME            PIC 9(5).99.
+           05 FILLER               PIC X(18).
+           05 UPD-COMPTEID         PIC 9(3).
+       01 WS-UPD-AMOUNT             PIC S9(7)V99.
+
+       01 WS-RECON-TABLE.
+           05 WS-RECON-ENTRY OCCURS 200 TIMES.
+              10 WS-R-COMPTEID      PIC 9(3).
+              10 WS-R-INSERT-TOTAL  PIC S9(7)V99 VALUE 0.
+              10 WS-R-UPDATE-TOTAL  PIC S9(7)V99 VALUE 0.
+       01 WS-RECON-COUNT            PIC 9(4) VALUE 0.
+       01 WS-IDX                   PIC 9(4).
+       01 WS-FOUND                 PIC X(3).
+
+       01 WS-SKIPPED-INSERTS        PIC 9(5) VALUE 0.
+       01 WS-MISMATCH-COUNT         PIC 9(5) VALUE 0.
+
+       01 WS-REPORT-DETAIL.
+           05 FILLER                PIC X(12) VALUE "COMPTE ID : ".
+           05 R-COMPTEID             PIC ZZ9.
+           05 FILLER                 PIC X(14) VALUE "  OPERATIONS: ".
+           05 R-INSERT-TOTAL         PIC -(6)9.99.
+           05 FILLER                 PIC X(10) VALUE "  SOLDE : ".
+           05 R-UPDATE-TOTAL         PIC -(6)9.99.
+           05 FILLER                 PIC X(12) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN-PROCEDURE.
+           OPEN INPUT GENERESQL.
+           OPEN INPUT GENERUPDATE.
+           OPEN OUTPUT RECONCIL-RPT.
+
+           PERFORM 0200-READ-GENERESQL.
+           PERFORM 0300-READ-GENERUPDATE.
+           PERFORM 0400-REPORT-MISMATCHES.
+
+           CLOSE GENERESQL, GENERUPDATE, RECONCIL-RPT.
+           GOBACK.
+
+       0200-READ-GENERESQL.
+           READ GENERESQL
+              AT END MOVE "OUI" TO WS-EOF-GENERESQL
+           END-READ
+
+           PERFORM UNTIL WS-EOF-GENERESQL = "OUI"
+
+              IF GENERESQL-LINE(1:23) = "INSERT INTO OPERATIONS"
+                 EVALUATE TRUE
+                    WHEN GENERESQL-LINE(91:1) NOT = SPACE
+                       AND GENERESQL-LINE(180:16) = "','EN ATTENTE');"
+      *>                ACTIVITY2CLIENT layout (has STATUSOP)
+                       MOVE GENERESQL-LINE(152:8) TO WS-INS-MONTANT-TXT
+                       MOVE C2C-COMPTEID TO WS-INS-COMPTEID
+                       COMPUTE WS-INS-AMOUNT =
+                          FUNCTION NUMVAL(WS-INS-MONTANT-TXT)
+                       PERFORM 0210-ADD-INSERT-AMOUNT
+
+                    WHEN GENERESQL-LINE(81:1) NOT = SPACE
+                       AND GENERESQL-LINE(166:3) = "');"
+      *>                activity2banq layout (no STATUSOP)
+                       MOVE GENERESQL-LINE(142:8) TO WS-INS-MONTANT-TXT
+                       MOVE BANQ-COMPTEID TO WS-INS-COMPTEID
+                       COMPUTE WS-INS-AMOUNT =
+                          FUNCTION NUMVAL(WS-INS-MONTANT-TXT)
+                       PERFORM 0210-ADD-INSERT-AMOUNT
+
+                    WHEN GENERESQL-LINE(181:13) = "','VALIDEE');"
+      *>                activity2banq SQL-VA-DETAIL-LINE layout
+      *>                (STATUSOP fixed to VALIDEE)
+                       MOVE GENERESQL-LINE(153:8) TO WS-INS-MONTANT-TXT
+                       MOVE VA-COMPTEID TO WS-INS-COMPTEID
+                       COMPUTE WS-INS-AMOUNT =
+                          FUNCTION NUMVAL(WS-INS-MONTANT-TXT)
+                       PERFORM 0210-ADD-INSERT-AMOUNT
+
+                    WHEN OTHER
+                       ADD 1 TO WS-SKIPPED-INSERTS
+                 END-EVALUATE
+              END-IF
+
+              READ GENERESQL
+                 AT END MOVE "OUI" TO WS-EOF-GENERESQL
+              END-READ
+           END-PERFORM.
+
+       0210-ADD-INSERT-AMOUNT.
+           PERFORM 0500-FIND-OR-ADD-ENTRY.
+           ADD WS-INS-AMOUNT TO WS-R-INSERT-TOTAL(WS-IDX).
+
+       0300-READ-GENERUPDATE.
+           READ GENERUPDATE
+              AT END MOVE "OUI" TO WS-EOF-GENERUPDATE
+           END-READ
+
+           PERFORM UNTIL WS-EOF-GENERUPDATE = "OUI"
+              IF GENERUPDATE-LINE(1:33) =
+                 "UPDATE COMPTES SET SOLDE = SOLDE "
+                 MOVE UPD-SOMME TO WS-UPD-AMOUNT
+                 IF UPD-OPERATOR = "-"
+                    COMPUTE WS-UPD-AMOUNT = 0 - WS-UPD-AMOUNT
+                 END-IF
+
+                 MOVE UPD-COMPTEID TO WS-INS-COMPTEID
+                 PERFORM 0500-FIND-OR-ADD-ENTRY
+                 ADD WS-UPD-AMOUNT TO WS-R-UPDATE-TOTAL(WS-IDX)
+              END-IF
+
+              READ GENERUPDATE
+                 AT END MOVE "OUI" TO WS-EOF-GENERUPDATE
+              END-READ
+           END-PERFORM.
+
+       0400-REPORT-MISMATCHES.
+           MOVE "RAPPORT DE RECONCILIATION GENERESQL/GENERUPDATE"
+              TO RECONCIL-RPT-LINE
+           WRITE RECONCIL-RPT-LINE
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-RECON-COUNT
+              IF WS-R-INSERT-TOTAL(WS-IDX) NOT =
+                 WS-R-UPDATE-TOTAL(WS-IDX)
+                 ADD 1 TO WS-MISMATCH-COUNT
+                 MOVE WS-R-COMPTEID(WS-IDX) TO R-COMPTEID
+                 MOVE WS-R-INSERT-TOTAL(WS-IDX) TO R-INSERT-TOTAL
+                 MOVE WS-R-UPDATE-TOTAL(WS-IDX) TO R-UPDATE-TOTAL
+                 MOVE WS-REPORT-DETAIL TO RECONCIL-RPT-LINE
+                 WRITE RECONCIL-RPT-LINE
+              END-IF
+           END-PERFORM
+
+           MOVE SPACES TO RECONCIL-RPT-LINE
+           STRING "COMPTES VERIFIES: " WS-RECON-COUNT
+              "  ECARTS: " WS-MISMATCH-COUNT
+              "  LIGNES IGNOREES: " WS-SKIPPED-INSERTS
+              DELIMITED BY SIZE INTO RECONCIL-RPT-LINE
+           WRITE RECONCIL-RPT-LINE.
+
+       0500-FIND-OR-ADD-ENTRY.
+           MOVE "NON" TO WS-FOUND
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-RECON-COUNT
+              IF WS-R-COMPTEID(WS-IDX) = WS-INS-COMPTEID
+                 MOVE "OUI" TO WS-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "NON"
+              ADD 1 TO WS-RECON-COUNT
+              MOVE WS-RECON-COUNT TO WS-IDX
+              MOVE WS-INS-COMPTEID TO WS-R-COMPTEID(WS-IDX)
+              MOVE 0 TO WS-R-INSERT-TOTAL(WS-IDX)
+              MOVE 0 TO WS-R-UPDATE-TOTAL(WS-IDX)
+           END-IF.
+
+       END PROGRAM reconciliation.
