@@ -0,0 +1,522 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. achatcbbatch.
+       AUTHOR. D.KISAMA.
+
+      *> Batch de reglement nocturne des achats CB en attente :
+      *> FNC-ACHAT-CHEZ-PARTNER (activity2client.cbl) pose desormais
+      *> chaque "ACHAT CB" comme une autorisation (STATUSOP =
+      *> 'EN ATTENTE', solde non debite), comme le fait une vraie
+      *> carte bancaire. Ce batch parcourt chaque autorisation en
+      *> attente (OPERATIONS JOIN COMPTES, sans filtre client, meme
+      *> principe que interetbatch.cbl) et la regle : si le solde
+      *> couvre toujours le montant, il debite le compte (via
+      *> opdebit, comme tout le reste du systeme) et passe
+      *> l'operation a STATUSOP = 'REGLEE' ; sinon l'autorisation est
+      *> liberee sans toucher au solde et passe a STATUSOP =
+      *> 'REJETEE'. Les deux cas sont ecrits dans
+      *> GENERUPDATE.SQL au meme format que activity2banq.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT GENERUPDATE ASSIGN TO "GENERUPDATE.SQL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DBCONFIG ASSIGN TO "DBCONFIG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> shared restart/checkpoint sequence counter, see
+      *> 0420-NEXT-SQL-SEQ -- every program that appends to
+      *> GENERESQL.SQL/GENERUPDATE.SQL reads, bumps and rewrites this
+      *> same one-record file so every generated line gets its own
+      *> number regardless of which program wrote it
+           SELECT GENERESQLSEQ ASSIGN TO "GENERESQLSEQ.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GENERUPDATE.
+       01 PRINT-UP-LINE        PIC X(215).
+
+       FD GENERESQLSEQ.
+       01 GENERESQLSEQ-RECORD.
+           05 GENERESQLSEQ-LASTNR   PIC 9(10).
+
+       FD DBCONFIG.
+       01 DBCONFIG-RECORD.
+           05 DBCFG-DBALIAS      PIC X(9).
+           05 DBCFG-USERID       PIC X(20).
+           05 DBCFG-PSWD         PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+      *> Valeurs par defaut utilisees si DBCONFIG.DAT est absent,
+      *> pour que le comportement reste inchange sans ce fichier.
+       01  WS-DBALIAS pic X(9) value "facture3".
+       01  WS-USERID  pic X(20) value "DB2ADMIN".
+       01  WS-PSWD    pic X(20) value "hiroshima".
+
+       01  SQLDA-ID pic 9(4) comp-5.
+       01  SQLDSIZE pic 9(4) comp-5.
+       01  SQL-STMT-ID pic 9(4) comp-5.
+       01  SQLVAR-INDEX pic 9(4) comp-5.
+       01  SQL-DATA-TYPE pic 9(4) comp-5.
+       01  SQL-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-S-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-S-LITERAL pic X(258).
+       01  SQL-LITERAL1 pic X(130).
+       01  SQL-LITERAL2 pic X(130).
+       01  SQL-LITERAL3 pic X(130).
+       01  SQL-IS-LITERAL pic 9(4) comp-5 value 1.
+       01  SQL-IS-INPUT-HVAR pic 9(4) comp-5 value 2.
+       01  SQL-CALL-TYPE pic 9(4) comp-5.
+       01  SQL-SECTIONUMBER pic 9(4) comp-5.
+       01  SQL-INPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-OUTPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-VERSION-NUMBER pic 9(4) comp-5.
+       01  SQL-ARRAY-SIZE pic 9(4) comp-5.
+       01  SQL-IS-STRUCT  pic 9(4) comp-5.
+       01  SQL-IS-IND-STRUCT pic 9(4) comp-5.
+       01  SQL-STRUCT-SIZE pic 9(4) comp-5.
+       01  SQLA-PROGRAM-ID.
+           05 SQL-PART1 pic 9(4) COMP-5 value 172.
+           05 SQL-PART2 pic X(6) value "AEAVAI".
+           05 SQL-PART3 pic X(24) value "aD6mTXHo01111 2         ".
+           05 SQL-PART4 pic 9(4) COMP-5 value 8.
+           05 SQL-PART5 pic X(8) value "DB2ADMIN".
+           05 SQL-PART6 pic X(120) value LOW-VALUES.
+           05 SQL-PART7 pic 9(4) COMP-5 value 8.
+           05 SQL-PART8 pic X(8) value "ACHATCBB".
+           05 SQL-PART9 pic X(120) value LOW-VALUES.
+
+      *> SQL zone de communication (avec code erreurs etc)
+           COPY "sqlca.cbl".
+
+      *> Declaration des variables hotes utilisés lors des requêtes
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+        01 HV-OPERATIONS.
+           05 HV-IDOPERATION          PIC S9(3) COMP-3.
+           05 HV-MONTANT-OP           PIC S9(5)V99 PACKED-DECIMAL.
+           05 HV-COMPTE-ID            PIC S9(3) COMP-3.
+           05 HV-CLIENT-ID            PIC S9(3) COMP-3.
+
+        01 HV-COMPTE.
+           05 HV-COMPTE-SOLDE         PIC S9(5)V99 PACKED-DECIMAL.
+      *EXEC SQL END DECLARE SECTION END-EXEC
+
+      *> Curseur pour parcourir chaque autorisation "ACHAT CB" en
+      *> attente de tous les clients (meme principe sans-WHERE-client
+      *> que ALLCOMPTECUR de interetbatch.cbl), jointe au solde
+      *> courant du compte concerne
+      *EXEC SQL DECLARE ALLACHATCBCUR CURSOR WITH HOLD FOR
+      *        SELECT OPERATIONS.IDOPERATION, OPERATIONS.MONTANT,
+      *        OPERATIONS.COMPTEID, OPERATIONS.IDCLIENT, COMPTES.SOLDE
+      *        FROM OPERATIONS
+      *        JOIN COMPTES ON OPERATIONS.COMPTEID = COMPTES.COMPTEID
+      *        WHERE OPERATIONS.TYPE = 'ACHAT CB'
+      *        AND OPERATIONS.STATUSOP = 'EN ATTENTE'
+      *        ORDER BY OPERATIONS.IDOPERATION
+      *     END-EXEC
+
+       01 WS-FIELDS.
+           05 IDOPERATION             PIC S9(3).
+           05 MONTANT-OP              PIC 9(5)V99.
+           05 COMPTE-ID               PIC S9(3).
+           05 CLIENT-ID               PIC S9(3).
+           05 COMPTE-SOLDE            PIC 9(5)V99.
+
+       01  L-SOLDE        PIC 9(5)V99.
+       01  L-CREDIT       PIC 9(5)V99.
+       01  L-NEWSOLDE     PIC 9(5)V99.
+       01  L-COMPTEID     PIC 9(3).
+       01  L-DATE-OP      PIC X(10).
+       01  L-DEVISE-OP    PIC X(3) VALUE 'EUR'.
+       01  L-DEVISE-COMPTE PIC X(3) VALUE 'EUR'.
+       01  L-SUCCESS       PIC X(3).
+
+       01  TODAYS-DATE               PIC 9(8).
+
+      *> restart/checkpoint sequence number, see 0420-NEXT-SQL-SEQ
+       01 WS-SQL-SEQ-NR          PIC 9(10) VALUE ZEROES.
+
+      *> mise a jour du solde genere : meme disposition que
+      *> SQL-UPDATE-LINE de activity2banq
+       01  SQL-UPDATE-LINE.
+            05 FILLER      PIC X(33) VALUE
+            'UPDATE COMPTES SET SOLDE = SOLDE '.
+            05 DET-OPERATOR        PIC X.
+            05 DET-UP-SOMME        PIC 9(5).99.
+            05 FILLER              VALUE
+            ' WHERE COMPTEID = '.
+            05 DET-UP-COMPTEID     PIC 9(3).
+            05 FILLER              PIC X VALUE ";".
+
+      *> bascule le hold vers son statut final (REGLEE/REJETEE)
+       01  SQL-UPDATE-OP-LINE.
+            05 FILLER           PIC X(33) VALUE
+            'UPDATE OPERATIONS SET STATUSOP = '.
+            05 FILLER           PIC X VALUE "'".
+            05 DET-UP-STATUSOP  PIC X(10).
+            05 FILLER           PIC X(22) VALUE
+            "' WHERE IDOPERATION = ".
+            05 DET-UP-IDOPERATION PIC 9(3).
+            05 FILLER           PIC X VALUE ";".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN-MPROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAYS-DATE.
+           STRING TODAYS-DATE(1:4) '-' TODAYS-DATE(5:2) '-'
+              TODAYS-DATE(7:2) DELIMITED BY SIZE INTO L-DATE-OP.
+
+           OPEN EXTEND GENERUPDATE.
+
+           PERFORM 0200-CONNECT-BDD.
+           PERFORM 0210-OPEN-CURSOR.
+           PERFORM 0300-FETCH-LOOP.
+           PERFORM 0220-CLOSE-CURSOR.
+
+           CLOSE GENERUPDATE.
+           STOP RUN.
+
+       0190-READ-DBCONFIG.
+           OPEN INPUT DBCONFIG.
+           READ DBCONFIG
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE DBCFG-DBALIAS TO WS-DBALIAS
+                 MOVE DBCFG-USERID  TO WS-USERID
+                 MOVE DBCFG-PSWD    TO WS-PSWD
+           END-READ.
+           CLOSE DBCONFIG.
+
+       0200-CONNECT-BDD.
+           PERFORM 0190-READ-DBCONFIG.
+
+      *EXEC SQL CONNECT TO facture3 USER DB2ADMIN using hiroshima
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 1 TO SQL-STMT-ID
+           MOVE 3 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE FUNCTION TRIM(WS-DBALIAS)
+            TO SQL-LITERAL1
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DBALIAS))
+            TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE SQL-LITERAL1
+            BY VALUE 0
+                     0
+
+           MOVE FUNCTION TRIM(WS-USERID)
+            TO SQL-LITERAL2
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-USERID))
+            TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE SQL-LITERAL2
+            BY VALUE 0
+                     0
+
+           MOVE FUNCTION TRIM(WS-PSWD)
+            TO SQL-LITERAL3
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PSWD))
+            TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE SQL-LITERAL3
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 5 TO SQL-SECTIONUMBER
+           MOVE 29 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                   .
+
+       0210-OPEN-CURSOR.
+
+      *EXEC SQL OPEN ALLACHATCBCUR
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 2 TO SQL-STMT-ID
+           MOVE 0 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                   .
+
+       0300-FETCH-LOOP.
+           PERFORM UNTIL SQLCODE = 100
+
+      *EXEC SQL FETCH ALLACHATCBCUR
+      *           INTO :HV-IDOPERATION,:HV-MONTANT-OP,:HV-COMPTE-ID,
+      *           :HV-CLIENT-ID,:HV-COMPTE-SOLDE
+      *        END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 2 TO SQL-STMT-ID
+           MOVE 5 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-IDOPERATION
+            OF
+            HV-OPERATIONS
+            BY VALUE 0
+                     0
+
+           MOVE 519 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-MONTANT-OP
+            OF
+            HV-OPERATIONS
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-COMPTE-ID
+            OF
+            HV-OPERATIONS
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-CLIENT-ID
+            OF
+            HV-OPERATIONS
+            BY VALUE 0
+                     0
+
+           MOVE 520 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-COMPTE-SOLDE
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           IF SQLCODE NOT = 100
+              PERFORM 0400-SETTLE-HOLD
+           END-IF
+
+           END-PERFORM.
+
+       0400-SETTLE-HOLD.
+           MOVE HV-IDOPERATION TO IDOPERATION.
+           MOVE HV-MONTANT-OP TO MONTANT-OP.
+           MOVE HV-COMPTE-ID TO COMPTE-ID.
+           MOVE HV-CLIENT-ID TO CLIENT-ID.
+           MOVE HV-COMPTE-SOLDE TO COMPTE-SOLDE.
+
+           MOVE COMPTE-ID TO L-COMPTEID.
+
+           IF COMPTE-SOLDE >= MONTANT-OP
+              MOVE COMPTE-SOLDE TO L-SOLDE
+              MOVE MONTANT-OP TO L-CREDIT
+              CALL 'opdebit' USING L-SOLDE, L-CREDIT, L-NEWSOLDE,
+                 L-COMPTEID, L-DATE-OP, L-DEVISE-OP, L-DEVISE-COMPTE,
+                 L-SUCCESS
+
+              IF L-SUCCESS = 'OUI'
+                 MOVE '-' TO DET-OPERATOR
+                 MOVE MONTANT-OP TO DET-UP-SOMME
+                 MOVE COMPTE-ID TO DET-UP-COMPTEID
+                 MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE
+                 PERFORM 0420-NEXT-SQL-SEQ
+                 MOVE " SEQ=" TO PRINT-UP-LINE(201:5)
+                 MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10)
+                 WRITE PRINT-UP-LINE
+
+                 MOVE 'REGLEE' TO DET-UP-STATUSOP
+              ELSE
+                 MOVE 'REJETEE' TO DET-UP-STATUSOP
+              END-IF
+           ELSE
+              MOVE 'REJETEE' TO DET-UP-STATUSOP
+           END-IF.
+
+           MOVE IDOPERATION TO DET-UP-IDOPERATION.
+           MOVE SQL-UPDATE-OP-LINE TO PRINT-UP-LINE.
+           PERFORM 0420-NEXT-SQL-SEQ.
+           MOVE " SEQ=" TO PRINT-UP-LINE(201:5).
+           MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10).
+           WRITE PRINT-UP-LINE.
+
+       0420-NEXT-SQL-SEQ.
+           MOVE ZEROES TO WS-SQL-SEQ-NR.
+           OPEN INPUT GENERESQLSEQ
+           READ GENERESQLSEQ
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE GENERESQLSEQ-LASTNR TO WS-SQL-SEQ-NR
+           END-READ
+           CLOSE GENERESQLSEQ.
+           ADD 1 TO WS-SQL-SEQ-NR.
+           MOVE WS-SQL-SEQ-NR TO GENERESQLSEQ-LASTNR.
+           OPEN OUTPUT GENERESQLSEQ.
+           WRITE GENERESQLSEQ-RECORD.
+           CLOSE GENERESQLSEQ.
+
+       0220-CLOSE-CURSOR.
+
+      *EXEC SQL CLOSE ALLACHATCBCUR
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                   .
+
+       END PROGRAM achatcbbatch.
