@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. feerpt.
+       AUTHOR. D.KISAMA.
+
+      *> Rapport de synthese du journal des frais (FEESLEDG.DAT,
+      *> alimente par commisionfrais a chaque appel) : cumule le
+      *> revenu et le nombre d'occurrences par type de frais, meme
+      *> structure de lecture/cumul que reconciliation.cbl.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FEESLEDG ASSIGN TO "FEESLEDG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FEERPT-FILE ASSIGN TO "FEERPT.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FEESLEDG.
+       01 FEE-LEDGER-RECORD.
+           05 FL-TYPEOP      PIC X(25).
+           05 FL-MONTANT     PIC 9(3)V99.
+           05 FL-DATE        PIC X(10).
+
+       FD FEERPT-FILE.
+       01 FEERPT-LINE        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FEESLEDG        PIC X(3) VALUE "NON".
+
+      *> un total par type de frais rencontre, decouvert au fil de la
+      *> lecture du journal (pas de liste figee de types)
+       01 WS-FEE-TOTALS.
+           05 WS-FT-ENTRY OCCURS 20 TIMES.
+              10 WS-FT-TYPEOP       PIC X(25).
+              10 WS-FT-COUNT        PIC 9(5).
+              10 WS-FT-TOTAL        PIC 9(7)V99.
+
+       01 WS-FEE-COUNT           PIC 9(3) VALUE 0.
+       01 WS-IDX                 PIC 9(3).
+       01 WS-FOUND               PIC X(3).
+
+       01 WS-GRAND-TOTAL         PIC 9(7)V99 VALUE 0.
+       01 WS-GRAND-COUNT         PIC 9(5) VALUE 0.
+
+       01 WS-REPORT-DETAIL.
+           05 FILLER             PIC X(27) VALUE SPACES.
+           05 R-TYPEOP            PIC X(25).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 R-COUNT             PIC ZZZZ9.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 R-TOTAL             PIC ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN-MPROCEDURE.
+           OPEN INPUT FEESLEDG.
+           OPEN OUTPUT FEERPT-FILE.
+
+           PERFORM 0200-READ-FEESLEDG.
+           PERFORM 0400-WRITE-REPORT.
+
+           CLOSE FEESLEDG.
+           CLOSE FEERPT-FILE.
+           STOP RUN.
+
+       0200-READ-FEESLEDG.
+           READ FEESLEDG
+              AT END MOVE "OUI" TO WS-EOF-FEESLEDG
+           END-READ
+
+           PERFORM UNTIL WS-EOF-FEESLEDG = "OUI"
+              PERFORM 0300-ADD-AMOUNT
+
+              READ FEESLEDG
+                 AT END MOVE "OUI" TO WS-EOF-FEESLEDG
+              END-READ
+           END-PERFORM.
+
+       0300-ADD-AMOUNT.
+           PERFORM 0500-FIND-OR-ADD-ENTRY.
+           ADD 1 TO WS-FT-COUNT(WS-IDX).
+           ADD FL-MONTANT TO WS-FT-TOTAL(WS-IDX).
+           ADD 1 TO WS-GRAND-COUNT.
+           ADD FL-MONTANT TO WS-GRAND-TOTAL.
+
+       0400-WRITE-REPORT.
+           MOVE "RAPPORT DES FRAIS PERCUS (commisionfrais)"
+              TO FEERPT-LINE
+           WRITE FEERPT-LINE
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-FEE-COUNT
+              MOVE WS-FT-TYPEOP(WS-IDX) TO R-TYPEOP
+              MOVE WS-FT-COUNT(WS-IDX) TO R-COUNT
+              MOVE WS-FT-TOTAL(WS-IDX) TO R-TOTAL
+              MOVE WS-REPORT-DETAIL TO FEERPT-LINE
+              WRITE FEERPT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO FEERPT-LINE
+           STRING "TOTAL OPERATIONS: " WS-GRAND-COUNT
+              "  TOTAL FRAIS PERCUS: " WS-GRAND-TOTAL
+              DELIMITED BY SIZE INTO FEERPT-LINE
+           WRITE FEERPT-LINE.
+
+       0500-FIND-OR-ADD-ENTRY.
+           MOVE "NON" TO WS-FOUND
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-FEE-COUNT
+              IF WS-FT-TYPEOP(WS-IDX) = FL-TYPEOP
+                 MOVE "OUI" TO WS-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "NON"
+              ADD 1 TO WS-FEE-COUNT
+              MOVE WS-FEE-COUNT TO WS-IDX
+              MOVE FL-TYPEOP TO WS-FT-TYPEOP(WS-IDX)
+              MOVE 0 TO WS-FT-COUNT(WS-IDX)
+              MOVE 0 TO WS-FT-TOTAL(WS-IDX)
+           END-IF.
+
+       END PROGRAM feerpt.
