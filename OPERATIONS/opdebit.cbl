@@ -6,18 +6,206 @@
       * but de débiter un compte
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> fichier indexe partage (voir COMPTESFILE.cpy) : le READ WITH
+      *> LOCK fournit le solde de reference (WS-AUTH-SOLDE) au calcul
+      *> du decouvert avant la REWRITE, pour que deux appels
+      *> concurrents a opdebit/opcredit/opprelev/entreeargent sur le
+      *> meme COMPTEID soient serialises et ne s'ecrasent pas l'un
+      *> l'autre -- ce verrou ne porte que sur ce fichier indexe, pas
+      *> sur la table DB2 COMPTES dont les ecrans lisent le solde
+           SELECT COMPTESFILE ASSIGN TO "COMPTES.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CF-COMPTEID
+              FILE STATUS IS WS-COMPTESFILE-STATUS.
+
+      *> plafond de decouvert autorise par COMPTEID : fichier indexe
+      *> tenu par l'exploitation, une ligne par compte qui a un
+      *> plafond different du defaut ; un COMPTEID absent de ce
+      *> fichier reste au plafond par defaut (WS-DEFAULT-PLAFOND)
+           SELECT PLAFONDFILE ASSIGN TO "PLAFOND.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PF-COMPTEID
+              FILE STATUS IS WS-PLAFONDFILE-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       FILE SECTION.
+       FD COMPTESFILE.
+           COPY "COMPTESFILE.cpy".
+
+       FD PLAFONDFILE.
+       01 PLAFONDFILE-RECORD.
+           05 PF-COMPTEID           PIC 9(3).
+           05 PF-PLAFOND            PIC 9(5)V99.
 
-       LINKAGE SECTION. 
+       WORKING-STORAGE SECTION.
+       01 WS-COMPTESFILE-STATUS        PIC X(2).
+       01 WS-PLAFONDFILE-STATUS        PIC X(2).
+      *> solde verrouille, lu dans COMPTESFILE une fois le READ WITH
+      *> LOCK pose (ou repris de L-SOLDE si le compte n'a pas encore
+      *> de ligne) ; c'est cette valeur, pas L-SOLDE, qui sert de
+      *> reference au calcul du decouvert -- voir 0120/0130
+       01 WS-AUTH-SOLDE                PIC 9(5)V99.
+       01 WS-CF-FOUND                  PIC X(3) VALUE 'NON'.
+
+      *> configurable authorized-overdraft ceiling per COMPTEID (read
+      *> from PLAFONDFILE the first time a COMPTEID is seen, cached
+      *> here for the rest of the run), plus the running total already
+      *> debited today for that COMPTEID
+       01 WS-PLAFOND-TABLE.
+           05 WS-PLAFOND-ENTRY OCCURS 50 TIMES.
+              10 WS-PLF-COMPTEID       PIC 9(3).
+              10 WS-PLF-PLAFOND        PIC 9(5)V99.
+              10 WS-PLF-DATE-OP        PIC X(10).
+              10 WS-PLF-DAILY-TOTAL    PIC 9(5)V99.
+       01 WS-PLAFOND-COUNT             PIC 9(3) VALUE 0.
+      *> ceiling used when a COMPTEID has no PLAFONDFILE entry
+       01 WS-DEFAULT-PLAFOND           PIC 9(5)V99 VALUE 0.
+       01 WS-DAILY-CAP                 PIC 9(5)V99 VALUE 50000.00.
+       01 WS-DAILY-TOTAL-AFTER         PIC 9(5)V99.
+       01 WS-PLF-FOUND                 PIC 9 VALUE 0.
+       01 WS-IDX                       PIC 9(3).
+       01 WS-DEVISE-OK                 PIC X(3) VALUE 'OUI'.
+
+       LINKAGE SECTION.
         77 L-SOLDE        PIC 9(5)V99.
         77 L-CREDIT       PIC 9(5)V99.
         77 L-NEWSOLDE     PIC 9(5)V99.
+        77 L-COMPTEID     PIC 9(3).
+        77 L-DATE-OP      PIC X(10).
+      *> devise de l'operation et devise du compte cible, voir
+      *> 0115-CHECK-DEVISE
+        77 L-DEVISE-OP      PIC X(3).
+        77 L-DEVISE-COMPTE  PIC X(3).
+      *> OUI/NON comme L-SUCCESS d'opprelev -- permet enfin aux
+      *> appelants de distinguer un debit refuse d'un debit accepte
+      *> sans comparer L-NEWSOLDE a L-SOLDE
+        77 L-SUCCESS        PIC X(3).
 
-        PROCEDURE DIVISION USING L-SOLDE, L-CREDIT, L-NEWSOLDE.
+        PROCEDURE DIVISION USING L-SOLDE, L-CREDIT, L-NEWSOLDE,
+               L-COMPTEID, L-DATE-OP, L-DEVISE-OP, L-DEVISE-COMPTE,
+               L-SUCCESS.
         0100-MAIN-MPROCEDURE.
 
-           COMPUTE L-NEWSOLDE = L-SOLDE - L-CREDIT.
+           PERFORM 0115-CHECK-DEVISE.
+
+           IF WS-DEVISE-OK = 'NON'
+      *>       refused: operation currency doesn't match the
+      *>       compte's currency, leave the balance untouched
+              MOVE L-SOLDE TO L-NEWSOLDE
+              MOVE 'NON' TO L-SUCCESS
+           ELSE
+              PERFORM 0120-LOCK-AND-REWRITE-COMPTE
+           END-IF.
+
+           GOBACK.
+
+       0115-CHECK-DEVISE.
+           MOVE 'OUI' TO WS-DEVISE-OK.
+           IF L-DEVISE-OP NOT = SPACES
+              AND L-DEVISE-COMPTE NOT = SPACES
+              AND L-DEVISE-OP NOT = L-DEVISE-COMPTE
+              MOVE 'NON' TO WS-DEVISE-OK
+           END-IF.
+
+       0120-LOCK-AND-REWRITE-COMPTE.
+           OPEN I-O COMPTESFILE
+           IF WS-COMPTESFILE-STATUS = "35"
+              OPEN OUTPUT COMPTESFILE
+              CLOSE COMPTESFILE
+              OPEN I-O COMPTESFILE
+           END-IF.
+
+           MOVE L-COMPTEID TO CF-COMPTEID.
+           READ COMPTESFILE WITH LOCK
+              INVALID KEY
+                 MOVE L-SOLDE TO WS-AUTH-SOLDE
+                 MOVE 'NON' TO WS-CF-FOUND
+              NOT INVALID KEY
+                 MOVE CF-SOLDE TO WS-AUTH-SOLDE
+                 MOVE 'OUI' TO WS-CF-FOUND
+           END-READ.
+
+      *>    le decouvert est decide ici, une fois le verrou pose et
+      *>    WS-AUTH-SOLDE relu, pas avant : deux appels concurrents
+      *>    sur le meme COMPTEID sont ainsi serialises par le READ
+      *>    WITH LOCK et ne peuvent plus partir du meme solde perime
+           PERFORM 0130-DECIDE-DEBIT.
+
+           IF WS-CF-FOUND = 'NON'
+              MOVE L-NEWSOLDE TO CF-SOLDE
+              MOVE L-DEVISE-COMPTE TO CF-DEVISE
+              WRITE COMPTESFILE-RECORD
+           ELSE
+              MOVE L-NEWSOLDE TO CF-SOLDE
+              REWRITE COMPTESFILE-RECORD
+           END-IF.
+
+           CLOSE COMPTESFILE.
+
+       0130-DECIDE-DEBIT.
+           PERFORM 0110-FIND-OR-ADD-PLAFOND-ENTRY
+
+           COMPUTE WS-DAILY-TOTAL-AFTER =
+              WS-PLF-DAILY-TOTAL(WS-IDX) + L-CREDIT
+
+           IF (WS-AUTH-SOLDE - L-CREDIT)
+                 NOT < (0 - WS-PLF-PLAFOND(WS-IDX))
+              AND WS-DAILY-TOTAL-AFTER NOT > WS-DAILY-CAP
+              COMPUTE L-NEWSOLDE = WS-AUTH-SOLDE - L-CREDIT
+              MOVE WS-DAILY-TOTAL-AFTER
+                 TO WS-PLF-DAILY-TOTAL(WS-IDX)
+              MOVE 'OUI' TO L-SUCCESS
+           ELSE
+      *>       refused: ceiling or daily cap would be breached,
+      *>       leave the balance untouched
+              MOVE WS-AUTH-SOLDE TO L-NEWSOLDE
+              MOVE 'NON' TO L-SUCCESS
+           END-IF.
+
+       0110-FIND-OR-ADD-PLAFOND-ENTRY.
+           MOVE 0 TO WS-PLF-FOUND.
+           MOVE 0 TO WS-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-PLAFOND-COUNT
+              IF WS-PLF-COMPTEID(WS-IDX) = L-COMPTEID
+                 MOVE 1 TO WS-PLF-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+           IF WS-PLF-FOUND = 0
+              ADD 1 TO WS-PLAFOND-COUNT
+              MOVE WS-PLAFOND-COUNT TO WS-IDX
+              MOVE L-COMPTEID TO WS-PLF-COMPTEID(WS-IDX)
+              PERFORM 0115-READ-PLAFOND-PARM
+              MOVE L-DATE-OP TO WS-PLF-DATE-OP(WS-IDX)
+              MOVE 0 TO WS-PLF-DAILY-TOTAL(WS-IDX)
+           END-IF.
+
+           IF WS-PLF-DATE-OP(WS-IDX) NOT = L-DATE-OP
+      *>       new day: reset the running daily total
+              MOVE L-DATE-OP TO WS-PLF-DATE-OP(WS-IDX)
+              MOVE 0 TO WS-PLF-DAILY-TOTAL(WS-IDX)
+           END-IF.
+
+       0115-READ-PLAFOND-PARM.
+      *>    looks up this COMPTEID's configured overdraft ceiling in
+      *>    PLAFONDFILE ; falls back to WS-DEFAULT-PLAFOND when the
+      *>    file is absent or has no entry for this account
+           MOVE WS-DEFAULT-PLAFOND TO WS-PLF-PLAFOND(WS-IDX).
+
+           OPEN INPUT PLAFONDFILE.
+           IF WS-PLAFONDFILE-STATUS = "00"
+              MOVE L-COMPTEID TO PF-COMPTEID
+              READ PLAFONDFILE
+                 NOT INVALID KEY
+                    MOVE PF-PLAFOND TO WS-PLF-PLAFOND(WS-IDX)
+              END-READ
+              CLOSE PLAFONDFILE
+           END-IF.
 
        END PROGRAM opdebit.
-       
\ No newline at end of file
