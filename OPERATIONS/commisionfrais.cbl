@@ -6,10 +6,76 @@
       *> le but de cérditer un compte
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *> journal des frais : chaque appel y ajoute une ligne, pour
+      *> pouvoir ensuite cumuler le revenu par type de frais
+           SELECT FEESLEDG ASSIGN TO "FEESLEDG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       LINKAGE SECTION. 
+       FILE SECTION.
+       FD FEESLEDG.
+       01 FEE-LEDGER-RECORD.
+           05 FL-TYPEOP      PIC X(25).
+           05 FL-MONTANT     PIC 9(3)V99.
+           05 FL-DATE        PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+      *> fee schedule: one row per operation type, so a new fee type
+      *> only needs a new row here, not a new IF/ELSE branch. Fees
+      *> above WS-FEE-THRESHOLD use WS-FEE-OVER instead of the usual
+      *> WS-FEE-BASE + (WS-FEE-RATE * L-SOMME) formula.
+       01 WS-FEE-SCHEDULE.
+           05 WS-FEE-ENTRY OCCURS 4 TIMES.
+              10 WS-FEE-TYPEOP      PIC X(30).
+              10 WS-FEE-BASE        PIC 9(3)V99.
+              10 WS-FEE-RATE        PIC 9V999.
+              10 WS-FEE-THRESHOLD   PIC 9(5)V99.
+              10 WS-FEE-OVER        PIC 9(3)V99.
+              10 WS-FEE-CAPPED      PIC X(3).
+              10 WS-FEE-LIBELLE     PIC X(30).
+
+       01 WS-FEE-SCHEDULE-INIT REDEFINES WS-FEE-SCHEDULE.
+           05 FILLER PIC X(30) VALUE 'REJET PRELEVEMENT'.
+           05 FILLER PIC 9(3)V99 VALUE 4.99.
+           05 FILLER PIC 9V999 VALUE 0.100.
+           05 FILLER PIC 9(5)V99 VALUE 0.
+           05 FILLER PIC 9(3)V99 VALUE 0.
+           05 FILLER PIC X(3) VALUE 'OUI'.
+           05 FILLER PIC X(30) VALUE 'OP REJET PRELEVEMENT'.
+           05 FILLER PIC X(30) VALUE 'REJET CHEQUE BANQUE'.
+           05 FILLER PIC 9(3)V99 VALUE 5.99.
+           05 FILLER PIC 9V999 VALUE 0.100.
+           05 FILLER PIC 9(5)V99 VALUE 0.
+           05 FILLER PIC 9(3)V99 VALUE 0.
+           05 FILLER PIC X(3) VALUE 'OUI'.
+           05 FILLER PIC X(30) VALUE 'OP REJET CHEQUE BANQUE'.
+           05 FILLER PIC X(30) VALUE 'OPPOSITION CARTE BANCAIRE'.
+           05 FILLER PIC 9(3)V99 VALUE 2.99.
+           05 FILLER PIC 9V999 VALUE 0.
+           05 FILLER PIC 9(5)V99 VALUE 15000.00.
+           05 FILLER PIC 9(3)V99 VALUE 5.99.
+           05 FILLER PIC X(3) VALUE 'OUI'.
+           05 FILLER PIC X(30) VALUE 'OP OPPOSITION CARTE BANCAIRE'.
+           05 FILLER PIC X(30) VALUE 'OPPOSITION CHEQUE BANQUE'.
+           05 FILLER PIC 9(3)V99 VALUE 2.99.
+           05 FILLER PIC 9V999 VALUE 0.050.
+           05 FILLER PIC 9(5)V99 VALUE 0.
+           05 FILLER PIC 9(3)V99 VALUE 0.
+           05 FILLER PIC X(3) VALUE 'OUI'.
+           05 FILLER PIC X(30) VALUE 'OP OPPOSITION CHEQUE BANQUE'.
+
+       01 WS-DEFAULT-AMOUNT         PIC 9(3)V99 VALUE 1.99.
+       01 WS-DEFAULT-LIBELLE        PIC X(30) VALUE
+           'OP OPERATION SANS SOLDE'.
+       01 WS-AMOUNT                 PIC 9(5)V99.
+       01 WS-IDX                    PIC 9.
+       01 WS-FEE-FOUND              PIC X(3) VALUE 'NON'.
+
+       LINKAGE SECTION.
         77 L-SOLDE        PIC 9(5)V99.
         77 L-MONTANT      PIC 9(5)V99.
         77 L-SOMME        PIC 9(5)V99.
@@ -18,48 +84,55 @@
         77 L-PLAFOND      PIC 9 VALUE 8.
         77 L-DATE         PIC X(10).
         77 L-LIBELLE      PIC X(30).
-        
+
 
         PROCEDURE DIVISION USING L-MONTANT, L-SOMME,
-         , L-TYPEOP, L-FRAGFINANC, L-PLAFOND, L-DATE,L-LIBELLE.
+               L-TYPEOP, L-FRAGFINANC, L-PLAFOND, L-DATE, L-LIBELLE.
 
         0100-MAIN-MPROCEDURE.
-           
-            IF(L-TYPEOP = 'REJET PRELEVEMENT') THEN
-
-              COMPUTE L-MONTANT =  4.99 + (0.1 * L-SOMME)
-              MOVE 'OP REJET PRELEVEMENT' TO L-LIBELLE 
-
-            ELSE IF(L-TYPEOP = 'REJET CHEQUE BANQUE') THEN
-                      
-               COMPUTE L-MONTANT = 5.99 + (0.1 * L-SOMME)
-               MOVE 'OP REJET CHEQUE BANQUE' TO L-LIBELLE
-                           
 
-            ELSE IF(L-TYPEOP = 'OPPOSITION CARTE BANCAIRE') 
+           MOVE 'NON' TO WS-FEE-FOUND.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4
+              IF WS-FEE-TYPEOP(WS-IDX) = L-TYPEOP
+                 MOVE 'OUI' TO WS-FEE-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
 
-                IF (L-SOMME > 15000.00)
-                   COMPUTE L-MONTANT = 5.99 
-                ELSE
-                   COMPUTE L-MONTANT = 2.99
-                END-IF
+           IF WS-FEE-FOUND = 'OUI'
+              IF WS-FEE-THRESHOLD(WS-IDX) > 0
+                 AND L-SOMME > WS-FEE-THRESHOLD(WS-IDX)
+                 MOVE WS-FEE-OVER(WS-IDX) TO WS-AMOUNT
+              ELSE
+                 COMPUTE WS-AMOUNT =
+                    WS-FEE-BASE(WS-IDX) +
+                    (WS-FEE-RATE(WS-IDX) * L-SOMME)
+              END-IF
 
-                MOVE 'OP OPPOSITION CARTE BANCAIRE' TO L-LIBELLE
+      *>       the L-PLAFOND cap is enforced before the amount is
+      *>       moved into L-MONTANT, not after
+              IF WS-FEE-CAPPED(WS-IDX) = 'OUI' AND WS-AMOUNT > L-PLAFOND
+                 MOVE L-PLAFOND TO L-MONTANT
+              ELSE
+                 MOVE WS-AMOUNT TO L-MONTANT
+              END-IF
 
-            ELSE IF(L-TYPEOP = 'OPPOSITION CHEQUE BANQUE')
+              MOVE WS-FEE-LIBELLE(WS-IDX) TO L-LIBELLE
+           ELSE
+              MOVE WS-DEFAULT-AMOUNT TO L-MONTANT
+              MOVE WS-DEFAULT-LIBELLE TO L-LIBELLE
+           END-IF.
 
+           PERFORM 0200-LOG-FEE-LEDGER.
 
-              COMPUTE L-MONTANT = 2.99 + (0.05 * L-SOMME)
-              MOVE 'OP OPPOSITION CHEQUE BANQUE' TO L-LIBELLE
+           GOBACK.
 
-            ELSE
-              
-              COMPUTE L-MONTANT = 1.99
-              MOVE 'OP OPERATION SNAS SOLDE' TO L-LIBELLE
-         
-           
-           END-IF.
-           
-           
+       0200-LOG-FEE-LEDGER.
+           MOVE L-TYPEOP TO FL-TYPEOP.
+           MOVE L-MONTANT TO FL-MONTANT.
+           MOVE L-DATE TO FL-DATE.
+           OPEN EXTEND FEESLEDG.
+           WRITE FEE-LEDGER-RECORD.
+           CLOSE FEESLEDG.
 
        END PROGRAM commisionfrais.
