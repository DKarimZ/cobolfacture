@@ -10,8 +10,13 @@
          01  WS-FIELDS.
            05 I-SOLDE              PIC 9(5)V99.
            05 I-DEBIT              PIC 9(5)V99.
-           05 I-NEWSOLDE-EXP       PIC 9(5)V99. 
-           05 I-NEWSOLDE           PIC 9(5)V99. 
+           05 I-NEWSOLDE-EXP       PIC 9(5)V99.
+           05 I-NEWSOLDE           PIC 9(5)V99.
+           05 I-COMPTEID           PIC 9(3).
+           05 I-DATE-OP            PIC X(10).
+           05 I-SUCCESS            PIC X(3).
+           05 I-SUCCESS-EXP        PIC X(3).
+           05 I-NA                 PIC X(25) VALUE SPACES.
 
        LINKAGE SECTION. 
 
@@ -29,17 +34,27 @@
            MOVE 3200.15 TO I-SOLDE.
            MOVE 139.78 TO I-DEBIT.
            MOVE 3060.37 TO I-NEWSOLDE-EXP.
-           CALL 'opdebit' USING I-SOLDE, I-DEBIT, I-NEWSOLDE.
-           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, 
-              '0400-DEBIT-PETITE-SOMME', I-NEWSOLDE-EXP, I-NEWSOLDE.
+           MOVE 001 TO I-COMPTEID.
+           MOVE '2026-08-08' TO I-DATE-OP.
+           MOVE 'OUI' TO I-SUCCESS-EXP.
+           CALL 'opdebit' USING I-SOLDE, I-DEBIT, I-NEWSOLDE,
+              I-COMPTEID, I-DATE-OP, 'EUR', 'EUR', I-SUCCESS.
+           CALL 'ASSERT-EQUAL2' USING TEST-CONTEXT,
+              '0400-DEBIT-PETITE-SOMME', I-NEWSOLDE-EXP, I-NEWSOLDE,
+              I-SUCCESS-EXP, I-SUCCESS, I-NA, I-NA.
 
         0420-DEBIT-GROSSE-SOMME.
            INITIALIZE WS-FIELDS.
            MOVE 58460.17 TO I-SOLDE.
            MOVE 41099.70 TO I-DEBIT.
            MOVE 17360.47 TO I-NEWSOLDE-EXP.
-           CALL 'opdebit' USING I-SOLDE, I-DEBIT, I-NEWSOLDE.
-           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, 
-              '0420-DEBIT-GROSSE-SOMME', I-NEWSOLDE-EXP, I-NEWSOLDE. 
+           MOVE 002 TO I-COMPTEID.
+           MOVE '2026-08-08' TO I-DATE-OP.
+           MOVE 'OUI' TO I-SUCCESS-EXP.
+           CALL 'opdebit' USING I-SOLDE, I-DEBIT, I-NEWSOLDE,
+              I-COMPTEID, I-DATE-OP, 'EUR', 'EUR', I-SUCCESS.
+           CALL 'ASSERT-EQUAL2' USING TEST-CONTEXT,
+              '0420-DEBIT-GROSSE-SOMME', I-NEWSOLDE-EXP, I-NEWSOLDE,
+              I-SUCCESS-EXP, I-SUCCESS, I-NA, I-NA.
 
            END PROGRAM opdebittest.
