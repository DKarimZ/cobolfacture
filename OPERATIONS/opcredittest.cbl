@@ -11,8 +11,11 @@
          01  WS-FIELDS.
            05 I-SOLDE              PIC 9(5)V99.
            05 I-CREDIT             PIC 9(5)V99.
-           05 I-NEWSOLDE-EXP       PIC 9(5)V99. 
-           05 I-NEWSOLDE           PIC 9(5)V99. 
+           05 I-NEWSOLDE-EXP       PIC 9(5)V99.
+           05 I-NEWSOLDE           PIC 9(5)V99.
+           05 I-COMPTEID           PIC 9(3).
+           05 I-DATE-OP            PIC X(10).
+           05 I-SUCCESS            PIC X(3).
 
        LINKAGE SECTION. 
 
@@ -31,22 +34,28 @@
            MOVE 3207.24 TO I-SOLDE.
            MOVE 39.99 TO I-CREDIT.
            MOVE 3247.23 TO I-NEWSOLDE-EXP.
+           MOVE 001 TO I-COMPTEID.
+           MOVE '2026-08-08' TO I-DATE-OP.
 
-           CALL 'opcredit' USING I-SOLDE, I-CREDIT, I-NEWSOLDE.
+           CALL 'opcredit' USING I-SOLDE, I-CREDIT, I-NEWSOLDE,
+              I-COMPTEID, I-DATE-OP, I-SUCCESS, 'EUR', 'EUR'.
 
-           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, 
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
               '0400-AJOUT-PETITE-SOMME', I-NEWSOLDE-EXP, I-NEWSOLDE.
 
 
         0420-AJOUT-GROSSE-SOMME.
             INITIALIZE WS-FIELDS.
              MOVE 15460.24 TO I-SOLDE.
-             MOVE 90789.06 TO I-CREDIT.
-             MOVE 106249.30 TO I-NEWSOLDE-EXP.
+             MOVE 4789.06 TO I-CREDIT.
+             MOVE 20249.30 TO I-NEWSOLDE-EXP.
+             MOVE 002 TO I-COMPTEID.
+             MOVE '2026-08-08' TO I-DATE-OP.
 
-           CALL 'opcredit' USING I-SOLDE, I-CREDIT, I-NEWSOLDE.
+           CALL 'opcredit' USING I-SOLDE, I-CREDIT, I-NEWSOLDE,
+              I-COMPTEID, I-DATE-OP, I-SUCCESS, 'EUR', 'EUR'.
 
-           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, 
-              '0400-AJOUT-GROSSE-SOMME', I-NEWSOLDE-EXP, I-NEWSOLDE.  
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
+              '0400-AJOUT-GROSSE-SOMME', I-NEWSOLDE-EXP, I-NEWSOLDE.
 
            END PROGRAM opcredittest.
