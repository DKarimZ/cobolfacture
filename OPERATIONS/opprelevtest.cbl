@@ -20,6 +20,7 @@
            05  I-TYPEOP         PIC X(20).
            05  I-LIBELLE        PIC X(25).
            05  I-LIBELLE-EXP    PIC X(25).
+           05  I-COMPTEID       PIC 9(3).
               
 
        LINKAGE SECTION. 
@@ -44,9 +45,11 @@
            MOVE 'OP VIREMENT OCCASIONNEL' TO I-LIBELLE-EXP.
            MOVE 0 TO I-COMM.
            MOVE '' TO I-DATE.
+           MOVE 001 TO I-COMPTEID.
 
            CALL 'opprelev' USING I-SOLDE, I-SOMME,I-NEWSOLDE,
-           I-TYPEOP,I-SUCCESS, I-COMM , I-DATE, I-LIBELLE.
+           I-TYPEOP,I-SUCCESS, I-COMM , I-DATE, I-LIBELLE, I-COMPTEID,
+           'EUR', 'EUR'.
 
            CALL 'ASSERT-EQUAL2' USING TEST-CONTEXT, 
               'TEST-PREL-REUSSI', I-NEWSOLDE-EXP, I-NEWSOLDE,
