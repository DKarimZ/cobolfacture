@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. opcredit.
+       AUTHOR. D.KISAMA.
+
+      *> Ce programme permet d'effectuer une opération bancaire dans le
+      *> but de créditer un compte
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> fichier indexe partage (voir COMPTESFILE.cpy) : le READ WITH
+      *> LOCK fournit le solde de reference (WS-AUTH-SOLDE) au calcul
+      *> du plafond de depot avant la REWRITE, pour que deux appels
+      *> concurrents a opdebit/opcredit/opprelev/entreeargent sur le
+      *> meme COMPTEID soient serialises et ne s'ecrasent pas l'un
+      *> l'autre -- ce verrou ne porte que sur ce fichier indexe, pas
+      *> sur la table DB2 COMPTES dont les ecrans lisent le solde
+           SELECT COMPTESFILE ASSIGN TO "COMPTES.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CF-COMPTEID
+              FILE STATUS IS WS-COMPTESFILE-STATUS.
+
+      *> plafonds de depot par COMPTEID : fichier indexe tenu par
+      *> l'exploitation, une ligne par compte dont le plafond
+      *> unitaire et/ou le plafond cumule journalier differe du
+      *> defaut ; un COMPTEID absent de ce fichier reste aux plafonds
+      *> par defaut (WS-DEFAULT-PLAFOND-DEPOT / WS-DEFAULT-DAILY-CAP)
+           SELECT PLAFONDDEPFILE ASSIGN TO "PLAFONDEPOT.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PFD-COMPTEID
+              FILE STATUS IS WS-PLAFONDDEPFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD COMPTESFILE.
+           COPY "COMPTESFILE.cpy".
+
+       FD PLAFONDDEPFILE.
+       01 PLAFONDDEPFILE-RECORD.
+           05 PFD-COMPTEID          PIC 9(3).
+           05 PFD-PLAFOND-DEPOT     PIC 9(5)V99.
+           05 PFD-DAILY-CAP-DEPOT   PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-COMPTESFILE-STATUS        PIC X(2).
+       01 WS-PLAFONDDEPFILE-STATUS     PIC X(2).
+      *> solde verrouille, lu dans COMPTESFILE une fois le READ WITH
+      *> LOCK pose (ou repris de L-SOLDE si le compte n'a pas encore
+      *> de ligne) ; c'est cette valeur, pas L-SOLDE, qui sert de
+      *> reference au calcul du plafond de depot -- voir 0120/0130
+       01 WS-AUTH-SOLDE                PIC 9(5)V99.
+       01 WS-CF-FOUND                  PIC X(3) VALUE 'NON'.
+
+      *> configurable single-deposit and daily cumulative-deposit
+      *> ceilings per COMPTEID (read from PLAFONDDEPFILE the first
+      *> time a COMPTEID is seen, cached here for the rest of the
+      *> run), mirroring opdebit's overdraft table - same
+      *> anti-money-laundering-style control, on the credit side
+       01 WS-PLAFOND-TABLE.
+           05 WS-PLAFOND-ENTRY OCCURS 50 TIMES.
+              10 WS-PLF-COMPTEID       PIC 9(3).
+              10 WS-PLF-PLAFOND-DEPOT  PIC 9(5)V99.
+              10 WS-PLF-DAILY-CAP      PIC 9(5)V99.
+              10 WS-PLF-DATE-OP        PIC X(10).
+              10 WS-PLF-DAILY-TOTAL    PIC 9(5)V99.
+       01 WS-PLAFOND-COUNT             PIC 9(3) VALUE 0.
+      *> ceilings used when a COMPTEID has no PLAFONDDEPFILE entry
+       01 WS-DEFAULT-PLAFOND-DEPOT     PIC 9(5)V99 VALUE 10000.00.
+       01 WS-DEFAULT-DAILY-CAP         PIC 9(5)V99 VALUE 20000.00.
+       01 WS-DAILY-TOTAL-AFTER         PIC 9(5)V99.
+       01 WS-PLF-FOUND                 PIC 9 VALUE 0.
+       01 WS-IDX                       PIC 9(3).
+       01 WS-DEVISE-OK                 PIC X(3) VALUE 'OUI'.
+
+       LINKAGE SECTION.
+        77 L-SOLDE        PIC 9(5)V99.
+        77 L-SOMME        PIC 9(5)V99.
+        77 L-NEWSOLDE     PIC 9(5)V99.
+        77 L-COMPTEID     PIC 9(3).
+        77 L-DATE-OP      PIC X(10).
+        77 L-SUCCESS      PIC X(3).
+      *> devise de l'operation et devise du compte cible, voir
+      *> 0115-CHECK-DEVISE
+        77 L-DEVISE-OP      PIC X(3).
+        77 L-DEVISE-COMPTE  PIC X(3).
+
+        PROCEDURE DIVISION USING L-SOLDE, L-SOMME, L-NEWSOLDE,
+            L-COMPTEID, L-DATE-OP, L-SUCCESS, L-DEVISE-OP,
+            L-DEVISE-COMPTE.
+        0100-MAIN-MPROCEDURE.
+
+           PERFORM 0115-CHECK-DEVISE.
+
+           IF WS-DEVISE-OK = 'NON'
+      *>       refused: operation currency doesn't match the
+      *>       compte's currency, leave the balance untouched
+              MOVE L-SOLDE TO L-NEWSOLDE
+              MOVE 'NON' TO L-SUCCESS
+           ELSE
+              PERFORM 0120-LOCK-AND-REWRITE-COMPTE
+           END-IF.
+
+           GOBACK.
+
+       0115-CHECK-DEVISE.
+           MOVE 'OUI' TO WS-DEVISE-OK.
+           IF L-DEVISE-OP NOT = SPACES
+              AND L-DEVISE-COMPTE NOT = SPACES
+              AND L-DEVISE-OP NOT = L-DEVISE-COMPTE
+              MOVE 'NON' TO WS-DEVISE-OK
+           END-IF.
+
+       0120-LOCK-AND-REWRITE-COMPTE.
+           OPEN I-O COMPTESFILE
+           IF WS-COMPTESFILE-STATUS = "35"
+              OPEN OUTPUT COMPTESFILE
+              CLOSE COMPTESFILE
+              OPEN I-O COMPTESFILE
+           END-IF.
+
+           MOVE L-COMPTEID TO CF-COMPTEID.
+           READ COMPTESFILE WITH LOCK
+              INVALID KEY
+                 MOVE L-SOLDE TO WS-AUTH-SOLDE
+                 MOVE 'NON' TO WS-CF-FOUND
+              NOT INVALID KEY
+                 MOVE CF-SOLDE TO WS-AUTH-SOLDE
+                 MOVE 'OUI' TO WS-CF-FOUND
+           END-READ.
+
+      *>    le plafond de depot est decide ici, une fois le verrou
+      *>    pose et WS-AUTH-SOLDE relu, pas avant : deux appels
+      *>    concurrents sur le meme COMPTEID sont ainsi serialises
+      *>    par le READ WITH LOCK et ne peuvent plus partir du meme
+      *>    solde perime
+           PERFORM 0130-DECIDE-CREDIT.
+
+           IF WS-CF-FOUND = 'NON'
+              MOVE L-NEWSOLDE TO CF-SOLDE
+              MOVE L-DEVISE-COMPTE TO CF-DEVISE
+              WRITE COMPTESFILE-RECORD
+           ELSE
+              MOVE L-NEWSOLDE TO CF-SOLDE
+              REWRITE COMPTESFILE-RECORD
+           END-IF.
+
+           CLOSE COMPTESFILE.
+
+       0130-DECIDE-CREDIT.
+           PERFORM 0110-FIND-OR-ADD-PLAFOND-ENTRY
+
+           COMPUTE WS-DAILY-TOTAL-AFTER =
+              WS-PLF-DAILY-TOTAL(WS-IDX) + L-SOMME
+
+           IF L-SOMME NOT > WS-PLF-PLAFOND-DEPOT(WS-IDX)
+              AND WS-DAILY-TOTAL-AFTER NOT > WS-PLF-DAILY-CAP(WS-IDX)
+              COMPUTE L-NEWSOLDE = WS-AUTH-SOLDE + L-SOMME
+              MOVE WS-DAILY-TOTAL-AFTER
+                 TO WS-PLF-DAILY-TOTAL(WS-IDX)
+              MOVE 'OUI' TO L-SUCCESS
+           ELSE
+      *>       refused: single-deposit or daily cumulative-deposit
+      *>       ceiling would be breached, leave the balance untouched
+              MOVE WS-AUTH-SOLDE TO L-NEWSOLDE
+              MOVE 'NON' TO L-SUCCESS
+           END-IF.
+
+       0110-FIND-OR-ADD-PLAFOND-ENTRY.
+           MOVE 0 TO WS-PLF-FOUND.
+           MOVE 0 TO WS-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-PLAFOND-COUNT
+              IF WS-PLF-COMPTEID(WS-IDX) = L-COMPTEID
+                 MOVE 1 TO WS-PLF-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+           IF WS-PLF-FOUND = 0
+              ADD 1 TO WS-PLAFOND-COUNT
+              MOVE WS-PLAFOND-COUNT TO WS-IDX
+              MOVE L-COMPTEID TO WS-PLF-COMPTEID(WS-IDX)
+              PERFORM 0115-READ-PLAFOND-DEPOT-PARM
+              MOVE L-DATE-OP TO WS-PLF-DATE-OP(WS-IDX)
+              MOVE 0 TO WS-PLF-DAILY-TOTAL(WS-IDX)
+           END-IF.
+
+           IF WS-PLF-DATE-OP(WS-IDX) NOT = L-DATE-OP
+      *>       new day: reset the running daily total
+              MOVE L-DATE-OP TO WS-PLF-DATE-OP(WS-IDX)
+              MOVE 0 TO WS-PLF-DAILY-TOTAL(WS-IDX)
+           END-IF.
+
+       0115-READ-PLAFOND-DEPOT-PARM.
+      *>    looks up this COMPTEID's configured deposit ceilings in
+      *>    PLAFONDDEPFILE ; falls back to the WS-DEFAULT-* values
+      *>    when the file is absent or has no entry for this account
+           MOVE WS-DEFAULT-PLAFOND-DEPOT TO WS-PLF-PLAFOND-DEPOT(WS-IDX).
+           MOVE WS-DEFAULT-DAILY-CAP     TO WS-PLF-DAILY-CAP(WS-IDX).
+
+           OPEN INPUT PLAFONDDEPFILE.
+           IF WS-PLAFONDDEPFILE-STATUS = "00"
+              MOVE L-COMPTEID TO PFD-COMPTEID
+              READ PLAFONDDEPFILE
+                 NOT INVALID KEY
+                    MOVE PFD-PLAFOND-DEPOT
+                      TO WS-PLF-PLAFOND-DEPOT(WS-IDX)
+                    MOVE PFD-DAILY-CAP-DEPOT
+                      TO WS-PLF-DAILY-CAP(WS-IDX)
+              END-READ
+              CLOSE PLAFONDDEPFILE
+           END-IF.
+
+       END PROGRAM opcredit.
