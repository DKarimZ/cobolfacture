@@ -15,16 +15,31 @@
            SELECT PRINT-FILE ASSIGN TO "PRINTFILE.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT DBCONFIG ASSIGN TO "DBCONFIG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
-       DATA DIVISION. 
-       FILE SECTION. 
+       DATA DIVISION.
+       FILE SECTION.
 
        FD PRINT-FILE.
           01 DETAILS-LINE             PIC X(250).
 
+       FD DBCONFIG.
+       01 DBCONFIG-RECORD.
+           05 DBCFG-DBALIAS      PIC X(9).
+           05 DBCFG-USERID       PIC X(20).
+           05 DBCFG-PSWD         PIC X(20).
+
 
        WORKING-STORAGE SECTION.
 
+      *> Valeurs par defaut utilisees si DBCONFIG.DAT est absent,
+      *> pour que le comportement reste inchange sans ce fichier.
+       01  WS-DBALIAS pic X(9) value "facture3".
+       01  WS-USERID  pic X(20) value "DB2ADMIN".
+       01  WS-PSWD    pic X(20) value "hiroshima".
+
        01  SQLDA-ID pic 9(4) comp-5.
        01  SQLDSIZE pic 9(4) comp-5.
        01  SQL-STMT-ID pic 9(4) comp-5.
@@ -128,8 +143,8 @@
       *     05 CLIENT-EXTERNE          PIC 9.
       *     05 COMPTE-ID               PIC S9(3).
       *     05 FILLER                  PIC X(3) VALUE SPACES.
-      *     05 COMPTE-IBAN             PIC X(50).
-      *     05 COMPTE-DTOUV            PIC X(14).
+           05 COMPTE-IBAN             PIC X(50).
+           05 COMPTE-DTOUV            PIC X(14).
            05 COMPTE-SOLDE            PIC 9(5).
            05 FILLER                  PIC X(3) VALUE SPACES.
            05 LIBELLE-OP              PIC X(30).
@@ -151,8 +166,21 @@
            PERFORM 0900-STOP-RUN.
 
 
+       0190-READ-DBCONFIG.
+           OPEN INPUT DBCONFIG.
+           READ DBCONFIG
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE DBCFG-DBALIAS TO WS-DBALIAS
+                 MOVE DBCFG-USERID  TO WS-USERID
+                 MOVE DBCFG-PSWD    TO WS-PSWD
+           END-READ.
+           CLOSE DBCONFIG.
+
        0200-CONNECT-BDD.
-           
+           PERFORM 0190-READ-DBCONFIG.
+
       *EXEC SQL CONNECT TO facture3 USER DB2ADMIN using hiroshima
       *     END-EXEC
            CALL "sqlgstrt" USING
@@ -160,24 +188,25 @@
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 1 TO SQL-STMT-ID 
-           MOVE 3 TO SQLDSIZE 
-           MOVE 2 TO SQLDA-ID 
+           MOVE 1 TO SQL-STMT-ID
+           MOVE 3 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
 
-           MOVE "facture3"
+           MOVE FUNCTION TRIM(WS-DBALIAS)
             TO SQL-LITERAL1
-           MOVE 8 TO SQL-HOST-VAR-LENGTH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DBALIAS))
+            TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
            MOVE 0 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -186,14 +215,15 @@
             BY VALUE 0
                      0
 
-           MOVE "DB2ADMIN"
+           MOVE FUNCTION TRIM(WS-USERID)
             TO SQL-LITERAL2
-           MOVE 8 TO SQL-HOST-VAR-LENGTH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-USERID))
+            TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
            MOVE 1 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -202,9 +232,10 @@
             BY VALUE 0
                      0
 
-           MOVE "hiroshima"
+           MOVE FUNCTION TRIM(WS-PSWD)
             TO SQL-LITERAL3
-           MOVE 9 TO SQL-HOST-VAR-LENGTH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PSWD))
+            TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
            MOVE 2 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
@@ -574,8 +605,8 @@
       *     MOVE HV-CLIENT-TYPECLIENT TO CLIENT-TYPECLIENT.
       *     MOVE HV-CLIENT-EXTERNE TO CLIENT-EXTERNE.
       *     MOVE HV-COMPTE-ID TO COMPTE-ID.
-      *     MOVE HV-COMPTE-IBAN TO COMPTE-IBAN.
-      *     MOVE HV-COMPTE-DTOUV TO COMPTE-DTOUV.
+           MOVE HV-COMPTE-IBAN TO COMPTE-IBAN.
+           MOVE HV-COMPTE-DTOUV TO COMPTE-DTOUV.
            MOVE HV-COMPTE-SOLDE TO COMPTE-SOLDE.
            MOVE HV-LIBELLE-OP TO LIBELLE-OP.
            MOVE HV-MONTANT-OP TO MONTANT-OP.
