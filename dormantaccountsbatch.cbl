@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dormantaccountsbatch.
+       AUTHOR. D.KISAMA.
+
+      *> Batch de detection des comptes dormants : calcule la date
+      *> d'aujourd'hui moins N mois (N lu dans DORMANTPARM.DAT, valeur
+      *> par defaut 12 mois si ce fichier est absent ou vide, comme
+      *> HISTOPARM.DAT pour historiqueopbatch), puis delegue le parcours
+      *> de toutes les operations a DETECT-DORMANT-ACCOUNTS de
+      *> modactivity2, qui ecrit un compte par ligne dans
+      *> DORMANTACCOUNTS.DAT. Le mois est approxime a 30 jours, ce qui
+      *> est suffisant pour un seuil d'inactivite en mois entiers.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT DORMANTPARM ASSIGN TO "DORMANTPARM.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DORMANTPARM.
+       01 DORMANTPARM-RECORD.
+           05 DORMPARM-MOIS        PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+
+      *> valeur par defaut si DORMANTPARM.DAT est absent ou vide :
+      *> 12 mois d'inactivite, comme demande.
+       01  WS-FILTER-MOIS          PIC 9(3) VALUE 12.
+
+      *> valeurs par defaut utilisees si DBCONFIG.DAT est absent,
+      *> comme dans interetbatch.
+       01  WS-DBALIAS pic X(9)  value "facture3".
+       01  WS-USERID  pic X(20) value "DB2ADMIN".
+       01  WS-PSWD    pic X(20) value "hiroshima".
+
+       01  WS-TODAY-DATE            PIC 9(8).
+
+       01  WS-CUTOFF-DATE           PIC 9(8).
+       01  WS-CUTOFF-DATE-X REDEFINES WS-CUTOFF-DATE.
+           05 WS-CUTOFF-YYYY       PIC 9(4).
+           05 WS-CUTOFF-MM         PIC 9(2).
+           05 WS-CUTOFF-DD         PIC 9(2).
+
+       01  WS-TODAY-INTEGER        PIC S9(9).
+       01  WS-CUTOFF-INTEGER       PIC S9(9).
+       01  WS-FILTER-DAYS          PIC 9(5).
+
+       01  WS-CUTOFF-STRING        PIC X(10).
+
+      *> linkage
+       COPY "LNACTIVITY2.cpy".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN-PROCEDURE.
+           PERFORM 0150-READ-PARAMETERS.
+           PERFORM 0180-COMPUTE-CUTOFF-DATE.
+           PERFORM 0200-CONNECT-BDD.
+           PERFORM 0300-DETECT-DORMANT-ACCOUNTS.
+
+           DISPLAY "Seuil d'inactivite : " WS-FILTER-MOIS " mois"
+           DISPLAY "Date de coupure    : " WS-CUTOFF-STRING
+           DISPLAY FUNCTION TRIM(LN-MSG-1 OF LN-MOD)
+           DISPLAY "Nombre de comptes dormants : "
+              FUNCTION TRIM(LN-MSG-2 OF LN-MOD).
+
+           STOP RUN.
+
+       0150-READ-PARAMETERS.
+           OPEN INPUT DORMANTPARM.
+           READ DORMANTPARM
+              AT END
+                 CONTINUE
+              NOT AT END
+                 IF DORMPARM-MOIS NOT = ZEROES
+                    MOVE DORMPARM-MOIS TO WS-FILTER-MOIS
+                 END-IF
+           END-READ.
+           CLOSE DORMANTPARM.
+
+       0180-COMPUTE-CUTOFF-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+             TO WS-TODAY-INTEGER
+
+           MULTIPLY WS-FILTER-MOIS BY 30 GIVING WS-FILTER-DAYS
+
+           SUBTRACT WS-FILTER-DAYS FROM WS-TODAY-INTEGER
+             GIVING WS-CUTOFF-INTEGER
+
+           COMPUTE WS-CUTOFF-DATE
+             = FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+
+           STRING WS-CUTOFF-YYYY '-' WS-CUTOFF-MM '-' WS-CUTOFF-DD
+              DELIMITED BY SIZE INTO WS-CUTOFF-STRING.
+
+       0200-CONNECT-BDD.
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
+           MOVE WS-DBALIAS TO LN-DBALIAS OF LN-MOD
+           MOVE WS-USERID  TO LN-USERID  OF LN-MOD
+           MOVE WS-PSWD    TO LN-PSWD    OF LN-MOD
+
+           CALL 'modactivity2' USING LN-MOD
+           END-CALL.
+
+       0300-DETECT-DORMANT-ACCOUNTS.
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-DETECT-DORMANT OF LN-MOD TO TRUE
+           MOVE WS-CUTOFF-STRING TO LN-INP-DORMANT-CUTOFF OF LN-MOD
+
+           CALL 'modactivity2' USING LN-MOD
+           END-CALL.
+
+       END PROGRAM dormantaccountsbatch.
