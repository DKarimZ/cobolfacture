@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. comptetitulaires.
+       AUTHOR. D.KISAMA.
+
+      *> Verifie qu'un client est bien titulaire d'un compte, via le
+      *> fichier joint COMPTE-TITULAIRES (COMPTEID, IDCLIENT, ROLE) qui
+      *> permet a un compte d'avoir plusieurs titulaires (compte
+      *> joint). Meme idiome que cartesop.cbl pour CARTES.DAT : fichier
+      *> plat charge entierement en table puis parcouru en recherche
+      *> lineaire (LINE SEQUENTIAL ne permet pas de lecture indexee).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TITULAIRES ASSIGN TO "COMPTETITULAIRES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TITULAIRES.
+       01 TITULAIRES-RECORD.
+           05 TIT-COMPTEID       PIC 9(3).
+           05 TIT-IDCLIENT       PIC 9(3).
+           05 TIT-ROLE           PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-TITULAIRES      PIC X(3) VALUE "NON".
+
+       01 WS-TITULAIRES-TABLE.
+           05 WS-TIT-ENTRY OCCURS 50 TIMES.
+              10 WS-TIT-COMPTEID     PIC 9(3).
+              10 WS-TIT-IDCLIENT     PIC 9(3).
+              10 WS-TIT-ROLE         PIC X(20).
+
+       01 WS-TITULAIRES-COUNT    PIC 9(3) VALUE 0.
+       01 WS-IDX                 PIC 9(3).
+       01 WS-FOUND-IDX           PIC 9(3) VALUE 0.
+
+       LINKAGE SECTION.
+        77 L-COMPTEID        PIC 9(3).
+        77 L-CLIENTID         PIC 9(3).
+        77 L-ROLE             PIC X(20).
+        77 L-SUCCESS          PIC X(3).
+
+       PROCEDURE DIVISION USING L-COMPTEID, L-CLIENTID, L-ROLE,
+           L-SUCCESS.
+
+       0100-MAIN-MPROCEDURE.
+           MOVE 'NON' TO L-SUCCESS.
+           PERFORM 0200-LOAD-TITULAIRES.
+
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-TITULAIRES-COUNT
+              IF WS-TIT-COMPTEID(WS-IDX) = L-COMPTEID
+                 AND WS-TIT-IDCLIENT(WS-IDX) = L-CLIENTID
+                 MOVE WS-IDX TO WS-FOUND-IDX
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX > 0
+              MOVE WS-TIT-ROLE(WS-FOUND-IDX) TO L-ROLE
+              MOVE 'OUI' TO L-SUCCESS
+           END-IF.
+
+           GOBACK.
+
+       0200-LOAD-TITULAIRES.
+           OPEN INPUT TITULAIRES.
+           MOVE 0 TO WS-TITULAIRES-COUNT.
+           MOVE 'NON' TO WS-EOF-TITULAIRES.
+           READ TITULAIRES
+              AT END MOVE 'OUI' TO WS-EOF-TITULAIRES
+           END-READ.
+           PERFORM UNTIL WS-EOF-TITULAIRES = 'OUI'
+              ADD 1 TO WS-TITULAIRES-COUNT
+              MOVE TIT-COMPTEID TO WS-TIT-COMPTEID(WS-TITULAIRES-COUNT)
+              MOVE TIT-IDCLIENT TO WS-TIT-IDCLIENT(WS-TITULAIRES-COUNT)
+              MOVE TIT-ROLE TO WS-TIT-ROLE(WS-TITULAIRES-COUNT)
+              READ TITULAIRES
+                 AT END MOVE 'OUI' TO WS-EOF-TITULAIRES
+              END-READ
+           END-PERFORM.
+           CLOSE TITULAIRES.
+
+       END PROGRAM comptetitulaires.
