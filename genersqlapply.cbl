@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. genersqlapply.
+       AUTHOR. D.KISAMA.
+
+      *> Etape d'application de GENERESQL.SQL/GENERUPDATE.SQL avec
+      *> reprise sur incident : chaque ligne generee porte desormais
+      *> un numero de sequence (" SEQ=nnnnnnnnnn" aux colonnes
+      *> 201-215, voir activity.cbl/activity2banq.cbl/
+      *> activity2client.cbl/interetbatch.cbl/virementpermbatch.cbl).
+      *> Ce batch relit les deux fichiers depuis le dernier point de
+      *> controle connu (GENAPPLY.CKP) et ne retient que les lignes
+      *> dont le numero est superieur : en cas de crash ou de relance,
+      *> les lignes deja appliquees ne le sont pas une seconde fois.
+      *>
+      *> Limite connue : ce depot n'a, nulle part, de precedent pour
+      *> executer du SQL lu dynamiquement depuis un fichier -- tout
+      *> acces DB2 existant (modactivity2.cbl, les batchs) passe par
+      *> des instructions precompilees statiquement via l'emulation
+      *> DB2-CLI (sqlgstrt/sqlgaloc/sqlgstlv/sqlgcall/sqlgstop).
+      *> L'execution reelle des INSERT/UPDATE est donc hors de portee
+      *> de ce programme : il journalise dans GENAPPLY.RPT les lignes
+      *> qui seraient appliquees et avance le point de controle, ce
+      *> qui couvre le redemarrage/la reprise demandes sans inventer
+      *> un moteur SQL dynamique que le reste du systeme ne possede
+      *> pas.
+      *>
+      *> Une fois un passage termine, les lignes nouvellement appliquees
+      *> sont en outre recopiees dans une archive datee
+      *> (GENARCHIVE-aaaammjj.SQL) et GENERESQL.SQL/GENERUPDATE.SQL sont
+      *> retronques : toute ligne relue a ce passage a vu son numero de
+      *> sequence couvert par le nouveau point de controle (appliquee ou
+      *> deja appliquee), donc aucune ne doit rester dans les fichiers
+      *> generes, qui sinon grossiraient indefiniment.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT GENERESQL ASSIGN TO "GENERESQL.SQL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENERUPDATE ASSIGN TO "GENERUPDATE.SQL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENAPPLY-CKP ASSIGN TO "GENAPPLY.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENAPPLY-RPT ASSIGN TO "GENAPPLY.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENARCHIVE ASSIGN TO WS-ARCHIVE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GENERESQL.
+       01 GENERESQL-LINE       PIC X(215).
+
+       FD GENERUPDATE.
+       01 GENERUPDATE-LINE     PIC X(215).
+
+       FD GENAPPLY-CKP.
+       01 GENAPPLY-CKP-RECORD.
+           05 CKP-GENERESQL-LASTSEQ     PIC 9(10).
+           05 CKP-GENERUPDATE-LASTSEQ   PIC 9(10).
+
+       FD GENAPPLY-RPT.
+       01 GENAPPLY-RPT-LINE    PIC X(200).
+
+       FD GENARCHIVE.
+       01 GENARCHIVE-LINE      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-GENERESQL        PIC X(3) VALUE "NON".
+       01 WS-EOF-GENERUPDATE      PIC X(3) VALUE "NON".
+
+      *> nom de l'archive datee des lignes appliquees ce passage
+       01 WS-ARCHIVE-DATE         PIC 9(8).
+       01 WS-ARCHIVE-FILENAME     PIC X(40).
+
+       01 WS-CKP-GENERESQL-LASTSEQ     PIC 9(10) VALUE ZEROES.
+       01 WS-CKP-GENERUPDATE-LASTSEQ   PIC 9(10) VALUE ZEROES.
+
+       01 WS-LINE-SEQ-NR          PIC 9(10).
+       01 WS-LINE-SEQ-FOUND       PIC X(3).
+
+       01 WS-APPLIED-COUNT        PIC 9(7) VALUE 0.
+       01 WS-SKIPPED-COUNT        PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN-PROCEDURE.
+           PERFORM 0150-READ-CHECKPOINT.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCHIVE-DATE
+           STRING "GENARCHIVE-" WS-ARCHIVE-DATE ".SQL"
+              DELIMITED BY SIZE INTO WS-ARCHIVE-FILENAME
+
+           OPEN OUTPUT GENAPPLY-RPT.
+           MOVE "GENERESQL/GENERUPDATE APPLY -- RAPPORT DE REPRISE"
+              TO GENAPPLY-RPT-LINE
+           WRITE GENAPPLY-RPT-LINE.
+
+           OPEN EXTEND GENARCHIVE.
+
+           OPEN INPUT GENERESQL.
+           PERFORM 0200-APPLY-GENERESQL.
+           CLOSE GENERESQL.
+
+           OPEN INPUT GENERUPDATE.
+           PERFORM 0300-APPLY-GENERUPDATE.
+           CLOSE GENERUPDATE.
+
+           CLOSE GENARCHIVE.
+
+           MOVE SPACES TO GENAPPLY-RPT-LINE
+           STRING "LIGNES APPLIQUEES: " WS-APPLIED-COUNT
+              "  LIGNES DEJA APPLIQUEES (IGNOREES): " WS-SKIPPED-COUNT
+              DELIMITED BY SIZE INTO GENAPPLY-RPT-LINE
+           WRITE GENAPPLY-RPT-LINE.
+
+           CLOSE GENAPPLY-RPT.
+           PERFORM 0900-WRITE-CHECKPOINT.
+
+      *> toute ligne relue ce passage a un numero de sequence couvert
+      *> par le nouveau point de controle (appliquee ou deja
+      *> appliquee) : les fichiers generes sont retronques pour
+      *> qu'ils ne grossissent pas indefiniment.
+           OPEN OUTPUT GENERESQL
+           CLOSE GENERESQL
+           OPEN OUTPUT GENERUPDATE
+           CLOSE GENERUPDATE
+
+           GOBACK.
+
+       0150-READ-CHECKPOINT.
+           OPEN INPUT GENAPPLY-CKP
+           READ GENAPPLY-CKP
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE CKP-GENERESQL-LASTSEQ TO WS-CKP-GENERESQL-LASTSEQ
+                 MOVE CKP-GENERUPDATE-LASTSEQ
+                    TO WS-CKP-GENERUPDATE-LASTSEQ
+           END-READ
+           CLOSE GENAPPLY-CKP.
+
+       0200-APPLY-GENERESQL.
+           READ GENERESQL
+              AT END MOVE "OUI" TO WS-EOF-GENERESQL
+           END-READ
+
+           PERFORM UNTIL WS-EOF-GENERESQL = "OUI"
+              PERFORM 0210-PARSE-LINE-SEQ
+              IF WS-LINE-SEQ-FOUND = "OUI"
+                 AND WS-LINE-SEQ-NR > WS-CKP-GENERESQL-LASTSEQ
+                 ADD 1 TO WS-APPLIED-COUNT
+                 MOVE GENERESQL-LINE(1:195) TO GENAPPLY-RPT-LINE
+                 WRITE GENAPPLY-RPT-LINE
+                 MOVE GENERESQL-LINE(1:200) TO GENARCHIVE-LINE
+                 WRITE GENARCHIVE-LINE
+                 MOVE WS-LINE-SEQ-NR TO WS-CKP-GENERESQL-LASTSEQ
+              ELSE
+                 IF WS-LINE-SEQ-FOUND = "OUI"
+                    ADD 1 TO WS-SKIPPED-COUNT
+                 END-IF
+              END-IF
+
+              READ GENERESQL
+                 AT END MOVE "OUI" TO WS-EOF-GENERESQL
+              END-READ
+           END-PERFORM.
+
+       0210-PARSE-LINE-SEQ.
+           MOVE "NON" TO WS-LINE-SEQ-FOUND
+           MOVE ZEROES TO WS-LINE-SEQ-NR
+           IF GENERESQL-LINE(201:5) = " SEQ="
+              MOVE "OUI" TO WS-LINE-SEQ-FOUND
+              MOVE GENERESQL-LINE(206:10) TO WS-LINE-SEQ-NR
+           END-IF.
+
+       0300-APPLY-GENERUPDATE.
+           READ GENERUPDATE
+              AT END MOVE "OUI" TO WS-EOF-GENERUPDATE
+           END-READ
+
+           PERFORM UNTIL WS-EOF-GENERUPDATE = "OUI"
+              PERFORM 0310-PARSE-UP-LINE-SEQ
+              IF WS-LINE-SEQ-FOUND = "OUI"
+                 AND WS-LINE-SEQ-NR > WS-CKP-GENERUPDATE-LASTSEQ
+                 ADD 1 TO WS-APPLIED-COUNT
+                 MOVE GENERUPDATE-LINE(1:195) TO GENAPPLY-RPT-LINE
+                 WRITE GENAPPLY-RPT-LINE
+                 MOVE GENERUPDATE-LINE(1:200) TO GENARCHIVE-LINE
+                 WRITE GENARCHIVE-LINE
+                 MOVE WS-LINE-SEQ-NR TO WS-CKP-GENERUPDATE-LASTSEQ
+              ELSE
+                 IF WS-LINE-SEQ-FOUND = "OUI"
+                    ADD 1 TO WS-SKIPPED-COUNT
+                 END-IF
+              END-IF
+
+              READ GENERUPDATE
+                 AT END MOVE "OUI" TO WS-EOF-GENERUPDATE
+              END-READ
+           END-PERFORM.
+
+       0310-PARSE-UP-LINE-SEQ.
+           MOVE "NON" TO WS-LINE-SEQ-FOUND
+           MOVE ZEROES TO WS-LINE-SEQ-NR
+           IF GENERUPDATE-LINE(201:5) = " SEQ="
+              MOVE "OUI" TO WS-LINE-SEQ-FOUND
+              MOVE GENERUPDATE-LINE(206:10) TO WS-LINE-SEQ-NR
+           END-IF.
+
+       0900-WRITE-CHECKPOINT.
+           MOVE WS-CKP-GENERESQL-LASTSEQ TO CKP-GENERESQL-LASTSEQ.
+           MOVE WS-CKP-GENERUPDATE-LASTSEQ TO CKP-GENERUPDATE-LASTSEQ.
+           OPEN OUTPUT GENAPPLY-CKP.
+           WRITE GENAPPLY-CKP-RECORD.
+           CLOSE GENAPPLY-CKP.
+
+       END PROGRAM genersqlapply.
