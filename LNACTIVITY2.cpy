@@ -7,6 +7,7 @@
             88 V-LN-FNC-SEE-ALL-WAIT-OP VALUE "SW".
             88 V-LN-FNC-UPDATE_OP       VALUE "UP".
             88 V-LN-FNC-CONNECT          VALUE "CO".
+            88 V-LN-FNC-CHANGE-PSWD      VALUE "CP".
             88 V-LN-FNC-DELETE          VALUE "DE".
             88 V-LN-FNC-PAGING-FIRST    VALUE "PF".
             88 V-LN-FNC-PAGING-NEXT     VALUE "PN".
@@ -16,16 +17,31 @@
             88 V-LN-FNC-LIST-NEXT       VALUE "LN".
             88 V-LN-FNC-LIST-PREVIOUS   VALUE "LP".
             88 V-LN-FNC-LIST-LAST       VALUE "LL".
+            88 V-LN-FNC-SEARCH-CLIENT   VALUE "SF".
+            88 V-LN-FNC-DETECT-DORMANT  VALUE "DM".
+            88 V-LN-FNC-CLOTURE-COMPTE  VALUE "CL".
+      *> liste tous les comptes (COMPTES.IDCLIENT) d'un meme client,
+      *> voir SEE-ALL-COMPTES-FOR-CLIENT -- LN-INP-CLIENTID (groupe
+      *> LN-INP-CLIENT) sert de critere
+            88 V-LN-FNC-SEE-COMPTES-CLIENT VALUE "SC".
          03 LN-CONNECT.
            04 LN-DBALIAS                PIC X(9).
            04 LN-USERID                 PIC X(20).
            04 LN-PSWD                   PIC X(20).
+      *> nouveau mot de passe, utilise seulement par
+      *> V-LN-FNC-CHANGE-PSWD (LN-PSWD porte alors l'ancien mot de
+      *> passe, comme l'exige CONNECT ... USING :LN-PSWD NEW
+      *> :LN-NEW-PSWD)
+           04 LN-NEW-PSWD               PIC X(20).
          03 LN-INP-CLIENT.
            04 LN-INP-CLIENTID               PIC 9(3).
            04 LN-INP-NOM                    PIC X(50).
            04 LN-INP-PRENOM                 PIC X(50).
            04 LN-INP-RAISON-SOCIALE         PIC X(50).
            04 LN-INP-TYPECLIENT             PIC X(50).
+           04 LN-INP-SIRET                  PIC X(14).
+           04 LN-INP-PAYS-RESIDENCE         PIC X(30).
+           04 LN-INP-NUM-FISCAL             PIC X(20).
            04 Ln-INP-EXTERNE                PIC 9(1).
          03 LN-INP-COMPTE.
            04 LN-INP-COMPTE-ID                     PIC 9(3).
@@ -41,6 +57,10 @@
            04 LN-INP-IDCLIENT             PIC 9(3).
            04 LN-INP-DATE-OP                PIC X(10).
            04 LN-INP-STATUS-OP               PIC X(20).
+      *> seuil d'inactivite pour DETECT-DORMANT-ACCOUNTS : un compte
+      *> dont la derniere operation est anterieure a cette date est
+      *> considere dormant
+           04 LN-INP-DORMANT-CUTOFF          PIC X(10).
        02 LN-OUTPUT.
          03 LN-MSG.
            04 LN-SQLCODE                PIC S9(10).
@@ -81,4 +101,14 @@
                06 LN-OUT-CLIENT-TAB-RSOCIALE   PIC X(50).
                06 LN-OUT-CLIENT-TAB-TYPECLIENT   PIC X(50).
                06 LN-OUT-CLIENT-TAB-EXTERNE   PIC 9(1).
-               
\ No newline at end of file
+      *> "Voir tous mes comptes" : tous les COMPTES d'un IDCLIENT,
+      *> avec le solde total combine
+         03 LN-OUT-COMPTE-TABLE.
+           04 LN-OUT-COMPTE-TAB-LINE-NR   PIC 9(2).
+      *     see constant C-MAX-LINE-NR = 10 in the programs
+           04 LN-OUT-COMPTE-TOTAL-SOLDE   PIC S9(10)V99.
+           04 LN-OUT-COMPTE-TAB OCCURS 10 TIMES.
+             05 LN-OUT-COMPTE-TAB-LINE.
+               06 LN-OUT-COMPTE-TAB-ID       PIC 9(3).
+               06 LN-OUT-COMPTE-TAB-IBAN     PIC X(50).
+               06 LN-OUT-COMPTE-TAB-SOLDE    PIC S9(10)V99.
