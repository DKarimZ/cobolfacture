@@ -6,38 +6,142 @@
       *> le but de cérditer un compte
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> fichier indexe partage (voir COMPTESFILE.cpy) : le READ WITH
+      *> LOCK fournit le solde de reference (WS-AUTH-SOLDE) au calcul
+      *> du credit avant la REWRITE, pour que deux appels concurrents
+      *> a opdebit/opcredit/opprelev/entreeargent sur le meme
+      *> COMPTEID soient serialises et ne s'ecrasent pas l'un l'autre
+      *> -- ce verrou ne porte que sur ce fichier indexe, pas sur la
+      *> table DB2 COMPTES dont les ecrans lisent le solde
+           SELECT COMPTESFILE ASSIGN TO "COMPTES.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CF-COMPTEID
+              FILE STATUS IS WS-COMPTESFILE-STATUS.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       
-         01  WS-CURRENT-DATE-FIELDS.
-           05  WS-DATE.
-               10  WS-YEAR    PIC  9(4).
-               10  FILLER     VALUE '-'.
-               10  WS-MONTH   PIC  9(2).
-               10  FILLER     VALUE '-'.
-               10  WS-DAY     PIC  9(4).
-           05  WS-TIME.
-               10  WS-HOUR    PIC  9(2).
-               10  WS-MINUTE  PIC  9(2).
-               10  WS-SECOND  PIC  9(2).
-               10  WS-MS      PIC  9(2).
-           05  WS-DIFF-FROM-GMT       PIC S9(4).     
-
-       LINKAGE SECTION. 
+       FILE SECTION.
+       FD COMPTESFILE.
+           COPY "COMPTESFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-COMPTESFILE-STATUS        PIC X(2).
+       01 WS-DEVISE-OK                 PIC X(3) VALUE 'OUI'.
+      *> solde verrouille, lu dans COMPTESFILE une fois le READ WITH
+      *> LOCK pose (ou repris de L-SOLDE si le compte n'a pas encore
+      *> de ligne) ; c'est cette valeur, pas L-SOLDE, qui sert de
+      *> reference au calcul du credit -- voir 0120/0130
+       01 WS-AUTH-SOLDE                PIC 9(5)V99.
+       01 WS-CF-FOUND                  PIC X(3) VALUE 'NON'.
+
+      *> tolerance (en jours) entre la date de valeur du virement
+      *> (L-DATE) et la date systeme : un virement "SALAIRE TLR"
+      *> soumis un jour en retard ou en avance est encore credite,
+      *> plutot que de disparaitre sans credit ni message
+       01  WS-DATE-WINDOW-DAYS    PIC 9 VALUE 3.
+
+       01  TODAYS-DATE             PIC 9(8).
+       01  TODAYS-DATE-INT         PIC S9(8).
+       01  WS-LDATE-NUM            PIC 9(8).
+       01  L-DATE-INT              PIC S9(8).
+       01  WS-DATE-DIFF            PIC S9(8).
+
+       LINKAGE SECTION.
         77 L-SOLDE        PIC 9(5)V99.
         77 L-CREDIT       PIC 9(5)V99.
         77 L-NEWSOLDE     PIC 9(5)V99.
         77 L-LIBELLE      PIC X(12).
         77 L-DATE         PIC X(10).
+        77 L-SUCCESS      PIC X(3).
+      *> COMPTEID du compte credite, ajoute pour verrouiller/reecrire
+      *> sa ligne dans le fichier indexe partage COMPTES.DAT
+        77 L-COMPTEID     PIC 9(3).
+      *> devise de l'operation et devise du compte cible, voir
+      *> 0115-CHECK-DEVISE
+        77 L-DEVISE-OP      PIC X(3).
+        77 L-DEVISE-COMPTE  PIC X(3).
 
-        PROCEDURE DIVISION USING L-SOLDE, L-CREDIT, L-NEWSOLDE,L-DATE
-        ,L-LIBELLE.
+        PROCEDURE DIVISION USING L-SOLDE, L-CREDIT, L-NEWSOLDE,L-DATE,
+            L-LIBELLE, L-SUCCESS, L-COMPTEID, L-DEVISE-OP,
+            L-DEVISE-COMPTE.
 
         0100-MAIN-PROCEDURE.
-           ACCEPT WS-CURRENT-DATE-FIELDS  FROM DATE.
-           If(L-DATE = WS-DATE)
-               COMPUTE L-NEWSOLDE = L-SOLDE + L-CREDIT.
-               MOVE 'PAIEMENT DE ' TO L-LIBELLE.  
+           PERFORM 0115-CHECK-DEVISE.
+
+           IF WS-DEVISE-OK = 'NON'
+      *>       refused: operation currency doesn't match the
+      *>       compte's currency, leave the balance untouched
+              MOVE L-SOLDE TO L-NEWSOLDE
+              MOVE 'NON' TO L-SUCCESS
+           ELSE
+              PERFORM 0120-LOCK-AND-REWRITE-COMPTE
+           END-IF.
+
+           GOBACK.
+
+       0115-CHECK-DEVISE.
+           MOVE 'OUI' TO WS-DEVISE-OK.
+           IF L-DEVISE-OP NOT = SPACES
+              AND L-DEVISE-COMPTE NOT = SPACES
+              AND L-DEVISE-OP NOT = L-DEVISE-COMPTE
+              MOVE 'NON' TO WS-DEVISE-OK
+           END-IF.
+
+       0120-LOCK-AND-REWRITE-COMPTE.
+           OPEN I-O COMPTESFILE
+           IF WS-COMPTESFILE-STATUS = "35"
+              OPEN OUTPUT COMPTESFILE
+              CLOSE COMPTESFILE
+              OPEN I-O COMPTESFILE
+           END-IF.
+
+           MOVE L-COMPTEID TO CF-COMPTEID.
+           READ COMPTESFILE WITH LOCK
+              INVALID KEY
+                 MOVE L-SOLDE TO WS-AUTH-SOLDE
+                 MOVE 'NON' TO WS-CF-FOUND
+              NOT INVALID KEY
+                 MOVE CF-SOLDE TO WS-AUTH-SOLDE
+                 MOVE 'OUI' TO WS-CF-FOUND
+           END-READ.
+
+      *>    le credit est decide ici, une fois le verrou pose et
+      *>    WS-AUTH-SOLDE relu, pas avant : deux appels concurrents
+      *>    sur le meme COMPTEID sont ainsi serialises par le READ
+      *>    WITH LOCK et ne peuvent plus partir du meme solde perime
+           PERFORM 0130-DECIDE-CREDIT.
+
+           IF WS-CF-FOUND = 'NON'
+              MOVE L-NEWSOLDE TO CF-SOLDE
+              MOVE L-DEVISE-COMPTE TO CF-DEVISE
+              WRITE COMPTESFILE-RECORD
+           ELSE
+              MOVE L-NEWSOLDE TO CF-SOLDE
+              REWRITE COMPTESFILE-RECORD
+           END-IF.
+
+           CLOSE COMPTESFILE.
+
+       0130-DECIDE-CREDIT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAYS-DATE
+           COMPUTE TODAYS-DATE-INT = FUNCTION INTEGER-OF-DATE
+              (TODAYS-DATE)
+           STRING L-DATE(1:4) L-DATE(6:2) L-DATE(9:2)
+              DELIMITED BY SIZE INTO WS-LDATE-NUM
+           COMPUTE L-DATE-INT = FUNCTION INTEGER-OF-DATE
+              (WS-LDATE-NUM)
+           COMPUTE WS-DATE-DIFF = FUNCTION ABS
+              (TODAYS-DATE-INT - L-DATE-INT)
+
+           IF WS-DATE-DIFF <= WS-DATE-WINDOW-DAYS
+               COMPUTE L-NEWSOLDE = WS-AUTH-SOLDE + L-CREDIT
+               MOVE 'PAIEMENT DE ' TO L-LIBELLE
+               MOVE 'OUI' TO L-SUCCESS
+           ELSE
+               MOVE WS-AUTH-SOLDE TO L-NEWSOLDE
+               MOVE 'NON' TO L-SUCCESS
+           END-IF.
 
        END PROGRAM entreeargent.
