@@ -16,7 +16,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
              SELECT PRINT-RELEVE ASSIGN TO "PRINT-RELEVE.DAT"
-                 ORGANIZATION IS SEQUENTIAL.1
+                 ORGANIZATION IS SEQUENTIAL.
 
              SELECT PRINT-FILE ASSIGN TO "PRINTFILE.DAT"
                  ORGANIZATION IS LINE SEQUENTIAL.
@@ -24,8 +24,13 @@
              SELECT GENERESQL  ASSIGN TO "GENERESQL.DAT"
                 ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> abonnements carte SFR a prelevement mensuel, voir
+      *> 0250-RECHARGE-SFR (ecriture) et sfrrechargebatch.cbl (lecture)
+             SELECT SFRABON  ASSIGN TO "SFRABON.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
 
-       DATA DIVISION. 
+       DATA DIVISION.
 
        FILE SECTION.
        FD PRINT-RELEVE.
@@ -34,6 +39,13 @@
        FD GENERESQL.
            01 PRINT-LINE     PIC X(350).
 
+       FD SFRABON.
+       01 SFRABON-RECORD.
+           05 SA-COMPTE-ID              PIC 9(3).
+           05 SA-MONTANT                PIC 9(5)V99.
+           05 SA-JOUR-EXEC              PIC 99.
+           05 SA-DATE-DERNIERE-EXEC     PIC X(10).
+
        FD PRINT-FILE.
            01 DETAILS-LINE.
             88 ENDOffiLE                 VALUE HIGH-VALUES.
@@ -49,6 +61,7 @@
             05 D-COMPTE-SOLDE            PIC 9(5)V99.
             05 FILLER                    PIC X(3).
             05 D-COMPTE-CLIENTID         PIC S9(3).
+            05 D-COMPTE-AGENCE           PIC X(10).
 
        WORKING-STORAGE SECTION. 
 
@@ -91,6 +104,8 @@
            05 REPONSESFR      PIC X(3).
            05 PRODUITACHETEE  PIC X(15).
            05 NOMMAGASIN      PIC X(15).
+           05 PRIXPRODUIT     PIC 9(5)V99.
+           05 SOMMERETIREE    PIC 9(5)V99.
 
 
           01 WS-FIELDS2.
@@ -116,6 +131,28 @@
            05 FILLER            PIC X(1) VALUe ' '.
            05 DET-TIME          PIC 9(2).
 
+      *> header/trailer for PRINT-RELEVE.DAT so downstream readers
+      *> (relevehtml.cbl) don't have to guess where a statement
+      *> begins/ends - same 38-byte width as RELEVE-OP detail records
+       01 RELEVE-HEADER.
+           05 RH-MARKER          PIC X(4) VALUE "HDR:".
+           05 RH-CLIENT-ID       PIC S9(3).
+           05 RH-COMPTE-ID       PIC S9(3).
+           05 RH-PERIOD          PIC X(6).
+           05 FILLER             PIC X(22) VALUE SPACES.
+
+       01 RELEVE-TRAILER.
+           05 RT-MARKER          PIC X(4) VALUE "TRL:".
+           05 RT-OP-COUNT        PIC 9(5).
+           05 RT-OPENING-SOLDE   PIC 9(5)V99.
+           05 RT-CLOSING-SOLDE   PIC 9(5)V99.
+           05 FILLER             PIC X(15) VALUE SPACES.
+
+       01 WS-RELEVE-OP-COUNT     PIC 9(5) VALUE 0.
+       01 WS-RELEVE-OPENING-SOLDE PIC 9(5)V99.
+       01 WS-OPCREDIT-SUCCESS     PIC X(3).
+       01 WS-OPDEBIT-SUCCESS      PIC X(3).
+
        01  WS-CURRENT-DATE-FIELDS.
            05  WS-DATE.
                10  WS-DAY    PIC  9(2).
@@ -154,22 +191,22 @@
          01 HEADER-SCREEN.
 
            05 FILLER LINE 2 COLUMN 13
-           VALUE "Simulateur d'opérations bancaire
+           VALUE "Simulateur d'operations bancaire"
            BLANK SCREEN
            FOREGROUND-COLOR COB-COLOR-YELLOW.
 
        01 MAIN-FUNCTION-SCREEN.
 
            05 FILLER LINE 5 COLUMN 1    
-           VALUE "F1 - crediter mon compte courant depuis mon épargne)"
+           VALUE "F1 - Crediter mon compte courant depuis l'epargne"
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
-           05 FILLER LINE 6 COLUMN 1    
-           VALUE "F2 - Créditer mon compte épargne depuis mon CCourant)"
+           05 FILLER LINE 6 COLUMN 1
+           VALUE "F2 - Crediter mon epargne depuis le compte courant"
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
-           05 FILLER LINE 7 COLUMNbv                                                                                                                                                       11    
-           VALUE "F3 - Cosulter mon relevé"
+           05 FILLER LINE 7 COLUMN 1
+           VALUE "F3 - Consulter mon releve"
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
            05 FILLER LINE 8 COLUMN 1    
@@ -216,16 +253,20 @@
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
            05 FILLER PIC X(10) TO DATEVIREM
-           LINE 7 COLUMN 38    
+           LINE 7 COLUMN 38
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
-           05 FILLER LINE 18 COLUMN 1    
+           05 FILLER PIC X(50) FROM WSMSG
+           LINE 15 COLUMN 1
+           FOREGROUND-COLOR COB-COLOR-RED.
+
+           05 FILLER LINE 18 COLUMN 1
            VALUE "F1 : Valider - F9 : Revenir au sommaire"
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
            05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
            LINE 18 COLUMN 79
-           FOREGROUND-COLOR COB-COLOR-GREEN. 
+           FOREGROUND-COLOR COB-COLOR-GREEN.
 
        01 CREDITERCC-SCREEN.
 
@@ -234,8 +275,8 @@
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
            05 FILLER PIC 9(5)V99 TO SOMMECREDITEE
-           LINE 5 COLUMN 58    
-           FOREGROUND-COLOR COB-COLOR-GREEN.1111111
+           LINE 5 COLUMN 58
+           FOREGROUND-COLOR COB-COLOR-GREEN.
 
            05 FILLER LINE 6 COLUMN 1    
            VALUE "AJOUTER UN LIBELLE (OPTIONNEL)"
@@ -250,18 +291,22 @@
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
            05 FILLER PIC X(10) TO DATEVIREM
-           LINE 7 COLUMN 38    
+           LINE 7 COLUMN 38
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
-           05 FILLER LINE 18 COLUMN 1    
+           05 FILLER PIC X(50) FROM WSMSG
+           LINE 15 COLUMN 1
+           FOREGROUND-COLOR COB-COLOR-RED.
+
+           05 FILLER LINE 18 COLUMN 1
            VALUE "F1 : Valider - F9 : Revenir au sommaire"
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
            05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
            LINE 18 COLUMN 79
-           FOREGROUND-COLOR COB-COLOR-GREEN. 
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
 
-              
        01 RELEVE-SCREEN.
 
            05 FILLER LINE 5 COLUMN 1
@@ -285,6 +330,28 @@
            LINE 18 COLUMN 79
            FOREGROUND-COLOR COB-COLOR-GREEN. 
 
+       01 RETIRER-SCREEN.
+
+           05 FILLER LINE 5 COLUMN 1
+           VALUE "COMBIEN VOULEZ-VOUS RETIRER ?:"
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
+           05 FILLER PIC 9(5)V99 TO SOMMERETIREE
+           LINE 5 COLUMN 38
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
+           05 FILLER PIC X(50) FROM WSMSG
+           LINE 15 COLUMN 1
+           FOREGROUND-COLOR COB-COLOR-RED.
+
+           05 FILLER LINE 18 COLUMN 1
+           VALUE "F1 : Valider - F9 : Revenir au sommaire"
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
+           05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+           LINE 18 COLUMN 79
+           FOREGROUND-COLOR COB-COLOR-GREEN.
+
        01 CARTESFR-SCREEN.
 
             05 FILLER LINE 5 COLUMN 1
@@ -292,15 +359,15 @@
             FOREGROUND-COLOR COB-COLOR-GREEN.
 
             05 FILLER PIC 9(2) TO SOMMESFR
-            LINE 5 COLUMN 58    
-            FOREGROUND-COLOR COB-COLOR-GREEN.1
+            LINE 5 COLUMN 58
+            FOREGROUND-COLOR COB-COLOR-GREEN.
 
-            05 FILLER LINE 6 COLUMN 1    
+            05 FILLER LINE 6 COLUMN 1
             VALUE "SOUHAITEZ-VOUS ETRE PRELEVE MENSUELLEMENT ?"
             FOREGROUND-COLOR COB-COLOR-GREEN.
 
             05 FILLER PIC X(3) TO REPONSESFR
-            LINE 6 COLUMN 531    
+            LINE 6 COLUMN 53
             FOREGROUND-COLOR COB-COLOR-GREEN.
 
             05 FILLER LINE 7 COLUMN 1    
@@ -308,16 +375,20 @@
             FOREGROUND-COLOR COB-COLOR-GREEN.
 
             05 FILLER PIC X(10) TO DATEPRELEVSFR
-            LINE 7 COLUMN 38    
+            LINE 7 COLUMN 38
             FOREGROUND-COLOR COB-COLOR-GREEN.
 
-            05 FILLER LINE 18 COLUMN 1    
+            05 FILLER PIC X(50) FROM WSMSG
+            LINE 15 COLUMN 1
+            FOREGROUND-COLOR COB-COLOR-RED.
+
+            05 FILLER LINE 18 COLUMN 1
             VALUE "F1 : Valider - F9 : Revenir au sommaire"
             FOREGROUND-COLOR COB-COLOR-GREEN.
 
             05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
             LINE 18 COLUMN 79
-            FOREGROUND-COLOR COB-COLOR-GREEN. 
+            FOREGROUND-COLOR COB-COLOR-GREEN.
 
 
         01 ACHAT-CHEZ-PARTNER.
@@ -343,16 +414,20 @@
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
            05 FILLER PIC X(15) TO NOMMAGASIN
-           LINE 7 COLUMN 45    
+           LINE 7 COLUMN 45
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
-           05 FILLER LINE 18 COLUMN 1    
+           05 FILLER PIC X(50) FROM WSMSG
+           LINE 15 COLUMN 1
+           FOREGROUND-COLOR COB-COLOR-RED.
+
+           05 FILLER LINE 18 COLUMN 1
            VALUE "F1 : Valider - F9 : Revenir au sommaire"
            FOREGROUND-COLOR COB-COLOR-GREEN.
 
            05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
            LINE 18 COLUMN 79
-           FOREGROUND-COLOR COB-COLOR-GREEN. 
+           FOREGROUND-COLOR COB-COLOR-GREEN.
 
 
        PROCEDURE DIVISION  .
@@ -364,10 +439,19 @@
             END-READ.
            MOVE D-COMPTE-SOLDE TO COMPTE-SOLDE.
            MOVE D-CLIENT-ID TO CLIENt-ID.
+           MOVE D-COMPTE-ID TO COMPTE-ID.
            
            OPEN OUTPUT PRINT-RELEVE.
            MOVE 8 TO LINE-NUMBER.
 
+           MOVE COMPTE-SOLDE TO WS-RELEVE-OPENING-SOLDE.
+           ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE.
+           MOVE CLIENT-ID TO RH-CLIENT-ID.
+           MOVE COMPTE-ID TO RH-COMPTE-ID.
+           MOVE WS-DATE TO RH-PERIOD.
+           MOVE RELEVE-HEADER TO RELEVE-OP.
+           WRITE RELEVE-OP.
+
            PERFORM FOREVER
 
            DISPLAY HEADER-SCREEN
@@ -377,15 +461,15 @@
            EVALUATE TRUE
                WHEN V-FNC-F1
                   PERFORM 0200-CREDITER-CC
-               WHEN V-FNC-F2    
+               WHEN V-FNC-F2
                    PERFORM 0220-CREDITER-CE
-               WHEN V-FNC-F3    
+               WHEN V-FNC-F3
                     PERFORM 0230-CONSULTER-SOLDE
-               WHEN V-FNC-F3    
+               WHEN V-FNC-F4
                     PERFORM 0240-RETIRER-ARGENT-CC
-               WHEN V-FNC-F3    
+               WHEN V-FNC-F5
                     PERFORM 0250-RECHARGE-SFR
-               WHEN V-FNC-F3    
+               WHEN V-FNC-F6
                     PERFORM 0260-ACHAT-PARTENAIRE
                WHEN V-FNC-F9
                     EXIT PERFORM
@@ -395,78 +479,249 @@
            END-EVALUATE
 
            END-PERFORM.
+
+           MOVE WS-RELEVE-OP-COUNT TO RT-OP-COUNT.
+           MOVE WS-RELEVE-OPENING-SOLDE TO RT-OPENING-SOLDE.
+           MOVE COMPTE-SOLDE TO RT-CLOSING-SOLDE.
+           MOVE RELEVE-TRAILER TO RELEVE-OP.
+           WRITE RELEVE-OP.
+
            CLOSE PRINT-RELEVE.
            EXIT PROGRAM.
 
        0200-CREDITER-CC.
+           MOVE SPACES TO WSMSG.
            DISPLAY HEADER-SCREEN.
            DISPLAY CREDITERCC-SCREEN.
-           ACCEPT CREDItERCC-SCREEN.
-           CALL 'opcredit' USING COMPTE-SOLDE, SOLDECREDITEE,
-           COMPTE-SOLDE.
-           MOVE  "VIREMENT 012154"  TO LIBELLE-1. 
-           MOVE  SOMMECREDITEE TO SOMME-1.
-           MOVE CLIENT-ID TO CLIENT-ID-1. 
-           MOVE MSG-SOMME TO DET-MONTANT-OP. 
-           MOVE DETAIL-LINE TO RELEVE-OP.
-           WRITE RELEVE-OP.
-          
-
-       0220-ACHETER.
-
+           ACCEPT CREDITERCC-SCREEN.
+
+           IF SOMMECREDITEE = ZEROES
+              MOVE "Veuillez entrer un montant superieur a zero"
+                 TO WSMSG
+              DISPLAY HEADER-SCREEN
+              DISPLAY CREDITERCC-SCREEN
+           ELSE
+              ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE
+              STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+                 DELIMITED BY SIZE INTO DET-DATEOP
+
+              CALL 'opcredit' USING COMPTE-SOLDE, SOMMECREDITEE,
+              COMPTE-SOLDE, COMPTE-ID, DET-DATEOP,
+              WS-OPCREDIT-SUCCESS, 'EUR', 'EUR'
+
+              IF WS-OPCREDIT-SUCCESS = 'NON'
+                 MOVE 'Plafond de depot depasse' TO WSMSG
+                 DISPLAY HEADER-SCREEN
+                 DISPLAY CREDITERCC-SCREEN
+              ELSE
+                 ACCEPT WS-TIME FROM DATE
+                 MOVE WS-TIME TO DET-TIME
+                 MOVE "VIREMENT EPARGNE->CC" TO DET-NAME-OP
+                 MOVE SOMMECREDITEE TO DET-MONTANT-OP
+                 MOVE DETAIL-LINE TO RELEVE-OP
+                 WRITE RELEVE-OP
+                 ADD 1 TO WS-RELEVE-OP-COUNT
+              END-IF
+           END-IF.
+
+
+       0220-CREDITER-CE.
+      *> virement du compte courant vers l'epargne : meme logique que
+      *> 0200-CREDITER-CC mais dans l'autre sens (debit de COMPTE-SOLDE)
+           MOVE SPACES TO WSMSG.
+           DISPLAY HEADER-SCREEN.
+           DISPLAY EPARGNER-SCREEN.
+           ACCEPT EPARGNER-SCREEN.
+
+           IF SOMMEEPARGNEE = ZEROES
+              MOVE "Veuillez entrer un montant superieur a zero"
+                 TO WSMSG
+              DISPLAY HEADER-SCREEN
+              DISPLAY EPARGNER-SCREEN
+           ELSE
+              ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE
+              STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+                 DELIMITED BY SIZE INTO DET-DATEOP
+
+              CALL 'opdebit' USING COMPTE-SOLDE, SOMMEEPARGNEE,
+                 RESULTATDEB, COMPTE-ID, DET-DATEOP, 'EUR', 'EUR',
+                 WS-OPDEBIT-SUCCESS
+
+              IF WS-OPDEBIT-SUCCESS = 'NON'
+                 MOVE 'Plafond ou devise incompatible' TO WSMSG
+                 DISPLAY HEADER-SCREEN
+                 DISPLAY EPARGNER-SCREEN
+              ELSE
+                 MOVE RESULTATDEB TO COMPTE-SOLDE
+                 ACCEPT WS-TIME FROM DATE
+                 MOVE WS-TIME TO DET-TIME
+                 MOVE "VIREMENT CC->EPARGNE" TO DET-NAME-OP
+                 MOVE SOMMEEPARGNEE TO DET-MONTANT-OP
+                 MOVE DETAIL-LINE TO RELEVE-OP
+                 WRITE RELEVE-OP
+                 ADD 1 TO WS-RELEVE-OP-COUNT
+              END-IF
+           END-IF.
+
+       0230-CONSULTER-SOLDE.
+
+           MOVE COMPTE-SOLDE TO SOLDE
            PERFORM FOREVER
 
            DISPLAY HEADER-SCREEN
-           DISPLAY ACHAT-SCREEN
-           ACCEPT ACHAT-SCREEN
+           DISPLAY RELEVE-SCREEN
+           ACCEPT RELEVE-SCREEN
 
            EVALUATE TRUE
-               WHEN V-FNC-F1
-                   MOVE 30000 TO DEBIT
-               WHEN V-FNC-F2    
-                   MOVE 15000 TO DEBIT
-               WHEN V-FNC-F3    
-                   MOVE 500 TO DEBIT
-               WHEN V-FNC-F9
-                  EXIT PERFORM
+              WHEN V-FNC-F9
+                 EXIT PERFORM
               WHEN OTHER
-                DISPLAY "Please select a valid function key"
-               END-EVALUATE
+               DISPLAY "Please select a valid function key"
+           END-EVALUATE
 
            END-PERFORM.
 
-           ACCEPT WS-TIME FROM DATE.
-           MOVE WS-TIME TO DET-TIME.
-           
-          
-           CALL 'opdebit' USING SOLDE, DEBIT, RESULTATCRE.
-
-           MOVE RESULTATCRE TO SOLDE.
-           MOVE  "COMPTE DEBITE DE   "  TO MSG-CREDIT. 
-           MOVE  DEBIt TO MSG-SOMME. 
-           MOVE MSG-CREDIT TO DET-NAME-OP. 
-           MOVE MSG-SOMME TO DET-MONTANT-OP.
-           MOVE DETAIL-LINE TO RELEVE-OP.
-           WRITE RELEVE-OP . 
-          
-
-       0230-RELEVE.
-
+       0240-RETIRER-ARGENT-CC.
+           MOVE SPACES TO WSMSG.
+           DISPLAY HEADER-SCREEN.
+           DISPLAY RETIRER-SCREEN.
+           ACCEPT RETIRER-SCREEN.
+
+           IF SOMMERETIREE = ZEROES
+              MOVE "Veuillez entrer un montant superieur a zero"
+                 TO WSMSG
+              DISPLAY HEADER-SCREEN
+              DISPLAY RETIRER-SCREEN
+           ELSE
+              ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE
+              STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+                 DELIMITED BY SIZE INTO DET-DATEOP
+
+              CALL 'opdebit' USING COMPTE-SOLDE, SOMMERETIREE,
+                 RESULTATDEB, COMPTE-ID, DET-DATEOP, 'EUR', 'EUR',
+                 WS-OPDEBIT-SUCCESS
+
+              IF WS-OPDEBIT-SUCCESS = 'NON'
+                 MOVE 'Plafond ou devise incompatible' TO WSMSG
+                 DISPLAY HEADER-SCREEN
+                 DISPLAY RETIRER-SCREEN
+              ELSE
+                 MOVE RESULTATDEB TO COMPTE-SOLDE
+                 ACCEPT WS-TIME FROM DATE
+                 MOVE WS-TIME TO DET-TIME
+                 MOVE "RETRAIT ESPECES" TO DET-NAME-OP
+                 MOVE SOMMERETIREE TO DET-MONTANT-OP
+                 MOVE DETAIL-LINE TO RELEVE-OP
+                 WRITE RELEVE-OP
+                 ADD 1 TO WS-RELEVE-OP-COUNT
+              END-IF
+           END-IF.
+
+       0250-RECHARGE-SFR.
+           MOVE SPACES TO WSMSG.
+           DISPLAY HEADER-SCREEN.
+           DISPLAY CARTESFR-SCREEN.
+           ACCEPT CARTESFR-SCREEN.
+
+           IF SOMMESFR = ZEROES
+              MOVE "Veuillez entrer un montant superieur a zero"
+                 TO WSMSG
+              DISPLAY HEADER-SCREEN
+              DISPLAY CARTESFR-SCREEN
+           ELSE
+              ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE
+              STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+                 DELIMITED BY SIZE INTO DET-DATEOP
+
+              CALL 'opdebit' USING COMPTE-SOLDE, SOMMESFR,
+                 RESULTATDEB, COMPTE-ID, DET-DATEOP, 'EUR', 'EUR',
+                 WS-OPDEBIT-SUCCESS
+
+              IF WS-OPDEBIT-SUCCESS = 'NON'
+                 MOVE 'Plafond ou devise incompatible' TO WSMSG
+                 DISPLAY HEADER-SCREEN
+                 DISPLAY CARTESFR-SCREEN
+              ELSE
+                 MOVE RESULTATDEB TO COMPTE-SOLDE
+                 ACCEPT WS-TIME FROM DATE
+                 MOVE WS-TIME TO DET-TIME
+                 MOVE "RECHARGE CARTE SFR" TO DET-NAME-OP
+                 MOVE SOMMESFR TO DET-MONTANT-OP
+                 MOVE DETAIL-LINE TO RELEVE-OP
+                 WRITE RELEVE-OP
+                 ADD 1 TO WS-RELEVE-OP-COUNT
+
+                 IF REPONSESFR = 'OUI'
+                    PERFORM 0255-ABONNER-SFR
+                 END-IF
+              END-IF
+           END-IF.
+
+      *> enregistre (ou met a jour) l'abonnement mensuel dans
+      *> SFRABON.DAT ; sfrrechargebatch.cbl le relit chaque mois et
+      *> appelle opdebit a la place du client pour le jour indique
+       0255-ABONNER-SFR.
+           IF DATEPRELEVSFR = SPACES
+              ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE
+              MOVE WS-DAY TO SA-JOUR-EXEC
+           ELSE
+              MOVE DATEPRELEVSFR(9:2) TO SA-JOUR-EXEC
+           END-IF.
+           MOVE COMPTE-ID TO SA-COMPTE-ID.
+           MOVE SOMMESFR TO SA-MONTANT.
+           MOVE DET-DATEOP TO SA-DATE-DERNIERE-EXEC.
+           OPEN EXTEND SFRABON.
+           WRITE SFRABON-RECORD.
+           CLOSE SFRABON.
+
+       0260-ACHAT-PARTENAIRE.
+
+           MOVE SPACES TO WSMSG.
            PERFORM FOREVER
 
            DISPLAY HEADER-SCREEN
-           DISPLAY RELEVE-SCREEN
-           ACCEPT RELEVE-SCREEN
+           DISPLAY ACHAT-CHEZ-PARTNER
+           ACCEPT ACHAT-CHEZ-PARTNER
 
            EVALUATE TRUE
-              WHEN V-FNC-F9
-                 EXIT PERFORM
+               WHEN V-FNC-F1
+                  EXIT PERFORM
+               WHEN V-FNC-F9
+                  EXIT PERFORM
               WHEN OTHER
-               DISPLAY "Please select a valid function key"
-           END-EVALUATE
+                DISPLAY "Please select a valid function key"
+               END-EVALUATE
 
            END-PERFORM.
 
+           IF V-FNC-F1 AND PRIXPRODUIT NOT = ZEROES
+              ACCEPT WS-TIME FROM DATE
+              MOVE WS-TIME TO DET-TIME
+
+              ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE
+              STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+                 DELIMITED BY SIZE INTO DET-DATEOP
+
+              CALL 'opdebit' USING COMPTE-SOLDE, PRIXPRODUIT,
+                 RESULTATDEB, COMPTE-ID, DET-DATEOP, 'EUR', 'EUR',
+                 WS-OPDEBIT-SUCCESS
+
+              IF WS-OPDEBIT-SUCCESS = 'NON'
+                 MOVE 'Plafond ou devise incompatible' TO WSMSG
+                 DISPLAY HEADER-SCREEN
+                 DISPLAY ACHAT-CHEZ-PARTNER
+              ELSE
+                 MOVE RESULTATDEB TO COMPTE-SOLDE
+                 STRING "ACHAT " FUNCTION TRIM(PRODUITACHETEE)
+                    " CHEZ " FUNCTION TRIM(NOMMAGASIN)
+                    DELIMITED BY SIZE INTO DET-NAME-OP
+                 MOVE PRIXPRODUIT TO DET-MONTANT-OP
+                 MOVE DETAIL-LINE TO RELEVE-OP
+                 WRITE RELEVE-OP
+                 ADD 1 TO WS-RELEVE-OP-COUNT
+              END-IF
+           END-IF.
+
        end program facturee.
           
 
