@@ -0,0 +1,559 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fraisminbatch.
+       AUTHOR. D.KISAMA.
+
+      *> Batch mensuel de frais de tenue de compte sous le seuil
+      *> minimum : parcourt tous les comptes (CLIENTS JOIN COMPTES,
+      *> sans filtre client, meme ALLCOMPTECUR que interetbatch.cbl),
+      *> et pour tout compte dont le SOLDE est sous le seuil minimum
+      *> lu dans FRAISMINPARM.DAT (defaut 50.00), calcule le montant
+      *> du frais via commisionfrais avec L-TYPEOP =
+      *> 'FRAIS TENUE COMPTE SEUIL' et l'ecrit en debit dans
+      *> GENERESQL.SQL/GENERUPDATE.SQL, meme format que interetbatch
+      *> (INSERT operation + UPDATE solde, pas de STATUSOP).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FRAISMINPARM ASSIGN TO "FRAISMINPARM.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENERESQL ASSIGN TO "GENERESQL.SQL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENERUPDATE ASSIGN TO "GENERUPDATE.SQL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DBCONFIG ASSIGN TO "DBCONFIG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> shared restart/checkpoint sequence counter, see
+      *> 0420-NEXT-SQL-SEQ -- every program that appends to
+      *> GENERESQL.SQL/GENERUPDATE.SQL reads, bumps and rewrites this
+      *> same one-record file so every generated line gets its own
+      *> number regardless of which program wrote it
+           SELECT GENERESQLSEQ ASSIGN TO "GENERESQLSEQ.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FRAISMINPARM.
+       01 FRAISMINPARM-RECORD.
+           05 FMP-SEUIL          PIC 9(5)V99.
+
+       FD GENERESQL.
+       01 PRINT-LINE           PIC X(215).
+
+       FD GENERUPDATE.
+       01 PRINT-UP-LINE        PIC X(215).
+
+       FD GENERESQLSEQ.
+       01 GENERESQLSEQ-RECORD.
+           05 GENERESQLSEQ-LASTNR   PIC 9(10).
+
+       FD DBCONFIG.
+       01 DBCONFIG-RECORD.
+           05 DBCFG-DBALIAS      PIC X(9).
+           05 DBCFG-USERID       PIC X(20).
+           05 DBCFG-PSWD         PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+      *> valeur par defaut si FRAISMINPARM.DAT est absent ou vide
+       01  WS-SEUIL-MIN           PIC 9(5)V99 VALUE 50.00.
+
+      *> Valeurs par defaut utilisees si DBCONFIG.DAT est absent,
+      *> pour que le comportement reste inchange sans ce fichier.
+       01  WS-DBALIAS pic X(9) value "facture3".
+       01  WS-USERID  pic X(20) value "DB2ADMIN".
+       01  WS-PSWD    pic X(20) value "hiroshima".
+
+       01  SQLDA-ID pic 9(4) comp-5.
+       01  SQLDSIZE pic 9(4) comp-5.
+       01  SQL-STMT-ID pic 9(4) comp-5.
+       01  SQLVAR-INDEX pic 9(4) comp-5.
+       01  SQL-DATA-TYPE pic 9(4) comp-5.
+       01  SQL-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-S-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-S-LITERAL pic X(258).
+       01  SQL-LITERAL1 pic X(130).
+       01  SQL-LITERAL2 pic X(130).
+       01  SQL-LITERAL3 pic X(130).
+       01  SQL-IS-LITERAL pic 9(4) comp-5 value 1.
+       01  SQL-IS-INPUT-HVAR pic 9(4) comp-5 value 2.
+       01  SQL-CALL-TYPE pic 9(4) comp-5.
+       01  SQL-SECTIONUMBER pic 9(4) comp-5.
+       01  SQL-INPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-OUTPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-VERSION-NUMBER pic 9(4) comp-5.
+       01  SQL-ARRAY-SIZE pic 9(4) comp-5.
+       01  SQL-IS-STRUCT  pic 9(4) comp-5.
+       01  SQL-IS-IND-STRUCT pic 9(4) comp-5.
+       01  SQL-STRUCT-SIZE pic 9(4) comp-5.
+       01  SQLA-PROGRAM-ID.
+           05 SQL-PART1 pic 9(4) COMP-5 value 172.
+           05 SQL-PART2 pic X(6) value "AEAVAI".
+           05 SQL-PART3 pic X(24) value "aF7nUWGp01111 2         ".
+           05 SQL-PART4 pic 9(4) COMP-5 value 8.
+           05 SQL-PART5 pic X(8) value "DB2ADMIN".
+           05 SQL-PART6 pic X(120) value LOW-VALUES.
+           05 SQL-PART7 pic 9(4) COMP-5 value 8.
+           05 SQL-PART8 pic X(8) value "FRAISMIN".
+           05 SQL-PART9 pic X(120) value LOW-VALUES.
+
+        *> SQL zone de communication (avec code erreurs etc)
+           COPY "sqlca.cbl".
+
+      *> Declaration des variables hotes utilisés lors des requêtes
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+        01 HV-CLIENT.
+           05 HV-CLIENT-ID            PIC S9(3) COMP-3.
+           05 HV-CLIENT-TYPECLIENT    PIC X(20).
+
+        01 HV-COMPTE.
+           05 HV-COMPTE-ID            PIC S9(3) COMP-3.
+           05 HV-COMPTE-SOLDE         PIC S9(4)V99 PACKED-DECIMAL.
+           05 HV-CLIENT-ID2           PIC S9(3) COMP-3.
+      *EXEC SQL END DECLARE SECTION END-EXEC
+
+      *> Curseur pour parcourir tous les comptes ouverts, tous
+      *> clients confondus (meme jointure, sans WHERE client, que
+      *> ALLCOMPTECUR de interetbatch.cbl)
+      *EXEC SQL DECLARE ALLCOMPTEMINCUR CURSOR WITH HOLD FOR
+      *         SELECT CLIENTS.IDCLIENT, TYPECLIENT, COMPTEID,
+      *         SOLDE, COMPTES.IDCLIENT
+      *         FROM CLIENTS
+      *         JOIN COMPTES ON CLIENTS.IDCLIENT =
+      *         COMPTES.IDCLIENT
+      *         ORDER BY COMPTES.IDCLIENT
+      *     END-EXEC
+
+       01 WS-FIELDS.
+           05 CLIENT-ID               PIC S9(3).
+           05 CLIENT-TYPECLIENT        PIC X(20).
+           05 COMPTE-ID               PIC S9(3).
+           05 COMPTE-SOLDE            PIC 9(5)V99.
+           05 COMPTE-CLIENTID         PIC S9(3).
+
+      *> parametres d'appel de commisionfrais, meme noms que les
+      *> sections FNC-xxx-EXEC de activity2client.cbl
+       01  C-MONTANT      PIC 9(5)V99.
+       01  C-SOMME        PIC X(10).
+       01  C-TYPEOP       PIC X(25) VALUE 'FRAIS TENUE COMPTE SEUIL'.
+       01  C-FRAGFINANC   PIC X(3).
+       01  C-PLAFOND      PIC 9 VALUE 8.
+       01  C-DATE         PIC X(10).
+       01  C-LIBELLE      PIC X(30).
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-DATE.
+               10  WS-YEAR    PIC  9(4).
+               10  FILLER     VALUE '-'.
+               10  WS-MONTH   PIC  9(2).
+               10  FILLER     VALUE '-'.
+               10  WS-DAY     PIC  9(4).
+           05  WS-TIME.
+               10  WS-HOUR    PIC  9(2).
+               10  WS-MINUTE  PIC  9(2).
+               10  WS-SECOND  PIC  9(2).
+               10  WS-MS      PIC  9(2).
+           05  WS-DIFF-FROM-GMT       PIC S9(4).
+
+      *> restart/checkpoint sequence number, see 0420-NEXT-SQL-SEQ
+       01 WS-SQL-SEQ-NR          PIC 9(10) VALUE ZEROES.
+
+      *> mises a jour generees : meme disposition que SQL-DETAIL-LINE
+      *> / SQL-UPDATE-LINE de interetbatch (pas de STATUSOP)
+       01 SQL-DETAIL-LINE.
+           05 DET-START           PIC X(79) VALUE
+       'INSERT INTO OPERATIONS (TYPE,LIBELLE,MONTANT,COMPTEID,IDCLIENT,
+      -'DATEOP) VALUES('.
+           05 FILLER              PIC X   VALUE "'".
+           05 DET-TYPE            PIC X(25).
+           05 FILLER              PIC X(3) VALUE "','".
+           05 DET-LIBELLE         PIC X(30).
+           05 FILLER              PIC X(3) VALUE "','".
+           05 DET-MONTANT         PIC X(8).
+           05 FILLER              PIC X VALUE ','.
+           05 DET-COMPTEID        PIC 9(3).
+           05 FILLER              PIC X VALUE ','.
+           05 DET-CLIENTID        PIC 9(3).
+           05 FILLER              PIC X(2) VALUE ",".
+           05 DET-DATEOP          PIC X(10).
+           05 FILLER              PIC X(3) VALUE "');".
+
+       01  SQL-UPDATE-LINE.
+            05 FILLER      PIC X(33) VALUE
+            'UPDATE COMPTES SET SOLDE = SOLDE '.
+            05 DET-OPERATOR        PIC X.
+            05 DET-UP-SOMME        PIC 9(5).99.
+            05 FILLER              VALUE
+            ' WHERE COMPTEID = '.
+            05 DET-UP-COMPTEID     PIC 9(3).
+            05 FILLER              PIC X VALUE ";".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN-MPROCEDURE.
+           ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE.
+           PERFORM 0150-READ-FRAISMINPARM.
+           OPEN EXTEND GENERESQL.
+           OPEN EXTEND GENERUPDATE.
+
+           PERFORM 0200-CONNECT-BDD.
+           PERFORM 0210-OPEN-CURSOR.
+           PERFORM 0300-FETCH-LOOP.
+           PERFORM 0220-CLOSE-CURSOR.
+
+           CLOSE GENERESQL.
+           CLOSE GENERUPDATE.
+           STOP RUN.
+
+       0150-READ-FRAISMINPARM.
+           OPEN INPUT FRAISMINPARM
+           READ FRAISMINPARM
+              AT END
+                 CONTINUE
+              NOT AT END
+                 IF FMP-SEUIL NOT = ZEROES
+                    MOVE FMP-SEUIL TO WS-SEUIL-MIN
+                 END-IF
+           END-READ
+           CLOSE FRAISMINPARM.
+
+       0190-READ-DBCONFIG.
+           OPEN INPUT DBCONFIG.
+           READ DBCONFIG
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE DBCFG-DBALIAS TO WS-DBALIAS
+                 MOVE DBCFG-USERID  TO WS-USERID
+                 MOVE DBCFG-PSWD    TO WS-PSWD
+           END-READ.
+           CLOSE DBCONFIG.
+
+       0200-CONNECT-BDD.
+           PERFORM 0190-READ-DBCONFIG.
+
+      *EXEC SQL CONNECT TO facture3 USER DB2ADMIN using hiroshima
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 1 TO SQL-STMT-ID
+           MOVE 3 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE FUNCTION TRIM(WS-DBALIAS)
+            TO SQL-LITERAL1
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DBALIAS))
+            TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE SQL-LITERAL1
+            BY VALUE 0
+                     0
+
+           MOVE FUNCTION TRIM(WS-USERID)
+            TO SQL-LITERAL2
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-USERID))
+            TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE SQL-LITERAL2
+            BY VALUE 0
+                     0
+
+           MOVE FUNCTION TRIM(WS-PSWD)
+            TO SQL-LITERAL3
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PSWD))
+            TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE SQL-LITERAL3
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 5 TO SQL-SECTIONUMBER
+           MOVE 29 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                   .
+
+       0210-OPEN-CURSOR.
+
+      *EXEC SQL OPEN ALLCOMPTEMINCUR
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 2 TO SQL-STMT-ID
+           MOVE 0 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                   .
+
+       0300-FETCH-LOOP.
+           PERFORM UNTIL SQLCODE = 100
+
+      *EXEC SQL FETCH ALLCOMPTEMINCUR
+      *           INTO :HV-CLIENT-ID,:HV-CLIENT-TYPECLIENT,
+      *           :HV-COMPTE-ID,:HV-COMPTE-SOLDE,:HV-CLIENT-ID2
+      *        END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 3 TO SQL-STMT-ID
+           MOVE 5 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-CLIENT-ID
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-CLIENT-TYPECLIENT
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-COMPTE-ID
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 518 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-COMPTE-SOLDE
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-CLIENT-ID2
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           IF SQLCODE NOT = 100
+              PERFORM 0400-POST-FRAISMIN
+           END-IF
+
+           END-PERFORM.
+
+       0400-POST-FRAISMIN.
+           MOVE HV-CLIENT-ID TO CLIENT-ID.
+           MOVE HV-CLIENT-TYPECLIENT TO CLIENT-TYPECLIENT.
+           MOVE HV-COMPTE-ID TO COMPTE-ID.
+           MOVE HV-COMPTE-SOLDE TO COMPTE-SOLDE.
+           MOVE HV-CLIENT-ID2 TO COMPTE-CLIENTID.
+
+           IF COMPTE-SOLDE < WS-SEUIL-MIN
+              MOVE WS-DATE TO C-DATE
+              CALL 'commisionfrais' USING C-MONTANT, C-SOMME,
+                 C-TYPEOP, C-FRAGFINANC, C-PLAFOND, C-DATE, C-LIBELLE
+
+              STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+                 DELIMITED BY SIZE INTO DET-DATEOP
+              MOVE C-TYPEOP TO DET-TYPE
+              MOVE C-LIBELLE TO DET-LIBELLE
+              STRING '-' FUNCTION TRIM(C-MONTANT)
+                 DELIMITED BY SIZE INTO DET-MONTANT
+              MOVE COMPTE-ID TO DET-COMPTEID
+              MOVE COMPTE-CLIENTID TO DET-CLIENTID
+              MOVE SQL-DETAIL-LINE TO PRINT-LINE
+              PERFORM 0420-NEXT-SQL-SEQ
+              MOVE " SEQ=" TO PRINT-LINE(201:5)
+              MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10)
+              WRITE PRINT-LINE
+
+              MOVE '-' TO DET-OPERATOR
+              MOVE C-MONTANT TO DET-UP-SOMME
+              MOVE COMPTE-ID TO DET-UP-COMPTEID
+              MOVE SQL-UPDATE-LINE TO PRINT-UP-LINE
+              PERFORM 0420-NEXT-SQL-SEQ
+              MOVE " SEQ=" TO PRINT-UP-LINE(201:5)
+              MOVE WS-SQL-SEQ-NR TO PRINT-UP-LINE(206:10)
+              WRITE PRINT-UP-LINE
+           END-IF.
+
+       0420-NEXT-SQL-SEQ.
+           MOVE ZEROES TO WS-SQL-SEQ-NR.
+           OPEN INPUT GENERESQLSEQ
+           READ GENERESQLSEQ
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE GENERESQLSEQ-LASTNR TO WS-SQL-SEQ-NR
+           END-READ
+           CLOSE GENERESQLSEQ.
+           ADD 1 TO WS-SQL-SEQ-NR.
+           MOVE WS-SQL-SEQ-NR TO GENERESQLSEQ-LASTNR.
+           OPEN OUTPUT GENERESQLSEQ.
+           WRITE GENERESQLSEQ-RECORD.
+           CLOSE GENERESQLSEQ.
+
+       0220-CLOSE-CURSOR.
+
+      *EXEC SQL CLOSE ALLCOMPTEMINCUR
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                   .
+
+       END PROGRAM fraisminbatch.
