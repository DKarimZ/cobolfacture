@@ -24,8 +24,16 @@
              SELECT GENERESQL  ASSIGN TO "GENERESQL.SQL"
                 ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> shared restart/checkpoint sequence counter, see
+      *> 0195-NEXT-SQL-SEQ -- every program that appends to
+      *> GENERESQL.SQL/GENERUPDATE.SQL reads, bumps and rewrites this
+      *> same one-record file so every generated line gets its own
+      *> number regardless of which program wrote it
+             SELECT GENERESQLSEQ ASSIGN TO "GENERESQLSEQ.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
 
-       DATA DIVISION. 
+       DATA DIVISION.
 
        FILE SECTION.
        FD PRINT-RELEVE.
@@ -34,6 +42,10 @@
        FD GENERESQL.
            01 PRINT-LINE     PIC X(350).
 
+       FD GENERESQLSEQ.
+           01 GENERESQLSEQ-RECORD.
+               05 GENERESQLSEQ-LASTNR   PIC 9(10).
+
        FD PRINT-FILE.
            01 DETAILS-LINE.
             88 ENDOffiLE                 VALUE HIGH-VALUES.
@@ -49,8 +61,9 @@
             05 D-COMPTE-SOLDE            PIC 9(5)V99.
             05 FILLER                    PIC X(3).
             05 D-COMPTE-CLIENTID         PIC S9(3).
+            05 D-COMPTE-AGENCE           PIC X(10).
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
 
        01 WS-FNC-KEY                   PIC 9(4).
           88 V-FNC-F1                  VALUE 1001.
@@ -107,7 +120,10 @@
              05 L-COMPTE-DTOUV            PIC X(14).
              05 L-COMPTE-SOLDE            PIC 9(5)V99.
              05 L-COMPTE-CLIENTID         PIC S9(3).
-            
+             05 L-COMPTE-AGENCE           PIC X(10).
+
+       01 WS-OPCREDIT-SUCCESS              PIC X(3).
+
        01 FIELDS-TEST.
            05 LIBELLE-1      PIC X(25).
            05 SOMME-1      PIC X(25).
@@ -132,7 +148,11 @@
                10  WS-MINUTE  PIC  9(2).
                10  WS-SECOND  PIC  9(2).
                10  WS-MS      PIC  9(2).
-           05  WS-DIFF-FROM-GMT       PIC S9(4).     
+           05  WS-DIFF-FROM-GMT       PIC S9(4).
+
+      *> restart/checkpoint sequence number tagged onto every
+      *> GENERESQL line, see 0195-NEXT-SQL-SEQ
+       01 WS-SQL-SEQ-NR               PIC 9(10) VALUE ZEROES.
 
        01 SQL-DETAIL-LINE.
            05 DET-START         PIC X(94) VALUE
@@ -379,9 +399,10 @@
               L-CLIENT-EXTERNE   
               L-COMPTE-ID        
               L-COMPTE-IBAN      
-              L-COMPTE-DTOUV     
-              L-COMPTE-SOLDE      
-              L-COMPTE-CLIENTID  .
+              L-COMPTE-DTOUV
+              L-COMPTE-SOLDE
+              L-COMPTE-CLIENTID
+              L-COMPTE-AGENCE    .
 
          
            DISPLAY HEADER-SCREEN
@@ -415,9 +436,16 @@
            DISPLAY EPARGNER-SCREEN.
            ACCEPT EPARGNER-SCREEN.
            DISPLAY L-COMPTE-SOLDE
+           ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE.
+           STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+              DELIMITED BY SIZE INTO DET-DATEOP.
            CALL 'opcredit' USING L-COMPTE-SOLDE, SOMMEEPARGNEE,
-           L-COMPTE-SOLDE.
-           MOVE 001 TO DET-IDOPERAATION. 
+           L-COMPTE-SOLDE, L-COMPTE-ID, DET-DATEOP, WS-OPCREDIT-SUCCESS,
+           'EUR', 'EUR'.
+           IF WS-OPCREDIT-SUCCESS = 'NON'
+              MOVE 'Plafond de depot depasse' TO WSMSG
+           END-IF.
+           MOVE 001 TO DET-IDOPERAATION.
            MOVE 'OPERATION CREDIT' TO DET-TYPE.
 
            IF(LIBELLEVIREM IS ALPHABETIC)
@@ -433,10 +461,32 @@
            END-IF.
            MOVE L-CLIENT-ID TO DET-CLIENTID.
            MOVE L-COMPTE-ID TO DET-COMPTEID.
-           MOVE '2022-02-02' TO DET-DATEOP.
            MOVE SQL-DETAIL-LINE TO PRINT-LINE.
+           PERFORM 0195-NEXT-SQL-SEQ.
+           MOVE " SEQ=" TO PRINT-LINE(201:5).
+           MOVE WS-SQL-SEQ-NR TO PRINT-LINE(206:10).
            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
 
+       0195-NEXT-SQL-SEQ.
+      *>  bump the shared GENERESQLSEQ.DAT counter so this line gets
+      *>  its own never-reused sequence number; defaults to 0 (i.e.
+      *>  the first line written ever becomes SEQ=0000000001) if the
+      *>  counter file does not exist yet
+           MOVE ZEROES TO WS-SQL-SEQ-NR.
+           OPEN INPUT GENERESQLSEQ
+           READ GENERESQLSEQ
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE GENERESQLSEQ-LASTNR TO WS-SQL-SEQ-NR
+           END-READ
+           CLOSE GENERESQLSEQ.
+           ADD 1 TO WS-SQL-SEQ-NR.
+           MOVE WS-SQL-SEQ-NR TO GENERESQLSEQ-LASTNR.
+           OPEN OUTPUT GENERESQLSEQ.
+           WRITE GENERESQLSEQ-RECORD.
+           CLOSE GENERESQLSEQ.
+
 
        0900-STOP-RUN.
            CLOSE GENERESQL.
