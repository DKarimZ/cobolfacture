@@ -106,8 +106,12 @@
 
       *> indices for cycles
        01 WS-IND-1                     PIC S9(4) COMP.
-       
-      *> linkage 
+
+      *> client search fields for LIST-CLIENTS-SCREEN
+       01 WS-SEARCH-NOM                PIC X(50).
+       01 WS-SEARCH-PRENOM             PIC X(50).
+
+      *> linkage
        COPY "LNACTIVITY2.cpy".
        
       *> colors
@@ -405,11 +409,28 @@
       *       VALUE "Opération en attente"
       *       FOREGROUND-COLOR COB-COLOR-GREEN.
 
-      *>  bottom part             
-          05 FILLER LINE 18 COLUMN 1    
+      *>  search fields
+          05 FILLER LINE 2 COLUMN 1
+             VALUE "Rechercher - Nom :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(20) TO WS-SEARCH-NOM
+             LINE 2 COLUMN 20
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 2 COLUMN 42
+             VALUE "Prenom :"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER PIC X(20) TO WS-SEARCH-PRENOM
+             LINE 2 COLUMN 51
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+
+      *>  bottom part
+          05 FILLER LINE 18 COLUMN 1
              VALUE "F1 - First, F2 - Next, F3 - Previous, F4 - Last,"
              FOREGROUND-COLOR COB-COLOR-GREEN.
-          05 FILLER LINE 18 COLUMN 55    
+          05 FILLER LINE 19 COLUMN 1
+             VALUE "F5 - Rechercher,"
+             FOREGROUND-COLOR COB-COLOR-GREEN.
+          05 FILLER LINE 18 COLUMN 55
              VALUE "F10 - Back to main"
              FOREGROUND-COLOR COB-COLOR-GREEN.
           05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
@@ -675,14 +696,15 @@
       
           INITIALIZE LN-MOD
           INITIALIZE WS-MSG
+          MOVE WS-OUT-CLIENTID TO LN-INP-IDCLIENT OF LN-MOD
           EVALUATE TRUE
              WHEN V-FNC-F1
                 SET V-LN-FNC-PAGING-FIRST    OF LN-MOD TO TRUE
-                
+
              WHEN V-FNC-F2
                 SET V-LN-FNC-PAGING-NEXT     OF LN-MOD TO TRUE
-      *>        current value as restart point          
-                MOVE WS-INP-IDOPERATION      OF WS-INP-OPERATIONS 
+      *>        current value as restart point
+                MOVE WS-INP-IDOPERATION      OF WS-INP-OPERATIONS
                   TO LN-INP-IDOPERATION      OF LN-INP-OPERATION
           
              WHEN V-FNC-F3
@@ -754,8 +776,9 @@
                 WHEN V-FNC-F2
                 WHEN V-FNC-F3
                 WHEN V-FNC-F4
+                WHEN V-FNC-F5
                    PERFORM FNC-LIST-CLIENT
-      
+
                 WHEN V-FNC-F10
                    EXIT PERFORM
                    
@@ -828,8 +851,15 @@
              
              WHEN V-FNC-F4
                 SET V-LN-FNC-LIST-LAST     OF LN-MOD TO TRUE
+
+             WHEN V-FNC-F5
+                SET V-LN-FNC-SEARCH-CLIENT OF LN-MOD TO TRUE
+                MOVE WS-SEARCH-NOM
+                  TO LN-INP-NOM     OF LN-INP-CLIENT
+                MOVE WS-SEARCH-PRENOM
+                  TO LN-INP-PRENOM  OF LN-INP-CLIENT
           END-EVALUATE
-      
+
           CALL 'modactivity2' USING LN-MOD END-CALL
       
           PERFORM COPY-LN-MSG-IN-WS-MSG
