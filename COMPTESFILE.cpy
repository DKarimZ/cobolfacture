@@ -0,0 +1,16 @@
+      *> Enregistrement du fichier indexe COMPTES.DAT (cle COMPTEID),
+      *> partage par opdebit/opcredit/opprelev/entreeargent : chaque
+      *> appel pose un READ WITH LOCK, relit CF-SOLDE comme solde de
+      *> reference pour sa propre decision (decouvert/plafond/credit),
+      *> puis REWRITE avant de relacher le verrou -- deux appels
+      *> concurrents sur le meme COMPTEID sont ainsi serialises et ne
+      *> peuvent plus s'ecraser l'un l'autre. Ce verrouillage ne porte
+      *> que sur ce fichier indexe ; il ne protege pas la table DB2
+      *> COMPTES d'ou les ecrans lisent le solde affiche.
+       01 COMPTESFILE-RECORD.
+           05 CF-COMPTEID          PIC 9(3).
+           05 CF-SOLDE             PIC 9(5)V99.
+      *> code devise ISO du compte (EUR, USD, ...), voir le controle
+      *> de correspondance devise-operation/devise-compte dans
+      *> opdebit/opcredit/opprelev/entreeargent
+           05 CF-DEVISE            PIC X(3).
