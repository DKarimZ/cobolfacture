@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. historiqueopbatch.
+       AUTHOR. D.KISAMA.
+
+      *> Batch d'historique des operations : page a travers toutes les
+      *> operations en reutilisant les memes curseurs PAGING-FIRST/
+      *> PAGING-NEXT de modactivity2 que FNC-PAGING-OP d'ACTIVITY2TEST
+      *> affiche un ecran a la fois, mais sans limite d'ecran ici :
+      *> chaque operation est recuperee puis, si elle correspond au
+      *> COMPTEID et a la plage de dates lus dans HISTOPARM.DAT, elle
+      *> est ecrite dans le fichier rapport HISTORIQUEOP.RPT. Un
+      *> COMPTEID a zero ou une date de filtre a blanc dans
+      *> HISTOPARM.DAT desactive ce filtre.
+      *>
+      *> CURSOR_OP_PF/PN exigent desormais un IDCLIENT (voir
+      *> modactivity2 PAGING-FIRST/PAGING-NEXT) : ce batch exporte
+      *> donc d'abord le roster complet des clients (meme appel
+      *> SEE-ALL-CLIENTS que l'export de nuit) puis rejoue la boucle
+      *> PAGING-FIRST/PAGING-NEXT une fois par client du roster, afin
+      *> de continuer a couvrir toutes les operations de tous les
+      *> clients comme avant.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT HISTOPARM ASSIGN TO "HISTOPARM.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HISTORIQUEOP ASSIGN TO "HISTORIQUEOP.RPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>  client roster produced by modactivity2's SEE-ALL-CLIENTS,
+      *>  read back here to drive the per-client PAGING-FIRST/NEXT loop
+           SELECT CLIENTROSTER ASSIGN TO "CLIENTROSTER.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HISTOPARM.
+       01 HISTOPARM-RECORD.
+           05 HISTOP-COMPTEID     PIC 9(3).
+           05 HISTOP-DATEDEBUT    PIC X(10).
+           05 HISTOP-DATEFIN      PIC X(10).
+
+       FD HISTORIQUEOP.
+       01 HISTORIQUEOP-LINE       PIC X(200).
+
+       FD CLIENTROSTER.
+       01 ROSTER-LINE             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+      *> valeurs par defaut si HISTOPARM.DAT est absent ou vide :
+      *> aucun filtre, toutes les operations sont reprises.
+       01  WS-FILTER-COMPTEID     PIC 9(3)  VALUE ZEROES.
+       01  WS-FILTER-DATEDEBUT    PIC X(10) VALUE SPACES.
+       01  WS-FILTER-DATEFIN      PIC X(10) VALUE SPACES.
+
+      *> valeurs par defaut utilisees si DBCONFIG.DAT est absent,
+      *> comme dans interetbatch.
+       01  WS-DBALIAS pic X(9)  value "facture3".
+       01  WS-USERID  pic X(20) value "DB2ADMIN".
+       01  WS-PSWD    pic X(20) value "hiroshima".
+
+       01  WS-CURRENT-IDOPERATION  PIC 9(3).
+       01  WS-CURRENT-IDCLIENT     PIC 9(3).
+
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88 WS-NO-MORE-OPS         VALUE "Y".
+
+      *>  roster read back from modactivity2's CLIENTROSTER.DAT export,
+      *>  one row per client (see SEE-ALL-CLIENTS in modactivity2)
+       01  WS-ROSTER-REDEF REDEFINES ROSTER-LINE.
+           05 WS-ROSTER-IDCLIENT   PIC 9(3).
+           05 FILLER               PIC X(197).
+
+       01  WS-EOF-ROSTER-SWITCH    PIC X VALUE "N".
+           88 WS-NO-MORE-CLIENTS     VALUE "Y".
+
+       01  WS-ROW-COUNT            PIC 9(5) VALUE ZEROES.
+
+       01  WS-DETAIL-LINE.
+           05 DET-IDOPERATION      PIC 9(3).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 DET-COMPTEID         PIC 9(3).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 DET-DATE-OP          PIC X(10).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 DET-LIBELLE-OP       PIC X(50).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 DET-MONTANT-OP       PIC 9(8)V99.
+
+      *> linkage
+       COPY "LNACTIVITY2.cpy".
+
+       PROCEDURE DIVISION.
+
+       0100-MAIN-PROCEDURE.
+           OPEN OUTPUT HISTORIQUEOP.
+
+           PERFORM 0150-READ-PARAMETERS.
+           PERFORM 0200-CONNECT-BDD.
+           PERFORM 0250-EXPORT-CLIENT-ROSTER.
+           PERFORM 0300-PAGE-THROUGH-ALL-CLIENTS.
+
+           CLOSE HISTORIQUEOP.
+           STOP RUN.
+
+       0150-READ-PARAMETERS.
+           OPEN INPUT HISTOPARM.
+           READ HISTOPARM
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE HISTOP-COMPTEID  TO WS-FILTER-COMPTEID
+                 MOVE HISTOP-DATEDEBUT TO WS-FILTER-DATEDEBUT
+                 MOVE HISTOP-DATEFIN   TO WS-FILTER-DATEFIN
+           END-READ.
+           CLOSE HISTOPARM.
+
+       0200-CONNECT-BDD.
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
+           MOVE WS-DBALIAS TO LN-DBALIAS OF LN-MOD
+           MOVE WS-USERID  TO LN-USERID  OF LN-MOD
+           MOVE WS-PSWD    TO LN-PSWD    OF LN-MOD
+
+           CALL 'modactivity2' USING LN-MOD
+           END-CALL.
+
+       0250-EXPORT-CLIENT-ROSTER.
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-SEE-ALL-CLIENTS OF LN-MOD TO TRUE
+
+           CALL 'modactivity2' USING LN-MOD
+           END-CALL.
+
+       0300-PAGE-THROUGH-ALL-CLIENTS.
+           OPEN INPUT CLIENTROSTER
+           READ CLIENTROSTER
+              AT END SET WS-NO-MORE-CLIENTS TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-NO-MORE-CLIENTS
+              MOVE WS-ROSTER-IDCLIENT TO WS-CURRENT-IDCLIENT
+              PERFORM 0320-PAGE-THROUGH-OPERATIONS
+
+              READ CLIENTROSTER
+                 AT END SET WS-NO-MORE-CLIENTS TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE CLIENTROSTER.
+
+       0320-PAGE-THROUGH-OPERATIONS.
+           MOVE "N" TO WS-EOF-SWITCH
+
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-PAGING-FIRST OF LN-MOD TO TRUE
+           MOVE WS-CURRENT-IDCLIENT TO LN-INP-IDCLIENT OF LN-MOD
+
+           CALL 'modactivity2' USING LN-MOD
+           END-CALL
+
+           PERFORM 0310-CHECK-AND-WRITE-OP
+
+           PERFORM UNTIL WS-NO-MORE-OPS
+              MOVE LN-OUT-IDOPERATION OF LN-OUTPUT
+                TO WS-CURRENT-IDOPERATION
+
+              INITIALIZE LN-MOD
+              SET V-LN-FNC-PAGING-NEXT OF LN-MOD TO TRUE
+              MOVE WS-CURRENT-IDCLIENT
+                TO LN-INP-IDCLIENT      OF LN-MOD
+              MOVE WS-CURRENT-IDOPERATION
+                TO LN-INP-IDOPERATION   OF LN-INP-OPERATION
+
+              CALL 'modactivity2' USING LN-MOD
+              END-CALL
+
+              PERFORM 0310-CHECK-AND-WRITE-OP
+           END-PERFORM.
+
+       0310-CHECK-AND-WRITE-OP.
+           IF FUNCTION TRIM(LN-MSG-1 OF LN-MOD) = "No first op found."
+           OR FUNCTION TRIM(LN-MSG-1 OF LN-MOD) = "No next op found."
+              SET WS-NO-MORE-OPS TO TRUE
+           ELSE
+              IF (WS-FILTER-COMPTEID = ZEROES
+                 OR WS-FILTER-COMPTEID = LN-OUT-COMPTE-ID OF LN-OUTPUT)
+              AND (WS-FILTER-DATEDEBUT = SPACES
+                 OR LN-OUT-DATE-OP OF LN-OUTPUT >= WS-FILTER-DATEDEBUT)
+              AND (WS-FILTER-DATEFIN = SPACES
+                 OR LN-OUT-DATE-OP OF LN-OUTPUT <= WS-FILTER-DATEFIN)
+                 PERFORM 0320-WRITE-DETAIL-LINE
+              END-IF
+           END-IF.
+
+       0320-WRITE-DETAIL-LINE.
+           MOVE LN-OUT-IDOPERATION OF LN-OUTPUT TO DET-IDOPERATION
+           MOVE LN-OUT-COMPTE-ID   OF LN-OUTPUT TO DET-COMPTEID
+           MOVE LN-OUT-DATE-OP     OF LN-OUTPUT TO DET-DATE-OP
+           MOVE LN-OUT-LIBELLE-OP  OF LN-OUTPUT TO DET-LIBELLE-OP
+           MOVE LN-OUT-MONTANT-OP  OF LN-OUTPUT TO DET-MONTANT-OP
+
+           MOVE WS-DETAIL-LINE TO HISTORIQUEOP-LINE
+           WRITE HISTORIQUEOP-LINE
+
+           ADD 1 TO WS-ROW-COUNT.
+
+       END PROGRAM historiqueopbatch.
