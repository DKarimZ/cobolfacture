@@ -1,9 +1,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. modactivity2.
-      
+
        ENVIRONMENT DIVISION.
-      
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *>  audit trail: one row per CALL 'modactivity2', see
+      *>  WRITE-AUDIT-LOG
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>  nightly client-roster export, see SEE-ALL-CLIENTS
+           SELECT CLIENTROSTER ASSIGN TO "CLIENTROSTER.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>  pending-operations backlog export, see SEE-ALL-WAIT-OP
+           SELECT PENDINGOPS ASSIGN TO "PENDINGOPS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>  dormant-account detection report, see DETECT-DORMANT-ACCOUNTS
+           SELECT DORMANTACCOUNTS ASSIGN TO "DORMANTACCOUNTS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD AUDITLOG.
+       01 AUDITLOG-LINE           PIC X(200).
+
+       FD CLIENTROSTER.
+       01 ROSTER-LINE             PIC X(200).
+
+       FD PENDINGOPS.
+       01 PENDINGOPS-LINE         PIC X(200).
+
+       FD DORMANTACCOUNTS.
+       01 DORMANTACCOUNTS-LINE    PIC X(200).
+
        WORKING-STORAGE SECTION.
 
        01  SQLDA-ID pic 9(4) comp-5.
@@ -62,7 +94,12 @@
           88 SQL-STATUS-OK             VALUE    0.
           88 SQL-STATUS-NOT-FOUND      VALUE  100.
           88 SQL-STATUS-DUP            VALUE -803.
-       
+
+      *> resultat de VALIDATE-NEW-CLIENT
+       01 WS-NEW-CLIENT-OK             PIC X(3) VALUE "OUI".
+          88 WS-NEW-CLIENT-VALID       VALUE "OUI".
+          88 WS-NEW-CLIENT-INVALID     VALUE "NON".
+
       *> SQL declare variables
             
       *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -73,14 +110,22 @@
           05 CLIENT-PRENOM        PIC X(50).
           05 CLIENT-RSOCIALE      PIC X(50).
           05 CLIENT-TYPECLIENT    PIC X(50).
+          05 CLIENT-SIRET         PIC X(14).
+          05 CLIENT-PAYS-RESIDENCE PIC X(30).
+          05 CLIENT-NUM-FISCAL    PIC X(20).
+          05 CLIENT-STATUT        PIC X(20).
           05 CLIENT-EXTERNE       PIC S9(1) COMP-3.
-          05 INDICATOR-TAB-CLIENT. 
+          05 INDICATOR-TAB-CLIENT.
 
            10 CLIENT-ID-I          PIC S9(4) COMP-5.
            10 CLIENT-NOM-I         PIC S9(4) COMP-5.
            10 CLIENT-PRENOM-I      PIC S9(4) COMP-5.
            10 CLIENT-RSOCIALE-I    PIC S9(4) COMP-5.
            10 CLIENT-TYPECLIENT-I  PIC S9(4) COMP-5.
+           10 CLIENT-SIRET-I       PIC S9(4) COMP-5.
+           10 CLIENT-PAYS-RESIDENCE-I PIC S9(4) COMP-5.
+           10 CLIENT-NUM-FISCAL-I  PIC S9(4) COMP-5.
+           10 CLIENT-STATUT-I      PIC S9(4) COMP-5.
            10 CLIENT-EXTERNE-I     PIC S9(4) COMP-5.
           
         01 HV-COMPTE.
@@ -89,13 +134,18 @@
           05 COMPTE-DTOUV         PIC X(10).
           05 COMPTE-SOLDE         PIC S9(10)V99 PACKED-DECIMAL.
           05 CLIENT-ID2           PIC S9(3) COMP-3.
-          05 INDICATOR-TAB-COMPTE. 
+      *> etat du compte (ACTIF/CLOTURE), voir CLOTURE-COMPTE --
+      *> meme idee que CLIENT-STATUT sur HV-CLIENT mais au niveau
+      *> compte plutot que client
+          05 COMPTE-STATUT        PIC X(20).
+          05 INDICATOR-TAB-COMPTE.
 
            10 COMPTE-ID-I        PIC S9(4) COMP-5.
            10 COMPTE-IBAN-I      PIC S9(4) COMP-5.
            10 COMPTE-DTOUV-I     PIC S9(4) COMP-5.
            10 COMPTE-SOLDE-I     PIC S9(4) COMP-5.
            10 CLIENT-ID2-I       PIC S9(4) COMP-5.
+           10 COMPTE-STATUT-I    PIC S9(4) COMP-5.
           
         01 HV-OPERATIONS.
           05 IDOPERATION          PIC S9(3) COMP-3.
@@ -121,12 +171,18 @@
         01 HV-USERID.                   
            49 HV-USERID-LEN             PIC S9(4) COMP-5.
            49 HV-USERID-BUF             PIC X(20).
-        01 HV-PSWD.                     
+        01 HV-PSWD.
            49 HV-PSWD-LEN               PIC S9(4) COMP-5.
            49 HV-PSWD-BUF               PIC X(20).
-      
-      
-            
+        01 HV-NEW-PSWD.
+           49 HV-NEW-PSWD-LEN           PIC S9(4) COMP-5.
+           49 HV-NEW-PSWD-BUF           PIC X(20).
+
+      *> accumulateur pour SEE-ALL-COMPTES-FOR-CLIENT
+        01 WS-COMPTE-TOTAL-SOLDE        PIC S9(10)V99.
+
+
+
       *EXEC SQL END   DECLARE SECTION END-EXEC
                                                     
       
@@ -148,12 +204,15 @@
       *       FROM   CLIENTS 
       *       JOIN   OPERATIONS
       *         ON   CLIENTS.IDCLIENT = OPERATIONS.IDCLIENT
-      *       JOIN   COMPTES 
+      *       JOIN   COMPTES
       *         ON   OPERATIONS.COMPTEID = COMPTES.COMPTEID
+      *    WHERE     CLIENTS.IDCLIENT = :HV-OPERATIONS.IDCLIENT-OP
+      *      AND     ( :HV-OPERATIONS.STATUS-OP = ' ' OR
+      *                STATUSOP = :HV-OPERATIONS.STATUS-OP )
       *    ORDER BY  IDOPERATION         ASC
       *     END-EXEC
-                    
-                    
+
+
 
       *> cursor for paging next1
 
@@ -176,7 +235,10 @@
       *        ON   CLIENTS.IDCLIENT = OPERATIONS.IDCLIENT
       *      JOIN   COMPTES 
       *        ON   OPERATIONS.COMPTEID = COMPTES.COMPTEID
-      *    WHERE        ( IDOPERATION ) > : HV-OPERATIONS.IDOPERATION
+      *    WHERE        CLIENTS.IDCLIENT = :HV-OPERATIONS.IDCLIENT-OP
+      *      AND        ( IDOPERATION ) > : HV-OPERATIONS.IDOPERATION
+      *      AND        ( :HV-OPERATIONS.STATUS-OP = ' ' OR
+      *                   STATUSOP = :HV-OPERATIONS.STATUS-OP )
       *   ORDER BY  IDOPERATION         ASC
       *     END-EXEC
                     
@@ -206,7 +268,8 @@
       *      JOIN   COMPTES 
       *        ON   OPERATIONS.COMPTEID = COMPTES.COMPTEID
       **    WHERE    STATUSOP <> 'EN ATTENTE' AND
-      *    WHERE   ( IDOPERATION ) < : HV-OPERATIONS.IDOPERATION
+      *    WHERE   CLIENTS.IDCLIENT = :HV-OPERATIONS.IDCLIENT-OP
+      *      AND   ( IDOPERATION ) < : HV-OPERATIONS.IDOPERATION
       *   ORDER BY  IDOPERATION         ASC
       *     END-EXEC
                     
@@ -234,10 +297,39 @@
       *       JOIN   COMPTES 
       *         ON   OPERATIONS.COMPTEID = COMPTES.COMPTEID
       **     WHERE    STATUSOP <> 'EN ATTENTE'
+      *     WHERE   CLIENTS.IDCLIENT = :HV-OPERATIONS.IDCLIENT-OP
       *    ORDER BY  IDOPERATION         DESC
       *     END-EXEC
-                    
-             
+
+      *> cursor for SEE-ALL-WAIT-OP : toutes les operations EN
+      *> ATTENTE, tous clients confondus (revue back-office)
+
+      *EXEC SQL DECLARE  CURSOR_OP_ALLWAIT CURSOR WITH HOLD FOR
+      *      SELECT  OPERATIONS.IDOPERATION
+      *             ,OPERATIONS.TYPE
+      *             ,LIBELLE
+      *             ,MONTANT
+      *             ,OPERATIONS.COMPTEID
+      *             ,OPERATIONS.IDCLIENT
+      *             ,DATEOP
+      *             ,STATUSOP
+      *       FROM   OPERATIONS
+      *      WHERE   STATUSOP = 'EN ATTENTE'
+      *    ORDER BY  IDOPERATION         ASC
+      *     END-EXEC
+
+      *> cursor for DETECT-DORMANT-ACCOUNTS : derniere date
+      *> d'operation par compte, tous clients confondus, pour
+      *> detecter les comptes sans activite recente
+
+      *EXEC SQL DECLARE  CURSOR_OP_LASTACTIVITY CURSOR WITH HOLD FOR
+      *      SELECT   COMPTEID
+      *              ,MAX(DATEOP)
+      *       FROM    OPERATIONS
+      *    GROUP BY   COMPTEID
+      *    ORDER BY   COMPTEID         ASC
+      *     END-EXEC
+
       *> cursor for list first
 
            
@@ -306,13 +398,13 @@
       *     WHERE (
       *         NOM
       *        ,PRENOM
-      *     ) > (
+      *     ) < (
       *        :HV-CLIENT.CLIENT-NOM
       *       ,:HV-CLIENT.CLIENT-PRENOM
       *     )
-      * 
-      *    ORDER BY  NOM          ASC
-      *        , PRENOM       ASC
+      *
+      *    ORDER BY  NOM          DESC
+      *        , PRENOM       DESC
       *      END-EXEC
                      
       
@@ -336,9 +428,121 @@
       *       ORDER BY  NOM          DESC
       *               , PRENOM       DESC
       *     END-EXEC
-                    
 
-       
+
+      *> cursor for search (jump to key, inclusive)
+
+
+      *EXEC SQL DECLARE   CURSOR_CLIENT_SF CURSOR WITH HOLD FOR
+      *     SELECT   CLIENTS.IDCLIENT
+      *              ,NOM
+      *              ,PRENOM
+      *              ,RAISON_SOCIALE
+      *              ,TYPECLIENT
+      *              ,COMPTES.COMPTEID
+      *              ,SOLDE
+      *           FROM   CLIENTS
+      *           INNER JOIN   COMPTES
+      *          ON   CLIENTS.IDCLIENT = COMPTES.IDCLIENT
+      *
+      *     WHERE (
+      *               NOM
+      *              ,PRENOM
+      *           ) >= (
+      *              :HV-CLIENT.CLIENT-NOM
+      *             ,:HV-CLIENT.CLIENT-PRENOM
+      *
+      *           )
+      *
+      *      ORDER BY  NOM          ASC
+      *              , PRENOM       ASC
+      *     END-EXEC
+
+      *> cursor for the full unpaginated client-roster export
+      *> (SEE-ALL-CLIENTS) : tous les clients, sans WHERE ni LIMIT
+
+      *EXEC SQL DECLARE   CURSOR_CLIENT_ALL CURSOR WITH HOLD FOR
+      *     SELECT   CLIENTS.IDCLIENT
+      *              ,NOM
+      *              ,PRENOM
+      *              ,RAISON_SOCIALE
+      *              ,TYPECLIENT
+      *              ,EXTERNE
+      *           FROM   CLIENTS
+      *      ORDER BY  CLIENTS.IDCLIENT  ASC
+      *     END-EXEC
+
+      *> cursor for SEE-ALL-COMPTES-FOR-CLIENT : tous les comptes
+      *> d'un client donne, voir la vue consolidee multi-compte
+
+      *EXEC SQL DECLARE   CURSOR_COMPTE_BY_CLIENT CURSOR WITH HOLD FOR
+      *     SELECT   COMPTEID
+      *              ,IBAN
+      *              ,SOLDE
+      *           FROM   COMPTES
+      *          WHERE   IDCLIENT = :HV-CLIENT.CLIENT-ID
+      *      ORDER BY  COMPTEID  ASC
+      *     END-EXEC
+
+      *> audit trail row, see WRITE-AUDIT-LOG
+       01  WS-AUDIT-DATE-RAW          PIC X(8).
+       01  WS-AUDIT-LINE.
+           05 AUDIT-DATE              PIC X(10).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-TIME              PIC X(6).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-FNC               PIC X(2).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-SQLCODE           PIC S9(10).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-SQLSTATE          PIC X(5).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-IDCLIENT          PIC 9(3).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUDIT-COMPTEID          PIC 9(3).
+
+      *> one line per client, see SEE-ALL-CLIENTS
+       01  WS-ROSTER-CNT              PIC 9(5) VALUE 0.
+       01  WS-ROSTER-REC.
+           05 ROSTER-IDCLIENT         PIC 9(3).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ROSTER-NOM              PIC X(50).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ROSTER-PRENOM           PIC X(50).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ROSTER-RSOCIALE         PIC X(50).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ROSTER-TYPECLIENT       PIC X(30).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ROSTER-EXTERNE          PIC 9(1).
+
+      *> one line per pending op, see SEE-ALL-WAIT-OP
+       01  WS-WAITOP-CNT              PIC 9(5) VALUE 0.
+       01  WS-WAITOP-REC.
+           05 WAITOP-IDOPERATION      PIC 9(3).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 WAITOP-TYPE             PIC X(50).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 WAITOP-LIBELLE          PIC X(50).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 WAITOP-MONTANT          PIC S9(8)V99.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 WAITOP-COMPTEID         PIC 9(3).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 WAITOP-IDCLIENT         PIC 9(3).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 WAITOP-DATEOP           PIC X(10).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 WAITOP-STATUSOP         PIC X(20).
+
+      *> one line per dormant account, see DETECT-DORMANT-ACCOUNTS
+       01  WS-DORMANT-CNT             PIC 9(5) VALUE 0.
+       01  WS-DORMANT-REC.
+           05 DORMANT-COMPTEID        PIC 9(3).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 DORMANT-LASTDATEOP      PIC X(10).
+
+
        LINKAGE SECTION.
        COPY "LNACTIVITY2.cpy".
        
@@ -356,22 +560,47 @@
           
              WHEN V-LN-FNC-CONNECT
                PERFORM CONNECT
-          
+
+      *       changement du mot de passe DB2 de LN-USERID, voir
+      *       CHANGE-PSWD / SQL-CHANGE-PSWD
+             WHEN V-LN-FNC-CHANGE-PSWD
+               PERFORM CHANGE-PSWD
+
              WHEN V-LN-FNC-ADD-NEW-CLIENT
                 PERFORM ADD-NEW-CLIENT
 
              WHEN V-LN-FNC-SEE-ONE-CLIENT
                 PERFORM SEE-ONE-CLIENT
 
-      *       VOIR LE PAGING DES OPERATIONS
-      *       WHEN V-LN-FNC-SEE-ALL-WAIT-OP
-      *          PERFORM SEE-ALL-WAIT-OP
-                
+      *       export complet, non pagine, de tous les clients
+      *       (ex: export nocturne du fichier clients)
+             WHEN V-LN-FNC-SEE-ALL-CLIENTS
+                PERFORM SEE-ALL-CLIENTS
+
+      *       backlog complet des operations EN ATTENTE, tous
+      *       clients confondus (revue back-office)
+             WHEN V-LN-FNC-SEE-ALL-WAIT-OP
+                PERFORM SEE-ALL-WAIT-OP
+
+      *       derniere activite par compte, tous clients confondus,
+      *       pour detecter les comptes dormants (revue back-office)
+             WHEN V-LN-FNC-DETECT-DORMANT
+                PERFORM DETECT-DORMANT-ACCOUNTS
+
+
              WHEN V-LN-FNC-UPDATE_OP
-                
-                
-                
-      *>     paging functions 
+                PERFORM UPDATE-OP
+
+             WHEN V-LN-FNC-DELETE
+                PERFORM DELETE-CLIENT
+
+      *       cloture d'un compte (SOLDE a zero verifie cote
+      *       appelant) -- ne supprime rien, marque juste le
+      *       compte CLOTURE pour qu'il sorte des listings actifs
+             WHEN V-LN-FNC-CLOTURE-COMPTE
+                PERFORM CLOTURE-COMPTE
+
+      *>     paging functions
              WHEN V-LN-FNC-PAGING-FIRST
                 PERFORM PAGING-FIRST
                 
@@ -396,12 +625,22 @@
 
              WHEN V-LN-FNC-LIST-LAST
                 PERFORM LIST-LAST
-                
+
+             WHEN V-LN-FNC-SEARCH-CLIENT
+                PERFORM SEARCH-CLIENT
+
+      *       "Voir tous mes comptes" : toutes les lignes COMPTES
+      *       d'un meme IDCLIENT avec le solde total combine
+             WHEN V-LN-FNC-SEE-COMPTES-CLIENT
+                PERFORM SEE-ALL-COMPTES-FOR-CLIENT
+
              WHEN OTHER
-                MOVE "Wrong linkage function" 
+                MOVE "Wrong linkage function"
                   TO LN-MSG-1 OF LN-MOD
           END-EVALUATE
-      
+
+          PERFORM WRITE-AUDIT-LOG
+
           GOBACK
       
           .
@@ -430,7 +669,34 @@
           
           .
        CONNECT-EX.
-          EXIT. 
+          EXIT.
+
+
+      *>------------------------------------------------------------------------
+       CHANGE-PSWD SECTION.
+      *>------------------------------------------------------------------------
+          MOVE LN-DBALIAS  OF LN-MOD TO HV-DBALIAS-BUF
+          MOVE FUNCTION STORED-CHAR-LENGTH(HV-DBALIAS-BUF)
+            TO HV-DBALIAS-LEN
+
+          MOVE LN-USERID   OF LN-MOD TO HV-USERID-BUF
+          MOVE FUNCTION STORED-CHAR-LENGTH(HV-USERID-BUF)
+            TO HV-USERID-LEN
+
+          MOVE LN-PSWD     OF LN-MOD TO HV-PSWD-BUF
+          MOVE FUNCTION STORED-CHAR-LENGTH(HV-PSWD-BUF)
+            TO HV-PSWD-LEN
+
+          MOVE LN-NEW-PSWD OF LN-MOD TO HV-NEW-PSWD-BUF
+          MOVE FUNCTION STORED-CHAR-LENGTH(HV-NEW-PSWD-BUF)
+            TO HV-NEW-PSWD-LEN
+
+          PERFORM SQL-CHANGE-PSWD
+          PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          .
+       CHANGE-PSWD-EX.
+          EXIT.
 
 
       *>------------------------------------------------------------------------
@@ -473,167 +739,538 @@
           EXIT.
 
       *>------------------------------------------------------------------------
-       ADD-NEW-CLIENT SECTION.
+       SEE-ALL-CLIENTS SECTION.
       *>------------------------------------------------------------------------
 
-          INITIALIZE HV-CLIENT
-          MOVE LN-INP-NOM             OF LN-MOD 
-            TO CLIENT-NOM                    OF HV-CLIENT
-          MOVE LN-INP-PRENOM          OF LN-MOD   
-            TO CLIENT-PRENOM                 OF HV-CLIENT
-          MOVE LN-INP-RAISON-SOCIALE   OF LN-MOD
-            TO CLIENT-RSOCIALE          OF HV-CLIENT
-          MOVE LN-INP-TYPECLIENT      OF LN-MOD
-            TO CLIENT-TYPECLIENT             OF HV-CLIENT
-          MOVE LN-INP-EXTERNE         OF LN-MOD
-            TO CLIENT-EXTERNE                OF HV-CLIENT
-            
-          PERFORM SQL-INSERT-CLIENT
+      *>  export complet, non pagine, de tous les clients (distinct
+      *>  de LIST-FIRST/NEXT qui pagine 10 lignes a la fois)
+          MOVE 0 TO WS-ROSTER-CNT
 
-          PERFORM COPY-SQL-MSG-IN-LINKAGE
-          
-          EVALUATE TRUE
-          WHEN     SQL-STATUS-OK
-             PERFORM SQL-COMMIT
-             PERFORM COPY-SQL-MSG-IN-LINKAGE
-      
-          WHEN     SQL-STATUS-DUP
-             PERFORM SQL-ROLLBACK
-             MOVE "Un client similaire existe déjà "
-               TO LN-MSG-1                OF LN-MOD
-             MOVE CLIENT-NOM                    OF HV-CLIENT  
-               TO LN-MSG-2                OF LN-MOD
-      
-          WHEN     OTHER
-             PERFORM SQL-ROLLBACK
-          END-EVALUATE
-          
-          .
-       ADD-NEW-CLIENT-EX.
-          EXIT.
+          OPEN OUTPUT CLIENTROSTER
 
+          INITIALIZE HV-CLIENT
+          INITIALIZE HV-COMPTE
+          INITIALIZE HV-OPERATIONS
 
+          PERFORM SQL-OPEN-CURSOR-CLIENT-ALL
 
+          PERFORM COPY-SQL-MSG-IN-LINKAGE
 
+          IF SQL-STATUS-OK
+          THEN
+             PERFORM SQL-FETCH-CURSOR-CLIENT-ALL
+
+             PERFORM UNTIL NOT SQL-STATUS-OK
+                MOVE CLIENT-ID          OF HV-CLIENT
+                  TO ROSTER-IDCLIENT
+                MOVE CLIENT-NOM         OF HV-CLIENT
+                  TO ROSTER-NOM
+                MOVE CLIENT-PRENOM      OF HV-CLIENT
+                  TO ROSTER-PRENOM
+                MOVE CLIENT-RSOCIALE    OF HV-CLIENT
+                  TO ROSTER-RSOCIALE
+                MOVE CLIENT-TYPECLIENT  OF HV-CLIENT
+                  TO ROSTER-TYPECLIENT
+                MOVE CLIENT-EXTERNE     OF HV-CLIENT
+                  TO ROSTER-EXTERNE
+
+                MOVE WS-ROSTER-REC TO ROSTER-LINE
+                WRITE ROSTER-LINE
+                ADD 1 TO WS-ROSTER-CNT
+
+                PERFORM SQL-FETCH-CURSOR-CLIENT-ALL
+             END-PERFORM
+
+      *>     always try to close the cursor, also in error cases
+             PERFORM SQL-CLOSE-CURSOR-CLIENT-ALL
+          END-IF
+
+          CLOSE CLIENTROSTER
+
+          MOVE "Export clients termine dans CLIENTROSTER.DAT"
+            TO LN-MSG-1                OF LN-MOD
+          MOVE WS-ROSTER-CNT
+            TO LN-MSG-2                OF LN-MOD
 
+          .
+       SEE-ALL-CLIENTS-EX.
+          EXIT.
 
       *>------------------------------------------------------------------------
-       PAGING-FIRST SECTION.
+       SEE-ALL-WAIT-OP SECTION.
       *>------------------------------------------------------------------------
 
+      *>  backlog complet des operations EN ATTENTE, tous clients
+      *>  confondus, pour une revue back-office en un seul appel
+          MOVE 0 TO WS-WAITOP-CNT
+
+          OPEN OUTPUT PENDINGOPS
+
           INITIALIZE HV-CLIENT
           INITIALIZE HV-COMPTE
           INITIALIZE HV-OPERATIONS
-      
-          PERFORM SQL-OPEN-CURSOR-OP-PF
+
+          PERFORM SQL-OPEN-CURSOR-OP-ALLWAIT
 
           PERFORM COPY-SQL-MSG-IN-LINKAGE
 
           IF SQL-STATUS-OK
           THEN
-             PERFORM SQL-FETCH-CURSOR-OP-PF
+             PERFORM SQL-FETCH-CURSOR-OP-ALLWAIT
+
+             PERFORM UNTIL NOT SQL-STATUS-OK
+                MOVE IDOPERATION        OF HV-OPERATIONS
+                  TO WAITOP-IDOPERATION
+                MOVE TYPE-OP             OF HV-OPERATIONS
+                  TO WAITOP-TYPE
+                MOVE LIBELLE-OP          OF HV-OPERATIONS
+                  TO WAITOP-LIBELLE
+                MOVE MONTANT-OP          OF HV-OPERATIONS
+                  TO WAITOP-MONTANT
+                MOVE COMPTEID-OP         OF HV-OPERATIONS
+                  TO WAITOP-COMPTEID
+                MOVE IDCLIENT-OP         OF HV-OPERATIONS
+                  TO WAITOP-IDCLIENT
+                MOVE DATE-OP             OF HV-OPERATIONS
+                  TO WAITOP-DATEOP
+                MOVE STATUS-OP           OF HV-OPERATIONS
+                  TO WAITOP-STATUSOP
+
+                MOVE WS-WAITOP-REC TO PENDINGOPS-LINE
+                WRITE PENDINGOPS-LINE
+                ADD 1 TO WS-WAITOP-CNT
+
+                PERFORM SQL-FETCH-CURSOR-OP-ALLWAIT
+             END-PERFORM
+
+      *>     always try to close the cursor, also in error cases
+             PERFORM SQL-CLOSE-CURSOR-OP-ALLWAIT
+          END-IF
+
+          CLOSE PENDINGOPS
+
+          MOVE "Backlog EN ATTENTE termine dans PENDINGOPS.DAT"
+            TO LN-MSG-1                OF LN-MOD
+          MOVE WS-WAITOP-CNT
+            TO LN-MSG-2                OF LN-MOD
 
-             PERFORM COPY-SQL-MSG-IN-LINKAGE
-             
-             EVALUATE TRUE
-             WHEN     SQL-STATUS-OK
-                PERFORM COPY-HV-DATA-IN-LINKAGE
-                MOVE "First op selected."
-                  TO LN-MSG-1          OF LN-MOD
-                MOVE SPACES
-                  TO LN-MSG-2          OF LN-MOD
-         
-             WHEN     SQL-STATUS-NOT-FOUND
-                MOVE "No first op found."
-                  TO LN-MSG-1          OF LN-MOD
-                MOVE SPACES
-                  TO LN-MSG-2          OF LN-MOD
-         
-             WHEN     OTHER
-                CONTINUE
-             END-EVALUATE
-          END-IF      
-          
-      *>  always try to close the cursor, also in error cases    
-          PERFORM SQL-CLOSE-CURSOR-OP-PF
-          
           .
-       PAGING-FIRST-EX.
+       SEE-ALL-WAIT-OP-EX.
           EXIT.
 
       *>------------------------------------------------------------------------
-       PAGING-NEXT SECTION.
+       DETECT-DORMANT-ACCOUNTS SECTION.
       *>------------------------------------------------------------------------
 
+      *>  derniere date d'operation par compte, tous clients
+      *>  confondus ; un compte dont la derniere operation est
+      *>  anterieure a LN-INP-DORMANT-CUTOFF est ecrit dans
+      *>  DORMANTACCOUNTS.DAT. LN-INP-DORMANT-CUTOFF a blanc ne
+      *>  detecte rien (une date de filtre vide est toujours plus
+      *>  "petite" qu'une vraie date, donc aucun compte n'est
+      *>  anterieur a rien : l'appelant doit fournir explicitement
+      *>  le seuil, voir dormantaccountsbatch).
+          MOVE 0 TO WS-DORMANT-CNT
+
+          OPEN OUTPUT DORMANTACCOUNTS
+
           INITIALIZE HV-CLIENT
           INITIALIZE HV-COMPTE
           INITIALIZE HV-OPERATIONS
-      *>  current value as restart point          
-          MOVE LN-INP-IDOPERATION      OF LN-MOD 
-            TO IDOPERATION             OF HV-OPERATIONS
-      
-          PERFORM SQL-OPEN-CURSOR-OP-PN
+
+          PERFORM SQL-OPEN-CURSOR-OP-LASTACTIVITY
 
           PERFORM COPY-SQL-MSG-IN-LINKAGE
 
           IF SQL-STATUS-OK
           THEN
-             PERFORM SQL-FETCH-CURSOR-OP-PN
+             PERFORM SQL-FETCH-CURSOR-OP-LASTACTIVITY
+
+             PERFORM UNTIL NOT SQL-STATUS-OK
+                IF DATE-OP OF HV-OPERATIONS
+                   < LN-INP-DORMANT-CUTOFF  OF LN-MOD
+                   MOVE COMPTEID-OP  OF HV-OPERATIONS
+                     TO DORMANT-COMPTEID
+                   MOVE DATE-OP      OF HV-OPERATIONS
+                     TO DORMANT-LASTDATEOP
+
+                   MOVE WS-DORMANT-REC TO DORMANTACCOUNTS-LINE
+                   WRITE DORMANTACCOUNTS-LINE
+                   ADD 1 TO WS-DORMANT-CNT
+                END-IF
+
+                PERFORM SQL-FETCH-CURSOR-OP-LASTACTIVITY
+             END-PERFORM
+
+      *>     always try to close the cursor, also in error cases
+             PERFORM SQL-CLOSE-CURSOR-OP-LASTACTIVITY
+          END-IF
+
+          CLOSE DORMANTACCOUNTS
+
+          MOVE "Detection dormants terminee dans DORMANTACCOUNTS.DAT"
+            TO LN-MSG-1                OF LN-MOD
+          MOVE WS-DORMANT-CNT
+            TO LN-MSG-2                OF LN-MOD
 
-             PERFORM COPY-SQL-MSG-IN-LINKAGE
-             
-             EVALUATE TRUE
-             WHEN     SQL-STATUS-OK
-                PERFORM COPY-HV-DATA-IN-LINKAGE
-                MOVE "Next op selected."
-                  TO LN-MSG-1          OF LN-MOD
-                MOVE SPACES
-                  TO LN-MSG-2          OF LN-MOD
-         
-             WHEN     SQL-STATUS-NOT-FOUND
-                MOVE "No next op found."
-                  TO LN-MSG-1          OF LN-MOD
-                MOVE SPACES
-                  TO LN-MSG-2          OF LN-MOD
-         
-             WHEN     OTHER
-                CONTINUE
-             END-EVALUATE
-          END-IF      
-          
-      *>  always try to close the cursor, also in error cases    
-          PERFORM SQL-CLOSE-CURSOR-OP-PN
-      
           .
-       PAGING-NEXT-EX.
+       DETECT-DORMANT-ACCOUNTS-EX.
           EXIT.
 
       *>------------------------------------------------------------------------
-       PAGING-PREVIOUS SECTION.
+       ADD-NEW-CLIENT SECTION.
       *>------------------------------------------------------------------------
 
-           INITIALIZE HV-CLIENT
-           INITIALIZE HV-COMPTE
-           INITIALIZE HV-OPERATIONS
-      *>  current value as restart point          
-          MOVE LN-INP-IDOPERATION      OF LN-MOD 
-            TO IDOPERATION             OF HV-OPERATIONS
-      
-          PERFORM SQL-OPEN-CURSOR-OP-PP
+          INITIALIZE HV-CLIENT
+          MOVE LN-INP-NOM             OF LN-MOD
+            TO CLIENT-NOM                    OF HV-CLIENT
+          MOVE LN-INP-PRENOM          OF LN-MOD
+            TO CLIENT-PRENOM                 OF HV-CLIENT
+          MOVE LN-INP-RAISON-SOCIALE   OF LN-MOD
+            TO CLIENT-RSOCIALE          OF HV-CLIENT
+          MOVE LN-INP-TYPECLIENT      OF LN-MOD
+            TO CLIENT-TYPECLIENT             OF HV-CLIENT
+          MOVE LN-INP-SIRET           OF LN-MOD
+            TO CLIENT-SIRET                  OF HV-CLIENT
+          MOVE LN-INP-PAYS-RESIDENCE  OF LN-MOD
+            TO CLIENT-PAYS-RESIDENCE         OF HV-CLIENT
+          MOVE LN-INP-NUM-FISCAL      OF LN-MOD
+            TO CLIENT-NUM-FISCAL             OF HV-CLIENT
+          MOVE LN-INP-EXTERNE         OF LN-MOD
+            TO CLIENT-EXTERNE                OF HV-CLIENT
+          MOVE "ACTIF"
+            TO CLIENT-STATUT                 OF HV-CLIENT
 
-          PERFORM COPY-SQL-MSG-IN-LINKAGE
+          PERFORM VALIDATE-NEW-CLIENT
 
-          IF SQL-STATUS-OK
-          THEN
-             PERFORM SQL-FETCH-CURSOR-OP-PP
+          IF WS-NEW-CLIENT-VALID
+             PERFORM SQL-INSERT-CLIENT
 
              PERFORM COPY-SQL-MSG-IN-LINKAGE
-             
+
              EVALUATE TRUE
              WHEN     SQL-STATUS-OK
-                PERFORM COPY-HV-DATA-IN-LINKAGE
-                MOVE "Previous op selected."
-                  TO LN-MSG-1          OF LN-MOD
+                PERFORM SQL-COMMIT
+                PERFORM COPY-SQL-MSG-IN-LINKAGE
+                IF CLIENT-EXTERNE OF HV-CLIENT = 1
+                   MOVE "Client ajoute, en attente conformite
+      -                 "avant ouverture de compte"
+                     TO LN-MSG-1             OF LN-MOD
+                END-IF
+
+             WHEN     SQL-STATUS-DUP
+                PERFORM SQL-ROLLBACK
+                MOVE "Un client similaire existe déjà "
+                  TO LN-MSG-1                OF LN-MOD
+                MOVE CLIENT-NOM                    OF HV-CLIENT
+                  TO LN-MSG-2                OF LN-MOD
+
+             WHEN     OTHER
+                PERFORM SQL-ROLLBACK
+             END-EVALUATE
+          END-IF
+
+          .
+       ADD-NEW-CLIENT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       VALIDATE-NEW-CLIENT SECTION.
+      *>------------------------------------------------------------------------
+      *> Une personne physique renseigne NOM/PRENOM ; une personne
+      *> morale (societe) renseigne RAISON_SOCIALE et son numero
+      *> SIRET a la place. On rejette le melange des deux et toute
+      *> valeur de TYPECLIENT autre que ces deux cas.
+
+          SET WS-NEW-CLIENT-VALID TO TRUE
+
+          EVALUATE TRUE
+          WHEN CLIENT-TYPECLIENT OF HV-CLIENT = "PHYSIQUE"
+             IF CLIENT-NOM    OF HV-CLIENT = SPACES
+                OR CLIENT-PRENOM OF HV-CLIENT = SPACES
+                SET WS-NEW-CLIENT-INVALID TO TRUE
+                MOVE "NOM et PRENOM obligatoires (personne physique)"
+                  TO LN-MSG-1             OF LN-MOD
+             ELSE
+                MOVE SPACES TO CLIENT-RSOCIALE OF HV-CLIENT
+                MOVE SPACES TO CLIENT-SIRET    OF HV-CLIENT
+             END-IF
+
+          WHEN CLIENT-TYPECLIENT OF HV-CLIENT = "MORALE"
+             IF CLIENT-RSOCIALE OF HV-CLIENT = SPACES
+                OR CLIENT-SIRET OF HV-CLIENT = SPACES
+                SET WS-NEW-CLIENT-INVALID TO TRUE
+                MOVE "RAISON SOCIALE et SIRET obligatoires (societe)"
+                  TO LN-MSG-1             OF LN-MOD
+             ELSE
+                MOVE SPACES TO CLIENT-NOM    OF HV-CLIENT
+                MOVE SPACES TO CLIENT-PRENOM OF HV-CLIENT
+             END-IF
+
+          WHEN OTHER
+             SET WS-NEW-CLIENT-INVALID TO TRUE
+             MOVE "TYPECLIENT doit etre PHYSIQUE ou MORALE"
+               TO LN-MSG-1                OF LN-MOD
+          END-EVALUATE
+
+          IF WS-NEW-CLIENT-VALID
+             AND CLIENT-EXTERNE OF HV-CLIENT = 1
+             IF CLIENT-PAYS-RESIDENCE OF HV-CLIENT = SPACES
+                OR CLIENT-NUM-FISCAL OF HV-CLIENT = SPACES
+                SET WS-NEW-CLIENT-INVALID TO TRUE
+                MOVE "PAYS DE RESIDENCE et NUMERO FISCAL
+      -                 " obligatoires pour un client externe"
+                  TO LN-MSG-1             OF LN-MOD
+             END-IF
+          END-IF
+
+          IF WS-NEW-CLIENT-VALID
+             IF CLIENT-EXTERNE OF HV-CLIENT = 1
+                MOVE "EN ATTENTE CONFORMITE"
+                  TO CLIENT-STATUT          OF HV-CLIENT
+             ELSE
+                MOVE SPACES TO CLIENT-PAYS-RESIDENCE OF HV-CLIENT
+                MOVE SPACES TO CLIENT-NUM-FISCAL     OF HV-CLIENT
+             END-IF
+          END-IF
+
+          .
+       VALIDATE-NEW-CLIENT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       UPDATE-OP SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE HV-OPERATIONS
+          MOVE LN-INP-IDOPERATION     OF LN-MOD
+            TO IDOPERATION                 OF HV-OPERATIONS
+          MOVE LN-INP-STATUS-OP       OF LN-MOD
+            TO STATUS-OP                   OF HV-OPERATIONS
+          MOVE LN-INP-LIBELLE-OP      OF LN-MOD
+            TO LIBELLE-OP                  OF HV-OPERATIONS
+          MOVE LN-INP-MONTANT-OP      OF LN-MOD
+            TO MONTANT-OP                  OF HV-OPERATIONS
+
+          PERFORM SQL-UPDATE-OP
+
+          PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          EVALUATE TRUE
+          WHEN     SQL-STATUS-OK
+             PERFORM SQL-COMMIT
+             PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          WHEN     SQL-STATUS-NOT-FOUND
+             PERFORM SQL-ROLLBACK
+             MOVE "Operation introuvable"
+               TO LN-MSG-1                OF LN-MOD
+
+          WHEN     OTHER
+             PERFORM SQL-ROLLBACK
+          END-EVALUATE
+
+          .
+       UPDATE-OP-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DELETE-CLIENT SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE HV-CLIENT
+          MOVE LN-INP-CLIENTID        OF LN-MOD
+            TO CLIENT-ID                   OF HV-CLIENT
+
+          PERFORM SQL-DELETE-CLIENT
+
+          PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          EVALUATE TRUE
+          WHEN     SQL-STATUS-OK
+             PERFORM SQL-COMMIT
+             PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          WHEN     SQL-STATUS-NOT-FOUND
+             PERFORM SQL-ROLLBACK
+             MOVE "Client introuvable"
+               TO LN-MSG-1                OF LN-MOD
+
+          WHEN     OTHER
+             PERFORM SQL-ROLLBACK
+          END-EVALUATE
+
+          .
+       DELETE-CLIENT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CLOTURE-COMPTE SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE HV-COMPTE
+          MOVE LN-INP-COMPTE-ID       OF LN-MOD
+            TO COMPTE-ID                   OF HV-COMPTE
+          MOVE "CLOTURE"
+            TO COMPTE-STATUT                OF HV-COMPTE
+
+          PERFORM SQL-UPDATE-COMPTE
+
+          PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          EVALUATE TRUE
+          WHEN     SQL-STATUS-OK
+             PERFORM SQL-COMMIT
+             PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          WHEN     SQL-STATUS-NOT-FOUND
+             PERFORM SQL-ROLLBACK
+             MOVE "Compte introuvable"
+               TO LN-MSG-1                OF LN-MOD
+
+          WHEN     OTHER
+             PERFORM SQL-ROLLBACK
+          END-EVALUATE
+
+          .
+       CLOTURE-COMPTE-EX.
+          EXIT.
+
+
+
+      *>------------------------------------------------------------------------
+       PAGING-FIRST SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE HV-CLIENT
+          INITIALIZE HV-COMPTE
+          INITIALIZE HV-OPERATIONS
+      *>  scope the page to the requesting client's own operations
+          MOVE LN-INP-IDCLIENT         OF LN-MOD
+            TO IDCLIENT-OP             OF HV-OPERATIONS
+      *>  optional STATUSOP filter ('EN ATTENTE' for pending-ops screens,
+      *>  SPACES to page through every operation as before)
+          MOVE LN-INP-STATUS-OP        OF LN-MOD
+            TO STATUS-OP               OF HV-OPERATIONS
+
+          PERFORM SQL-OPEN-CURSOR-OP-PF
+
+          PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          IF SQL-STATUS-OK
+          THEN
+             PERFORM SQL-FETCH-CURSOR-OP-PF
+
+             PERFORM COPY-SQL-MSG-IN-LINKAGE
+             
+             EVALUATE TRUE
+             WHEN     SQL-STATUS-OK
+                PERFORM COPY-HV-DATA-IN-LINKAGE
+                MOVE "First op selected."
+                  TO LN-MSG-1          OF LN-MOD
+                MOVE SPACES
+                  TO LN-MSG-2          OF LN-MOD
+         
+             WHEN     SQL-STATUS-NOT-FOUND
+                MOVE "No first op found."
+                  TO LN-MSG-1          OF LN-MOD
+                MOVE SPACES
+                  TO LN-MSG-2          OF LN-MOD
+         
+             WHEN     OTHER
+                CONTINUE
+             END-EVALUATE
+          END-IF      
+          
+      *>  always try to close the cursor, also in error cases    
+          PERFORM SQL-CLOSE-CURSOR-OP-PF
+          
+          .
+       PAGING-FIRST-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       PAGING-NEXT SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE HV-CLIENT
+          INITIALIZE HV-COMPTE
+          INITIALIZE HV-OPERATIONS
+      *>  scope the page to the requesting client's own operations
+          MOVE LN-INP-IDCLIENT         OF LN-MOD
+            TO IDCLIENT-OP             OF HV-OPERATIONS
+      *>  current value as restart point
+          MOVE LN-INP-IDOPERATION      OF LN-MOD
+            TO IDOPERATION             OF HV-OPERATIONS
+      *>  optional STATUSOP filter, see PAGING-FIRST
+          MOVE LN-INP-STATUS-OP        OF LN-MOD
+            TO STATUS-OP               OF HV-OPERATIONS
+
+          PERFORM SQL-OPEN-CURSOR-OP-PN
+
+          PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          IF SQL-STATUS-OK
+          THEN
+             PERFORM SQL-FETCH-CURSOR-OP-PN
+
+             PERFORM COPY-SQL-MSG-IN-LINKAGE
+             
+             EVALUATE TRUE
+             WHEN     SQL-STATUS-OK
+                PERFORM COPY-HV-DATA-IN-LINKAGE
+                MOVE "Next op selected."
+                  TO LN-MSG-1          OF LN-MOD
+                MOVE SPACES
+                  TO LN-MSG-2          OF LN-MOD
+         
+             WHEN     SQL-STATUS-NOT-FOUND
+                MOVE "No next op found."
+                  TO LN-MSG-1          OF LN-MOD
+                MOVE SPACES
+                  TO LN-MSG-2          OF LN-MOD
+         
+             WHEN     OTHER
+                CONTINUE
+             END-EVALUATE
+          END-IF      
+          
+      *>  always try to close the cursor, also in error cases    
+          PERFORM SQL-CLOSE-CURSOR-OP-PN
+      
+          .
+       PAGING-NEXT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       PAGING-PREVIOUS SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE HV-CLIENT
+           INITIALIZE HV-COMPTE
+           INITIALIZE HV-OPERATIONS
+      *>  scope the page to the requesting client's own operations
+          MOVE LN-INP-IDCLIENT         OF LN-MOD
+            TO IDCLIENT-OP             OF HV-OPERATIONS
+      *>  current value as restart point
+          MOVE LN-INP-IDOPERATION      OF LN-MOD
+            TO IDOPERATION             OF HV-OPERATIONS
+
+          PERFORM SQL-OPEN-CURSOR-OP-PP
+
+          PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          IF SQL-STATUS-OK
+          THEN
+             PERFORM SQL-FETCH-CURSOR-OP-PP
+
+             PERFORM COPY-SQL-MSG-IN-LINKAGE
+             
+             EVALUATE TRUE
+             WHEN     SQL-STATUS-OK
+                PERFORM COPY-HV-DATA-IN-LINKAGE
+                MOVE "Previous op selected."
+                  TO LN-MSG-1          OF LN-MOD
                 MOVE SPACES
                   TO LN-MSG-2          OF LN-MOD
          
@@ -662,7 +1299,10 @@
            INITIALIZE HV-CLIENT
            INITIALIZE HV-COMPTE
            INITIALIZE HV-OPERATIONS
-      
+      *>  scope the page to the requesting client's own operations
+          MOVE LN-INP-IDCLIENT         OF LN-MOD
+            TO IDCLIENT-OP             OF HV-OPERATIONS
+
           PERFORM SQL-OPEN-CURSOR-OP-PL
 
           PERFORM COPY-SQL-MSG-IN-LINKAGE
@@ -985,53 +1625,206 @@
           .
        LIST-LAST-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
-       COPY-SQL-MSG-IN-LINKAGE SECTION.
+       SEARCH-CLIENT SECTION.
       *>------------------------------------------------------------------------
 
-      *>  get SQL message with DB2 functions: sqlgintp, sqlggstt
-          CALL "DB2SQLMSG" USING SQLCA
-                                 LN-SQLMSG
-          END-CALL
-           
-          MOVE SQLCODE         
-            TO LN-SQLCODE              OF LN-MOD
-          MOVE SQLSTATE       
-            TO LN-SQLSTATE             OF LN-MOD
-          MOVE LN-MSG-1                OF LN-SQLMSG         
-            TO LN-MSG-1                OF LN-MOD
-          MOVE LN-MSG-2                OF LN-SQLMSG         
-            TO LN-MSG-2                OF LN-MOD
-          MOVE LN-MSG-3                OF LN-SQLMSG         
-            TO LN-MSG-3                OF LN-MOD
-          MOVE LN-MSG-4                OF LN-SQLMSG         
-            TO LN-MSG-4                OF LN-MOD
-           
-          .
-       COPY-SQL-MSG-IN-LINKAGE-EX.
-          EXIT.
+          INITIALIZE LN-OUTPUT
+          INITIALIZE HV-CLIENT
+          INITIALIZE HV-COMPTE
 
-      *>------------------------------------------------------------------------
-       COPY-HV-DATA-IN-LINKAGE SECTION.
-      *>------------------------------------------------------------------------
 
+      *>  search key : jump to the first client at or after NOM/PRENOM
+          MOVE LN-INP-NOM               OF LN-MOD
+            TO CLIENT-NOM                      OF HV-CLIENT
+          MOVE LN-INP-PRENOM            OF LN-MOD
+            TO CLIENT-PRENOM                     OF HV-CLIENT
 
-       *>  copy selected data in linkage
-           MOVE CLIENT-ID                   OF  HV-CLIENT 
-               TO LN-OUT-CLIENTID           OF  LN-MOD
-           MOVE CLIENT-NOM                  OF  HV-CLIENT 
-               TO LN-OUT-NOM                OF  LN-MOD
-           MOVE CLIENT-PRENOM               OF  HV-CLIENT
-               TO LN-OUT-PRENOM             OF  LN-MOD
-           MOVE CLIENT-RSOCIALE             OF  HV-CLIENT
-               TO LN-OUT-RAISON-SOCIALE           OF  LN-MOD
-           MOVE CLIENT-TYPECLIENT           OF  HV-CLIENT
-               TO LN-OUT-TYPECLIENT         OF  LN-MOD
+          PERFORM SQL-OPEN-CURSOR-CLIENT-SF
 
-           MOVE COMPTE-ID                 OF HV-COMPTE
-             TO LN-OUT-COMPTE-ID           OF  LN-MOD
-           MOVE COMPTE-SOLDE              OF HV-COMPTE
+          PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          IF SQL-STATUS-OK
+          THEN
+             PERFORM VARYING WS-IND-1 FROM 1 BY 1
+               UNTIL WS-IND-1 > C-MAX-LINE-NR
+
+                PERFORM SQL-FETCH-CURSOR-CLIENT-SF
+
+                PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+                EVALUATE TRUE
+                WHEN     SQL-STATUS-OK
+                   MOVE WS-IND-1
+                     TO LN-OUT-CLIENT-TAB-LINE-NR OF LN-MOD
+
+      *>           copy selected data in linkage
+                   PERFORM COPY-LIST-IN-LINKAGE
+
+                   MOVE "Client search selected."
+                     TO LN-MSG-1       OF LN-MOD
+                   MOVE SPACES
+                     TO LN-MSG-2       OF LN-MOD
+
+                WHEN     SQL-STATUS-NOT-FOUND
+                   IF WS-IND-1 = 1
+                   THEN
+                      MOVE ZEROES
+                        TO LN-OUT-CLIENT-TAB-LINE-NR OF LN-MOD
+
+                      MOVE "No matching client found."
+                        TO LN-MSG-1    OF LN-MOD
+                      MOVE SPACES
+                        TO LN-MSG-2    OF LN-MOD
+                   ELSE
+                      MOVE "Client search selected."
+                        TO LN-MSG-1    OF LN-MOD
+                      MOVE SPACES
+                        TO LN-MSG-2    OF LN-MOD
+                   END-IF
+                   EXIT PERFORM
+
+                WHEN     OTHER
+                   EXIT PERFORM
+                END-EVALUATE
+             END-PERFORM
+          END-IF
+
+      *>  always try to close the cursor, also in error cases
+          PERFORM SQL-CLOSE-CURSOR-CLIENT-SF
+
+          .
+       SEARCH-CLIENT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SEE-ALL-COMPTES-FOR-CLIENT SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  "Voir tous mes comptes" : toutes les lignes COMPTES pour
+      *>  un IDCLIENT donne, plus le solde total combine -- meme
+      *>  forme boucle-ouverture/fetch/fermeture que LIST-FIRST,
+      *>  borne a C-MAX-LINE-NR comme les autres tableaux LN-OUT
+          INITIALIZE LN-OUTPUT
+          INITIALIZE HV-CLIENT
+          INITIALIZE HV-COMPTE
+          MOVE ZEROES TO WS-COMPTE-TOTAL-SOLDE
+
+          MOVE LN-INP-CLIENTID           OF LN-MOD
+            TO CLIENT-ID                        OF HV-CLIENT
+
+          PERFORM SQL-OPEN-CURSOR-COMPTE-BY-CLIENT
+
+          PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          IF SQL-STATUS-OK
+          THEN
+             PERFORM VARYING WS-IND-1 FROM 1 BY 1
+               UNTIL WS-IND-1 > C-MAX-LINE-NR
+
+                PERFORM SQL-FETCH-CURSOR-COMPTE-BY-CLIENT
+
+                PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+                EVALUATE TRUE
+                WHEN     SQL-STATUS-OK
+                   MOVE WS-IND-1
+                     TO LN-OUT-COMPTE-TAB-LINE-NR OF LN-MOD
+                   MOVE COMPTE-ID                 OF HV-COMPTE
+                     TO LN-OUT-COMPTE-TAB-ID(WS-IND-1)
+                   MOVE COMPTE-IBAN               OF HV-COMPTE
+                     TO LN-OUT-COMPTE-TAB-IBAN(WS-IND-1)
+                   MOVE COMPTE-SOLDE              OF HV-COMPTE
+                     TO LN-OUT-COMPTE-TAB-SOLDE(WS-IND-1)
+                   ADD COMPTE-SOLDE               OF HV-COMPTE
+                     TO WS-COMPTE-TOTAL-SOLDE
+
+                   MOVE "Comptes selected."
+                     TO LN-MSG-1       OF LN-MOD
+                   MOVE SPACES
+                     TO LN-MSG-2       OF LN-MOD
+
+                WHEN     SQL-STATUS-NOT-FOUND
+                   IF WS-IND-1 = 1
+                   THEN
+                      MOVE ZEROES
+                        TO LN-OUT-COMPTE-TAB-LINE-NR OF LN-MOD
+
+                      MOVE "No comptes found for this client."
+                        TO LN-MSG-1    OF LN-MOD
+                      MOVE SPACES
+                        TO LN-MSG-2    OF LN-MOD
+                   ELSE
+                      MOVE "Comptes selected."
+                        TO LN-MSG-1    OF LN-MOD
+                      MOVE SPACES
+                        TO LN-MSG-2    OF LN-MOD
+                   END-IF
+                   EXIT PERFORM
+
+                WHEN     OTHER
+                   EXIT PERFORM
+                END-EVALUATE
+             END-PERFORM
+          END-IF
+
+          MOVE WS-COMPTE-TOTAL-SOLDE
+            TO LN-OUT-COMPTE-TOTAL-SOLDE OF LN-MOD
+
+      *>  always try to close the cursor, also in error cases
+          PERFORM SQL-CLOSE-CURSOR-COMPTE-BY-CLIENT
+
+          .
+       SEE-ALL-COMPTES-FOR-CLIENT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       COPY-SQL-MSG-IN-LINKAGE SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  get SQL message with DB2 functions: sqlgintp, sqlggstt
+          CALL "DB2SQLMSG" USING SQLCA
+                                 LN-SQLMSG
+          END-CALL
+           
+          MOVE SQLCODE         
+            TO LN-SQLCODE              OF LN-MOD
+          MOVE SQLSTATE       
+            TO LN-SQLSTATE             OF LN-MOD
+          MOVE LN-MSG-1                OF LN-SQLMSG         
+            TO LN-MSG-1                OF LN-MOD
+          MOVE LN-MSG-2                OF LN-SQLMSG         
+            TO LN-MSG-2                OF LN-MOD
+          MOVE LN-MSG-3                OF LN-SQLMSG         
+            TO LN-MSG-3                OF LN-MOD
+          MOVE LN-MSG-4                OF LN-SQLMSG         
+            TO LN-MSG-4                OF LN-MOD
+           
+          .
+       COPY-SQL-MSG-IN-LINKAGE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       COPY-HV-DATA-IN-LINKAGE SECTION.
+      *>------------------------------------------------------------------------
+
+
+       *>  copy selected data in linkage
+           MOVE CLIENT-ID                   OF  HV-CLIENT 
+               TO LN-OUT-CLIENTID           OF  LN-MOD
+           MOVE CLIENT-NOM                  OF  HV-CLIENT 
+               TO LN-OUT-NOM                OF  LN-MOD
+           MOVE CLIENT-PRENOM               OF  HV-CLIENT
+               TO LN-OUT-PRENOM             OF  LN-MOD
+           MOVE CLIENT-RSOCIALE             OF  HV-CLIENT
+               TO LN-OUT-RAISON-SOCIALE           OF  LN-MOD
+           MOVE CLIENT-TYPECLIENT           OF  HV-CLIENT
+               TO LN-OUT-TYPECLIENT         OF  LN-MOD
+
+           MOVE COMPTE-ID                 OF HV-COMPTE
+             TO LN-OUT-COMPTE-ID           OF  LN-MOD
+           MOVE COMPTE-SOLDE              OF HV-COMPTE
              TO LN-OUT-COMPTE-SOLDE           OF  LN-MOD
            MOVE CLIENT-ID2                OF HV-COMPTE
              TO LN-OUT-CLIENT-ID2           OF  LN-MOD
@@ -1158,7 +1951,110 @@
           .
        SQL-CONNECT-EX.
           EXIT.
-      
+
+
+      *>------------------------------------------------------------------------
+       SQL-CHANGE-PSWD SECTION.
+      *>------------------------------------------------------------------------
+
+      *EXEC SQL CONNECT TO    :HV-DBALIAS
+      *                 USER  :HV-USERID
+      *                 USING :HV-PSWD
+      *                 NEW   :HV-NEW-PSWD
+      *                 CONFIRM :HV-NEW-PSWD
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 26 TO SQL-STMT-ID
+           MOVE 4 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 9 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-DBALIAS
+            BY VALUE 0
+                     0
+
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-USERID
+            BY VALUE 0
+                     0
+
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-PSWD
+            BY VALUE 0
+                     0
+
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-NEW-PSWD
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 18 TO SQL-SECTIONUMBER
+           MOVE 29 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          .
+       SQL-CHANGE-PSWD-EX.
+          EXIT.
+
 
 
 
@@ -1398,18 +2294,26 @@
 
           
       *EXEC SQL INSERT INTO CLIENTS
-      *         (  NOM        
-      *          , PRENOM              
-      *          , RAISON_SOCIALE               
-      *          , TYPECLIENT            
-      *          , EXTERNE                               
+      *         (  NOM
+      *          , PRENOM
+      *          , RAISON_SOCIALE
+      *          , TYPECLIENT
+      *          , SIRET
+      *          , PAYS_RESIDENCE
+      *          , NUM_FISCAL
+      *          , STATUT
+      *          , EXTERNE
       *         )
       *         VALUES
       *         (  :HV-CLIENT.CLIENT-NOM
-      *          , :HV-CLIENT.CLIENT-PRENOM  
-      *          , :HV-CLIENT.CLIENT-RSOCIALE               
-      *          , :HV-CLIENT.CLIENT-TYPECLIENT            
-      *          , :HV-CLIENT.CLIENT-EXTERNE                           
+      *          , :HV-CLIENT.CLIENT-PRENOM
+      *          , :HV-CLIENT.CLIENT-RSOCIALE
+      *          , :HV-CLIENT.CLIENT-TYPECLIENT
+      *          , :HV-CLIENT.CLIENT-SIRET
+      *          , :HV-CLIENT.CLIENT-PAYS-RESIDENCE
+      *          , :HV-CLIENT.CLIENT-NUM-FISCAL
+      *          , :HV-CLIENT.CLIENT-STATUT
+      *          , :HV-CLIENT.CLIENT-EXTERNE
       *         )
       *    END-EXEC
            CALL "sqlgstrt" USING
@@ -1417,9 +2321,9 @@
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 4 TO SQL-STMT-ID 
-           MOVE 5 TO SQLDSIZE 
-           MOVE 2 TO SQLDA-ID 
+           MOVE 4 TO SQL-STMT-ID
+           MOVE 9 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
                BY VALUE SQLDA-ID 
@@ -1491,64 +2395,90 @@
             BY VALUE 0
                      0
 
-           MOVE 1 TO SQL-HOST-VAR-LENGTH
-           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 14 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
            MOVE 4 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-EXTERNE
+            BY REFERENCE CLIENT-SIRET
             OF
             HV-CLIENT
             BY VALUE 0
                      0
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 2 TO SQL-INPUT-SQLDA-ID 
-           MOVE 10 TO SQL-SECTIONUMBER 
-           MOVE 24 TO SQL-CALL-TYPE 
-
-           CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
-                     SQL-SECTIONUMBER
-                     SQL-INPUT-SQLDA-ID
-                     SQL-OUTPUT-SQLDA-ID
-                     0
+           MOVE 30 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstop" USING
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-PAYS-RESIDENCE
+            OF
+            HV-CLIENT
             BY VALUE 0
-                  
-
-          MOVE SQLCODE TO WS-SQL-STATUS
-          
-          .
-       SQL-INSERT-CLIENT-EX.
-          EXIT.
+                     0
 
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 6 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
 
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-NUM-FISCAL
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
 
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 7 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
 
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-STATUT
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
 
-      *>------------------------------------------------------------------------
-       SQL-OPEN-CURSOR-OP-PF SECTION.
-      *>------------------------------------------------------------------------
+           MOVE 1 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 8 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
 
-          
-      *EXEC SQL OPEN CURSOR_OP_PF
-      *    END-EXEC
-           CALL "sqlgstrt" USING
-              BY CONTENT SQLA-PROGRAM-ID
-              BY VALUE 0
-              BY REFERENCE SQLCA
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-EXTERNE
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 1 TO SQL-SECTIONUMBER 
-           MOVE 26 TO SQL-CALL-TYPE 
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 10 TO SQL-SECTIONUMBER
+           MOVE 24 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
             BY VALUE SQL-CALL-TYPE 
@@ -1560,41 +2490,92 @@
            CALL "sqlgstop" USING
             BY VALUE 0
                   
-          
+
           MOVE SQLCODE TO WS-SQL-STATUS
           
           .
-       SQL-OPEN-CURSOR-OP-PF-EX.
+       SQL-INSERT-CLIENT-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
-       SQL-OPEN-CURSOR-OP-PN SECTION.
+       SQL-UPDATE-OP SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL OPEN CURSOR_OP_PN
+      *EXEC SQL UPDATE OPERATIONS
+      *         SET    STATUSOP    = :HV-OPERATIONS.STATUS-OP
+      *              , LIBELLE_OP  = :HV-OPERATIONS.LIBELLE-OP
+      *              , MONTANT_OP  = :HV-OPERATIONS.MONTANT-OP
+      *         WHERE  IDOPERATION = :HV-OPERATIONS.IDOPERATION
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 5 TO SQL-STMT-ID 
-           MOVE 1 TO SQLDSIZE 
-           MOVE 2 TO SQLDA-ID 
+           MOVE 17 TO SQL-STMT-ID
+           MOVE 4 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
 
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE STATUS-OP
+            OF
+            HV-OPERATIONS
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE LIBELLE-OP
+            OF
+            HV-OPERATIONS
+            BY VALUE 0
+                     0
+
+           MOVE 522 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE MONTANT-OP
+            OF
+            HV-OPERATIONS
+            BY VALUE 0
+                     0
+
            MOVE 3 TO SQL-HOST-VAR-LENGTH
            MOVE 484 TO SQL-DATA-TYPE
-           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -1605,13 +2586,13 @@
             BY VALUE 0
                      0
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 2 TO SQL-INPUT-SQLDA-ID 
-           MOVE 2 TO SQL-SECTIONUMBER 
-           MOVE 26 TO SQL-CALL-TYPE 
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 11 TO SQL-SECTIONUMBER
+           MOVE 24 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -1619,32 +2600,32 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-OPEN-CURSOR-OP-PN-EX.
+       SQL-UPDATE-OP-EX.
           EXIT.
 
       *>------------------------------------------------------------------------
-       SQL-OPEN-CURSOR-OP-PP SECTION.
+       SQL-DELETE-CLIENT SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL OPEN CURSOR_OP_PP
+      *EXEC SQL DELETE FROM CLIENTS
+      *         WHERE  IDCLIENT = :HV-CLIENT.CLIENT-ID
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 6 TO SQL-STMT-ID 
-           MOVE 1 TO SQLDSIZE 
-           MOVE 2 TO SQLDA-ID 
+           MOVE 18 TO SQL-STMT-ID
+           MOVE 1 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
@@ -1654,24 +2635,24 @@
            MOVE 0 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE IDOPERATION
+            BY REFERENCE CLIENT-ID
             OF
-            HV-OPERATIONS
+            HV-CLIENT
             BY VALUE 0
                      0
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 2 TO SQL-INPUT-SQLDA-ID 
-           MOVE 3 TO SQL-SECTIONUMBER 
-           MOVE 26 TO SQL-CALL-TYPE 
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 12 TO SQL-SECTIONUMBER
+           MOVE 24 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -1679,67 +2660,76 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-OPEN-CURSOR-OP-PP-EX.
+       SQL-DELETE-CLIENT-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
-       SQL-OPEN-CURSOR-OP-PL SECTION.
+       SQL-UPDATE-COMPTE SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL OPEN CURSOR_OP_PL
+      *EXEC SQL UPDATE COMPTES
+      *         SET    STATUT      = :HV-COMPTE.COMPTE-STATUT
+      *         WHERE  COMPTEID    = :HV-COMPTE.COMPTE-ID
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 4 TO SQL-SECTIONUMBER 
-           MOVE 26 TO SQL-CALL-TYPE 
+           MOVE 25 TO SQL-STMT-ID
+           MOVE 2 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
-                     SQL-SECTIONUMBER
-                     SQL-INPUT-SQLDA-ID
-                     SQL-OUTPUT-SQLDA-ID
-                     0
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
 
-           CALL "sqlgstop" USING
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-STATUT
+            OF
+            HV-COMPTE
             BY VALUE 0
-                  
-          
-          MOVE SQLCODE TO WS-SQL-STATUS
-          
-          .
-       SQL-OPEN-CURSOR-OP-PL-EX.
-          EXIT.
+                     0
 
-      *>------------------------------------------------------------------------
-       SQL-OPEN-CURSOR-CLIENT-LF SECTION.
-      *>------------------------------------------------------------------------
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
 
-          
-      *EXEC SQL OPEN CURSOR_CLIENT_LF
-      *    END-EXEC
-           CALL "sqlgstrt" USING
-              BY CONTENT SQLA-PROGRAM-ID
-              BY VALUE 0
-              BY REFERENCE SQLCA
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-ID
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 5 TO SQL-SECTIONUMBER 
-           MOVE 26 TO SQL-CALL-TYPE 
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 13 TO SQL-SECTIONUMBER
+           MOVE 24 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -1747,75 +2737,78 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-OPEN-CURSOR-CLIENT-LF-EX.
+       SQL-UPDATE-COMPTE-EX.
           EXIT.
 
+
+
       *>------------------------------------------------------------------------
-       SQL-OPEN-CURSOR-CLIENT-LN SECTION.
+       SQL-OPEN-CURSOR-OP-PF SECTION.
       *>------------------------------------------------------------------------
 
           
-      *EXEC SQL OPEN CURSOR_CLIENT_LN
+      *EXEC SQL OPEN CURSOR_OP_PF
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 7 TO SQL-STMT-ID 
-           MOVE 2 TO SQLDSIZE 
-           MOVE 2 TO SQLDA-ID 
+           MOVE 29 TO SQL-STMT-ID
+           MOVE 2 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
 
-           MOVE 50 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
+      *>  scope the page to the requesting client's own operations
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
            MOVE 0 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-NOM
+            BY REFERENCE IDCLIENT-OP
             OF
-            HV-CLIENT
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
            MOVE 1 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-PRENOM
+            BY REFERENCE STATUS-OP
             OF
-            HV-CLIENT
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 2 TO SQL-INPUT-SQLDA-ID 
-           MOVE 6 TO SQL-SECTIONUMBER 
-           MOVE 26 TO SQL-CALL-TYPE 
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -1823,75 +2816,92 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-OPEN-CURSOR-CLIENT-LN-EX.
+       SQL-OPEN-CURSOR-OP-PF-EX.
           EXIT.
-
+          
       *>------------------------------------------------------------------------
-       SQL-OPEN-CURSOR-CLIENT-LP SECTION.
+       SQL-OPEN-CURSOR-OP-PN SECTION.
       *>------------------------------------------------------------------------
 
           
-      *EXEC SQL OPEN CURSOR_CLIENT_LP
+      *EXEC SQL OPEN CURSOR_OP_PN
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 8 TO SQL-STMT-ID 
-           MOVE 2 TO SQLDSIZE 
-           MOVE 2 TO SQLDA-ID 
+           MOVE 5 TO SQL-STMT-ID
+           MOVE 3 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
 
-           MOVE 50 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
            MOVE 0 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-NOM
+            BY REFERENCE IDOPERATION
             OF
-            HV-CLIENT
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
            MOVE 1 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-PRENOM
+            BY REFERENCE STATUS-OP
             OF
-            HV-CLIENT
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 2 TO SQL-INPUT-SQLDA-ID 
-           MOVE 7 TO SQL-SECTIONUMBER 
-           MOVE 26 TO SQL-CALL-TYPE 
+      *>  scope the page to the requesting client's own operations
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE IDCLIENT-OP
+            OF
+            HV-OPERATIONS
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 2 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -1899,30 +2909,73 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-OPEN-CURSOR-CLIENT-LP-EX.
+       SQL-OPEN-CURSOR-OP-PN-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
-       SQL-OPEN-CURSOR-CLIENT-LL SECTION.
+       SQL-OPEN-CURSOR-OP-PP SECTION.
       *>------------------------------------------------------------------------
 
           
-      *EXEC SQL OPEN CURSOR_CLIENT_LL
+      *EXEC SQL OPEN CURSOR_OP_PP
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 8 TO SQL-SECTIONUMBER 
-           MOVE 26 TO SQL-CALL-TYPE 
+           MOVE 6 TO SQL-STMT-ID
+           MOVE 2 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID 
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE IDOPERATION
+            OF
+            HV-OPERATIONS
+            BY VALUE 0
+                     0
+
+      *>  scope the page to the requesting client's own operations
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE IDCLIENT-OP
+            OF
+            HV-OPERATIONS
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 3 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
             BY VALUE SQL-CALL-TYPE 
@@ -1938,103 +2991,137 @@
           MOVE SQLCODE TO WS-SQL-STATUS
           
           .
-       SQL-OPEN-CURSOR-CLIENT-LL-EX.
+       SQL-OPEN-CURSOR-OP-PP-EX.
           EXIT.
           
       *>------------------------------------------------------------------------
-       SQL-FETCH-CURSOR-OP-PF SECTION.
+       SQL-OPEN-CURSOR-OP-PL SECTION.
       *>------------------------------------------------------------------------
 
           
-      *EXEC SQL FETCH CURSOR_OP_PF
-      *         INTO      :Hv-CLIENT.CLIENT-ID
-      *                 ,:HV-CLIENT.CLIENT-NOM
-      *                 ,:HV-CLIENT.CLIENT-PRENOM
-      *                 ,:HV-CLIENT.CLIENT-RSOCIALE
-      *                 ,:HV-CLIENT.CLIENT-TYPECLIENT
-      *                 ,:HV-COMPTE.COMPTE-ID
-      *                 ,:HV-COMPTE.COMPTE-SOLDE
-      *                 ,:HV-COMPTE.CLIENT-ID2
-      *                 ,:HV-OPERATIONS.IDOPERATION
-      *                 ,:HV-OPERATIONS.LIBELLE-OP
-      *                 ,:HV-OPERATIONS.MONTANT-OP
-      *                 ,:HV-OPERATIONS.DATE-OP
-      *                                                                          
+      *EXEC SQL OPEN CURSOR_OP_PL
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 9 TO SQL-STMT-ID 
-           MOVE 12 TO SQLDSIZE 
-           MOVE 3 TO SQLDA-ID 
+           MOVE 21 TO SQL-STMT-ID
+           MOVE 1 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
 
+      *>  scope the page to the requesting client's own operations
            MOVE 3 TO SQL-HOST-VAR-LENGTH
            MOVE 484 TO SQL-DATA-TYPE
            MOVE 0 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
+           MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-ID
+            BY REFERENCE IDCLIENT-OP
             OF
-            HV-CLIENT
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 50 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
-           MOVE 1 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 4 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
 
-           CALL "sqlgstlv" USING 
-            BY VALUE SQLDA-ID
-                     SQLVAR-INDEX
-                     SQL-DATA-TYPE
-                     SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-NOM
-            OF
-            HV-CLIENT
-            BY VALUE 0
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
                      0
 
-           MOVE 50 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
-           MOVE 2 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
-
-           CALL "sqlgstlv" USING 
-            BY VALUE SQLDA-ID
-                     SQLVAR-INDEX
-                     SQL-DATA-TYPE
-                     SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-PRENOM
-            OF
-            HV-CLIENT
+           CALL "sqlgstop" USING
             BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-OPEN-CURSOR-OP-PL-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-OPEN-CURSOR-CLIENT-LF SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL OPEN CURSOR_CLIENT_LF
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 5 TO SQL-SECTIONUMBER 
+           MOVE 26 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
                      0
 
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-OPEN-CURSOR-CLIENT-LF-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-OPEN-CURSOR-CLIENT-LN SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL OPEN CURSOR_CLIENT_LN
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 7 TO SQL-STMT-ID 
+           MOVE 2 TO SQLDSIZE 
+           MOVE 2 TO SQLDA-ID 
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID 
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
            MOVE 50 TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
-           MOVE 3 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
 
            CALL "sqlgstlv" USING 
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-RSOCIALE
+            BY REFERENCE CLIENT-NOM
             OF
             HV-CLIENT
             BY VALUE 0
@@ -2042,26 +3129,273 @@
 
            MOVE 50 TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
-           MOVE 4 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
 
            CALL "sqlgstlv" USING 
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-TYPECLIENT
+            BY REFERENCE CLIENT-PRENOM
             OF
             HV-CLIENT
             BY VALUE 0
                      0
 
-           MOVE 3 TO SQL-HOST-VAR-LENGTH
-           MOVE 484 TO SQL-DATA-TYPE
-           MOVE 5 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 2 TO SQL-INPUT-SQLDA-ID 
+           MOVE 6 TO SQL-SECTIONUMBER 
+           MOVE 26 TO SQL-CALL-TYPE 
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-OPEN-CURSOR-CLIENT-LN-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-OPEN-CURSOR-CLIENT-LP SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL OPEN CURSOR_CLIENT_LP
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 8 TO SQL-STMT-ID 
+           MOVE 2 TO SQLDSIZE 
+           MOVE 2 TO SQLDA-ID 
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID 
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-NOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-PRENOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 2 TO SQL-INPUT-SQLDA-ID 
+           MOVE 7 TO SQL-SECTIONUMBER 
+           MOVE 26 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-OPEN-CURSOR-CLIENT-LP-EX.
+          EXIT.
+          
+      *>------------------------------------------------------------------------
+       SQL-OPEN-CURSOR-CLIENT-LL SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL OPEN CURSOR_CLIENT_LL
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 8 TO SQL-SECTIONUMBER 
+           MOVE 26 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-OPEN-CURSOR-CLIENT-LL-EX.
+          EXIT.
+          
+      *>------------------------------------------------------------------------
+       SQL-FETCH-CURSOR-OP-PF SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL FETCH CURSOR_OP_PF
+      *         INTO      :Hv-CLIENT.CLIENT-ID
+      *                 ,:HV-CLIENT.CLIENT-NOM
+      *                 ,:HV-CLIENT.CLIENT-PRENOM
+      *                 ,:HV-CLIENT.CLIENT-RSOCIALE
+      *                 ,:HV-CLIENT.CLIENT-TYPECLIENT
+      *                 ,:HV-COMPTE.COMPTE-ID
+      *                 ,:HV-COMPTE.COMPTE-SOLDE
+      *                 ,:HV-COMPTE.CLIENT-ID2
+      *                 ,:HV-OPERATIONS.IDOPERATION
+      *                 ,:HV-OPERATIONS.LIBELLE-OP
+      *                 ,:HV-OPERATIONS.MONTANT-OP
+      *                 ,:HV-OPERATIONS.DATE-OP
+      *                                                                          
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 9 TO SQL-STMT-ID 
+           MOVE 12 TO SQLDSIZE 
+           MOVE 3 TO SQLDA-ID 
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID 
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-ID
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-NOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-PRENOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-RSOCIALE
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-TYPECLIENT
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -2992,104 +4326,1153 @@
            MOVE 1 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-NOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-PRENOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-RSOCIALE
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-TYPECLIENT
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-ID
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 524 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 6 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-SOLDE
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 5 TO SQL-SECTIONUMBER 
+           MOVE 25 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-FETCH-CURSOR-CLIENT-LF-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-FETCH-CURSOR-CLIENT-LN SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL FETCH CURSOR_CLIENT_LN
+      *         INTO   :Hv-CLIENT.CLIENT-ID
+      *               ,:HV-CLIENT.CLIENT-NOM
+      *               ,:HV-CLIENT.CLIENT-PRENOM
+      *               ,:HV-CLIENT.CLIENT-RSOCIALE
+      *               ,:HV-CLIENT.CLIENT-TYPECLIENT
+      *               ,:Hv-COMPTE.COMPTE-ID
+      *               ,:HV-COMPTE.COMPTE-SOLDE
+      *                              
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 14 TO SQL-STMT-ID 
+           MOVE 7 TO SQLDSIZE 
+           MOVE 3 TO SQLDA-ID 
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID 
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-ID
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-NOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-PRENOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-RSOCIALE
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-TYPECLIENT
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-ID
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 524 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 6 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-SOLDE
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 6 TO SQL-SECTIONUMBER 
+           MOVE 25 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-FETCH-CURSOR-CLIENT-LN-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-FETCH-CURSOR-CLIENT-LP SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL FETCH CURSOR_CLIENT_LP
+      *         INTO   :Hv-CLIENT.CLIENT-ID
+      *                ,:HV-CLIENT.CLIENT-NOM
+      *                ,:HV-CLIENT.CLIENT-PRENOM
+      *                ,:HV-CLIENT.CLIENT-RSOCIALE
+      *                ,:HV-CLIENT.CLIENT-TYPECLIENT
+      *                ,:Hv-COMPTE.COMPTE-ID
+      *                ,:HV-COMPTE.COMPTE-SOLDE
+      *                                                
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 15 TO SQL-STMT-ID 
+           MOVE 7 TO SQLDSIZE 
+           MOVE 3 TO SQLDA-ID 
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID 
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-ID
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-NOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-PRENOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-RSOCIALE
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-TYPECLIENT
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-ID
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 524 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 6 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-SOLDE
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 7 TO SQL-SECTIONUMBER 
+           MOVE 25 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-FETCH-CURSOR-CLIENT-LP-EX.
+          EXIT.
+          
+      *>------------------------------------------------------------------------
+       SQL-FETCH-CURSOR-CLIENT-LL SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL FETCH CURSOR_CLIENT_LL
+      *         INTO   :Hv-CLIENT.CLIENT-ID
+      *                ,:HV-CLIENT.CLIENT-NOM
+      *                ,:HV-CLIENT.CLIENT-PRENOM
+      *                ,:HV-CLIENT.CLIENT-RSOCIALE
+      *                ,:HV-CLIENT.CLIENT-TYPECLIENT
+      *                ,:Hv-COMPTE.COMPTE-ID
+      *                ,:HV-COMPTE.COMPTE-SOLDE
+      *                        
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 16 TO SQL-STMT-ID 
+           MOVE 7 TO SQLDSIZE 
+           MOVE 3 TO SQLDA-ID 
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID 
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-ID
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-NOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-PRENOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-RSOCIALE
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-TYPECLIENT
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-ID
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 524 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 6 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING 
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-SOLDE
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 8 TO SQL-SECTIONUMBER 
+           MOVE 25 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-FETCH-CURSOR-CLIENT-LL-EX.
+          EXIT.
+          
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-OP-PF SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL CLOSE CURSOR_OP_PF
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 1 TO SQL-SECTIONUMBER 
+           MOVE 20 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-CLOSE-CURSOR-OP-PF-EX.
+          EXIT.
+          
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-OP-PN SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL CLOSE CURSOR_OP_PN
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 2 TO SQL-SECTIONUMBER 
+           MOVE 20 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-CLOSE-CURSOR-OP-PN-EX.
+          EXIT.
+          
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-OP-PP SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL CLOSE CURSOR_OP_PP
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 3 TO SQL-SECTIONUMBER 
+           MOVE 20 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-CLOSE-CURSOR-OP-PP-EX.
+          EXIT.
+          
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-OP-PL SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL CLOSE CURSOR_OP_PL
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 4 TO SQL-SECTIONUMBER 
+           MOVE 20 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-CLOSE-CURSOR-OP-PL-EX.
+          EXIT.
+      
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-CLIENT-LF SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL CLOSE CURSOR_CLIENT_LF
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 5 TO SQL-SECTIONUMBER 
+           MOVE 20 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-CLOSE-CURSOR-CLIENT-LF-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-CLIENT-LN SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL CLOSE CURSOR_CLIENT_LN
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 6 TO SQL-SECTIONUMBER 
+           MOVE 20 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-CLOSE-CURSOR-CLIENT-LN-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-CLIENT-LP SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL CLOSE CURSOR_CLIENT_LP
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 7 TO SQL-SECTIONUMBER 
+           MOVE 20 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-CLOSE-CURSOR-CLIENT-LP-EX.
+          EXIT.
+          
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-CLIENT-LL SECTION.
+      *>------------------------------------------------------------------------
+
+          
+      *EXEC SQL CLOSE CURSOR_CLIENT_LL
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 0 TO SQL-INPUT-SQLDA-ID 
+           MOVE 8 TO SQL-SECTIONUMBER 
+           MOVE 20 TO SQL-CALL-TYPE 
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE 
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                  
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-CLOSE-CURSOR-CLIENT-LL-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-OPEN-CURSOR-CLIENT-SF SECTION.
+      *>------------------------------------------------------------------------
+
+
+      *EXEC SQL OPEN CURSOR_CLIENT_SF
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 19 TO SQL-STMT-ID
+           MOVE 2 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-NOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-PRENOM
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 15 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          .
+       SQL-OPEN-CURSOR-CLIENT-SF-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-OPEN-CURSOR-CLIENT-ALL SECTION.
+      *>------------------------------------------------------------------------
+
+      *EXEC SQL OPEN CURSOR_CLIENT_ALL
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 16 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          .
+       SQL-OPEN-CURSOR-CLIENT-ALL-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-OPEN-CURSOR-OP-ALLWAIT SECTION.
+      *>------------------------------------------------------------------------
+
+      *EXEC SQL OPEN CURSOR_OP_ALLWAIT
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 17 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          .
+       SQL-OPEN-CURSOR-OP-ALLWAIT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-OPEN-CURSOR-OP-LASTACTIVITY SECTION.
+      *>------------------------------------------------------------------------
+
+      *EXEC SQL OPEN CURSOR_OP_LASTACTIVITY
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 19 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          .
+       SQL-OPEN-CURSOR-OP-LASTACTIVITY-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-FETCH-CURSOR-OP-LASTACTIVITY SECTION.
+      *>------------------------------------------------------------------------
+
+      *EXEC SQL FETCH CURSOR_OP_LASTACTIVITY
+      *         INTO  :HV-OPERATIONS.COMPTEID-OP
+      *               ,:HV-OPERATIONS.DATE-OP
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 24 TO SQL-STMT-ID
+           MOVE 2 TO SQLDSIZE
+           MOVE 4 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 4 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-NOM
+            BY REFERENCE COMPTEID-OP
             OF
-            HV-CLIENT
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
            MOVE 452 TO SQL-DATA-TYPE
-           MOVE 2 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 4 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-PRENOM
+            BY REFERENCE DATE-OP
             OF
-            HV-CLIENT
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 50 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
-           MOVE 3 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
+           MOVE 4 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 19 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
 
-           CALL "sqlgstlv" USING 
-            BY VALUE SQLDA-ID
-                     SQLVAR-INDEX
-                     SQL-DATA-TYPE
-                     SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-RSOCIALE
-            OF
-            HV-CLIENT
-            BY VALUE 0
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
                      0
 
-           MOVE 50 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
-           MOVE 4 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
-
-           CALL "sqlgstlv" USING 
-            BY VALUE SQLDA-ID
-                     SQLVAR-INDEX
-                     SQL-DATA-TYPE
-                     SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-TYPECLIENT
-            OF
-            HV-CLIENT
+           CALL "sqlgstop" USING
             BY VALUE 0
-                     0
 
-           MOVE 3 TO SQL-HOST-VAR-LENGTH
-           MOVE 484 TO SQL-DATA-TYPE
-           MOVE 5 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
-            BY VALUE SQLDA-ID
-                     SQLVAR-INDEX
-                     SQL-DATA-TYPE
-                     SQL-HOST-VAR-LENGTH
-            BY REFERENCE COMPTE-ID
-            OF
-            HV-COMPTE
-            BY VALUE 0
-                     0
+          MOVE SQLCODE TO WS-SQL-STATUS
 
-           MOVE 524 TO SQL-HOST-VAR-LENGTH
-           MOVE 484 TO SQL-DATA-TYPE
-           MOVE 6 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
+          .
+       SQL-FETCH-CURSOR-OP-LASTACTIVITY-EX.
+          EXIT.
 
-           CALL "sqlgstlv" USING 
-            BY VALUE SQLDA-ID
-                     SQLVAR-INDEX
-                     SQL-DATA-TYPE
-                     SQL-HOST-VAR-LENGTH
-            BY REFERENCE COMPTE-SOLDE
-            OF
-            HV-COMPTE
-            BY VALUE 0
-                     0
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-OP-LASTACTIVITY SECTION.
+      *>------------------------------------------------------------------------
 
-           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 5 TO SQL-SECTIONUMBER 
-           MOVE 25 TO SQL-CALL-TYPE 
+      *EXEC SQL CLOSE CURSOR_OP_LASTACTIVITY
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 19 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -3097,20 +5480,20 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-FETCH-CURSOR-CLIENT-LF-EX.
+       SQL-CLOSE-CURSOR-OP-LASTACTIVITY-EX.
           EXIT.
 
       *>------------------------------------------------------------------------
-       SQL-FETCH-CURSOR-CLIENT-LN SECTION.
+       SQL-FETCH-CURSOR-CLIENT-SF SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL FETCH CURSOR_CLIENT_LN
+
+      *EXEC SQL FETCH CURSOR_CLIENT_SF
       *         INTO   :Hv-CLIENT.CLIENT-ID
       *               ,:HV-CLIENT.CLIENT-NOM
       *               ,:HV-CLIENT.CLIENT-PRENOM
@@ -3118,19 +5501,19 @@
       *               ,:HV-CLIENT.CLIENT-TYPECLIENT
       *               ,:Hv-COMPTE.COMPTE-ID
       *               ,:HV-COMPTE.COMPTE-SOLDE
-      *                              
+      *
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 14 TO SQL-STMT-ID 
-           MOVE 7 TO SQLDSIZE 
-           MOVE 3 TO SQLDA-ID 
+           MOVE 20 TO SQL-STMT-ID
+           MOVE 7 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
@@ -3140,7 +5523,7 @@
            MOVE 0 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3156,7 +5539,7 @@
            MOVE 1 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3172,7 +5555,7 @@
            MOVE 2 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3188,7 +5571,7 @@
            MOVE 3 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3204,7 +5587,7 @@
            MOVE 4 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3220,7 +5603,7 @@
            MOVE 5 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3236,7 +5619,7 @@
            MOVE 6 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3247,13 +5630,13 @@
             BY VALUE 0
                      0
 
-           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 6 TO SQL-SECTIONUMBER 
-           MOVE 25 TO SQL-CALL-TYPE 
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 15 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -3261,40 +5644,37 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-FETCH-CURSOR-CLIENT-LN-EX.
+       SQL-FETCH-CURSOR-CLIENT-SF-EX.
           EXIT.
 
       *>------------------------------------------------------------------------
-       SQL-FETCH-CURSOR-CLIENT-LP SECTION.
+       SQL-FETCH-CURSOR-CLIENT-ALL SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL FETCH CURSOR_CLIENT_LP
-      *         INTO   :Hv-CLIENT.CLIENT-ID
-      *                ,:HV-CLIENT.CLIENT-NOM
-      *                ,:HV-CLIENT.CLIENT-PRENOM
-      *                ,:HV-CLIENT.CLIENT-RSOCIALE
-      *                ,:HV-CLIENT.CLIENT-TYPECLIENT
-      *                ,:Hv-COMPTE.COMPTE-ID
-      *                ,:HV-COMPTE.COMPTE-SOLDE
-      *                                                
+      *EXEC SQL FETCH CURSOR_CLIENT_ALL
+      *         INTO  :HV-CLIENT.CLIENT-ID
+      *               ,:HV-CLIENT.CLIENT-NOM
+      *               ,:HV-CLIENT.CLIENT-PRENOM
+      *               ,:HV-CLIENT.CLIENT-RSOCIALE
+      *               ,:HV-CLIENT.CLIENT-TYPECLIENT
+      *               ,:HV-CLIENT.CLIENT-EXTERNE
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 15 TO SQL-STMT-ID 
-           MOVE 7 TO SQLDSIZE 
-           MOVE 3 TO SQLDA-ID 
+           MOVE 22 TO SQL-STMT-ID
+           MOVE 6 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
@@ -3304,7 +5684,7 @@
            MOVE 0 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3320,7 +5700,7 @@
            MOVE 1 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3336,7 +5716,7 @@
            MOVE 2 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3352,7 +5732,7 @@
            MOVE 3 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3368,7 +5748,7 @@
            MOVE 4 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -3379,45 +5759,29 @@
             BY VALUE 0
                      0
 
-           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 1 TO SQL-HOST-VAR-LENGTH
            MOVE 484 TO SQL-DATA-TYPE
            MOVE 5 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
-            BY VALUE SQLDA-ID
-                     SQLVAR-INDEX
-                     SQL-DATA-TYPE
-                     SQL-HOST-VAR-LENGTH
-            BY REFERENCE COMPTE-ID
-            OF
-            HV-COMPTE
-            BY VALUE 0
-                     0
-
-           MOVE 524 TO SQL-HOST-VAR-LENGTH
-           MOVE 484 TO SQL-DATA-TYPE
-           MOVE 6 TO SQLVAR-INDEX
-           MOVE 3 TO SQLDA-ID
-
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE COMPTE-SOLDE
+            BY REFERENCE CLIENT-EXTERNE
             OF
-            HV-COMPTE
+            HV-CLIENT
             BY VALUE 0
                      0
 
-           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 7 TO SQL-SECTIONUMBER 
-           MOVE 25 TO SQL-CALL-TYPE 
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 16 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -3425,40 +5789,39 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-FETCH-CURSOR-CLIENT-LP-EX.
+       SQL-FETCH-CURSOR-CLIENT-ALL-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
-       SQL-FETCH-CURSOR-CLIENT-LL SECTION.
+       SQL-FETCH-CURSOR-OP-ALLWAIT SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL FETCH CURSOR_CLIENT_LL
-      *         INTO   :Hv-CLIENT.CLIENT-ID
-      *                ,:HV-CLIENT.CLIENT-NOM
-      *                ,:HV-CLIENT.CLIENT-PRENOM
-      *                ,:HV-CLIENT.CLIENT-RSOCIALE
-      *                ,:HV-CLIENT.CLIENT-TYPECLIENT
-      *                ,:Hv-COMPTE.COMPTE-ID
-      *                ,:HV-COMPTE.COMPTE-SOLDE
-      *                        
+      *EXEC SQL FETCH CURSOR_OP_ALLWAIT
+      *         INTO  :HV-OPERATIONS.IDOPERATION
+      *               ,:HV-OPERATIONS.TYPE-OP
+      *               ,:HV-OPERATIONS.LIBELLE-OP
+      *               ,:HV-OPERATIONS.MONTANT-OP
+      *               ,:HV-OPERATIONS.COMPTEID-OP
+      *               ,:HV-OPERATIONS.IDCLIENT-OP
+      *               ,:HV-OPERATIONS.DATE-OP
+      *               ,:HV-OPERATIONS.STATUS-OP
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 16 TO SQL-STMT-ID 
-           MOVE 7 TO SQLDSIZE 
-           MOVE 3 TO SQLDA-ID 
+           MOVE 23 TO SQL-STMT-ID
+           MOVE 8 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
@@ -3468,14 +5831,14 @@
            MOVE 0 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-ID
+            BY REFERENCE IDOPERATION
             OF
-            HV-CLIENT
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
@@ -3484,14 +5847,14 @@
            MOVE 1 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-NOM
+            BY REFERENCE TYPE-OP
             OF
-            HV-CLIENT
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
@@ -3500,88 +5863,104 @@
            MOVE 2 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-PRENOM
+            BY REFERENCE LIBELLE-OP
             OF
-            HV-CLIENT
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 50 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 522 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
            MOVE 3 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-RSOCIALE
+            BY REFERENCE MONTANT-OP
             OF
-            HV-CLIENT
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 50 TO SQL-HOST-VAR-LENGTH
-           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
            MOVE 4 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE CLIENT-TYPECLIENT
+            BY REFERENCE COMPTEID-OP
             OF
-            HV-CLIENT
+            HV-OPERATIONS
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE IDCLIENT-OP
+            OF
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 3 TO SQL-HOST-VAR-LENGTH
-           MOVE 484 TO SQL-DATA-TYPE
-           MOVE 5 TO SQLVAR-INDEX
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 6 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE COMPTE-ID
+            BY REFERENCE DATE-OP
             OF
-            HV-COMPTE
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 524 TO SQL-HOST-VAR-LENGTH
-           MOVE 484 TO SQL-DATA-TYPE
-           MOVE 6 TO SQLVAR-INDEX
+           MOVE 20 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 7 TO SQLVAR-INDEX
            MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
                      SQL-HOST-VAR-LENGTH
-            BY REFERENCE COMPTE-SOLDE
+            BY REFERENCE STATUS-OP
             OF
-            HV-COMPTE
+            HV-OPERATIONS
             BY VALUE 0
                      0
 
-           MOVE 3 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 8 TO SQL-SECTIONUMBER 
-           MOVE 25 TO SQL-CALL-TYPE 
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 17 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -3589,33 +5968,33 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-FETCH-CURSOR-CLIENT-LL-EX.
+       SQL-FETCH-CURSOR-OP-ALLWAIT-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
-       SQL-CLOSE-CURSOR-OP-PF SECTION.
+       SQL-CLOSE-CURSOR-CLIENT-SF SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL CLOSE CURSOR_OP_PF
+
+      *EXEC SQL CLOSE CURSOR_CLIENT_SF
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 1 TO SQL-SECTIONUMBER 
-           MOVE 20 TO SQL-CALL-TYPE 
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 15 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -3623,33 +6002,32 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-CLOSE-CURSOR-OP-PF-EX.
+       SQL-CLOSE-CURSOR-CLIENT-SF-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
-       SQL-CLOSE-CURSOR-OP-PN SECTION.
+       SQL-CLOSE-CURSOR-CLIENT-ALL SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL CLOSE CURSOR_OP_PN
+      *EXEC SQL CLOSE CURSOR_CLIENT_ALL
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 2 TO SQL-SECTIONUMBER 
-           MOVE 20 TO SQL-CALL-TYPE 
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 16 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -3657,33 +6035,32 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-CLOSE-CURSOR-OP-PN-EX.
+       SQL-CLOSE-CURSOR-CLIENT-ALL-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
-       SQL-CLOSE-CURSOR-OP-PP SECTION.
+       SQL-CLOSE-CURSOR-OP-ALLWAIT SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL CLOSE CURSOR_OP_PP
+      *EXEC SQL CLOSE CURSOR_OP_ALLWAIT
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 3 TO SQL-SECTIONUMBER 
-           MOVE 20 TO SQL-CALL-TYPE 
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 17 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -3691,67 +6068,100 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-CLOSE-CURSOR-OP-PP-EX.
+       SQL-CLOSE-CURSOR-OP-ALLWAIT-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
-       SQL-CLOSE-CURSOR-OP-PL SECTION.
+       WRITE-AUDIT-LOG SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL CLOSE CURSOR_OP_PL
-      *    END-EXEC
-           CALL "sqlgstrt" USING
-              BY CONTENT SQLA-PROGRAM-ID
-              BY VALUE 0
-              BY REFERENCE SQLCA
-
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 4 TO SQL-SECTIONUMBER 
-           MOVE 20 TO SQL-CALL-TYPE 
-
-           CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
-                     SQL-SECTIONUMBER
-                     SQL-INPUT-SQLDA-ID
-                     SQL-OUTPUT-SQLDA-ID
-                     0
+      *>  timestamp, LN-FNC code, SQLCODE/SQLSTATE and best-effort
+      *>  affected IDCLIENT/COMPTEID for this CALL 'modactivity2',
+      *>  opened/closed on every call so the row reaches disk even if
+      *>  the calling screen program never exits cleanly
+          MOVE FUNCTION CURRENT-DATE(1:8)
+            TO WS-AUDIT-DATE-RAW
+          STRING WS-AUDIT-DATE-RAW(1:4) "-" WS-AUDIT-DATE-RAW(5:2) "-"
+                 WS-AUDIT-DATE-RAW(7:2)
+             DELIMITED BY SIZE
+             INTO AUDIT-DATE
+          MOVE FUNCTION CURRENT-DATE(9:6)
+            TO AUDIT-TIME
+
+          MOVE LN-FNC                     OF LN-MOD TO AUDIT-FNC
+          MOVE LN-SQLCODE                 OF LN-MOD TO AUDIT-SQLCODE
+          MOVE LN-SQLSTATE                OF LN-MOD TO AUDIT-SQLSTATE
+
+          IF LN-INP-CLIENTID               OF LN-MOD NOT = ZEROES
+             MOVE LN-INP-CLIENTID          OF LN-MOD TO AUDIT-IDCLIENT
+          ELSE
+             MOVE LN-OUT-CLIENTID          OF LN-MOD TO AUDIT-IDCLIENT
+          END-IF
+
+          IF LN-INP-COMPTE-ID              OF LN-MOD NOT = ZEROES
+             MOVE LN-INP-COMPTE-ID         OF LN-MOD TO AUDIT-COMPTEID
+          ELSE
+             MOVE LN-OUT-COMPTE-ID         OF LN-MOD TO AUDIT-COMPTEID
+          END-IF
+
+          OPEN EXTEND AUDITLOG
+          WRITE AUDITLOG-LINE FROM WS-AUDIT-LINE
+          CLOSE AUDITLOG
 
-           CALL "sqlgstop" USING
-            BY VALUE 0
-                  
-          
-          MOVE SQLCODE TO WS-SQL-STATUS
-          
           .
-       SQL-CLOSE-CURSOR-OP-PL-EX.
+       WRITE-AUDIT-LOG-EX.
           EXIT.
-      
+
       *>------------------------------------------------------------------------
-       SQL-CLOSE-CURSOR-CLIENT-LF SECTION.
+       SQL-OPEN-CURSOR-COMPTE-BY-CLIENT SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL CLOSE CURSOR_CLIENT_LF
+      *EXEC SQL OPEN CURSOR_COMPTE_BY_CLIENT
+      *    USING :HV-CLIENT.CLIENT-ID
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 5 TO SQL-SECTIONUMBER 
-           MOVE 20 TO SQL-CALL-TYPE 
+           MOVE 27 TO SQL-STMT-ID
+           MOVE 1 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE CLIENT-ID
+            OF
+            HV-CLIENT
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 14 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -3759,67 +6169,92 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-CLOSE-CURSOR-CLIENT-LF-EX.
+       SQL-OPEN-CURSOR-COMPTE-BY-CLIENT-EX.
           EXIT.
 
       *>------------------------------------------------------------------------
-       SQL-CLOSE-CURSOR-CLIENT-LN SECTION.
+       SQL-FETCH-CURSOR-COMPTE-BY-CLIENT SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL CLOSE CURSOR_CLIENT_LN
+      *EXEC SQL FETCH CURSOR_COMPTE_BY_CLIENT
+      *         INTO  :HV-COMPTE.COMPTE-ID
+      *               ,:HV-COMPTE.COMPTE-IBAN
+      *               ,:HV-COMPTE.COMPTE-SOLDE
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 6 TO SQL-SECTIONUMBER 
-           MOVE 20 TO SQL-CALL-TYPE 
+           MOVE 28 TO SQL-STMT-ID
+           MOVE 3 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
 
-           CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
-                     SQL-SECTIONUMBER
-                     SQL-INPUT-SQLDA-ID
-                     SQL-OUTPUT-SQLDA-ID
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-ID
+            OF
+            HV-COMPTE
+            BY VALUE 0
                      0
 
-           CALL "sqlgstop" USING
+           MOVE 50 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-IBAN
+            OF
+            HV-COMPTE
             BY VALUE 0
-                  
-          
-          MOVE SQLCODE TO WS-SQL-STATUS
-          
-          .
-       SQL-CLOSE-CURSOR-CLIENT-LN-EX.
-          EXIT.
+                     0
 
-      *>------------------------------------------------------------------------
-       SQL-CLOSE-CURSOR-CLIENT-LP SECTION.
-      *>------------------------------------------------------------------------
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
 
-          
-      *EXEC SQL CLOSE CURSOR_CLIENT_LP
-      *    END-EXEC
-           CALL "sqlgstrt" USING
-              BY CONTENT SQLA-PROGRAM-ID
-              BY VALUE 0
-              BY REFERENCE SQLCA
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE COMPTE-SOLDE
+            OF
+            HV-COMPTE
+            BY VALUE 0
+                     0
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 7 TO SQL-SECTIONUMBER 
-           MOVE 20 TO SQL-CALL-TYPE 
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 14 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -3827,33 +6262,31 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-CLOSE-CURSOR-CLIENT-LP-EX.
+       SQL-FETCH-CURSOR-COMPTE-BY-CLIENT-EX.
           EXIT.
-          
+
       *>------------------------------------------------------------------------
-       SQL-CLOSE-CURSOR-CLIENT-LL SECTION.
+       SQL-CLOSE-CURSOR-COMPTE-BY-CLIENT SECTION.
       *>------------------------------------------------------------------------
 
-          
-      *EXEC SQL CLOSE CURSOR_CLIENT_LL
+      *EXEC SQL CLOSE CURSOR_COMPTE_BY_CLIENT
       *    END-EXEC
            CALL "sqlgstrt" USING
               BY CONTENT SQLA-PROGRAM-ID
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
-           MOVE 0 TO SQL-INPUT-SQLDA-ID 
-           MOVE 8 TO SQL-SECTIONUMBER 
-           MOVE 20 TO SQL-CALL-TYPE 
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 14 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
 
            CALL "sqlgcall" USING
-            BY VALUE SQL-CALL-TYPE 
+            BY VALUE SQL-CALL-TYPE
                      SQL-SECTIONUMBER
                      SQL-INPUT-SQLDA-ID
                      SQL-OUTPUT-SQLDA-ID
@@ -3861,13 +6294,12 @@
 
            CALL "sqlgstop" USING
             BY VALUE 0
-                  
-          
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-CLOSE-CURSOR-CLIENT-LL-EX.
+       SQL-CLOSE-CURSOR-COMPTE-BY-CLIENT-EX.
           EXIT.
-          
+
        END PROGRAM modactivity2.
        
\ No newline at end of file
